@@ -1,105 +1,299 @@
-000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID. CEXM1002.                                            
-000300        AUTHOR. EMY KAY.                                                
-000310       ******************************************************************
-000320       * FUNCTIONALITY: SILICON VALLEY MFG WANTS AN EMPLOYEE LISTING     
-000330       *   THAT INCLUDES EACH EMPLOYEE'S NAME, DEPT NUMBER, & DEPT NAME. 
-000331       * DEPT DETAILS ARE IN INPUT FILE.                                 
-000332       * READ THE INPUT DATA INTO A SEARCHABLE TABLE.                    
-000333       *                                                                 
-000334       * INPUT  : JEBA02.EMY.COBOL.EMPIN                                
-000335       * OUTPUT : JEBA02.EMY.COBOL.CEXM1002                             
-000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
-000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY    08/09/2016     PROGRAM CREATED                
-000368       * JEBA02    EMY    08/10/2016     PROGRAM UPDATED                
-000370       ******************************************************************
-000380        ENVIRONMENT DIVISION.                                            
-000390        INPUT-OUTPUT SECTION.                                            
-000391        FILE-CONTROL.                                                    
-000392            SELECT INFILE                                                
-000393            ASSIGN TO INFILE                                             
-000394            ORGANIZATION IS SEQUENTIAL                                   
-000395            ACCESS MODE IS SEQUENTIAL                                    
-000396            FILE STATUS IS WS-INFILE-FS.                                 
-000397            SELECT OUTFILE                                               
-000398            ASSIGN TO OUTFILE                                            
-000399            ORGANIZATION IS SEQUENTIAL                                   
-000400            ACCESS MODE IS SEQUENTIAL                                    
-000401            FILE STATUS IS WS-OUTFILE-FS.                                
-000402        DATA DIVISION.                                                   
-000403        FILE SECTION.                                                    
-000404        FD INFILE.                                                       
-000405        01  FS-EMPLOYEE-FILE.                                            
-000406            02  FS-EMPNO                PIC X(04).                       
-000407            02  FS-EMPNAME              PIC X(20).                       
-000408            02  FS-EMPSAL               PIC 9(05).                       
-000409            02  FS-DEPTNO               PIC 9(02).                       
-000410            02  FS-DOJ                  PIC X(08).                       
-000411        FD  OUTFILE.                                                     
-000412        01  FS-OUTPUT                   PIC X(80).                       
-000413        WORKING-STORAGE SECTION.                                         
-000414        01  WS-CTR                      PIC 9(02).                       
-000415        01  WS-ERROR-FLAG               PIC X(03).                       
-000416        01  WS-ENDOFFILE                PIC X(03).                       
-000417        01  WS-INFILE-FS                PIC X(02).                       
-000418        01  WS-OUTFILE-FS               PIC X(02).                       
-000419        01  WS-EMPLOYEE-FILE            OCCURS 99 TIMES.                 
-000420            02  WS-EMPNO                PIC X(04).                       
-000421            02  WS-EMPNAME              PIC X(20).                       
-000422            02  WS-EMPSAL               PIC 9(05).                       
-000423            02  WS-DEPTNO               PIC 9(02).                       
-000424            02  WS-DOJ                  PIC X(08).                       
-000425       *    02  WS-DEPTNAME             PIC X(15).                       
-000426        01  WS-OUTPUT-REC                                                
-000427            02  WS-EMPNAME-R            PIC X(20).                       
-000428            02  WS-DEPTNO-R             PIC 9(02).                       
-000429            02  WS-DEPTNAME-R           PIC X(15).                       
-000430        01  WS-DEPT-CND                 PIC 9(02).                       
-000431            88  CND-HR                  VALUES 66.                       
-000432            88  CND-MARKETING           VALUES 67.                       
-000433            88  CND-ACCOUNTS            VALUES 68.                       
-000434            88  CND-EXEC                VALUES 69.                       
-000440            88  CND-OPS                 VALUES 70.                       
-000800        PROCEDURE DIVISION.                                              
-000900        00000-MAIN-PARA.                                                 
-001000            PERFORM 10000-INIT-PARA.                                     
-001100            PERFORM 20000-PROCESS-PARA                                   
-001200              UNTIL WS-ENDOFFILE  = "YES"                                
-001300                 OR WS-ERROR-FLAG = "YES".                               
-001400            PERFORM 30000-CLOSE-PARA.                                    
-002000            STOP RUN.                                                    
-002100        10000-INIT-PARA.                                                 
-002200            OPEN INPUT INFILE.                                           
-002300            IF  WS-INFILE-FS            = "00"                           
-002400                DISPLAY                 "INFILE ACCESSED SUCCESSFULLY."  
-002500                OPEN OUTPUT OUTFILE                                      
-002600                    IF  WS-OUTFILE-FS   = "00"                           
-002700                        DISPLAY         "OUTFILE ACCESSED SUCCESSFULLY." 
-002800                    ELSE                                                 
-002900                        MOVE "YES"      TO WS-ERROR-FLAG                 
-003000                        DISPLAY         "OUTFILE ACCESS ERROR."          
-003010                    END-IF                                               
-003100            ELSE                                                         
-003200                MOVE "YES"              TO WS-ERROR-FLAG                 
-003300                DISPLAY                 "INFILE ACCESS ERROR."           
-003400            END-IF.                                                      
-003500        20000-PROCESS-PARA.                                              
-003510            ADD 1 TO WS-CTR.                                             
-003600            READ INFILE.                                                 
-003610            MOVE FS-EMPLOYEE-FILE       TO WS-EMPLOYEE-FILE(WS-CTR)      
-003700            MOVE FS-DEPTNO              TO WS-DEPT-CND.                  
-003800            EVALUATE TRUE                                                
-003900                WHILE CND-HR                                             
-004000                MOVE "HUMAN RESOURCES"  TO WS-DEPTNAME                   
-004100                WHILE CND-MARKETING                                      
-004200                MOVE "MARKETING"        TO WS-DEPTNAME                   
-004300                WHILE CND-ACCOUNTS                                       
-004400                MOVE "ACCOUNTING"       TO WS-DEPTNAME                   
-004500                WHILE CND-EXEC                                           
-004600                MOVE "EXECUTIVE"        TO WS-DEPTNAME                   
-004700                WHILE CND-OPS                                            
-004800                MOVE "OPERATIONS"       TO WS-DEPTNAME                   
-004900            END-EVALUATE.                                                
-****** **************************** Bottom of Data ****************************
+000100        IDENTIFICATION DIVISION.
+000110        PROGRAM-ID. CEXM1002.
+000120        AUTHOR. EMY KAY.
+000130       ******************************************************************
+000140       * FUNCTIONALITY: SILICON VALLEY MFG WANTS AN EMPLOYEE LISTING
+000150       *   THAT INCLUDES EACH EMPLOYEE'S NAME, DEPT NUMBER, & DEPT NAME.
+000160       * DEPT DETAILS ARE IN INPUT FILE.
+000170       * READ THE INPUT DATA INTO A SEARCHABLE TABLE.
+000180       *
+000190       * INPUT  : JEBA02.EMY.COBOL.EMPIN
+000200       * DEPTIN : JEBA02.EMY.COBOL.DEPTIN (DEPARTMENT MASTER)
+000210       * OUTPUT : JEBA02.EMY.COBOL.CEXM1002
+000220       * ----------------------------------------------------------------
+000230       * PRJ NO    NAME     DATE          MAINT DESC.
+000240       * ----------------------------------------------------------------
+000250       * JEBA02    EMY    08/09/2016     PROGRAM CREATED
+000260       * JEBA02    EMY    08/10/2016     PROGRAM UPDATED
+000270       * JEBA02    EMY    08/08/2026     DEPT NO/NAME NOW LOADED FROM
+000280       *                  DEPTIN MASTER FILE AT STARTUP INSTEAD OF
+000290       *                  HARDCODED 88-LEVELS; UNMATCHED DEPTNO
+000300       *                  FLAGGED "DEPT NOT FOUND".
+000310       * JEBA02    EMY    08/08/2026     LISTING NOW SORTED AND GROUPED
+000320       *                  BY DEPARTMENT WITH A HEADCOUNT SUBTOTAL AND A
+000330       *                  SEPARATOR BETWEEN DEPARTMENTS.
+000340       * JEBA02    EMY    08/08/2026     EMPLOYEE TABLE WIDENED TO 9999
+000350       *                  ENTRIES (OCCURS DEPENDING ON WS-CTR) WITH AN
+000360       *                  OVERFLOW GUARD INSTEAD OF A FIXED 99-ROW LIMIT.
+000370       * JEBA02    EMY    09/08/2026     WS-DEPT-TABLE IS NOW OCCURS
+000380       *                  DEPENDING ON WS-DEPT-TABLE-COUNT SO THE
+000390       *                  SEARCH IN 25000-LOOKUP-DEPT-PARA IS BOUNDED
+000400       *                  TO THE ROWS DEPTIN ACTUALLY LOADED -- A
+000410       *                  FIXED OCCURS 50 WAS LETTING THE SEARCH FALL
+000420       *                  INTO UNLOADED ZERO-FILLED SLOTS AND FALSELY
+000430       *                  MATCH DEPTNO 00.
+000440       * JEBA02    EMY    09/08/2026     REMOVED WS-DEPT-CND AND ITS
+000450       *                  88 CND-NOT-FOUND -- LEFTOVER FROM THE
+000460       *                  HARDCODED-88-LEVEL DAYS, NEVER REFERENCED NOW
+000470       *                  THAT 25000-LOOKUP-DEPT-PARA FLAGS A MISS WITH
+000480       *                  A LITERAL MOVE.
+000490       * JEBA02    EMY    09/10/2026     15000-LOAD-DEPT-PARA NOW
+000500       *                  GUARDS AGAINST DEPTIN HAVING MORE THAN 50
+000510       *                  ROWS -- WS-DEPT-TABLE ONLY OCCURS UP TO 50
+000520       *                  TIMES, AND A 51ST ROW WOULD HAVE INDEXED
+000530       *                  PAST THE END OF THE TABLE.
+000540       ******************************************************************
+000550        ENVIRONMENT DIVISION.
+000560        INPUT-OUTPUT SECTION.
+000570        FILE-CONTROL.
+000580            SELECT INFILE
+000590            ASSIGN TO INFILE
+000600            ORGANIZATION IS SEQUENTIAL
+000610            ACCESS MODE IS SEQUENTIAL
+000620            FILE STATUS IS WS-INFILE-FS.
+000630            SELECT OUTFILE
+000640            ASSIGN TO OUTFILE
+000650            ORGANIZATION IS SEQUENTIAL
+000660            ACCESS MODE IS SEQUENTIAL
+000670            FILE STATUS IS WS-OUTFILE-FS.
+000680            SELECT DEPT-FILE
+000690            ASSIGN TO DEPTIN
+000700            ORGANIZATION IS SEQUENTIAL
+000710            ACCESS MODE IS SEQUENTIAL
+000720            FILE STATUS IS WS-DEPTFILE-FS.
+000730        DATA DIVISION.
+000740        FILE SECTION.
+000750        FD INFILE.
+000760        01  FS-EMPLOYEE-FILE.
+000770            02  FS-EMPNO                PIC X(04).
+000780            02  FS-EMPNAME              PIC X(20).
+000790            02  FS-EMPSAL               PIC 9(05).
+000800            02  FS-DEPTNO               PIC 9(02).
+000810            02  FS-DOJ                  PIC X(08).
+000820        FD  OUTFILE.
+000830        01  FS-OUTPUT                   PIC X(80).
+000840        FD  DEPT-FILE.
+000850        01  FS-DEPT-REC.
+000860            02  FS-DEPT-NO              PIC 9(02).
+000870            02  FS-DEPT-NAME            PIC X(15).
+000880        WORKING-STORAGE SECTION.
+000890        01  WS-CTR                      PIC 9(04)   VALUE 0.
+000900        01  WS-TABLE-FULL-FLAG          PIC X(03)   VALUE "NO".
+000910        01  WS-ERROR-FLAG               PIC X(03).
+000920        01  WS-ENDOFFILE                PIC X(03).
+000930        01  WS-INFILE-FS                PIC X(02).
+000940        01  WS-OUTFILE-FS               PIC X(02).
+000950        01  WS-DEPTFILE-FS              PIC X(02).
+000960        01  WS-DEPTEOF                  PIC X(03)   VALUE "NO".
+000970        01  WS-EMPLOYEE-FILE            OCCURS 1 TO 9999 TIMES
+000980                                        DEPENDING ON WS-CTR.
+000990            02  WS-EMPNO                PIC X(04).
+001000            02  WS-EMPNAME              PIC X(20).
+001010            02  WS-EMPSAL               PIC 9(05).
+001020            02  WS-DEPTNO               PIC 9(02).
+001030            02  WS-DOJ                  PIC X(08).
+001040        01  WS-OUTPUT-REC.
+001050            02  WS-EMPNAME-R            PIC X(20).
+001060            02  WS-DEPTNO-R             PIC 9(02).
+001070            02  WS-DEPTNAME-R           PIC X(15).
+001080       * DEPARTMENT MASTER TABLE, LOADED FROM DEPT-FILE AT STARTUP.
+001090        01  WS-DEPT-TABLE-COUNT         PIC 9(03)   VALUE 0.
+001100        01  WS-DEPT-TABLE.
+001110            02  WS-DEPT-ENTRY           OCCURS 1 TO 50 TIMES
+001120                                        DEPENDING ON WS-DEPT-TABLE-COUNT
+001130                                        INDEXED BY DEPT-IDX.
+001140                03  WS-DEPT-NO-T        PIC 9(02).
+001150                03  WS-DEPT-NAME-T      PIC X(15).
+001160       * SORT/PRINT WORKING STORAGE FOR THE DEPARTMENT-GROUPED LISTING.
+001170        01  WS-SUB1                     PIC 9(04).
+001180        01  WS-SUB2                     PIC 9(04).
+001190        01  WS-SWAP-FLAG                PIC X(03).
+001200        01  WS-HOLD-ENTRY.
+001210            02  WS-HOLD-EMPNO           PIC X(04).
+001220            02  WS-HOLD-EMPNAME         PIC X(20).
+001230            02  WS-HOLD-EMPSAL          PIC 9(05).
+001240            02  WS-HOLD-DEPTNO          PIC 9(02).
+001250            02  WS-HOLD-DOJ             PIC X(08).
+001260        01  WS-CUR-DEPTNO               PIC 9(02).
+001270        01  WS-DEPT-HEADCOUNT           PIC 9(05)   VALUE 0.
+001280        01  WS-HEADER1                  PIC X(46)   VALUE ALL "-".
+001290        01  WS-HEADER2.
+001300            02  FILLER                  PIC X(01)   VALUE "|".
+001310            02  FILLER                  PIC X(21)   VALUE "EMPLOYEE NAME".
+001320            02  FILLER                  PIC X(01)   VALUE "|".
+001330            02  FILLER                  PIC X(08)   VALUE "DEPT NO".
+001340            02  FILLER                  PIC X(01)   VALUE "|".
+001350            02  FILLER                  PIC X(15)   VALUE "DEPT NAME".
+001360        01  WS-DEPT-TRAILER.
+001370            02  FILLER                  PIC X(20)
+001380                                 VALUE "DEPT HEADCOUNT     :".
+001390            02  WS-DT-DEPTNO            PIC 9(02).
+001400            02  FILLER                  PIC X(03)   VALUE SPACES.
+001410            02  WS-DT-COUNT             PIC ZZZ,ZZ9.
+001420        01  WS-TRAILER.
+001430            02  FILLER                  PIC X(24)
+001440                                 VALUE "TOTAL EMPLOYEES LISTED:".
+001450            02  WS-TR-COUNT             PIC Z,ZZZ,ZZ9.
+001460        PROCEDURE DIVISION.
+001470        00000-MAIN-PARA.
+001480            PERFORM 10000-INIT-PARA.
+001490            PERFORM 20000-PROCESS-PARA
+001500              UNTIL WS-ENDOFFILE  = "YES"
+001510                 OR WS-ERROR-FLAG = "YES".
+001520            IF  WS-ERROR-FLAG           NOT = "YES"
+001530                PERFORM 22000-SORT-PARA
+001540                PERFORM 24000-PRINT-PARA
+001550            END-IF.
+001560            PERFORM 30000-CLOSE-PARA.
+001570            STOP RUN.
+001580        10000-INIT-PARA.
+001590            OPEN INPUT INFILE.
+001600            IF  WS-INFILE-FS            = "00"
+001610                DISPLAY                 "INFILE ACCESSED SUCCESSFULLY."
+001620                OPEN OUTPUT OUTFILE
+001630                    IF  WS-OUTFILE-FS   = "00"
+001640                        DISPLAY         "OUTFILE ACCESSED SUCCESSFULLY."
+001650                    ELSE
+001660                        MOVE "YES"      TO WS-ERROR-FLAG
+001670                        DISPLAY         "OUTFILE ACCESS ERROR."
+001680                    END-IF
+001690            ELSE
+001700                MOVE "YES"              TO WS-ERROR-FLAG
+001710                DISPLAY                 "INFILE ACCESS ERROR."
+001720            END-IF.
+001730            IF  WS-ERROR-FLAG           NOT = "YES"
+001740                PERFORM 15000-LOAD-DEPT-PARA
+001750            END-IF.
+001760       ******************************************************************
+001770       * LOAD THE DEPARTMENT MASTER FILE INTO WS-DEPT-TABLE ONCE, SO
+001780       * NEW DEPARTMENTS CAN BE ADDED BY UPDATING DEPTIN, NOT RECOMPILE.
+001790       ******************************************************************
+001800        15000-LOAD-DEPT-PARA.
+001810            OPEN INPUT DEPT-FILE.
+001820            IF  WS-DEPTFILE-FS          = "00"
+001830                DISPLAY             "DEPTIN ACCESSED SUCCESSFULLY."
+001840                PERFORM UNTIL WS-DEPTEOF = "YES"
+001850                    READ DEPT-FILE
+001860                    AT END
+001870                        MOVE "YES"      TO WS-DEPTEOF
+001880                    NOT AT END
+001890                        IF  WS-DEPT-TABLE-COUNT = 50
+001900                            DISPLAY "DEPARTMENT TABLE FULL AT 50"
+001910                                " ENTRIES - REMAINING DEPTIN"
+001920                                " RECORDS NOT LOADED."
+001930                        ELSE
+001940                            ADD 1       TO WS-DEPT-TABLE-COUNT
+001950                            MOVE FS-DEPT-NO
+001960                                TO WS-DEPT-NO-T(WS-DEPT-TABLE-COUNT)
+001970                            MOVE FS-DEPT-NAME
+001980                                TO WS-DEPT-NAME-T(WS-DEPT-TABLE-COUNT)
+001990                        END-IF
+002000                    END-READ
+002010                END-PERFORM
+002020                CLOSE DEPT-FILE
+002030            ELSE
+002040                MOVE "YES"              TO WS-ERROR-FLAG
+002050                DISPLAY             "DEPTIN ACCESS ERROR."
+002060            END-IF.
+002070       ******************************************************************
+002080       * LOAD EVERY EMPLOYEE FROM INFILE INTO WS-EMPLOYEE-FILE. THE
+002090       * DEPARTMENT LOOKUP AND OUTFILE WRITE HAPPEN AFTER THE SORT.
+002100       ******************************************************************
+002110        20000-PROCESS-PARA.
+002120            READ INFILE
+002130            AT END
+002140                MOVE "YES"              TO WS-ENDOFFILE
+002150            NOT AT END
+002160                IF  WS-CTR              = 9999
+002170                    MOVE "YES"          TO WS-TABLE-FULL-FLAG
+002180                    MOVE "YES"          TO WS-ENDOFFILE
+002190                    DISPLAY "EMPLOYEE TABLE FULL AT 9999 ENTRIES -"
+002200                        " REMAINING INFILE RECORDS NOT PROCESSED."
+002210                ELSE
+002220                    ADD 1               TO WS-CTR
+002230                    MOVE FS-EMPLOYEE-FILE
+002240                                        TO WS-EMPLOYEE-FILE(WS-CTR)
+002250                END-IF
+002260            END-READ.
+002270       ******************************************************************
+002280       * BUBBLE-SORT WS-EMPLOYEE-FILE INTO ASCENDING DEPARTMENT NUMBER
+002290       * ORDER SO THE LISTING CAN BE PRINTED ONE DEPARTMENT AT A TIME.
+002300       ******************************************************************
+002310        22000-SORT-PARA.
+002320            MOVE "YES"                  TO WS-SWAP-FLAG.
+002330            PERFORM UNTIL WS-SWAP-FLAG  = "NO"
+002340                MOVE "NO"               TO WS-SWAP-FLAG
+002350                PERFORM VARYING WS-SUB1 FROM 1 BY 1
+002360                    UNTIL WS-SUB1       > WS-CTR - 1
+002370                    IF  WS-DEPTNO(WS-SUB1) > WS-DEPTNO(WS-SUB1 + 1)
+002380                        MOVE WS-EMPLOYEE-FILE(WS-SUB1)
+002390                                        TO WS-HOLD-ENTRY
+002400                        MOVE WS-EMPLOYEE-FILE(WS-SUB1 + 1)
+002410                                        TO WS-EMPLOYEE-FILE(WS-SUB1)
+002420                        MOVE WS-HOLD-ENTRY
+002430                                        TO WS-EMPLOYEE-FILE(WS-SUB1 + 1)
+002440                        MOVE "YES"      TO WS-SWAP-FLAG
+002450                    END-IF
+002460                END-PERFORM
+002470            END-PERFORM.
+002480       ******************************************************************
+002490       * PRINT THE SORTED LISTING, ONE DEPARTMENT GROUP AT A TIME, WITH
+002500       * A HEADCOUNT SUBTOTAL AND A SEPARATOR BETWEEN DEPARTMENTS.
+002510       ******************************************************************
+002520        24000-PRINT-PARA.
+002530            PERFORM VARYING WS-SUB2 FROM 1 BY 1
+002540                UNTIL WS-SUB2           > WS-CTR
+002550                IF  WS-SUB2             = 1
+002560                    MOVE WS-DEPTNO(WS-SUB2) TO WS-CUR-DEPTNO
+002570                    PERFORM 26000-WRITE-DEPT-HEADER-PARA
+002580                ELSE
+002590                    IF  WS-DEPTNO(WS-SUB2)  NOT = WS-CUR-DEPTNO
+002600                        PERFORM 28000-WRITE-DEPT-TRAILER-PARA
+002610                        MOVE WS-DEPTNO(WS-SUB2) TO WS-CUR-DEPTNO
+002620                        MOVE 0              TO WS-DEPT-HEADCOUNT
+002630                        PERFORM 26000-WRITE-DEPT-HEADER-PARA
+002640                    END-IF
+002650                END-IF
+002660                MOVE WS-EMPNAME(WS-SUB2)   TO WS-EMPNAME-R
+002670                MOVE WS-DEPTNO(WS-SUB2)    TO WS-DEPTNO-R
+002680                PERFORM 25000-LOOKUP-DEPT-PARA
+002690                WRITE FS-OUTPUT             FROM WS-OUTPUT-REC
+002700                ADD 1                       TO WS-DEPT-HEADCOUNT
+002710            END-PERFORM.
+002720            IF  WS-CTR                  > 0
+002730                PERFORM 28000-WRITE-DEPT-TRAILER-PARA
+002740            END-IF.
+002750            MOVE WS-CTR                 TO WS-TR-COUNT.
+002760            WRITE FS-OUTPUT             FROM WS-TRAILER.
+002770       ******************************************************************
+002780       * RESOLVE FS-DEPTNO AGAINST THE DEPARTMENT MASTER TABLE. ANY
+002790       * DEPTNO NOT PRESENT IN DEPTIN COMES BACK "DEPT NOT FOUND".
+002800       ******************************************************************
+002810        25000-LOOKUP-DEPT-PARA.
+002820            SET DEPT-IDX                TO 1.
+002830            SEARCH WS-DEPT-ENTRY
+002840                AT END
+002850                    MOVE "DEPT NOT FOUND"   TO WS-DEPTNAME-R
+002860                WHEN WS-DEPT-NO-T(DEPT-IDX) = WS-DEPTNO-R
+002870                    MOVE WS-DEPT-NAME-T(DEPT-IDX) TO WS-DEPTNAME-R
+002880            END-SEARCH.
+002890       ******************************************************************
+002900       * SEPARATOR AND HEADER FOR THE START OF A NEW DEPARTMENT GROUP.
+002910       ******************************************************************
+002920        26000-WRITE-DEPT-HEADER-PARA.
+002930            WRITE FS-OUTPUT             FROM WS-HEADER1.
+002940            WRITE FS-OUTPUT             FROM WS-HEADER2.
+002950            WRITE FS-OUTPUT             FROM WS-HEADER1.
+002960       ******************************************************************
+002970       * HEADCOUNT SUBTOTAL WRITTEN WHEN A DEPARTMENT GROUP ENDS.
+002980       ******************************************************************
+002990        28000-WRITE-DEPT-TRAILER-PARA.
+003000            MOVE WS-CUR-DEPTNO          TO WS-DT-DEPTNO.
+003010            MOVE WS-DEPT-HEADCOUNT      TO WS-DT-COUNT.
+003020            WRITE FS-OUTPUT             FROM WS-DEPT-TRAILER.
+003030            MOVE 0                      TO WS-DEPT-HEADCOUNT.
+003040        30000-CLOSE-PARA.
+003050            DISPLAY WS-INFILE-FS.
+003060            DISPLAY WS-OUTFILE-FS.
+003070            CLOSE INFILE.
+003080            CLOSE OUTFILE.
