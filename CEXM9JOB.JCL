@@ -0,0 +1,140 @@
+//CEXM9JOB JOB (JEBA02),'EMY - STUDFILE CHAIN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* CHAIN THE ENTIRE STUDFILE BATCH STREAM INTO ONE JOB:
+//*   STEP010  CEXM901  BUILD STUDFILE (INDEXED) FROM ENRIN
+//*   STEP020  CEXM902  BUILD THE STUDENT ADDRESS FILE
+//*   STEP030  CHM903   EXTRACT STUDFILE RECORDS OVER THE GPA CUTOFF
+//*                     TO STUD70, WITH A RUN AUDIT TO AUDITLOG
+//*   STEP040  CEXM9S2  FILTERED COPY OF STUDFILE TO STUDCOPY
+//*                     (RESTARTABLE FROM CKPTFILE -- SEE SYSIN)
+//*   STEP050  CEXM906  MATCH ADDRFILE AGAINST STUDFILE AND PRINT
+//*                     STFINAL LETTERS, WITH A RUN AUDIT TO STFINLOG
+//*                     AND A CSV EXPORT TO STFINCSV
+//*   STEP060  CEXM907  RECONCILE STUDLOG/AUDITLOG/STFINLOG AND
+//*                     DISPLAY ANY CONTROL-TOTAL DISCREPANCY
+//* PRJ NO    NAME     DATE          MAINT DESC.
+//* ----------------------------------------------------------------
+//* JEBA02    EMY     8/08/2026    JOB CREATED.
+//* JEBA02    EMY     8/08/2026    ADD RESTART-FROM-STEP CONTROL CARD.
+//*                                RESUBMIT WITH A RESTART= PARAMETER
+//*                                ON THE JOB CARD TO RESUME AT ANY
+//*                                STEP INSTEAD OF RERUNNING THE WHOLE
+//*                                CHAIN, E.G.:
+//*                                    // RESTART=STEP040
+//*                                RESTARTING AT STEP040 ALSO NEEDS THE
+//*                                STEP040 SYSIN CONTROL CARD BELOW
+//*                                CHANGED FROM "NO" TO "YES" SO CEXM9S2
+//*                                RESUMES FROM CKPTFILE (SEE CEXM9S2'S
+//*                                RESTART LOGIC) INSTEAD OF STARTING
+//*                                OVER.
+//* JEBA02    EMY     8/08/2026    ADD CSVFILE DD TO STEP050 FOR
+//*                                CEXM906'S CSV EXPORT OF STFINAL.
+//* JEBA02    EMY     9/08/2026    STEP010 NOW PROVIDES THE STUDOUT DD
+//*                                CEXM901 ACTUALLY OPENS FOR OUTPUT
+//*                                (DROPPED THE UNUSED STUDIN DD).
+//* JEBA02    EMY     9/08/2026    ADD A STUDOUT DD TO STEP050 FOR
+//*                                SPGM0901, WHICH CEXM906 NOW CALLS
+//*                                TO RETRY AN UNMATCHED ADDR RECORD.
+//* JEBA02    EMY     9/10/2026    STUDFILE IS A VSAM KSDS (CEXM901
+//*                                SELECTS IT ORGANIZATION IS INDEXED),
+//*                                NOT A PHYSICAL-SEQUENTIAL DATASET --
+//*                                ADDED STEP005 TO IDCAMS DEFINE
+//*                                CLUSTER IT AHEAD OF STEP010, WHICH
+//*                                NOW OPENS THE PRE-DEFINED CLUSTER
+//*                                DISP=OLD INSTEAD OF TRYING TO
+//*                                ALLOCATE IT INLINE AS NEW/SPACE=.
+//*********************************************************************
+//STEP005  EXEC PGM=IDCAMS
+//STEPLIB  DD   DSN=JEBA02.EMY.COBOL.LOADLIB,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE CLUSTER (NAME(JEBA02.EMY.COBOL.STUDFILE)           -
+           INDEXED                                            -
+           RECORDSIZE(80 80)                                  -
+           KEYS(6 0)                                           -
+           TRACKS(5 5)                                         -
+           VOLUMES(SYSDA))                                     -
+    DATA (NAME(JEBA02.EMY.COBOL.STUDFILE.DATA))                -
+    INDEX (NAME(JEBA02.EMY.COBOL.STUDFILE.INDEX))
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP010  EXEC PGM=CEXM901,COND=(0,NE,STEP005)
+//STEPLIB  DD   DSN=JEBA02.EMY.COBOL.LOADLIB,DISP=SHR
+//ENRIN    DD   DSN=JEBA02.EMY.COBOL.ENRIN,DISP=SHR
+//STUDOUT  DD   DSN=JEBA02.EMY.COBOL.STUDFILE,DISP=OLD
+//STUDLOG  DD   DSN=JEBA02.EMY.COBOL.STUDLOG,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=CEXM902,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=JEBA02.EMY.COBOL.LOADLIB,DISP=SHR
+//STUDOUT  DD   DSN=JEBA02.EMY.COBOL.ADDRFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=CHM903,COND=(0,NE)
+//STEPLIB  DD   DSN=JEBA02.EMY.COBOL.LOADLIB,DISP=SHR
+//RECIN    DD   DSN=JEBA02.EMY.COBOL.STUDFILE,DISP=SHR
+//RECOUT   DD   DSN=JEBA02.EMY.COBOL.STUD70,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD   DSN=JEBA02.EMY.COBOL.AUDITLOG,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSIN    DD   *
+070
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=CEXM9S2,COND=(0,NE)
+//STEPLIB  DD   DSN=JEBA02.EMY.COBOL.LOADLIB,DISP=SHR
+//STUDIN   DD   DSN=JEBA02.EMY.COBOL.STUDFILE,DISP=SHR
+//*        STUDOUT/CKPTFILE USE MOD SO A RESTART=STEP040 RESUBMISSION
+//*        EXTENDS THE SAME CATALOGED DATASETS THE PRIOR RUN LEFT
+//*        BEHIND INSTEAD OF COLLIDING WITH THEM (NEW) OR FINDING THEM
+//*        GONE (A DELETE DISP DISCARDS THEM ON THE ABEND THAT MAKES
+//*        THE RESTART NECESSARY). CATLG ON BOTH NORMAL AND ABNORMAL
+//*        END KEEPS THEM AROUND FOR THE NEXT RESTART, IF ANY.
+//STUDOUT  DD   DSN=JEBA02.EMY.COBOL.STUDCOPY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CKPTFILE DD   DSN=JEBA02.EMY.COBOL.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSIN    DD   *
+NO
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=CEXM906,COND=(0,NE)
+//STEPLIB  DD   DSN=JEBA02.EMY.COBOL.LOADLIB,DISP=SHR
+//ADDFILE  DD   DSN=JEBA02.EMY.COBOL.ADDRFILE,DISP=SHR
+//GPAFILE  DD   DSN=JEBA02.EMY.COBOL.STUDFILE,DISP=SHR
+//*        STUDOUT IS FOR SPGM0901, CALLED BY CEXM906 TO RETRY AN
+//*        UNMATCHED ADDR RECORD WITH A RANDOM STUDFILE LOOKUP --
+//*        SAME DATASET GPAFILE ABOVE READS SEQUENTIALLY.
+//STUDOUT  DD   DSN=JEBA02.EMY.COBOL.STUDFILE,DISP=SHR
+//OUTFILE  DD   DSN=JEBA02.EMY.COBOL.STFINAL,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EXCPFILE DD   DSN=JEBA02.EMY.COBOL.EXCPFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//STFINLOG DD   DSN=JEBA02.EMY.COBOL.STFINLOG,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CSVFILE  DD   DSN=JEBA02.EMY.COBOL.STFINCSV,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP060  EXEC PGM=CEXM907,COND=(0,NE)
+//STEPLIB  DD   DSN=JEBA02.EMY.COBOL.LOADLIB,DISP=SHR
+//STUDLOG  DD   DSN=JEBA02.EMY.COBOL.STUDLOG,DISP=SHR
+//AUDITLOG DD   DSN=JEBA02.EMY.COBOL.AUDITLOG,DISP=SHR
+//STFINLOG DD   DSN=JEBA02.EMY.COBOL.STFINLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
