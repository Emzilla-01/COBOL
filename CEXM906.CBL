@@ -1,167 +1,445 @@
 000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID. CEXM906.                                             
-000300        AUTHOR. EMY KAY.                                                
-000310       ******************************************************************
-000320       * FUNCTIONALITY: WRITE A PROGRAM TO JOIN TWO RECORD FILES         
-000330       *                INCLUDING STUDENT GRADES, NAME, ADDRESS,         
-000331       *                COUNTRY, STATE, ZIP, AND A PROMPT.               
-000332       *               + FORMAT INTO REPORT                              
-000338       *        ADDFILE: JEBA02.EMY.COBOL.STADDRSS                      
-000339       *        GPAFILE: JEBA02.EMY.COBOL.STUDFILE                      
-000341       *        OUTFILE: JEBA02.EMY.COBOL.STFINAL                       
-000342       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
-000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     8/02/2016   PROGRAM CREATED                  
-000370       * JEBA02    EMY     8/04/2016   PROGRAM ADAPTED FROM CHM903      
-000371       * JEBA02    EMY     8/04/2016   PROGRAM ADAPTED FROM CEXM905     
-000372       * JEBA02    EMY     8/08/2016   DEBUGGING DISPLAY PROBLEM        
-000380       ******************************************************************
-000390        ENVIRONMENT DIVISION.                                            
-000391        INPUT-OUTPUT SECTION.                                            
-000392        FILE-CONTROL.                                                    
-000393            SELECT ADD-INPUT-FILE                                        
-000394                ASSIGN TO ADDFILE                                        
-000395                ORGANIZATION IS SEQUENTIAL                               
-000396                ACCESS MODE IS SEQUENTIAL                                
-000397                FILE STATUS IS WS-ADD-INPUT-FS.                          
-000398            SELECT GPA-INPUT-FILE                                        
-000399                ASSIGN TO GPAFILE                                        
-000400                ORGANIZATION IS SEQUENTIAL                               
-000401                ACCESS MODE IS SEQUENTIAL                                
-000402                FILE STATUS IS WS-GPA-INPUT-FS.                          
-000403            SELECT OUTPUT-FILE                                           
-000404                ASSIGN TO OUTFILE                                        
-000405                ORGANIZATION IS SEQUENTIAL                               
-000406                ACCESS MODE IS SEQUENTIAL                                
-000407                FILE STATUS IS WS-OUTPUT-FS.                             
-000408        DATA DIVISION.                                                   
-000409        FILE SECTION.                                                    
-000410        FD  ADD-INPUT-FILE.                                              
-000411        01  FS-ADD-INPUT-REC.                                            
-000412            05  FS-ENROLL-NO-A            PIC 9(06).                     
-000413            05  FS-SNAME-A                PIC X(10).                     
-000414            05  FS-ADDRESS                PIC X(10).                     
-000415            05  FS-COUNTRY                PIC X(10).                     
-000416            05  FS-STATE                  PIC X(10).                     
-000417            05  FS-ZIPCODE                PIC 9(08).                     
-000418            05  FILLER                    PIC X(26).                     
-000419        FD  GPA-INPUT-FILE.                                              
-000420        01  FS-GPA-INPUT-REC.                                            
-000421            05  FS-ENROLL-NO              PIC 9(06).                     
-000422            05  FS-SNAME                  PIC X(30).                     
-000423            05  FS-MATHS-MARKS            PIC 9(03).                     
-000424            05  FS-SCIENCE-MARKS          PIC 9(03).                     
-000425            05  FS-COMPUTER-MARKS         PIC 9(03).                     
-000426            05  FS-AVG-MARKS              PIC 9(03).                     
-000427            05  FILLER                    PIC X(32).                     
-000428        FD  OUTPUT-FILE.                                                 
-000429        01  FS-OUTPUT-REC                 PIC X(80).                     
-000430       *    02 FS-OUT-A                   PIC X(10).                     
-000431       *    02 FS-OUT-B                   PIC X(20).                     
-000432       *    02 FS-OUT-C                   PIC X(10).                     
-000433       *    02 FS-OUT-D                   PIC X(40).                     
-000435        WORKING-STORAGE SECTION.                                         
-000436                                                                         
-000437        01  WS-COUNT                      PIC 9(02) VALUE 0.             
-000438       * HERE ARE THE THREE FILE STORAGE VARIABLES                       
-000439        01  WS-ADD-INPUT-FS               PIC X(02).                     
-000440        01  WS-GPA-INPUT-FS               PIC X(02).                     
-000441        01  WS-OUTPUT-FS                  PIC X(02).                     
-000442       * HERE ARE ERROR FLAG & END OF FILE                               
-000443        01  WS-ERROR-FLAG                 PIC X(03).                     
-000444        01  WS-ENDOFFILE                  PIC X(03).                     
-000445        01  WS-BORDER                     PIC X(80) VALUE ALL "*".       
-000446        01  WS-OUT.                                                      
-000447            02 WS-OUT-A                   PIC X(10).                     
-000448            02 WS-OUT-B                   PIC X(20).                     
-000449            02 WS-OUT-C                   PIC X(10).                     
-000450            02 WS-OUT-D                   PIC X(40).                     
-000460        01  WS-CURRENT-DATE-DATA          PIC X(20).                     
-000800        PROCEDURE DIVISION.                                              
-000900        00000-MAIN-PARA.                                                 
-001000            PERFORM 10000-INITIALIZE-PARA.                               
-001100            PERFORM 20000-PROCESS-PARA                                   
-001110              UNTIL WS-ERROR-FLAG         = "YES"                        
-001120              OR    WS-ENDOFFILE          = "YES".                       
-001200            PERFORM 30000-CLOSE-PARA.                                    
-002000            STOP RUN.                                                    
-002100        10000-INITIALIZE-PARA.                                           
-002110            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.          
-002200            OPEN INPUT ADD-INPUT-FILE.                                   
-002210                 IF WS-ADD-INPUT-FS              IS = "00"               
-002220                   DISPLAY      "ADDRESS IN-FILE OPENED SUCCESSFULLY."   
-002221                   OPEN INPUT GPA-INPUT-FILE                             
-002222                   IF WS-GPA-INPUT-FS            IS = "00"               
-002223                       DISPLAY "GPA IN-FILE OPENED SUCCESSFULLY."        
-002225                       OPEN OUTPUT OUTPUT-FILE                           
-002226                       IF WS-OUTPUT-FS           IS = "00"               
-002227                           DISPLAY "OUTPUT FILE OPENED SUCCESSFULLY."    
-002228                       ELSE                                              
-002229                           DISPLAY "OUTPUT FILE ACCESS ERROR."           
-002230                           MOVE "YES"            TO WS-ERROR-FLAG        
-002231                   ELSE                                                  
-002232                       DISPLAY "GPA IN-FILE ACCESS ERROR."               
-002233                       MOVE "YES"                TO WS-ERROR-FLAG        
-002234                ELSE                                                     
-002235                    DISPLAY    "ADDRESS INPUT FILE ACCESS ERROR."        
-002240                    MOVE 'YES'                   TO WS-ERROR-FLAG.       
-002250       * WRITE HEADERS HERE                                              
-002600        20000-PROCESS-PARA.                                              
-002610            READ ADD-INPUT-FILE                                          
-002620            AT END                                                       
-002630                   MOVE "YES"                     TO WS-ENDOFFILE        
-002640            NOT AT END                                                   
-002650               READ GPA-INPUT-FILE                                       
-002660               AT END                                                    
-002670                   MOVE "YES"                     TO WS-ENDOFFILE        
-002680               NOT AT END                                                
-002690               IF FS-ENROLL-NO-A = FS-ENROLL-NO                          
-002691               MOVE WS-BORDER                TO FS-OUTPUT-REC            
-002692               WRITE FS-OUTPUT-REC           INITIALIZE FS-OUTPUT-REC    
-002694               MOVE "STUDENT GRADE REPORT"   TO FS-OUTPUT-REC            
-002695               WRITE FS-OUTPUT-REC           INITIALIZE FS-OUTPUT-REC    
-002696               MOVE "ROLL # :"               TO WS-OUT-A                 
-002697               MOVE FS-ENROLL-NO-A           TO WS-OUT-B                 
-002698               MOVE WS-OUT                   TO FS-OUTPUT-REC            
-002699               WRITE FS-OUTPUT-REC           INITIALIZE WS-OUT           
-002711               MOVE "STUDENT:" TO WS-OUT-A   MOVE FS-SNAME TO WS-OUT-B   
-002712               MOVE WS-OUT                   TO FS-OUTPUT-REC            
-002713               WRITE FS-OUTPUT-REC           INITIALIZE WS-OUT           
-002714               MOVE "ADDRESS:" TO WS-OUT-A   MOVE FS-ADDRESS TO WS-OUT-B 
-002715               MOVE WS-OUT                   TO FS-OUTPUT-REC            
-002716               WRITE FS-OUTPUT-REC           INITIALIZE WS-OUT           
-002717               MOVE "STATE  :" TO WS-OUT-A   MOVE FS-STATE TO WS-OUT-B   
-002718               MOVE WS-OUT                   TO FS-OUTPUT-REC            
-002719               WRITE FS-OUTPUT-REC           INITIALIZE WS-OUT           
-002720               MOVE "COUNTRY:" TO WS-OUT-A   MOVE FS-COUNTRY TO WS-OUT-B 
-002721               MOVE WS-OUT                   TO FS-OUTPUT-REC            
-002722               WRITE FS-OUTPUT-REC           INITIALIZE WS-OUT           
-002723               MOVE "ZIPCODE:" TO WS-OUT-A   MOVE FS-ZIPCODE TO WS-OUT-B 
-002724               MOVE WS-OUT                   TO FS-OUTPUT-REC            
-002725               WRITE FS-OUTPUT-REC           INITIALIZE WS-OUT           
-002726               MOVE "    DEAR," TO WS-OUT-A  MOVE FS-SNAME-A TO WS-OUT-B 
-002727               MOVE WS-OUT                   TO FS-OUTPUT-REC            
-002728               WRITE FS-OUTPUT-REC           INITIALIZE FS-OUTPUT-REC    
-002729               MOVE "YOUR AVERAGE FOR THE EXAM IS" TO WS-OUT             
-002730               MOVE FS-AVG-MARKS             TO WS-OUT-C                 
-002731               MOVE WS-OUT                   TO FS-OUTPUT-REC            
-002732               WRITE FS-OUTPUT-REC           INITIALIZE FS-OUTPUT-REC    
-002733               INITIALIZE WS-OUT                                         
-002734               MOVE "HAVE A GREAT SUMMER!"   TO WS-OUT                   
-002735               WRITE FS-OUTPUT-REC           INITIALIZE FS-OUTPUT-REC    
-002736               ADD 1 TO WS-COUNT                                         
-002738               MOVE "REPORT #:" TO WS-OUT-A                              
-002739               MOVE WS-COUNT TO WS-OUT-B                                 
-002740               MOVE WS-OUT TO FS-OUTPUT-REC                              
-002741               WRITE FS-OUTPUT-REC INITIALIZE WS-OUT                     
-002742               END-IF                                                    
-002750               END-READ END-READ.                                        
-002800        30000-CLOSE-PARA.                                                
-002810               MOVE WS-BORDER TO FS-OUTPUT-REC.                          
-002820               WRITE FS-OUTPUT-REC.                                      
-002830               INITIALIZE FS-OUTPUT-REC.                                 
-002900               CLOSE ADD-INPUT-FILE.                                     
-003000               CLOSE GPA-INPUT-FILE.                                     
-****** **************************** Bottom of Data ****************************
-                                                                               
\ No newline at end of file
+000110        PROGRAM-ID. CEXM906.                                             
+000120        AUTHOR. EMY KAY.                                                
+000130       ******************************************************************
+000140       * FUNCTIONALITY: WRITE A PROGRAM TO JOIN TWO RECORD FILES         
+000150       *                INCLUDING STUDENT GRADES, NAME, ADDRESS,         
+000160       *                COUNTRY, STATE, ZIP, AND A PROMPT.               
+000170       *               + FORMAT INTO REPORT                              
+000180       *        ADDFILE: JEBA02.EMY.COBOL.STADDRSS                      
+000190       *        GPAFILE: JEBA02.EMY.COBOL.STUDFILE                      
+000200       *        OUTFILE: JEBA02.EMY.COBOL.STFINAL                       
+000210       * ----------------------------------------------------------------
+000220       * PRJ NO    NAME     DATE          MAINT DESC.                    
+000230       * ----------------------------------------------------------------
+000240       * JEBA02    EMY     8/02/2016   PROGRAM CREATED                  
+000250       * JEBA02    EMY     8/04/2016   PROGRAM ADAPTED FROM CHM903      
+000260       * JEBA02    EMY     8/04/2016   PROGRAM ADAPTED FROM CEXM905
+000270       * JEBA02    EMY     8/08/2016   DEBUGGING DISPLAY PROBLEM
+000280       * JEBA02    EMY     8/08/2026   UNMATCHED ADDR/GPA RECORDS NOW
+000290       *                               WRITTEN TO AN EXCEPTION REPORT.
+000300       * JEBA02    EMY     8/08/2026   MATCH ADDR/GPA BY ENROLL NUMBER
+000310       *                               (KEYED MERGE) INSTEAD OF LINE
+000320       *                               POSITION PAIRING.
+000330       * JEBA02    EMY     8/08/2026   GPAFILE IS NOW THE INDEXED
+000340       *                               STUDFILE, KEYED ON ENROLLMENT
+000350       *                               NUMBER (SEE CEXM901).
+000360       * JEBA02    EMY     8/08/2026   EVERY FILE OPEN ERROR NOW CALLS
+000370       *                               THE SHARED SPGMABND ABEND CHECK.
+000380       * JEBA02    EMY     8/08/2026   WRITE A CONTROL-TOTAL RECORD TO
+000390       *                               STFINLOG SO CEXM907 CAN RECONCILE
+000400       *                               STUDFILE AGAINST STUD70/STFINAL.
+000410       * JEBA02    EMY     8/08/2026   ADD A CONTROL-TOTAL TRAILER RECORD
+000420       *                               TO THE END OF THE LETTER OUTPUT AND
+000430       *                               CLOSE THE OUTPUT FILE AT THE END.
+000440       * JEBA02    EMY     8/08/2026   ADD A CSV EXPORT (CSVFILE) ALONGSIDE
+000450       *                               EACH PRINTED LETTER FOR DOWNSTREAM
+000460       *                               LOAD INTO OTHER SYSTEMS.
+000470       * JEBA02    EMY     8/08/2026   FS-AVG-MARKS NOW CARRIES 2
+000480       *                               DECIMAL PLACES ON THE LETTER AND
+000490       *                               THE CSV EXPORT.
+000500       * JEBA02    EMY     8/08/2026   THE LETTER GREETING NOW CALLS
+000510       *                               SPGM0902 TO SPLIT THE MATCHED
+000520       *                               STUDENT'S FULL NAME AND GREETS BY
+000530       *                               FIRST NAME INSTEAD OF FULL NAME.
+000540       * JEBA02    EMY     9/08/2026   AN ADDR RECORD WITH NO SEQUENTIAL
+000550       *                               GPA MATCH NOW RETRIES WITH A
+000560       *                               RANDOM SPGM0901 LOOKUP AGAINST
+000570       *                               STUDFILE BY ENROLL NUMBER BEFORE
+000580       *                               IT IS LOGGED AS UNMATCHED -- A
+000590       *                               DEFENSIVE DOUBLE-CHECK IN CASE THE
+000600       *                               MERGE CURSOR SKIPPED PAST IT, NOT A
+000610       *                               GENERAL LICENSE FOR ADDFILE TO BE
+000620       *                               UNSORTED -- ADDFILE MUST STILL
+000630       *                               ARRIVE IN ASCENDING ENROLL-NUMBER
+000640       *                               ORDER, THE SAME PRECONDITION THE
+000650       *                               INDEXED STUDFILE ALREADY ENFORCES.
+000660       * JEBA02    EMY     9/08/2026   THE SPGM0901 RETRY RESULT NO LONGER
+000670       *                               OVERWRITES FS-GPA-INPUT-REC DIRECTLY
+000680       *                               -- IT LANDS IN WS-RECOVERED-* FIELDS,
+000690       *                               AND 21000-WRITE-LETTER-PARA USES
+000700       *                               THOSE INSTEAD OF THE FD'S OWN FIELDS
+000710       *                               WHEN CALLED FROM THE RETRY PATH.
+000720       * JEBA02    EMY     9/09/2026   EVERY SPGMABND CALL NOW CHECKS
+000730       *                               LK-ABEND-YES BEFORE FLAGGING THE
+000740       *                               ERROR, INSTEAD OF ALWAYS MOVING 16
+000750       *                               TO RETURN-CODE RIGHT AFTER THE CALL.
+000760       ******************************************************************
+000770        ENVIRONMENT DIVISION.                                            
+000780        INPUT-OUTPUT SECTION.                                            
+000790        FILE-CONTROL.                                                    
+000800            SELECT ADD-INPUT-FILE                                        
+000810                ASSIGN TO ADDFILE                                        
+000820                ORGANIZATION IS SEQUENTIAL                               
+000830                ACCESS MODE IS SEQUENTIAL                                
+000840                FILE STATUS IS WS-ADD-INPUT-FS.                          
+000850            SELECT GPA-INPUT-FILE
+000860                ASSIGN TO GPAFILE
+000870                ORGANIZATION IS INDEXED
+000880                ACCESS MODE IS SEQUENTIAL
+000890                RECORD KEY IS FS-ENROLL-NO
+000900                FILE STATUS IS WS-GPA-INPUT-FS.
+000910            SELECT OUTPUT-FILE
+000920                ASSIGN TO OUTFILE
+000930                ORGANIZATION IS SEQUENTIAL
+000940                ACCESS MODE IS SEQUENTIAL
+000950                FILE STATUS IS WS-OUTPUT-FS.
+000960            SELECT EXCEPTION-FILE
+000970                ASSIGN TO EXCPFILE
+000980                ORGANIZATION IS SEQUENTIAL
+000990                ACCESS MODE IS SEQUENTIAL
+001000                FILE STATUS IS WS-EXCEPTION-FS.
+001010            SELECT AUDIT-FILE
+001020                ASSIGN TO STFINLOG
+001030                ORGANIZATION IS SEQUENTIAL
+001040                ACCESS MODE IS SEQUENTIAL
+001050                FILE STATUS IS WS-AUDIT-FS.
+001060            SELECT CSV-FILE
+001070                ASSIGN TO CSVFILE
+001080                ORGANIZATION IS SEQUENTIAL
+001090                ACCESS MODE IS SEQUENTIAL
+001100                FILE STATUS IS WS-CSV-FS.
+001110        DATA DIVISION.
+001120        FILE SECTION.                                                    
+001130        FD  ADD-INPUT-FILE.                                              
+001140        01  FS-ADD-INPUT-REC.                                            
+001150            05  FS-ENROLL-NO-A            PIC 9(06).                     
+001160            05  FS-SNAME-A                PIC X(10).                     
+001170            05  FS-ADDRESS                PIC X(10).                     
+001180            05  FS-COUNTRY                PIC X(10).                     
+001190            05  FS-STATE                  PIC X(10).                     
+001200            05  FS-ZIPCODE                PIC 9(08).                     
+001210            05  FILLER                    PIC X(26).                     
+001220        FD  GPA-INPUT-FILE.                                              
+001230        01  FS-GPA-INPUT-REC.                                            
+001240            05  FS-ENROLL-NO              PIC 9(06).                     
+001250            05  FS-SNAME                  PIC X(30).                     
+001260            05  FS-MATHS-MARKS            PIC 9(03).                     
+001270            05  FS-SCIENCE-MARKS          PIC 9(03).                     
+001280            05  FS-COMPUTER-MARKS         PIC 9(03).                     
+001290            05  FS-AVG-MARKS              PIC 9(03)V9(02).
+001300            05  FILLER                    PIC X(30).
+001310        FD  OUTPUT-FILE.
+001320        01  FS-OUTPUT-REC                 PIC X(80).
+001330       *    02 FS-OUT-A                   PIC X(10).
+001340       *    02 FS-OUT-B                   PIC X(20).
+001350       *    02 FS-OUT-C                   PIC X(10).
+001360       *    02 FS-OUT-D                   PIC X(40).
+001370        FD  EXCEPTION-FILE.
+001380        01  FS-EXCEPTION-REC              PIC X(80).
+001390        FD  AUDIT-FILE.
+001400        01  AS-AUDIT-REC.
+001410            05  AS-PGM-ID                 PIC X(08).
+001420            05  FILLER                    PIC X(02) VALUE SPACES.
+001430            05  AS-RUN-DATE               PIC X(08).
+001440            05  FILLER                    PIC X(02) VALUE SPACES.
+001450            05  FILLER                    PIC X(11) VALUE "GPA READ:  ".
+001460            05  AS-GPA-READ               PIC ZZZ,ZZ9.
+001470            05  FILLER                    PIC X(02) VALUE SPACES.
+001480            05  FILLER                    PIC X(09) VALUE "MATCHED: ".
+001490            05  AS-MATCHED                PIC ZZZ,ZZ9.
+001500            05  FILLER                    PIC X(21) VALUE SPACES.
+001510        FD  CSV-FILE.
+001520        01  CS-CSV-REC                    PIC X(100).
+001530        WORKING-STORAGE SECTION.
+001540                                                                         
+001550        01  WS-COUNT                      PIC 9(02) VALUE 0.             
+001560       * HERE ARE THE THREE FILE STORAGE VARIABLES                       
+001570        01  WS-ADD-INPUT-FS               PIC X(02).
+001580        01  WS-GPA-INPUT-FS               PIC X(02).
+001590        01  WS-OUTPUT-FS                  PIC X(02).
+001600        01  WS-EXCEPTION-FS               PIC X(02).
+001610        01  WS-AUDIT-FS                   PIC X(02).
+001620        01  WS-GPA-READ-COUNT             PIC 9(06) VALUE 0.
+001630        01  WS-MATCH-COUNT                PIC 9(06) VALUE 0.
+001640        01  WS-CSV-FS                     PIC X(02).
+001650        01  WS-CSV-LINE                   PIC X(100).
+001660       * HERE ARE ERROR FLAG & END OF FILE
+001670        01  WS-ERROR-FLAG                 PIC X(03).
+001680        01  WS-ENDOFFILE                  PIC X(03).
+001690        01  WS-ADD-EOF                    PIC X(03) VALUE "NO".
+001700        01  WS-GPA-EOF                    PIC X(03) VALUE "NO".
+001710        01  WS-BORDER                     PIC X(80) VALUE ALL "*".
+001720        01  WS-TRAILER.
+001730            05 FILLER                     PIC X(24)
+001740                                    VALUE "TOTAL LETTERS WRITTEN: ".
+001750            05 WS-TR-COUNT                PIC ZZZ,ZZ9.
+001760            05 FILLER                     PIC X(49) VALUE SPACES.
+001770        01  WS-OUT.
+001780            02 WS-OUT-A                   PIC X(10).
+001790            02 WS-OUT-B                   PIC X(20).
+001800            02 WS-OUT-C                   PIC X(10).
+001810            02 WS-OUT-D                   PIC X(40).
+001820       * UNMATCHED ADDR/GPA RECORD COUNT AND EXCEPTION LINE LAYOUT.
+001830        01  WS-EXCEPTION-COUNT            PIC 9(06) VALUE 0.
+001840        01  WS-EXCEPTION-OUT.
+001850            02 FILLER                     PIC X(19)
+001860                                   VALUE "UNMATCHED - ADDR #".
+001870            02 WS-EXC-ADDR-NO             PIC Z(5)9.
+001880            02 FILLER                     PIC X(07) VALUE "  GPA #".
+001890            02 WS-EXC-GPA-NO              PIC Z(5)9.
+001900            02 FILLER                     PIC X(42) VALUE SPACES.
+001910        01  WS-CURRENT-DATE-DATA          PIC X(20).
+001920        01  WS-AVG-EDIT                   PIC ZZ9.99.
+001930       * THE GRADE LETTER IS BUILT FROM THESE TWO FIELDS, NOT DIRECTLY
+001940       * FROM THE FD'S OWN FS-SNAME/FS-AVG-MARKS -- 21000-WRITE-LETTER-PARA
+001950       * LOADS THEM FROM FS-GPA-INPUT-REC ON A NORMAL MATCH, OR FROM
+001960       * WS-RECOVERED-SNAME/WS-RECOVERED-AVG-MARKS WHEN WS-RECOVERY-FLAG
+001970       * SHOWS THE MATCH CAME FROM THE SPGM0901 RETRY INSTEAD.
+001980        01  WS-LETTER-SNAME               PIC X(30).
+001990        01  WS-LETTER-AVG-MARKS           PIC 9(03)V9(02).
+002000        01  WS-RECOVERY-FLAG              PIC X(03) VALUE "NO".
+002010        01  WS-RECOVERED-SNAME            PIC X(30).
+002020        01  WS-RECOVERED-MATHS-MARKS      PIC 9(03).
+002030        01  WS-RECOVERED-SCIENCE-MARKS    PIC 9(03).
+002040        01  WS-RECOVERED-COMPUTER-MARKS   PIC 9(03).
+002050        01  WS-RECOVERED-AVG-MARKS        PIC 9(03)V9(02).
+002060       ******************************************************************
+002070       * PARMS FOR SPGM0902, THE NAME-SPLITTING UTILITY -- USED SO THE
+002080       * GRADE LETTER CAN GREET THE STUDENT BY FIRST NAME INSTEAD OF
+002090       * THE FULL "FIRST LAST" NAME.
+002100       ******************************************************************
+002110        COPY SPGM0902L.
+002120       ******************************************************************
+002130       * PARMS FOR SPGM0901, THE RANDOM ENROLLMENT-NUMBER LOOKUP UTILITY
+002140       * -- USED AS A DEFENSIVE DOUBLE-CHECK FOR AN ADDR RECORD THE
+002150       * SEQUENTIAL KEYED MERGE COULDN'T MATCH, BEFORE IT IS LOGGED AS
+002160       * UNMATCHED. ADDFILE MUST STILL ARRIVE IN ASCENDING ENROLL-NUMBER
+002170       * ORDER, THE SAME AS THE INDEXED STUDFILE.
+002180       ******************************************************************
+002190        COPY SPGM0901L.
+002200        COPY SPGMABNL.
+002210        PROCEDURE DIVISION.                                              
+002220        00000-MAIN-PARA.                                                 
+002230            PERFORM 10000-INITIALIZE-PARA.                               
+002240            PERFORM 20000-PROCESS-PARA                                   
+002250              UNTIL WS-ERROR-FLAG         = "YES"                        
+002260              OR    WS-ENDOFFILE          = "YES".                       
+002270            PERFORM 30000-CLOSE-PARA.                                    
+002280            STOP RUN.                                                    
+002290        10000-INITIALIZE-PARA.
+002300            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+002310       * OPEN THE EXCEPTION REPORT OUTPUT FILE.
+002320            OPEN OUTPUT EXCEPTION-FILE.
+002330            IF WS-EXCEPTION-FS                IS = "00"
+002340               DISPLAY "EXCEPTION FILE OPENED SUCCESSFULLY."
+002350            ELSE
+002360               DISPLAY "EXCEPTION FILE ACCESS ERROR."
+002370               MOVE "CEXM906"                 TO LK-PGM-ID
+002380               MOVE "EXCPFILE"                TO LK-FILE-ID
+002390               MOVE WS-EXCEPTION-FS            TO LK-FILE-STATUS
+002400               CALL 'SPGMABND'                USING LK-ABEND-PARMS
+002410               IF  LK-ABEND-YES
+002420                   MOVE 16                    TO RETURN-CODE
+002430                   MOVE "YES"                 TO WS-ERROR-FLAG
+002440               END-IF
+002450            END-IF.
+002460            OPEN INPUT ADD-INPUT-FILE.
+002470                 IF WS-ADD-INPUT-FS              IS = "00"               
+002480                   DISPLAY      "ADDRESS IN-FILE OPENED SUCCESSFULLY."   
+002490                   OPEN INPUT GPA-INPUT-FILE                             
+002500                   IF WS-GPA-INPUT-FS            IS = "00"               
+002510                       DISPLAY "GPA IN-FILE OPENED SUCCESSFULLY."        
+002520                       OPEN OUTPUT OUTPUT-FILE                           
+002530                       IF WS-OUTPUT-FS           IS = "00"               
+002540                           DISPLAY "OUTPUT FILE OPENED SUCCESSFULLY."    
+002550                           OPEN OUTPUT AUDIT-FILE
+002560                           OPEN OUTPUT CSV-FILE
+002570                       ELSE                                              
+002580                           DISPLAY "OUTPUT FILE ACCESS ERROR."           
+002590                           MOVE "CEXM906"        TO LK-PGM-ID
+002600                           MOVE "OUTFILE"        TO LK-FILE-ID
+002610                           MOVE WS-OUTPUT-FS     TO LK-FILE-STATUS
+002620                           CALL 'SPGMABND'       USING LK-ABEND-PARMS
+002630                           IF  LK-ABEND-YES
+002640                               MOVE 16           TO RETURN-CODE
+002650                               MOVE "YES"        TO WS-ERROR-FLAG
+002660                           END-IF
+002670                   ELSE                                                  
+002680                       DISPLAY "GPA IN-FILE ACCESS ERROR."               
+002690                       MOVE "CEXM906"            TO LK-PGM-ID
+002700                       MOVE "GPAFILE"            TO LK-FILE-ID
+002710                       MOVE WS-GPA-INPUT-FS      TO LK-FILE-STATUS
+002720                       CALL 'SPGMABND'           USING LK-ABEND-PARMS
+002730                       IF  LK-ABEND-YES
+002740                           MOVE 16               TO RETURN-CODE
+002750                           MOVE "YES"            TO WS-ERROR-FLAG
+002760                       END-IF
+002770                ELSE
+002780                    DISPLAY    "ADDRESS INPUT FILE ACCESS ERROR."
+002790                    MOVE "CEXM906"               TO LK-PGM-ID
+002800                    MOVE "ADDFILE"               TO LK-FILE-ID
+002810                    MOVE WS-ADD-INPUT-FS         TO LK-FILE-STATUS
+002820                    CALL 'SPGMABND'              USING LK-ABEND-PARMS
+002830                    IF  LK-ABEND-YES
+002840                        MOVE 16                  TO RETURN-CODE
+002850                        MOVE 'YES'               TO WS-ERROR-FLAG
+002860                    END-IF.
+002870       * WRITE HEADERS HERE
+002880       * PRIME THE FIRST RECORD FROM EACH INPUT FILE FOR THE MERGE.
+002890            IF WS-ERROR-FLAG                  NOT = "YES"
+002900               PERFORM 12000-READ-ADDR-PARA
+002910               PERFORM 13000-READ-GPA-PARA
+002920            END-IF.
+002930       ******************************************************************
+002940       * MATCH THE TWO FILES BY ENROLL NUMBER (KEYED MERGE). WHEN BOTH
+002950       * LEAD RECORDS SHARE AN ENROLL NUMBER, WRITE THE MATCHED LETTER.
+002960       * WHEN ONE SIDE IS EXHAUSTED OR ITS KEY IS LOWER, THAT SIDE'S
+002970       * RECORD HAS NO MATCH AND IS LOGGED TO THE EXCEPTION REPORT.
+002980       ******************************************************************
+002990        20000-PROCESS-PARA.
+003000            EVALUATE TRUE
+003010                WHEN WS-ADD-EOF = "YES" AND WS-GPA-EOF = "YES"
+003020                    MOVE "YES"                 TO WS-ENDOFFILE
+003030                WHEN WS-ADD-EOF = "YES"
+003040                    PERFORM 24000-UNMATCHED-GPA-PARA
+003050                    PERFORM 13000-READ-GPA-PARA
+003060                WHEN WS-GPA-EOF = "YES"
+003070                    PERFORM 23000-UNMATCHED-ADDR-PARA
+003080                    PERFORM 12000-READ-ADDR-PARA
+003090                WHEN FS-ENROLL-NO-A = FS-ENROLL-NO
+003100                    PERFORM 21000-WRITE-LETTER-PARA
+003110                    PERFORM 12000-READ-ADDR-PARA
+003120                    PERFORM 13000-READ-GPA-PARA
+003130                WHEN FS-ENROLL-NO-A < FS-ENROLL-NO
+003140                    PERFORM 23000-UNMATCHED-ADDR-PARA
+003150                    PERFORM 12000-READ-ADDR-PARA
+003160                WHEN OTHER
+003170                    PERFORM 24000-UNMATCHED-GPA-PARA
+003180                    PERFORM 13000-READ-GPA-PARA
+003190            END-EVALUATE.
+003200       ******************************************************************
+003210       * READ THE NEXT ADDRESS / GPA RECORD, FLAGGING END OF FILE.
+003220       ******************************************************************
+003230        12000-READ-ADDR-PARA.
+003240            READ ADD-INPUT-FILE
+003250                AT END MOVE "YES"              TO WS-ADD-EOF
+003260            END-READ.
+003270        13000-READ-GPA-PARA.
+003280            READ GPA-INPUT-FILE
+003290                AT END MOVE "YES"              TO WS-GPA-EOF
+003300                NOT AT END ADD 1                TO WS-GPA-READ-COUNT
+003310            END-READ.
+003320       ******************************************************************
+003330       * WRITE THE STUDENT GRADE LETTER FOR A MATCHED ADDR/GPA PAIR.
+003340       ******************************************************************
+003350        21000-WRITE-LETTER-PARA.
+003360            IF  WS-RECOVERY-FLAG          = "YES"
+003370                MOVE WS-RECOVERED-SNAME     TO WS-LETTER-SNAME
+003380                MOVE WS-RECOVERED-AVG-MARKS TO WS-LETTER-AVG-MARKS
+003390            ELSE
+003400                MOVE FS-SNAME               TO WS-LETTER-SNAME
+003410                MOVE FS-AVG-MARKS           TO WS-LETTER-AVG-MARKS
+003420            END-IF
+003430               MOVE WS-BORDER                TO FS-OUTPUT-REC
+003440               WRITE FS-OUTPUT-REC           INITIALIZE FS-OUTPUT-REC
+003450               MOVE "STUDENT GRADE REPORT"   TO FS-OUTPUT-REC
+003460               WRITE FS-OUTPUT-REC           INITIALIZE FS-OUTPUT-REC
+003470               MOVE "ROLL # :"               TO WS-OUT-A
+003480               MOVE FS-ENROLL-NO-A           TO WS-OUT-B
+003490               MOVE WS-OUT                   TO FS-OUTPUT-REC
+003500               WRITE FS-OUTPUT-REC           INITIALIZE WS-OUT
+003510               MOVE "STUDENT:" TO WS-OUT-A   MOVE WS-LETTER-SNAME TO WS-OUT-B
+003520               MOVE WS-OUT                   TO FS-OUTPUT-REC
+003530               WRITE FS-OUTPUT-REC           INITIALIZE WS-OUT
+003540               MOVE "ADDRESS:" TO WS-OUT-A   MOVE FS-ADDRESS TO WS-OUT-B
+003550               MOVE WS-OUT                   TO FS-OUTPUT-REC
+003560               WRITE FS-OUTPUT-REC           INITIALIZE WS-OUT
+003570               MOVE "STATE  :" TO WS-OUT-A   MOVE FS-STATE TO WS-OUT-B
+003580               MOVE WS-OUT                   TO FS-OUTPUT-REC
+003590               WRITE FS-OUTPUT-REC           INITIALIZE WS-OUT
+003600               MOVE "COUNTRY:" TO WS-OUT-A   MOVE FS-COUNTRY TO WS-OUT-B
+003610               MOVE WS-OUT                   TO FS-OUTPUT-REC
+003620               WRITE FS-OUTPUT-REC           INITIALIZE WS-OUT
+003630               MOVE "ZIPCODE:" TO WS-OUT-A   MOVE FS-ZIPCODE TO WS-OUT-B
+003640               MOVE WS-OUT                   TO FS-OUTPUT-REC
+003650               WRITE FS-OUTPUT-REC           INITIALIZE WS-OUT
+003660         MOVE WS-LETTER-SNAME          TO LK-FULL-NAME
+003670         CALL 'SPGM0902'              USING LK-NAMESPLIT-PARMS
+003680               MOVE "    DEAR," TO WS-OUT-A  MOVE LK-FIRST-NAME TO WS-OUT-B
+003690               MOVE WS-OUT                   TO FS-OUTPUT-REC
+003700               WRITE FS-OUTPUT-REC           INITIALIZE FS-OUTPUT-REC
+003710               MOVE "YOUR AVERAGE FOR THE EXAM IS" TO WS-OUT
+003720               MOVE WS-LETTER-AVG-MARKS      TO WS-AVG-EDIT
+003730               MOVE WS-AVG-EDIT              TO WS-OUT-C
+003740               MOVE WS-OUT                   TO FS-OUTPUT-REC
+003750               WRITE FS-OUTPUT-REC           INITIALIZE FS-OUTPUT-REC
+003760               INITIALIZE WS-OUT
+003770               MOVE "HAVE A GREAT SUMMER!"   TO WS-OUT
+003780               WRITE FS-OUTPUT-REC           INITIALIZE FS-OUTPUT-REC
+003790               ADD 1 TO WS-COUNT
+003800               ADD 1 TO WS-MATCH-COUNT
+003810               MOVE "REPORT #:" TO WS-OUT-A
+003820               MOVE WS-COUNT TO WS-OUT-B
+003830               MOVE WS-OUT TO FS-OUTPUT-REC
+003840               WRITE FS-OUTPUT-REC INITIALIZE WS-OUT.
+003850               STRING FS-ENROLL-NO-A DELIMITED BY SIZE
+003860                      "," DELIMITED BY SIZE
+003870                      WS-LETTER-SNAME DELIMITED BY SIZE
+003880                      "," DELIMITED BY SIZE
+003890                      FS-ADDRESS DELIMITED BY SIZE
+003900                      "," DELIMITED BY SIZE
+003910                      FS-STATE DELIMITED BY SIZE
+003920                      "," DELIMITED BY SIZE
+003930                      FS-COUNTRY DELIMITED BY SIZE
+003940                      "," DELIMITED BY SIZE
+003950                      FS-ZIPCODE DELIMITED BY SIZE
+003960                      "," DELIMITED BY SIZE
+003970                      WS-AVG-EDIT DELIMITED BY SIZE
+003980                 INTO WS-CSV-LINE.
+003990               MOVE WS-CSV-LINE              TO CS-CSV-REC.
+004000               WRITE CS-CSV-REC.
+004010               INITIALIZE WS-CSV-LINE.
+004020       ******************************************************************
+004030       * AN ADDR RECORD THE KEYED MERGE COULDN'T MATCH MAY STILL BE ON
+004040       * STUDFILE OUT OF ENROLL-NUMBER ORDER -- RETRY WITH A RANDOM
+004050       * SPGM0901 LOOKUP BEFORE GIVING UP AND LOGGING IT AS UNMATCHED.
+004060       ******************************************************************
+004070        23000-UNMATCHED-ADDR-PARA.
+004080            MOVE FS-ENROLL-NO-A                TO LK-ENROLL-NO.
+004090            CALL 'SPGM0901'                    USING LK-STUDLOOKUP-PARMS.
+004100            IF  LK-FOUND
+004110                MOVE LK-SNAME                   TO WS-RECOVERED-SNAME
+004120                MOVE LK-MATHS-MARKS             TO WS-RECOVERED-MATHS-MARKS
+004130                MOVE LK-SCIENCE-MARKS           TO WS-RECOVERED-SCIENCE-MARKS
+004140                MOVE LK-COMPUTER-MARKS          TO WS-RECOVERED-COMPUTER-MARKS
+004150                MOVE LK-AVG-MARKS               TO WS-RECOVERED-AVG-MARKS
+004160                MOVE "YES"                      TO WS-RECOVERY-FLAG
+004170                PERFORM 21000-WRITE-LETTER-PARA
+004180                MOVE "NO"                       TO WS-RECOVERY-FLAG
+004190            ELSE
+004200                MOVE FS-ENROLL-NO-A             TO WS-EXC-ADDR-NO
+004210                MOVE 0                          TO WS-EXC-GPA-NO
+004220                MOVE WS-EXCEPTION-OUT           TO FS-EXCEPTION-REC
+004230                WRITE FS-EXCEPTION-REC
+004240                ADD 1                           TO WS-EXCEPTION-COUNT
+004250            END-IF.
+004260       ******************************************************************
+004270       * LOG A GPA RECORD THAT HAS NO MATCHING ADDRESS RECORD.
+004280       ******************************************************************
+004290        24000-UNMATCHED-GPA-PARA.
+004300            MOVE 0                            TO WS-EXC-ADDR-NO.
+004310            MOVE FS-ENROLL-NO                 TO WS-EXC-GPA-NO.
+004320            MOVE WS-EXCEPTION-OUT             TO FS-EXCEPTION-REC.
+004330            WRITE FS-EXCEPTION-REC.
+004340            ADD 1                             TO WS-EXCEPTION-COUNT.
+004350        30000-CLOSE-PARA.
+004360               MOVE WS-BORDER TO FS-OUTPUT-REC.
+004370               WRITE FS-OUTPUT-REC.
+004380               INITIALIZE FS-OUTPUT-REC.
+004390               MOVE WS-MATCH-COUNT           TO WS-TR-COUNT.
+004400               MOVE WS-TRAILER               TO FS-OUTPUT-REC.
+004410               WRITE FS-OUTPUT-REC.
+004420               DISPLAY "UNMATCHED ADDR/GPA RECORDS: " WS-EXCEPTION-COUNT.
+004430               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+004440               MOVE "CEXM906"              TO AS-PGM-ID
+004450               MOVE WS-CURRENT-DATE-DATA(1:8) TO AS-RUN-DATE
+004460               MOVE WS-GPA-READ-COUNT      TO AS-GPA-READ
+004470               MOVE WS-MATCH-COUNT         TO AS-MATCHED
+004480               WRITE AS-AUDIT-REC.
+004490               CLOSE ADD-INPUT-FILE.
+004500               CLOSE GPA-INPUT-FILE.
+004510               CLOSE EXCEPTION-FILE.
+004520               CLOSE AUDIT-FILE.
+004530               CLOSE OUTPUT-FILE.
+004540               CLOSE CSV-FILE.
