@@ -1,40 +1,92 @@
-000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID. CEXM702.                                             
-000300        AUTHOR. EMY KAY.                                                
-000310       ******************************************************************
-000320       * FUNCTIONALITY:                                                  
-000330       * WRITE A PROGRAM TO STORE 12 TEMPERATURES OF THE DAY. DISPLAY AVG
-000331       * OF THE DAY.                                                     
-000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
-000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     7/25/2016      PROGRAM CREATED               
-000370       ******************************************************************
-000400        DATA DIVISION.                                                   
-000500        WORKING-STORAGE SECTION.                                         
-000600        01 WS-DAY.                                                       
-000700          02 WS-TEMP                    PIC 9(02)   OCCURS 12 TIMES.     
-000710        01 WS-COUNT                     PIC 9(02).                       
-000720        01 WS-TEMP-AVG                  PIC 9(03).                       
-000800        PROCEDURE DIVISION.                                              
-000810        00000-MAIN-PARA.                                                 
-000811            PERFORM 10000-ACCEPT-PARA                                    
-000812                UNTIL WS-COUNT          >= 12.                           
-000813            MOVE 0 TO WS-COUNT.                                          
-000814            PERFORM 20000-TTL-PARA                                       
-000815                UNTIL WS-COUNT          >= 12.                           
-000816            DIVIDE WS-TEMP-AVG BY 12 GIVING WS-TEMP-AVG.                 
-000817            MOVE 0 TO WS-COUNT.                                          
-000818            PERFORM 30000-DISPLAY-PARA                                   
-000819                UNTIL WS-COUNT          >= 12.                           
-000820            DISPLAY "AVERAGE TEMPERATURE IS: " WS-TEMP-AVG "F".          
-000821            STOP RUN.                                                    
-000830        10000-ACCEPT-PARA.                                               
-001300            ADD 1 TO WS-COUNT.                                           
-001400            ACCEPT WS-TEMP(WS-COUNT).                                    
-001510        20000-TTL-PARA.                                                  
-001511            ADD 1 TO WS-COUNT.                                           
-001520            ADD WS-TEMP(WS-COUNT) TO WS-TEMP-AVG.                        
-001530        30000-DISPLAY-PARA.                                              
-001531            ADD 1 TO WS-COUNT.                                           
-001540            DISPLAY "READING # " WS-COUNT " : "  WS-TEMP(WS-COUNT) "F".  
\ No newline at end of file
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. CEXM702.
+000300        AUTHOR. EMY KAY.
+000310       ******************************************************************
+000320       * FUNCTIONALITY:
+000330       * WRITE A PROGRAM TO STORE 12 TEMPERATURES OF THE DAY. DISPLAY AVG
+000331       * OF THE DAY.
+000340       * ----------------------------------------------------------------
+000350       * PRJ NO    NAME     DATE          MAINT DESC.
+000351       * ----------------------------------------------------------------
+000360       * JEBA02    EMY     7/25/2016      PROGRAM CREATED
+000361       * JEBA02    EMY     08/08/2026     THE 12 READINGS AND THE DAY'S
+000362       *                                  AVERAGE ARE NOW WRITTEN TO A
+000363       *                                  SEQUENTIAL TEMPFILE KEYED BY
+000364       *                                  RUN DATE SO A ROLLUP REPORT CAN
+000365       *                                  READ EACH DAY'S HISTORY BACK.
+000370       ******************************************************************
+000380        ENVIRONMENT DIVISION.
+000381        INPUT-OUTPUT SECTION.
+000382        FILE-CONTROL.
+000383            SELECT TEMP-FILE
+000384                ASSIGN TO TEMPFILE
+000385                ORGANIZATION IS SEQUENTIAL
+000386                ACCESS MODE IS SEQUENTIAL
+000387                FILE STATUS IS WS-TEMP-FS.
+000400        DATA DIVISION.
+000401        FILE SECTION.
+000402        FD  TEMP-FILE.
+000403        01  FS-TEMP-REC.
+000404            05  FS-TEMP-DATE              PIC 9(06).
+000405            05  FS-TEMP-READINGS.
+000406                07  FS-TEMP-READING       PIC 9(02)  OCCURS 12 TIMES.
+000407            05  FS-TEMP-AVG               PIC 9(03).
+000500        WORKING-STORAGE SECTION.
+000510        01  WS-TEMP-FS                    PIC X(02).
+000600        01 WS-DAY.
+000700          02 WS-TEMP                    PIC 9(02)   OCCURS 12 TIMES.
+000710        01 WS-COUNT                     PIC 9(02).
+000720        01 WS-TEMP-AVG                  PIC 9(03).
+000730        01  WS-CURRENT-DATE.
+000731            02 WS-CD-YY                   PIC 9(02).
+000732            02 WS-CD-MM                   PIC 9(02).
+000733            02 WS-CD-DD                   PIC 9(02).
+000734        01  WS-DATE-YYMMDD                PIC 9(06).
+000800        PROCEDURE DIVISION.
+000810        00000-MAIN-PARA.
+000811            PERFORM 10000-ACCEPT-PARA
+000812                UNTIL WS-COUNT          >= 12.
+000813            MOVE 0 TO WS-COUNT.
+000814            PERFORM 20000-TTL-PARA
+000815                UNTIL WS-COUNT          >= 12.
+000816            DIVIDE WS-TEMP-AVG BY 12 GIVING WS-TEMP-AVG.
+000817            MOVE 0 TO WS-COUNT.
+000818            PERFORM 30000-DISPLAY-PARA
+000819                UNTIL WS-COUNT          >= 12.
+000820            DISPLAY "AVERAGE TEMPERATURE IS: " WS-TEMP-AVG "F".
+000822            PERFORM 40000-WRITE-TEMPFILE-PARA.
+000821            STOP RUN.
+000830        10000-ACCEPT-PARA.
+001300            ADD 1 TO WS-COUNT.
+001400            ACCEPT WS-TEMP(WS-COUNT).
+001510        20000-TTL-PARA.
+001511            ADD 1 TO WS-COUNT.
+001520            ADD WS-TEMP(WS-COUNT) TO WS-TEMP-AVG.
+001530        30000-DISPLAY-PARA.
+001531            ADD 1 TO WS-COUNT.
+001540            DISPLAY "READING # " WS-COUNT " : "  WS-TEMP(WS-COUNT) "F".
+001600       ******************************************************************
+001610       * APPEND TODAY'S 12 READINGS AND THE COMPUTED AVERAGE TO TEMPFILE,
+001620       * KEYED BY THE RUN DATE, SO A LATER ROLLUP REPORT CAN READ THE
+001630       * HISTORY BACK ONE DAY AT A TIME.
+001640       ******************************************************************
+001650        40000-WRITE-TEMPFILE-PARA.
+001660            ACCEPT WS-CURRENT-DATE         FROM DATE.
+001670            OPEN EXTEND TEMP-FILE.
+001680            IF  WS-TEMP-FS                 = "05"
+001690                OR WS-TEMP-FS               = "35"
+001700                CLOSE TEMP-FILE
+001710                OPEN OUTPUT TEMP-FILE
+001720            END-IF.
+001730            IF  WS-TEMP-FS                 = "00"
+001740                COMPUTE WS-DATE-YYMMDD = WS-CD-YY * 10000
+001750                    + WS-CD-MM * 100 + WS-CD-DD
+001760                MOVE WS-DATE-YYMMDD         TO FS-TEMP-DATE
+001770                MOVE WS-DAY                 TO FS-TEMP-READINGS
+001780                MOVE WS-TEMP-AVG            TO FS-TEMP-AVG
+001790                WRITE FS-TEMP-REC
+001800                CLOSE TEMP-FILE
+001810            ELSE
+001820                DISPLAY "CEXM702: TEMPFILE OPEN FAILED - STATUS "
+001830                    WS-TEMP-FS
+001840            END-IF.
