@@ -8,7 +8,24 @@
 000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
 000351       * ----------------------------------------------------------------
 000360       * JEBA02    EMY     8-4-2016      PROGRAM CREATED                
-000368       *                                                                 
+000369       * JEBA02    EMY     8/08/2026     ADD A CONTROL-TOTAL TRAILER
+000369       *                                 RECORD TO THE END OF THE REPORT.
+000369       * JEBA02    EMY     8/08/2026     ADD A RUN-DATE STAMP TO THE
+000369       *                                 REPORT HEADER.
+000369       * JEBA02    EMY     8/08/2026     APPLY CEXM405-STYLE EDITED
+000369       *                                 PICTURE CLAUSES ($CASH, LVL)
+000369       *                                 INSTEAD OF WRITING THE RAW
+000369       *                                 INPUT RECORD TO THE REPORT.
+000369       * JEBA02    EMY     8/08/2026     ADD A SORTED LEADERBOARD MODE
+000369       *                                 THAT RANKS ALL CREW BY PURSE,
+000369       *                                 HIGHEST FIRST, USING CEXM1002'S
+000369       *                                 LOAD-TABLE/BUBBLE-SORT PATTERN.
+000369       * JEBA02    EMY     8/08/2026     ADD A MINIMUM-LEVEL ELIGIBILITY
+000369       *                                 FILTER, CHM903-STYLE, THAT SKIPS
+000369       *                                 CREW BELOW THE ACCEPTED CUTOFF
+000369       *                                 FROM BOTH THE DETAIL LISTING AND
+000369       *                                 THE LEADERBOARD.
+000368       *
 000370       ******************************************************************
 000380        ENVIRONMENT DIVISION.                                            
 000390        INPUT-OUTPUT SECTION.                                            
@@ -53,30 +70,120 @@
 000438            02 FILLER                   PIC X(01)   VALUE "|".           
 000439            02 FILLER                   PIC X(09)   VALUE "SPECIES".     
 000440            02 FILLER                   PIC X(01)   VALUE "|".           
-000441            02 FILLER                   PIC X(09)   VALUE "$CASH".       
-000442            02 FILLER                   PIC X(01)   VALUE "|".           
-000443            02 FILLER                   PIC X(03)   VALUE "LVL".         
+000441            02 FILLER                   PIC X(14)   VALUE "$CASH".
+000442            02 FILLER                   PIC X(01)   VALUE "|".
+000443            02 FILLER                   PIC X(03)   VALUE "LVL".
 000444            02 FILLER                   PIC X(01)   VALUE "|".           
-000450        01  WS-HEADER3                  PIC X(54)   VALUE ALL "~-".      
-000460       *01  WS-CREW-DATA.                                                
-000470       *    02 WS-NAME                  PIC X(20).                       
-000480       *    02 WS-CLASS                 PIC X(10).                       
-000490       *    02 WS-SPECIES               PIC X(10).                       
-000500       *    02 WS-PURSE                 PIC 9(10).                       
-000600       *    02 WS-LEVEL                 PIC 9(02).                       
+000450        01  WS-HEADER3                  PIC X(56)   VALUE ALL "~-".
+000451        01  WS-HEADER4.
+000452            02 FILLER                   PIC X(10)   VALUE "RUN DATE: ".
+000453            02 WS-H4-DATE               PIC X(08).
+000454            02 FILLER                   PIC X(36)   VALUE SPACES.
+000455        01  WS-CURRENT-DATE.
+000456            02 WS-CD-YY                 PIC 9(02).
+000457            02 WS-CD-MM                 PIC 9(02).
+000458            02 WS-CD-DD                 PIC 9(02).
+000459        01  WS-DATE-MMDDYY              PIC 9(06).
+000459        01  WS-DATE-EDIT                PIC 99/99/99.
+000460       ******************************************************************
+000461       * DETAIL LINE, EDITED THE WAY CEXM405 DEMONSTRATES: $CASH GETS A
+000462       * FLOATING DOLLAR SIGN WITH COMMA INSERTION AND LVL IS ZERO-
+000463       * SUPPRESSED, INSTEAD OF DUMPING THE RAW INPUT RECORD TO THE
+000464       * REPORT AS-IS.
+000465       ******************************************************************
+000466        01  WS-DETAIL.
+000467            02 FILLER                   PIC X(01)   VALUE "|".
+000468            02 WS-D-NAME                PIC X(18).
+000469            02 FILLER                   PIC X(01)   VALUE "|".
+000470            02 WS-D-CLASS               PIC X(09).
+000471            02 FILLER                   PIC X(01)   VALUE "|".
+000472            02 WS-D-SPECIES             PIC X(09).
+000473            02 FILLER                   PIC X(01)   VALUE "|".
+000474            02 WS-D-PURSE               PIC $$,$$$,$$$,$$9.
+000475            02 FILLER                   PIC X(01)   VALUE "|".
+000476            02 WS-D-LEVEL               PIC ZZ9.
+000477            02 FILLER                   PIC X(01)   VALUE "|".
 000700        01  WS-INPUT-FS                 PIC X(02).                       
 000710        01  WS-OUTPUT-FS                PIC X(02).                       
 000720        01  WS-ERROR-FLAG               PIC X(03).                       
 000730        01  WS-ENDOFFILE                PIC X(03).                       
+000731        01  WS-REC-COUNT                PIC 9(06)   VALUE 0.
+000733        01  WS-MIN-LEVEL                PIC 9(02).
+000734        01  WS-REJECT-COUNT             PIC 9(06)   VALUE 0.
+000732        01  WS-TRAILER.
+000733            02 FILLER                   PIC X(20)   VALUE "TOTAL CREW LISTED: ".
+000734            02 WS-TR-COUNT              PIC ZZZ,ZZ9.
+000735            02 FILLER                   PIC X(53)   VALUE SPACES.
+000736       ******************************************************************
+000737       * LEADERBOARD WORKING STORAGE - CREW TABLE LOADED WHILE READING,
+000738       * BUBBLE-SORTED DESCENDING BY PURSE, THEN PRINTED WITH A RANK.
+000739       * FOLLOWS CEXM1002'S LOAD-TABLE/BUBBLE-SORT PATTERN.
+000740       ******************************************************************
+000741        01  WS-CREW-TABLE               OCCURS 1 TO 9999 TIMES
+000742                                        DEPENDING ON WS-REC-COUNT.
+000743            02 WS-LB-NAME               PIC X(20).
+000744            02 WS-LB-CLASS              PIC X(10).
+000745            02 WS-LB-SPECIES            PIC X(10).
+000746            02 WS-LB-PURSE              PIC 9(10).
+000747            02 WS-LB-LEVEL              PIC 9(02).
+000748        01  WS-LB-SUB1                  PIC 9(04).
+000749        01  WS-LB-SUB2                  PIC 9(04).
+000750        01  WS-LB-SWAP-FLAG             PIC X(03).
+000751        01  WS-LB-HOLD-ENTRY.
+000752            02 WS-LB-HOLD-NAME          PIC X(20).
+000753            02 WS-LB-HOLD-CLASS         PIC X(10).
+000754            02 WS-LB-HOLD-SPECIES       PIC X(10).
+000755            02 WS-LB-HOLD-PURSE         PIC 9(10).
+000756            02 WS-LB-HOLD-LEVEL         PIC 9(02).
+000757        01  WS-LB-HEADER1               PIC X(60)   VALUE ALL "=".
+000758        01  WS-LB-HEADER2.
+000759            02 FILLER                   PIC X(01)   VALUE "|".
+000760            02 FILLER                   PIC X(03)   VALUE "RNK".
+000761            02 FILLER                   PIC X(01)   VALUE "|".
+000762            02 FILLER                   PIC X(18)   VALUE "NAME".
+000763            02 FILLER                   PIC X(01)   VALUE "|".
+000764            02 FILLER                   PIC X(09)   VALUE "CLASS".
+000765            02 FILLER                   PIC X(01)   VALUE "|".
+000766            02 FILLER                   PIC X(09)   VALUE "SPECIES".
+000767            02 FILLER                   PIC X(01)   VALUE "|".
+000768            02 FILLER                   PIC X(14)   VALUE "$CASH".
+000769            02 FILLER                   PIC X(01)   VALUE "|".
+000770            02 FILLER                   PIC X(03)   VALUE "LVL".
+000771            02 FILLER                   PIC X(01)   VALUE "|".
+000772        01  WS-LB-DETAIL.
+000773            02 FILLER                   PIC X(01)   VALUE "|".
+000774            02 WS-LB-D-RANK             PIC ZZ9.
+000775            02 FILLER                   PIC X(01)   VALUE "|".
+000776            02 WS-LB-D-NAME             PIC X(18).
+000777            02 FILLER                   PIC X(01)   VALUE "|".
+000778            02 WS-LB-D-CLASS            PIC X(09).
+000779            02 FILLER                   PIC X(01)   VALUE "|".
+000780            02 WS-LB-D-SPECIES          PIC X(09).
+000781            02 FILLER                   PIC X(01)   VALUE "|".
+000782            02 WS-LB-D-PURSE            PIC $$,$$$,$$$,$$9.
+000783            02 FILLER                   PIC X(01)   VALUE "|".
+000784            02 WS-LB-D-LEVEL            PIC ZZ9.
+000785            02 FILLER                   PIC X(01)   VALUE "|".
 000800        PROCEDURE DIVISION.                                              
-000900        00000-MAIN-PARA.                                                 
-000910            PERFORM 10000-INIT-PARA.                                     
+000900        00000-MAIN-PARA.
+000905            PERFORM 05000-ACCEPT-PARA.
+000910            PERFORM 10000-INIT-PARA.
 000920            PERFORM 20000-PROCESS-PARA                                   
 000930                UNTIL WS-ENDOFFILE =    "YES"                            
 000940                OR   WS-ERROR-FLAG =    "YES".                           
+000941            IF  WS-ERROR-FLAG          NOT = "YES"                       
+000942                PERFORM 40000-SORT-PARA                                  
+000943                PERFORM 45000-LEADERBOARD-PARA                           
+000944            END-IF.                                                      
 000950            PERFORM 30000-CLOSE-PARA.                                    
 000960            STOP RUN.                                                    
-001000        10000-INIT-PARA.                                                 
+000995       ******************************************************************
+000996       * ACCEPT THE MINIMUM-LEVEL CUTOFF, CHM903-STYLE, SO CREW BELOW
+000997       * THIS LEVEL ARE LEFT OFF THE REPORT AND THE LEADERBOARD.
+000998       ******************************************************************
+000999        05000-ACCEPT-PARA.
+000999            ACCEPT WS-MIN-LEVEL.
+001000        10000-INIT-PARA.
 001010            OPEN INPUT INPUT-FILE.                                       
 001020            IF WS-INPUT-FS           IS NOT = "00"                       
 001021                    MOVE "YES"          TO WS-ERROR-FLAG                 
@@ -86,24 +193,97 @@
 001050                    MOVE "YES"          TO WS-ERROR-FLAG                 
 001051                    DISPLAY "ERROR IN OPENING OUTPUT FILE."              
 001060            END-IF.                                                      
+001060       * GET THE RUN DATE FOR THE HEADER.                                
+001060            ACCEPT WS-CURRENT-DATE      FROM DATE.                       
+001060            COMPUTE WS-DATE-MMDDYY = WS-CD-MM * 10000                    
+001060                + WS-CD-DD * 100 + WS-CD-YY.                             
+001060            MOVE WS-DATE-MMDDYY         TO WS-DATE-EDIT.                 
+001060            MOVE WS-DATE-EDIT           TO WS-H4-DATE.                   
 001061            MOVE WS-HEADER3 TO FS-RECORD-O.                              
 001062                 WRITE FS-RECORD-O.                                      
 001063            MOVE WS-HEADER1 TO FS-RECORD-O.                              
 001064                 WRITE FS-RECORD-O.                                      
+001065            MOVE WS-HEADER4 TO FS-RECORD-O.                              
+001066                 WRITE FS-RECORD-O.                                      
 001070            MOVE WS-HEADER3 TO FS-RECORD-O.                              
 001080                 WRITE FS-RECORD-O.                                      
 001090            MOVE WS-HEADER2 TO FS-RECORD-O.                              
 001091                 WRITE FS-RECORD-O.                                      
-001092        20000-PROCESS-PARA.                                              
-001094                 READ INPUT-FILE                                         
-001095                 AT END MOVE "YES" TO WS-ENDOFFILE                       
-001096                 NOT AT END                                              
-001097                     MOVE FS-CREW-DATA-I  TO FS-RECORD-O                 
-001098                     WRITE FS-RECORD-O.                                  
-001200        30000-CLOSE-PARA.                                                
+001092        20000-PROCESS-PARA.
+001094                 READ INPUT-FILE
+001095                 AT END MOVE "YES" TO WS-ENDOFFILE
+001096                 NOT AT END
+001096                     IF  FS-LEVEL-I        < WS-MIN-LEVEL
+001096                         ADD 1             TO WS-REJECT-COUNT
+001096                     ELSE
+001097                         MOVE FS-NAME-I        TO WS-D-NAME
+001097                         MOVE FS-CLASS-I       TO WS-D-CLASS
+001097                         MOVE FS-SPECIES-I     TO WS-D-SPECIES
+001097                         MOVE FS-PURSE-I       TO WS-D-PURSE
+001097                         MOVE FS-LEVEL-I       TO WS-D-LEVEL
+001097                         MOVE WS-DETAIL        TO FS-RECORD-O
+001098                         WRITE FS-RECORD-O
+001099                         ADD 1               TO WS-REC-COUNT
+001099                         MOVE FS-NAME-I      TO WS-LB-NAME(WS-REC-COUNT)
+001099                         MOVE FS-CLASS-I     TO WS-LB-CLASS(WS-REC-COUNT)
+001099                         MOVE FS-SPECIES-I   TO WS-LB-SPECIES(WS-REC-COUNT)
+001099                         MOVE FS-PURSE-I     TO WS-LB-PURSE(WS-REC-COUNT)
+001099                         MOVE FS-LEVEL-I     TO WS-LB-LEVEL(WS-REC-COUNT)
+001099                     END-IF
+001099                 END-READ.
+001181       ******************************************************************
+001182       * BUBBLE-SORT WS-CREW-TABLE INTO DESCENDING PURSE ORDER SO THE
+001183       * LEADERBOARD CAN BE PRINTED HIGHEST-PURSE FIRST.
+001184       ******************************************************************
+001185        40000-SORT-PARA.
+001186            MOVE "YES"                  TO WS-LB-SWAP-FLAG.
+001187            PERFORM UNTIL WS-LB-SWAP-FLAG = "NO"
+001188                MOVE "NO"               TO WS-LB-SWAP-FLAG
+001188                PERFORM VARYING WS-LB-SUB1 FROM 1 BY 1
+001188                    UNTIL WS-LB-SUB1    > WS-REC-COUNT - 1
+001188                    IF  WS-LB-PURSE(WS-LB-SUB1) <
+001188                        WS-LB-PURSE(WS-LB-SUB1 + 1)
+001188                        MOVE WS-CREW-TABLE(WS-LB-SUB1)
+001188                                        TO WS-LB-HOLD-ENTRY
+001188                        MOVE WS-CREW-TABLE(WS-LB-SUB1 + 1)
+001188                                        TO WS-CREW-TABLE(WS-LB-SUB1)
+001188                        MOVE WS-LB-HOLD-ENTRY
+001188                                        TO WS-CREW-TABLE(WS-LB-SUB1 + 1)
+001188                        MOVE "YES"      TO WS-LB-SWAP-FLAG
+001188                    END-IF
+001188                END-PERFORM
+001188            END-PERFORM.
+001189       ******************************************************************
+001190       * PRINT THE SORTED CREW TABLE AS A RANKED LEADERBOARD.
+001191       ******************************************************************
+001192        45000-LEADERBOARD-PARA.
+001193            MOVE WS-LB-HEADER1          TO FS-RECORD-O.
+001194            WRITE FS-RECORD-O.
+001195            MOVE WS-LB-HEADER2          TO FS-RECORD-O.
+001196            WRITE FS-RECORD-O.
+001197            MOVE WS-LB-HEADER1          TO FS-RECORD-O.
+001198            WRITE FS-RECORD-O.
+001199            PERFORM VARYING WS-LB-SUB2 FROM 1 BY 1
+001199                UNTIL WS-LB-SUB2        > WS-REC-COUNT
+001199                MOVE WS-LB-SUB2         TO WS-LB-D-RANK
+001199                MOVE WS-LB-NAME(WS-LB-SUB2)    TO WS-LB-D-NAME
+001199                MOVE WS-LB-CLASS(WS-LB-SUB2)   TO WS-LB-D-CLASS
+001199                MOVE WS-LB-SPECIES(WS-LB-SUB2) TO WS-LB-D-SPECIES
+001199                MOVE WS-LB-PURSE(WS-LB-SUB2)   TO WS-LB-D-PURSE
+001199                MOVE WS-LB-LEVEL(WS-LB-SUB2)   TO WS-LB-D-LEVEL
+001199                MOVE WS-LB-DETAIL       TO FS-RECORD-O
+001199                WRITE FS-RECORD-O
+001199            END-PERFORM.
+001199            MOVE WS-LB-HEADER1          TO FS-RECORD-O.
+001199            WRITE FS-RECORD-O.
+001200        30000-CLOSE-PARA.
 001210            DISPLAY "INPUT FILE STATUS :" WS-INPUT-FS.                   
 001220            DISPLAY "OUTPUT FILE STATUS:" WS-OUTPUT-FS.                  
-001230            DISPLAY "ERROR FLAG        :" WS-ERROR-FLAG                  
+001230            DISPLAY "ERROR FLAG        :" WS-ERROR-FLAG
+001235            DISPLAY "CREW BELOW MIN LEVEL SKIPPED:" WS-REJECT-COUNT.
+001280            MOVE WS-REC-COUNT TO WS-TR-COUNT.
+001290            MOVE WS-TRAILER   TO FS-RECORD-O.
+001295            WRITE FS-RECORD-O.
 001300            MOVE WS-HEADER3 TO FS-RECORD-O.                              
 001400            WRITE FS-RECORD-O.                                           
 001500            CLOSE INPUT-FILE.                                            
