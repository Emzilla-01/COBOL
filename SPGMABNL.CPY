@@ -0,0 +1,16 @@
+000100      ******************************************************************
+000200      * COPYBOOK   : SPGMABNL
+000300      * PURPOSE    : LINKAGE LAYOUT FOR SPGMABND, THE SHARED FILE-STATUS-
+000400      *              DRIVEN ABEND CHECK CALLED BY EVERY STUDFILE PROGRAM
+000500      *              INSTEAD OF EACH ONE DUPLICATING ITS OWN CHECK.
+000600      * PRJ NO    NAME     DATE          MAINT DESC.
+000700      * ----------------------------------------------------------------
+000800      * JEBA02    EMY     08/08/2026    COPYBOOK CREATED.
+000900      ******************************************************************
+001000       01  LK-ABEND-PARMS.
+001100           05  LK-PGM-ID               PIC X(08).
+001200           05  LK-FILE-ID              PIC X(08).
+001300           05  LK-FILE-STATUS          PIC X(02).
+001400           05  LK-ABEND-FLAG           PIC X(03).
+001500               88  LK-ABEND-YES                VALUE "YES".
+001600               88  LK-ABEND-NO                 VALUE "NO ".
