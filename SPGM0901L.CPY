@@ -0,0 +1,21 @@
+000100      ******************************************************************
+000200      * COPYBOOK   : SPGM0901L
+000300      * PURPOSE    : LINKAGE LAYOUT FOR SPGM0901, THE STUDENT ENROLLMENT
+000400      *              NUMBER RANDOM LOOKUP UTILITY BUILT ON THE INDEXED
+000500      *              STUDFILE (SEE CEXM901).
+000600      * PRJ NO    NAME     DATE          MAINT DESC.
+000700      * ----------------------------------------------------------------
+000800      * JEBA02    EMY     08/08/2026    COPYBOOK CREATED.
+000850      * JEBA02    EMY     08/08/2026    LK-AVG-MARKS NOW CARRIES 2
+000860      *                                 DECIMAL PLACES.
+000900      ******************************************************************
+001000       01  LK-STUDLOOKUP-PARMS.
+001100           05  LK-ENROLL-NO            PIC 9(06).
+001200           05  LK-SNAME                PIC X(30).
+001300           05  LK-MATHS-MARKS          PIC 9(03).
+001400           05  LK-SCIENCE-MARKS        PIC 9(03).
+001500           05  LK-COMPUTER-MARKS       PIC 9(03).
+001600           05  LK-AVG-MARKS            PIC 9(03)V9(02).
+001700           05  LK-FOUND-FLAG           PIC X(03).
+001800               88  LK-FOUND                    VALUE "YES".
+001900               88  LK-NOT-FOUND                VALUE "NO ".
