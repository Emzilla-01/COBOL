@@ -1,141 +1,212 @@
 000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID. CEXM905.                                             
-000300        AUTHOR. EMY KAY.                                                
-000310       ******************************************************************
-000320       * FUNCTIONALITY: WRITE A PROGRAM TO SELECT ALL STUDENTS WITH      
-000330       *                GPA GREATER THAN 70%, WRITE THESE RECORDS        
-000331       *                TO ANOTHER PS.                                   
-000332       *     +++++++++++ FORMAT INTO REPORT                              
-000338       * INFILE : JEBA02.EMY.COBOL.STUDFILE                             
-000339       * OUTFILE: JEBA02.EMY.COBOL.STUD70                               
-000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
-000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     8/02/2016   PROGRAM CREATED                  
-000370       * JEBA02    EMY     8/04/2016   PROGRAM ADAPTED FROM CHM903      
-000380       ******************************************************************
-000390        ENVIRONMENT DIVISION.                                            
-000391        INPUT-OUTPUT SECTION.                                            
-000392        FILE-CONTROL.                                                    
-000393            SELECT INPUT-FILE                                            
-000394                ASSIGN TO INFILE                                         
-000395                ORGANIZATION IS SEQUENTIAL                               
-000396                ACCESS MODE IS SEQUENTIAL                                
-000397                FILE STATUS IS WS-INPUT-FILE-FS.                         
-000398            SELECT OUTPUT-FILE                                           
-000399                ASSIGN TO OUTFILE                                        
-000400                ORGANIZATION IS SEQUENTIAL                               
-000401                ACCESS MODE IS SEQUENTIAL                                
-000402                FILE STATUS IS WS-OUTPUT-FILE-FS.                        
-000403        DATA DIVISION.                                                   
-000404        FILE SECTION.                                                    
-000405        FD INPUT-FILE.                                                   
-000406        01  FS-STUD-REC.                                                 
-000407            05  FS-ENROLL-NO              PIC 9(06).                     
-000408            05  FS-SNAME                  PIC X(30).                     
-000409            05  FS-MATHS-MARKS            PIC 9(03).                     
-000410            05  FS-SCIENCE-MARKS          PIC 9(03).                     
-000411            05  FS-COMPUTER-MARKS         PIC 9(03).                     
-000412            05  FS-AVG-MARKS              PIC 9(03).                     
-000413            05  FILLER                    PIC X(32).                     
-000414        FD  OUTPUT-FILE.                                                 
-000415        01  FS-OUTPUT-REC                 PIC X(80).                     
-000416        WORKING-STORAGE SECTION.                                         
-000417        01  WS-REFORMAT.                                                 
-000418            05  WS-ENROLL-NO              PIC 9(06).                     
-000419            05  WS-SNAME                  PIC X(30).                     
-000420            05  WS-MATHS-MARKS            PIC ZZZ.                       
-000421            05  WS-SCIENCE-MARKS          PIC ZZZ.                       
-000422            05  WS-COMPUTER-MARKS         PIC ZZZ.                       
-000423            05  WS-AVG-MARKS              PIC ZZZ.                       
-000425        01  WS-INPUT-FILE-FS              PIC X(02).                     
-000426        01  WS-OUTPUT-FILE-FS             PIC X(02).                     
-000430        01  WS-ERROR-FLAG                 PIC X(03).                     
-000440        01  WS-ENDOFFILE                  PIC X(03).                     
-000450        01  WS-HEADER1                    PIC X(48) VALUE ALL "^V".      
-000451        01  WS-HEADER2.                                                  
-000452            02 FILLER                     PIC X(17) VALUE ALL "*".       
-000453            02 FILLER                     PIC X(14)                      
-000454                                          VALUE "STUDENT REPORT".        
-000455            02 FILLER                     PIC X(17) VALUE ALL "*".       
-000460        01  WS-HEADER3.                                                  
-000470            02 FILLER                     PIC X(01) VALUE "|".           
-000480            02 FILLER                     PIC X(05) VALUE "ROLL".        
-000490            02 FILLER                     PIC X(01) VALUE "|".           
-000500            02 FILLER                     PIC X(29) VALUE "STUDENT NAME".
-000600            02 FILLER                     PIC X(01) VALUE "|".           
-000700            02 FILLER                     PIC X(02) VALUE "MA".          
-000710            02 FILLER                     PIC X(01) VALUE "|".           
-000720            02 FILLER                     PIC X(02) VALUE "SC".          
-000730            02 FILLER                     PIC X(01) VALUE "|".           
-000740            02 FILLER                     PIC X(02) VALUE "CO".          
-000750            02 FILLER                     PIC X(01) VALUE "|".           
-000760            02 FILLER                     PIC X(02) VALUE "AV".          
-000800        PROCEDURE DIVISION.                                              
-000810       ******************************************************************
-000820       * MAIN PROGRAM FLOW.                                              
-000830       ******************************************************************
-000900        00000-MAIN-PARA.                                                 
-001000            PERFORM 10000-INITIALIZE-PARA.                               
-001100            PERFORM 20000-PROCESS-PARA                                   
-001110              UNTIL WS-ERROR-FLAG         = "YES"                        
-001120              OR    WS-ENDOFFILE          = "YES".                       
-001200            PERFORM 30000-CLOSE-PARA.                                    
-002000            STOP RUN.                                                    
-002010       ******************************************************************
-002020       * OPEN FILE FOR WRITING.                                          
-002030       ******************************************************************
-002100        10000-INITIALIZE-PARA.                                           
-002200            OPEN INPUT INPUT-FILE.                                       
-002210                IF WS-INPUT-FILE-FS            IS = "00"                 
-002220                DISPLAY      "INPUT FILE OPENED SUCCESSFULLY."           
-002221                OPEN OUTPUT OUTPUT-FILE                                  
-002222                    IF WS-OUTPUT-FILE-FS       IS = "00"                 
-002223                    DISPLAY "OUTPUT FILE OPENED SUCCESSFULLY."           
-002224                    ELSE                                                 
-002225                        DISPLAY    "OUTPUT FILE ACCESS ERROR."           
-002226                        MOVE "YES"             TO WS-ERROR-FLAG          
-002230                ELSE                                                     
-002231                    DISPLAY         "INPUT FILE ACCESS ERROR."           
-002240                    MOVE 'YES'                 TO WS-ERROR-FLAG.         
-002250       * WRITE REPORT HEADER                                             
-002260            MOVE WS-HEADER1 TO FS-OUTPUT-REC.                            
-002270                         WRITE FS-OUTPUT-REC.                            
-002280            MOVE WS-HEADER2 TO FS-OUTPUT-REC.                            
-002290                         WRITE FS-OUTPUT-REC.                            
-002300            MOVE WS-HEADER3 TO FS-OUTPUT-REC.                            
-002400                         WRITE FS-OUTPUT-REC.                            
-002500       ******************************************************************
-002510       * MOVE VALUES, CALCULATE AVERAGE, WRITE TO FILE.                  
-002520       ******************************************************************
-002600        20000-PROCESS-PARA.                                              
-002610            READ INPUT-FILE                                              
-002620            AT END                                                       
-002621                MOVE "YES"                TO WS-ENDOFFILE                
-002630            NOT AT END                                                   
-002640                IF  FS-AVG-MARKS > 070                                   
-002641                    MOVE FS-ENROLL-NO      TO WS-ENROLL-NO               
-002642                    MOVE FS-SNAME          TO WS-SNAME                   
-002643                    MOVE FS-MATHS-MARKS    TO WS-MATHS-MARKS             
-002644                    MOVE FS-SCIENCE-MARKS  TO WS-SCIENCE-MARKS           
-002645                    MOVE FS-COMPUTER-MARKS TO WS-COMPUTER-MARKS          
-002646                    MOVE FS-AVG-MARKS      TO WS-AVG-MARKS               
-002647                    MOVE WS-REFORMAT       TO FS-OUTPUT-REC              
-002648                    DISPLAY FS-OUTPUT-REC                                
-002650       *            MOVE FS-STUD-REC       TO WS-REFORMAT                
-002651       *            MOVE WS-REFORMAT       TO FS-OUTPUT-REC              
-002652       *            DISPLAY FS-OUTPUT-REC                                
-002660                    WRITE FS-OUTPUT-REC                                  
-002661                END-IF                                                   
-002670            END-READ.                                                    
-006653       ******************************************************************
-006654       * DISPLAY FILE STATUS AND CLOSE THE FILE.                         
-006660       ******************************************************************
-006700        30000-CLOSE-PARA.                                                
-006800            DISPLAY  WS-INPUT-FILE-FS.                                   
-006810            DISPLAY WS-OUTPUT-FILE-FS.                                   
-006820            MOVE WS-HEADER1 TO FS-OUTPUT-REC.                            
-006830                         WRITE FS-OUTPUT-REC.                            
-006900            CLOSE  INPUT-FILE.                                           
-007000            CLOSE OUTPUT-FILE.                                           
-****** **************************** Bottom of Data ****************************
\ No newline at end of file
+000110        PROGRAM-ID. CEXM905.                                             
+000120        AUTHOR. EMY KAY.                                                
+000130       ******************************************************************
+000140       * FUNCTIONALITY: WRITE A PROGRAM TO SELECT ALL STUDENTS WITH      
+000150       *                GPA GREATER THAN 70%, WRITE THESE RECORDS        
+000160       *                TO ANOTHER PS.                                   
+000170       *     +++++++++++ FORMAT INTO REPORT                              
+000180       * INFILE : JEBA02.EMY.COBOL.STUDFILE                             
+000190       * OUTFILE: JEBA02.EMY.COBOL.STUD70                               
+000200       * ----------------------------------------------------------------
+000210       * PRJ NO    NAME     DATE          MAINT DESC.                    
+000220       * ----------------------------------------------------------------
+000230       * JEBA02    EMY     8/02/2016   PROGRAM CREATED
+000240       * JEBA02    EMY     8/04/2016   PROGRAM ADAPTED FROM CHM903
+000250       * JEBA02    EMY     8/08/2026   GPA CUTOFF ACCEPTED AT RUNTIME
+000260       *                               INSTEAD OF HARDCODED 070.
+000270       * JEBA02    EMY     8/08/2026   STUDFILE IS NOW INDEXED ON THE
+000280       *                               ENROLLMENT NUMBER (SEE CEXM901).
+000290       * JEBA02    EMY     8/08/2026   A FILE OPEN ERROR NOW CALLS THE
+000300       *                               SHARED SPGMABND ABEND CHECK.
+000310       * JEBA02    EMY     8/08/2026   ADD A CONTROL-TOTAL TRAILER RECORD
+000320       *                               AT THE END OF THE REPORT.
+000330       * JEBA02    EMY     8/08/2026   ADD A RUN-DATE STAMP TO THE REPORT
+000340       *                               HEADER (ALSO FIXED WS-REC-COUNT/
+000350       *                               WS-TRAILER, WHICH WERE USED BUT
+000360       *                               NEVER DECLARED).
+000370       * JEBA02    EMY     8/08/2026   GPA CUTOFF AND FS-AVG-MARKS NOW
+000380       *                               CARRY 2 DECIMAL PLACES.
+000390       * JEBA02    EMY     9/09/2026   EVERY SPGMABND CALL NOW CHECKS
+000400       *                               LK-ABEND-YES BEFORE FLAGGING THE
+000410       *                               ERROR, INSTEAD OF ALWAYS MOVING 16
+000420       *                               TO RETURN-CODE RIGHT AFTER THE CALL.
+000430       * JEBA02    EMY     9/10/2026   30000-CLOSE-PARA NO LONGER WRITES
+000440       *                               WS-HEADER1 AFTER THE WS-TRAILER
+000450       *                               CONTROL-TOTAL RECORD -- THE TRAILER
+000460       *                               MUST BE THE LAST RECORD ON
+000470       *                               OUTPUT-FILE FOR THE COUNT TO BE
+000480       *                               FOUND BY SEEKING TO END OF FILE.
+000490       ******************************************************************
+000500        ENVIRONMENT DIVISION.                                            
+000510        INPUT-OUTPUT SECTION.                                            
+000520        FILE-CONTROL.                                                    
+000530            SELECT INPUT-FILE
+000540                ASSIGN TO INFILE
+000550                ORGANIZATION IS INDEXED
+000560                ACCESS MODE IS SEQUENTIAL
+000570                RECORD KEY IS FS-ENROLL-NO
+000580                FILE STATUS IS WS-INPUT-FILE-FS.
+000590            SELECT OUTPUT-FILE                                           
+000600                ASSIGN TO OUTFILE                                        
+000610                ORGANIZATION IS SEQUENTIAL                               
+000620                ACCESS MODE IS SEQUENTIAL                                
+000630                FILE STATUS IS WS-OUTPUT-FILE-FS.                        
+000640        DATA DIVISION.                                                   
+000650        FILE SECTION.                                                    
+000660        FD INPUT-FILE.                                                   
+000670        01  FS-STUD-REC.                                                 
+000680            05  FS-ENROLL-NO              PIC 9(06).                     
+000690            05  FS-SNAME                  PIC X(30).                     
+000700            05  FS-MATHS-MARKS            PIC 9(03).                     
+000710            05  FS-SCIENCE-MARKS          PIC 9(03).                     
+000720            05  FS-COMPUTER-MARKS         PIC 9(03).                     
+000730            05  FS-AVG-MARKS              PIC 9(03)V9(02).
+000740            05  FILLER                    PIC X(30).
+000750        FD  OUTPUT-FILE.                                                 
+000760        01  FS-OUTPUT-REC                 PIC X(80).                     
+000770        WORKING-STORAGE SECTION.                                         
+000780        01  WS-REFORMAT.                                                 
+000790            05  WS-ENROLL-NO              PIC 9(06).                     
+000800            05  WS-SNAME                  PIC X(30).                     
+000810            05  WS-MATHS-MARKS            PIC ZZZ.                       
+000820            05  WS-SCIENCE-MARKS          PIC ZZZ.                       
+000830            05  WS-COMPUTER-MARKS         PIC ZZZ.                       
+000840            05  WS-AVG-MARKS              PIC ZZ9.99.
+000850        01  WS-INPUT-FILE-FS              PIC X(02).                     
+000860        01  WS-OUTPUT-FILE-FS             PIC X(02).                     
+000870        01  WS-ERROR-FLAG                 PIC X(03).
+000880        01  WS-ENDOFFILE                  PIC X(03).
+000890        01  WS-GPA-CUTOFF                 PIC 9(03)V9(02).
+000900        COPY SPGMABNL.
+000910        01  WS-HEADER4.                                                   
+000920            02 FILLER                     PIC X(10) VALUE "RUN DATE: ".   
+000930            02 WS-H4-DATE                 PIC X(08).                      
+000940        01  WS-TRAILER.                                                   
+000950            02 FILLER                     PIC X(24)                       
+000960                                     VALUE "TOTAL STUDENTS LISTED: ".   
+000970            02 WS-TR-COUNT                PIC ZZZ,ZZ9.                    
+000980            02 FILLER                     PIC X(24) VALUE SPACES.         
+000990        01  WS-CURRENT-DATE.                                              
+001000            02 WS-CD-YY                   PIC 9(02).                      
+001010            02 WS-CD-MM                   PIC 9(02).                      
+001020            02 WS-CD-DD                   PIC 9(02).                      
+001030        01  WS-DATE-MMDDYY                PIC 9(06).                      
+001040        01  WS-DATE-EDIT                  PIC 99/99/99.                   
+001050        01  WS-REC-COUNT                  PIC 9(06) VALUE 0.              
+001060        01  WS-HEADER1                    PIC X(48) VALUE ALL "^V".      
+001070        01  WS-HEADER2.                                                  
+001080            02 FILLER                     PIC X(17) VALUE ALL "*".       
+001090            02 FILLER                     PIC X(14)                      
+001100                                          VALUE "STUDENT REPORT".        
+001110            02 FILLER                     PIC X(17) VALUE ALL "*".       
+001120        01  WS-HEADER3.                                                  
+001130            02 FILLER                     PIC X(01) VALUE "|".           
+001140            02 FILLER                     PIC X(05) VALUE "ROLL".        
+001150            02 FILLER                     PIC X(01) VALUE "|".           
+001160            02 FILLER                     PIC X(29) VALUE "STUDENT NAME".
+001170            02 FILLER                     PIC X(01) VALUE "|".           
+001180            02 FILLER                     PIC X(02) VALUE "MA".          
+001190            02 FILLER                     PIC X(01) VALUE "|".           
+001200            02 FILLER                     PIC X(02) VALUE "SC".          
+001210            02 FILLER                     PIC X(01) VALUE "|".           
+001220            02 FILLER                     PIC X(02) VALUE "CO".          
+001230            02 FILLER                     PIC X(01) VALUE "|".           
+001240            02 FILLER                     PIC X(02) VALUE "AV".          
+001250        PROCEDURE DIVISION.                                              
+001260       ******************************************************************
+001270       * MAIN PROGRAM FLOW.                                              
+001280       ******************************************************************
+001290        00000-MAIN-PARA.
+001300            PERFORM 05000-ACCEPT-PARA.
+001310            PERFORM 10000-INITIALIZE-PARA.
+001320            PERFORM 20000-PROCESS-PARA                                   
+001330              UNTIL WS-ERROR-FLAG         = "YES"                        
+001340              OR    WS-ENDOFFILE          = "YES".                       
+001350            PERFORM 30000-CLOSE-PARA.                                    
+001360            STOP RUN.                                                    
+001370       ******************************************************************
+001380       * ACCEPT THE GPA CUTOFF TO SELECT ON FROM SYSIN.
+001390       ******************************************************************
+001400        05000-ACCEPT-PARA.
+001410            ACCEPT WS-GPA-CUTOFF.
+001420       ******************************************************************
+001430       * OPEN FILE FOR WRITING.
+001440       ******************************************************************
+001450        10000-INITIALIZE-PARA.
+001460            OPEN INPUT INPUT-FILE.                                       
+001470                IF WS-INPUT-FILE-FS            IS = "00"                 
+001480                DISPLAY      "INPUT FILE OPENED SUCCESSFULLY."           
+001490                OPEN OUTPUT OUTPUT-FILE                                  
+001500                    IF WS-OUTPUT-FILE-FS       IS = "00"                 
+001510                    DISPLAY "OUTPUT FILE OPENED SUCCESSFULLY."           
+001520                    ELSE                                                 
+001530                        DISPLAY    "OUTPUT FILE ACCESS ERROR."
+001540                        MOVE "CEXM905"    TO LK-PGM-ID
+001550                        MOVE "OUTFILE"    TO LK-FILE-ID
+001560                        MOVE WS-OUTPUT-FILE-FS TO LK-FILE-STATUS
+001570                        CALL 'SPGMABND'   USING LK-ABEND-PARMS
+001580                        IF  LK-ABEND-YES
+001590                            MOVE 16       TO RETURN-CODE
+001600                            MOVE "YES"    TO WS-ERROR-FLAG
+001610                        END-IF
+001620                ELSE                                                     
+001630                    DISPLAY         "INPUT FILE ACCESS ERROR."           
+001640                    MOVE "CEXM905"    TO LK-PGM-ID
+001650                    MOVE "INFILE"     TO LK-FILE-ID
+001660                    MOVE WS-INPUT-FILE-FS TO LK-FILE-STATUS
+001670                    CALL 'SPGMABND'   USING LK-ABEND-PARMS
+001680                    IF  LK-ABEND-YES
+001690                        MOVE 16       TO RETURN-CODE
+001700                        MOVE 'YES'    TO WS-ERROR-FLAG
+001710                    END-IF.
+001720       * GET THE RUN DATE FOR THE HEADER.                                
+001730            ACCEPT WS-CURRENT-DATE        FROM DATE.                     
+001740            COMPUTE WS-DATE-MMDDYY = WS-CD-MM * 10000                    
+001750                + WS-CD-DD * 100 + WS-CD-YY.                             
+001760            MOVE WS-DATE-MMDDYY           TO WS-DATE-EDIT.               
+001770        MOVE WS-DATE-EDIT             TO WS-H4-DATE.                 
+001780       * WRITE REPORT HEADER                                             
+001790            MOVE WS-HEADER1 TO FS-OUTPUT-REC.                            
+001800                         WRITE FS-OUTPUT-REC.                            
+001810            MOVE WS-HEADER2 TO FS-OUTPUT-REC.                            
+001820                         WRITE FS-OUTPUT-REC.                            
+001830            MOVE WS-HEADER4 TO FS-OUTPUT-REC.                            
+001840                         WRITE FS-OUTPUT-REC.                            
+001850            MOVE WS-HEADER3 TO FS-OUTPUT-REC.                            
+001860                         WRITE FS-OUTPUT-REC.                            
+001870       ******************************************************************
+001880       * MOVE VALUES, CALCULATE AVERAGE, WRITE TO FILE.                  
+001890       ******************************************************************
+001900        20000-PROCESS-PARA.                                              
+001910            READ INPUT-FILE                                              
+001920            AT END                                                       
+001930                MOVE "YES"                TO WS-ENDOFFILE                
+001940            NOT AT END                                                   
+001950                IF  FS-AVG-MARKS > WS-GPA-CUTOFF
+001960                    MOVE FS-ENROLL-NO      TO WS-ENROLL-NO               
+001970                    MOVE FS-SNAME          TO WS-SNAME                   
+001980                    MOVE FS-MATHS-MARKS    TO WS-MATHS-MARKS             
+001990                    MOVE FS-SCIENCE-MARKS  TO WS-SCIENCE-MARKS           
+002000                    MOVE FS-COMPUTER-MARKS TO WS-COMPUTER-MARKS          
+002010                    MOVE FS-AVG-MARKS      TO WS-AVG-MARKS               
+002020                    MOVE WS-REFORMAT       TO FS-OUTPUT-REC              
+002030                    DISPLAY FS-OUTPUT-REC                                
+002040       *            MOVE FS-STUD-REC       TO WS-REFORMAT                
+002050       *            MOVE WS-REFORMAT       TO FS-OUTPUT-REC              
+002060       *            DISPLAY FS-OUTPUT-REC                                
+002070                    WRITE FS-OUTPUT-REC                                  
+002080                    ADD 1                  TO WS-REC-COUNT                
+002090                END-IF                                                   
+002100            END-READ.                                                    
+002110       ******************************************************************
+002120       * DISPLAY FILE STATUS AND CLOSE THE FILE.                         
+002130       ******************************************************************
+002140        30000-CLOSE-PARA.                                                
+002150            DISPLAY  WS-INPUT-FILE-FS.                                   
+002160            DISPLAY WS-OUTPUT-FILE-FS.                                   
+002170            MOVE WS-REC-COUNT             TO WS-TR-COUNT.
+002180            MOVE WS-TRAILER               TO FS-OUTPUT-REC.
+002190            WRITE FS-OUTPUT-REC.
+002200            CLOSE  INPUT-FILE.
+002210            CLOSE OUTPUT-FILE.
