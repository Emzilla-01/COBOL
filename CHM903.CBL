@@ -1,94 +1,172 @@
 000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID. CHM903.                                              
-000300        AUTHOR. EMY KAY.                                                
-000310       ******************************************************************
-000320       * FUNCTIONALITY: WRITE A PROGRAM TO SELECT ALL STUDENTS WITH      
-000330       *                GPA GREATER THAN 70%, WRITE THESE RECORDS        
-000331       *                TO ANOTHER PS.                                   
-000338       * INFILE : JEBA02.EMY.COBOL.STUDFILE                             
-000339       * OUTFILE: JEBA02.EMY.COBOL.STUD70                               
-000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
-000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     8/02/2016   PROGRAM CREATED                  
-000380       ******************************************************************
-000390        ENVIRONMENT DIVISION.                                            
-000391        INPUT-OUTPUT SECTION.                                            
-000392        FILE-CONTROL.                                                    
-000393            SELECT INPUT-FILE                                            
-000394                ASSIGN TO RECIN                                          
-000395                ORGANIZATION IS SEQUENTIAL                               
-000396                ACCESS MODE IS SEQUENTIAL                                
-000397                FILE STATUS IS WS-INPUT-FILE-FS.                         
-000398            SELECT OUTPUT-FILE                                           
-000399                ASSIGN TO RECOUT                                         
-000400                ORGANIZATION IS SEQUENTIAL                               
-000401                ACCESS MODE IS SEQUENTIAL                                
-000402                FILE STATUS IS WS-OUTPUT-FILE-FS.                        
-000403        DATA DIVISION.                                                   
-000404        FILE SECTION.                                                    
-000405        FD INPUT-FILE.                                                   
-000406        01  FS-STUD-REC.                                                 
-000407            05  FS-ENROLL-NO              PIC 9(06).                     
-000408            05  FS-SNAME                  PIC X(30).                     
-000409            05  FS-MATHS-MARKS            PIC 9(03).                     
-000410            05  FS-SCIENCE-MARKS          PIC 9(03).                     
-000411            05  FS-COMPUTER-MARKS         PIC 9(03).                     
-000412            05  FS-AVG-MARKS              PIC 9(03).                     
-000413            05  FILLER                    PIC X(32).                     
-000414        FD  OUTPUT-FILE.                                                 
-000415        01  FS-OUTPUT-REC                 PIC X(80).                     
-000416        WORKING-STORAGE SECTION.                                         
-000420        01 WS-INPUT-FILE-FS               PIC 9(02).                     
-000421        01 WS-OUTPUT-FILE-FS              PIC 9(02).                     
-000430        01 WS-ERROR-FLAG                  PIC X(03).                     
-000440        01 WS-ENDOFFILE                   PIC X(03).                     
-000800        PROCEDURE DIVISION.                                              
-000810       ******************************************************************
-000820       * MAIN PROGRAM FLOW.                                              
-000830       ******************************************************************
-000900        00000-MAIN-PARA.                                                 
-001000            PERFORM 10000-INITIALIZE-PARA.                               
-001100            PERFORM 20000-PROCESS-PARA                                   
-001110              UNTIL WS-ERROR-FLAG         = "YES"                        
-001120              OR    WS-ENDOFFILE          = "YES".                       
-001200            PERFORM 30000-CLOSE-PARA.                                    
-002000            STOP RUN.                                                    
-002010       ******************************************************************
-002020       * OPEN FILE FOR WRITING.                                          
-002030       ******************************************************************
-002100        10000-INITIALIZE-PARA.                                           
-002200            OPEN INPUT INPUT-FILE.                                       
-002210                IF WS-INPUT-FILE-FS            IS = 00                   
-002220                DISPLAY      "INPUT FILE OPENED SUCCESSFULLY."           
-002221                OPEN OUTPUT OUTPUT-FILE                                  
-002222                    IF WS-OUTPUT-FILE-FS       IS = 00                   
-002223                    DISPLAY "OUTPUT FILE OPENED SUCCESSFULLY."           
-002224                    ELSE                                                 
-002225                        DISPLAY    "OUTPUT FILE ACCESS ERROR."           
-002226                        MOVE "YES"             TO WS-ERROR-FLAG          
-002230                ELSE                                                     
-002231                    DISPLAY         "INPUT FILE ACCESS ERROR."           
-002240                    MOVE 'YES'                 TO WS-ERROR-FLAG.         
-002500       ******************************************************************
-002510       * MOVE VALUES, CALCULATE AVERAGE, WRITE TO FILE.                  
-002520       ******************************************************************
-002600        20000-PROCESS-PARA.                                              
-002610            READ INPUT-FILE                                              
-002620            AT END                                                       
-002621                MOVE "YES"                TO WS-ENDOFFILE                
-002630            NOT AT END                                                   
-002640                IF  FS-AVG-MARKS > 070                                   
-002650                    MOVE FS-STUD-REC       TO FS-OUTPUT-REC              
-002651                    DISPLAY FS-OUTPUT-REC                                
-002660                    WRITE FS-OUTPUT-REC                                  
-002661                END-IF                                                   
-002670            END-READ.                                                    
-006653       ******************************************************************
-006654       * DISPLAY FILE STATUS AND CLOSE THE FILE.                         
-006660       ******************************************************************
-006700        30000-CLOSE-PARA.                                                
-006800            DISPLAY  WS-INPUT-FILE-FS.                                   
-006810            DISPLAY WS-OUTPUT-FILE-FS.                                   
-006900            CLOSE  INPUT-FILE.                                           
-007000            CLOSE OUTPUT-FILE.                                           
+000110        PROGRAM-ID. CHM903.                                              
+000120        AUTHOR. EMY KAY.                                                
+000130       ******************************************************************
+000140       * FUNCTIONALITY: WRITE A PROGRAM TO SELECT ALL STUDENTS WITH      
+000150       *                GPA GREATER THAN 70%, WRITE THESE RECORDS        
+000160       *                TO ANOTHER PS.                                   
+000170       * INFILE : JEBA02.EMY.COBOL.STUDFILE                             
+000180       * OUTFILE: JEBA02.EMY.COBOL.STUD70                               
+000190       * ----------------------------------------------------------------
+000200       * PRJ NO    NAME     DATE          MAINT DESC.                    
+000210       * ----------------------------------------------------------------
+000220       * JEBA02    EMY     8/02/2016   PROGRAM CREATED
+000230       * JEBA02    EMY     8/08/2026   GPA CUTOFF ACCEPTED AT RUNTIME
+000240       *                               INSTEAD OF HARDCODED 070.
+000250       * JEBA02    EMY     8/08/2026   STUDFILE IS NOW INDEXED ON THE
+000260       *                               ENROLLMENT NUMBER (SEE CEXM901).
+000270       * JEBA02    EMY     8/08/2026   A FILE OPEN ERROR NOW CALLS THE
+000280       *                               SHARED SPGMABND ABEND CHECK.
+000290       * JEBA02    EMY     8/08/2026   WRITE A RUN AUDIT RECORD TO
+000300       *                               AUDITLOG WITH RECORD COUNTS.
+000310       * JEBA02    EMY     8/08/2026   ADD A CONTROL-TOTAL TRAILER
+000320       *                               RECORD TO THE END OF STUD70.
+000330       * JEBA02    EMY     8/08/2026   GPA CUTOFF AND FS-AVG-MARKS NOW
+000340       *                               CARRY 2 DECIMAL PLACES.
+000350       * JEBA02    EMY     9/09/2026   EVERY SPGMABND CALL NOW CHECKS
+000360       *                               LK-ABEND-YES BEFORE FLAGGING THE
+000370       *                               ERROR, INSTEAD OF ALWAYS MOVING 16
+000380       *                               TO RETURN-CODE RIGHT AFTER THE CALL.
+000390       ******************************************************************
+000400        ENVIRONMENT DIVISION.                                            
+000410        INPUT-OUTPUT SECTION.                                            
+000420        FILE-CONTROL.                                                    
+000430            SELECT INPUT-FILE
+000440                ASSIGN TO RECIN
+000450                ORGANIZATION IS INDEXED
+000460                ACCESS MODE IS SEQUENTIAL
+000470                RECORD KEY IS FS-ENROLL-NO
+000480                FILE STATUS IS WS-INPUT-FILE-FS.
+000490            SELECT OUTPUT-FILE                                           
+000500                ASSIGN TO RECOUT                                         
+000510                ORGANIZATION IS SEQUENTIAL                               
+000520                ACCESS MODE IS SEQUENTIAL                                
+000530                FILE STATUS IS WS-OUTPUT-FILE-FS.                        
+000540            SELECT AUDIT-FILE
+000550                ASSIGN TO AUDITLOG
+000560                ORGANIZATION IS SEQUENTIAL
+000570                ACCESS MODE IS SEQUENTIAL
+000580                FILE STATUS IS WS-AUDIT-FILE-FS.
+000590        DATA DIVISION.                                                   
+000600        FILE SECTION.                                                    
+000610        FD INPUT-FILE.                                                   
+000620        01  FS-STUD-REC.                                                 
+000630            05  FS-ENROLL-NO              PIC 9(06).                     
+000640            05  FS-SNAME                  PIC X(30).                     
+000650            05  FS-MATHS-MARKS            PIC 9(03).                     
+000660            05  FS-SCIENCE-MARKS          PIC 9(03).                     
+000670            05  FS-COMPUTER-MARKS         PIC 9(03).                     
+000680            05  FS-AVG-MARKS              PIC 9(03)V9(02).
+000690            05  FILLER                    PIC X(30).
+000700        FD  OUTPUT-FILE.                                                 
+000710        01  FS-OUTPUT-REC                 PIC X(80).                     
+000720        FD  AUDIT-FILE.
+000730        01  AS-AUDIT-REC.
+000740            05  AS-PGM-ID                 PIC X(08).
+000750            05  FILLER                    PIC X(02) VALUE SPACES.
+000760            05  AS-RUN-DATE               PIC X(08).
+000770            05  FILLER                    PIC X(02) VALUE SPACES.
+000780            05  FILLER                    PIC X(11) VALUE "RECS READ: ".
+000790            05  AS-RECS-READ              PIC ZZZ,ZZ9.
+000800            05  FILLER                    PIC X(02) VALUE SPACES.
+000810            05  FILLER                    PIC X(15) VALUE "RECS SELECTED: ".
+000820            05  AS-RECS-SELECTED          PIC ZZZ,ZZ9.
+000830            05  FILLER                    PIC X(14) VALUE SPACES.
+000840        WORKING-STORAGE SECTION.                                         
+000850        01 WS-INPUT-FILE-FS               PIC 9(02).                     
+000860        01 WS-OUTPUT-FILE-FS              PIC 9(02).                     
+000870        01 WS-ERROR-FLAG                  PIC X(03).
+000880        01 WS-ENDOFFILE                   PIC X(03).
+000890        01 WS-GPA-CUTOFF                  PIC 9(03)V9(02).
+000900        01 WS-AUDIT-FILE-FS               PIC 9(02).
+000910        01 WS-READ-COUNT                  PIC 9(06) VALUE 0.
+000920        01 WS-SELECT-COUNT                PIC 9(06) VALUE 0.
+000930        01 WS-CURRENT-DATE-DATA           PIC X(20).
+000940        01 WS-TRAILER.
+000950            05 FILLER                     PIC X(24)
+000960                                    VALUE "TOTAL RECORDS SELECTED: ".
+000970            05 WS-TR-COUNT                PIC ZZZ,ZZ9.
+000980            05 FILLER                     PIC X(49) VALUE SPACES.
+000990        COPY SPGMABNL.
+001000        PROCEDURE DIVISION.
+001010       ******************************************************************
+001020       * MAIN PROGRAM FLOW.
+001030       ******************************************************************
+001040        00000-MAIN-PARA.
+001050            PERFORM 05000-ACCEPT-PARA.
+001060            PERFORM 10000-INITIALIZE-PARA.
+001070            PERFORM 20000-PROCESS-PARA                                   
+001080              UNTIL WS-ERROR-FLAG         = "YES"                        
+001090              OR    WS-ENDOFFILE          = "YES".                       
+001100            PERFORM 30000-CLOSE-PARA.                                    
+001110            STOP RUN.                                                    
+001120       ******************************************************************
+001130       * ACCEPT THE GPA CUTOFF TO SELECT ON FROM SYSIN.
+001140       ******************************************************************
+001150        05000-ACCEPT-PARA.
+001160            ACCEPT WS-GPA-CUTOFF.
+001170       ******************************************************************
+001180       * OPEN FILE FOR WRITING.
+001190       ******************************************************************
+001200        10000-INITIALIZE-PARA.
+001210            OPEN INPUT INPUT-FILE.                                       
+001220                IF WS-INPUT-FILE-FS            IS = 00                   
+001230                DISPLAY      "INPUT FILE OPENED SUCCESSFULLY."           
+001240                OPEN OUTPUT OUTPUT-FILE                                  
+001250                    IF WS-OUTPUT-FILE-FS       IS = 00                   
+001260                    DISPLAY "OUTPUT FILE OPENED SUCCESSFULLY."           
+001270                    OPEN OUTPUT AUDIT-FILE
+001280                    ELSE                                                 
+001290                        DISPLAY    "OUTPUT FILE ACCESS ERROR."
+001300                        MOVE "CHM903"     TO LK-PGM-ID
+001310                        MOVE "RECOUT"     TO LK-FILE-ID
+001320                        MOVE WS-OUTPUT-FILE-FS TO LK-FILE-STATUS
+001330                        CALL 'SPGMABND'   USING LK-ABEND-PARMS
+001340                        IF  LK-ABEND-YES
+001350                            MOVE 16       TO RETURN-CODE
+001360                            MOVE "YES"    TO WS-ERROR-FLAG
+001370                        END-IF
+001380                ELSE                                                     
+001390                    DISPLAY         "INPUT FILE ACCESS ERROR."           
+001400                    MOVE "CHM903"     TO LK-PGM-ID
+001410                    MOVE "RECIN"      TO LK-FILE-ID
+001420                    MOVE WS-INPUT-FILE-FS TO LK-FILE-STATUS
+001430                    CALL 'SPGMABND'   USING LK-ABEND-PARMS
+001440                    IF  LK-ABEND-YES
+001450                        MOVE 16       TO RETURN-CODE
+001460                        MOVE 'YES'    TO WS-ERROR-FLAG
+001470                    END-IF.
+001480       ******************************************************************
+001490       * MOVE VALUES, CALCULATE AVERAGE, WRITE TO FILE.                  
+001500       ******************************************************************
+001510        20000-PROCESS-PARA.                                              
+001520            READ INPUT-FILE                                              
+001530            AT END                                                       
+001540                MOVE "YES"                TO WS-ENDOFFILE                
+001550            NOT AT END                                                   
+001560                ADD 1                      TO WS-READ-COUNT
+001570                IF  FS-AVG-MARKS > WS-GPA-CUTOFF
+001580                    MOVE FS-STUD-REC       TO FS-OUTPUT-REC              
+001590                    DISPLAY FS-OUTPUT-REC                                
+001600                    WRITE FS-OUTPUT-REC                                  
+001610                    ADD 1                  TO WS-SELECT-COUNT
+001620                END-IF                                                   
+001630            END-READ.                                                    
+001640       ******************************************************************
+001650       * DISPLAY FILE STATUS AND CLOSE THE FILE.                         
+001660       ******************************************************************
+001670        30000-CLOSE-PARA.                                                
+001680            DISPLAY  WS-INPUT-FILE-FS.                                   
+001690            DISPLAY WS-OUTPUT-FILE-FS.                                   
+001700            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+001710            MOVE "CHM903"              TO AS-PGM-ID
+001720            MOVE WS-CURRENT-DATE-DATA(1:8) TO AS-RUN-DATE
+001730            MOVE WS-READ-COUNT          TO AS-RECS-READ
+001740            MOVE WS-SELECT-COUNT        TO AS-RECS-SELECTED
+001750            WRITE AS-AUDIT-REC.
+001760            MOVE WS-SELECT-COUNT        TO WS-TR-COUNT.
+001770            MOVE WS-TRAILER             TO FS-OUTPUT-REC.
+001780            WRITE FS-OUTPUT-REC.
+001790            CLOSE AUDIT-FILE.
+001800            CLOSE  INPUT-FILE.                                           
+001810            CLOSE OUTPUT-FILE.                                           
