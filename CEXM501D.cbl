@@ -1,27 +1,37 @@
-000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID. CEXM501D.                                            
-000300        AUTHOR. EMY KAY.                                                
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. CEXM501D.
+000300        AUTHOR. EMY KAY.
 000310       ******************************************************************
-000320       * FUNCTIONALITY:                                                  
-000330       * TO DETERMINE WHETHER A GIVEN NUMBER IS POSITIVE OR NEGATIVE.    
+000320       * FUNCTIONALITY:
+000330       * TO DETERMINE WHETHER A GIVEN NUMBER IS POSITIVE OR NEGATIVE.
 000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
+000350       * PRJ NO    NAME     DATE          MAINT DESC.
 000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     7/18/2016     PROGRAM CREATED                
+000360       * JEBA02    EMY     7/18/2016     PROGRAM CREATED
+000361       * JEBA02    EMY     08/08/2026    NOW ACCEPTS THE NUMBER AT
+000362       *                                 RUNTIME INSTEAD OF A FIXED
+000363       *                                 VALUE, AND VALIDATES IT AGAINST
+000364       *                                 A SUPPORTED RANGE BEFORE
+000365       *                                 DETERMINING ITS SIGN.
 000370       ******************************************************************
-000400        DATA DIVISION.                                                   
-000500        WORKING-STORAGE SECTION.                                         
-000600        01 WS-A PIC S999 VALUE -99.                                      
-000700        01 DS-A PIC -ZZZ.                                                
-000800        PROCEDURE DIVISION.                                              
-000900        ACCEPT-PARA.                                                     
-001100            MOVE WS-A TO DS-A.                                           
-001200        MAIN-PARA.                                                       
-001300            IF WS-A < 0                                                  
-001400              DISPLAY DS-A " IS NEGATIVE."                               
-001500            ELSE                                                         
-001600              IF WS-A > 0                                                
-001700                DISPLAY DS-A " IS POSITIVE."                             
-001800              ELSE                                                       
-001810                DISPLAY DS-A " IS ZERO.".                                
-001900            STOP RUN.                                                    
\ No newline at end of file
+000400        DATA DIVISION.
+000500        WORKING-STORAGE SECTION.
+000600        01 WS-A PIC S999.
+000610          88 CND-VALID-RANGE VALUES -900 THRU 900.
+000700        01 DS-A PIC -ZZZ.
+000800        PROCEDURE DIVISION.
+000900        ACCEPT-PARA.
+001000            ACCEPT WS-A.
+001100            MOVE WS-A TO DS-A.
+001200        MAIN-PARA.
+001210            IF NOT CND-VALID-RANGE
+001220              DISPLAY DS-A " IS OUT OF THE SUPPORTED RANGE (-900 TO 900)."
+001230            ELSE
+001300              IF WS-A < 0
+001400                DISPLAY DS-A " IS NEGATIVE."
+001500              ELSE
+001600                IF WS-A > 0
+001700                  DISPLAY DS-A " IS POSITIVE."
+001800                ELSE
+001810                  DISPLAY DS-A " IS ZERO.".
+001900            STOP RUN.
