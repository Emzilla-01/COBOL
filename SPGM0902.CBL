@@ -0,0 +1,29 @@
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. SPGM0902.
+000300        AUTHOR. EMY KAY.
+000310       ******************************************************************
+000320       * FUNCTIONALITY: SPLIT A STUDFILE FS-SNAME FIELD (A SINGLE
+000330       *  SPACE-DELIMITED "FIRST LAST" FULL NAME) INTO SEPARATE FIRST
+000340       *  AND LAST NAME FIELDS, USING STREX02'S UNSTRING/DELIMITED BY
+000350       *  SPACE LOGIC, SO ANY PROGRAM CAN CALL THIS INSTEAD OF
+000360       *  RE-CODING THE SAME UNSTRING EVERY TIME IT NEEDS TO SPLIT A
+000370       *  STUDENT NAME.
+000380       * ----------------------------------------------------------------
+000390       * PRJ NO    NAME     DATE          MAINT DESC.
+000400       * ----------------------------------------------------------------
+000410       * JEBA02    EMY     08/08/2026    PROGRAM CREATED.
+000420       ******************************************************************
+000500        DATA DIVISION.
+000600        WORKING-STORAGE SECTION.
+000700        01  WS-FULL-NAME                PIC X(30).
+000800        LINKAGE SECTION.
+000900        COPY SPGM0902L.
+001000        PROCEDURE DIVISION USING LK-NAMESPLIT-PARMS.
+001100        00000-MAIN-PARA.
+001200            MOVE SPACES                 TO LK-FIRST-NAME.
+001300            MOVE SPACES                 TO LK-LAST-NAME.
+001400            MOVE LK-FULL-NAME           TO WS-FULL-NAME.
+001500            UNSTRING WS-FULL-NAME DELIMITED BY SPACE
+001600                INTO LK-FIRST-NAME, LK-LAST-NAME
+001700            END-UNSTRING.
+001800            GOBACK.
