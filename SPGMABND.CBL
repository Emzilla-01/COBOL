@@ -0,0 +1,32 @@
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. SPGMABND.
+000300        AUTHOR. EMY KAY.
+000310       ******************************************************************
+000320       * FUNCTIONALITY: SHARED FILE-STATUS-DRIVEN ABEND CHECK FOR THE
+000330       *  STUDFILE FAMILY OF PROGRAMS (CEXM901, CEXM904, CEXM905, CHM903,
+000340       *  CEXM906, CEXM9S1, CEXM9S2). EACH OF THOSE PROGRAMS USED TO
+000350       *  DISPLAY ITS OWN "FILE ACCESS ERROR" MESSAGE AND KEEP RUNNING TO
+000360       *  A ZERO RETURN CODE EVEN WHEN A FILE FAILED TO OPEN. THIS
+000370       *  UTILITY GIVES THEM ONE COMMON PLACE TO DISPLAY THE ERROR AND
+000380       *  TELL THE CALLER WHETHER TO ABEND (STOP RUN WITH A NON-ZERO
+000390       *  RETURN CODE) INSTEAD OF SILENTLY FINISHING.
+000400       * ----------------------------------------------------------------
+000410       * PRJ NO    NAME     DATE          MAINT DESC.
+000420       * ----------------------------------------------------------------
+000430       * JEBA02    EMY     08/08/2026    PROGRAM CREATED.
+000440       ******************************************************************
+000450        ENVIRONMENT DIVISION.
+000460        DATA DIVISION.
+000470        WORKING-STORAGE SECTION.
+000480        LINKAGE SECTION.
+000490        COPY SPGMABNL.
+000800        PROCEDURE DIVISION USING LK-ABEND-PARMS.
+000900        00000-MAIN-PARA.
+001000            IF  LK-FILE-STATUS          NOT = "00"
+001100                DISPLAY "*** ABEND *** " LK-PGM-ID " " LK-FILE-ID
+001200                    " FILE STATUS " LK-FILE-STATUS
+001300                SET LK-ABEND-YES        TO TRUE
+001400            ELSE
+001500                SET LK-ABEND-NO         TO TRUE
+001600            END-IF.
+001700            GOBACK.
