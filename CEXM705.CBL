@@ -0,0 +1,297 @@
+000100        IDENTIFICATION DIVISION.
+000110        PROGRAM-ID. CEXM705.
+000120        AUTHOR. EMY KAY.
+000130       ******************************************************************
+000140       * FUNCTIONALITY: READ CEXM702'S DAILY TEMPFILE HISTORY AND PRINT
+000150       *                A YEAR-OVER-YEAR SEASONAL COMPARISON REPORT -
+000160       *                EACH YEAR'S WINTER/SPRING/SUMMER/FALL AVERAGE IS
+000170       *                COMPARED AGAINST THE SAME SEASON THE YEAR BEFORE.
+000180       * INFILE : JEBA02.EMY.COBOL.TEMPFILE
+000190       * OUTFILE: JEBA02.EMY.COBOL.SEASONRPT
+000200       * ----------------------------------------------------------------
+000210       * PRJ NO    NAME     DATE          MAINT DESC.
+000220       * ----------------------------------------------------------------
+000230       * JEBA02    EMY     08/08/2026    PROGRAM CREATED.
+000240       * JEBA02    EMY     09/09/2026    SPGMABND CALLS NOW CHECK
+000250       *                                 LK-ABEND-YES BEFORE FLAGGING THE
+000260       *                                 ERROR -- PREVIOUSLY THE MOVE 16/
+000270       *                                 WS-ERROR-FLAG HAPPENED UNCONDITIONALLY
+000280       *                                 RIGHT AFTER THE CALL.
+000290       ******************************************************************
+000300        ENVIRONMENT DIVISION.
+000310        INPUT-OUTPUT SECTION.
+000320        FILE-CONTROL.
+000330            SELECT TEMP-FILE
+000340                ASSIGN TO TEMPFILE
+000350                ORGANIZATION IS SEQUENTIAL
+000360                ACCESS MODE IS SEQUENTIAL
+000370                FILE STATUS IS WS-TEMP-FS.
+000380            SELECT OUTPUT-FILE
+000390                ASSIGN TO SEASONRPT
+000400                ORGANIZATION IS SEQUENTIAL
+000410                ACCESS MODE IS SEQUENTIAL
+000420                FILE STATUS IS WS-OUT-FS.
+000430        DATA DIVISION.
+000440        FILE SECTION.
+000450        FD  TEMP-FILE.
+000460        01  FS-TEMP-REC.
+000470            05  FS-TEMP-DATE              PIC 9(06).
+000480            05  FS-TEMP-READINGS.
+000490                07  FS-TEMP-READING       PIC 9(02)  OCCURS 12 TIMES.
+000500            05  FS-TEMP-AVG               PIC 9(03).
+000510       ******************************************************************
+000520       * FS-TEMP-DATE IS YYMMDD - REDEFINE IT TO PULL THE YEAR AND MONTH
+000530       * APART WITHOUT DISTURBING THE ORIGINAL CEXM702 RECORD LAYOUT.
+000540       ******************************************************************
+000550        01  FS-TEMP-REC-R REDEFINES FS-TEMP-REC.
+000560            05  FS-TEMP-YY                PIC 9(02).
+000570            05  FS-TEMP-MM                PIC 9(02).
+000580            05  FILLER                    PIC X(19).
+000590        FD  OUTPUT-FILE.
+000600        01  FS-RECORD-O                   PIC X(80).
+000610        WORKING-STORAGE SECTION.
+000620        01  WS-TEMP-FS                    PIC X(02).
+000630        01  WS-OUT-FS                     PIC X(02).
+000640        01  WS-ERROR-FLAG                 PIC X(03) VALUE "NO".
+000650        01  WS-ENDOFFILE                  PIC X(03) VALUE "NO".
+000660        01  WS-DAY-COUNT                  PIC 9(06) VALUE 0.
+000670        COPY SPGMABNL.
+000680       ******************************************************************
+000690       * ONE ENTRY PER DISTINCT YEAR SEEN ON TEMPFILE, EACH CARRYING A
+000700       * RUNNING SUM/COUNT FOR ALL FOUR SEASONS SO A PER-SEASON AVERAGE
+000710       * CAN BE COMPUTED ONCE THE FILE HAS BEEN FULLY READ.
+000720       ******************************************************************
+000730        01  WS-YEAR-TABLE               OCCURS 1 TO 99 TIMES
+000740                                        DEPENDING ON WS-YEAR-COUNT.
+000750            02  WS-YR-YEAR              PIC 9(02).
+000760            02  WS-YR-SEASON            OCCURS 4 TIMES.
+000770                03  WS-YR-SUM           PIC 9(07) VALUE 0.
+000780                03  WS-YR-CNT           PIC 9(05) VALUE 0.
+000790        01  WS-YEAR-COUNT               PIC 9(02) VALUE 0.
+000800        01  WS-YEAR-SUB                 PIC 9(02).
+000810        01  WS-SEASON-SUB               PIC 9(01).
+000820        01  WS-FOUND-FLAG               PIC X(03).
+000830        01  WS-SEASON-LABEL-TABLE.
+000840            02  WS-SEASON-LABEL         PIC X(10) OCCURS 4 TIMES.
+000850        01  WS-YR-SEASON-AVG            PIC 9(03).
+000860        01  WS-PREV-SEASON-AVG          PIC 9(03).
+000870        01  WS-YEAR-DELTA               PIC S9(03).
+000880        01  WS-HEADER1                  PIC X(56) VALUE ALL "=".
+000890        01  WS-HEADER2.
+000900            02 FILLER                   PIC X(01)   VALUE "|".
+000910            02 FILLER                   PIC X(04)   VALUE "YEAR".
+000920            02 FILLER                   PIC X(01)   VALUE "|".
+000930            02 FILLER                   PIC X(10)   VALUE "SEASON".
+000940            02 FILLER                   PIC X(01)   VALUE "|".
+000950            02 FILLER                   PIC X(04)   VALUE "AVG".
+000960            02 FILLER                   PIC X(01)   VALUE "|".
+000970            02 FILLER                   PIC X(14)   VALUE "TREND".
+000980            02 FILLER                   PIC X(01)   VALUE "|".
+000990            02 FILLER                   PIC X(05)   VALUE "DIFF".
+001000            02 FILLER                   PIC X(01)   VALUE "|".
+001010            02 FILLER                   PIC X(07)   VALUE "VS YEAR".
+001020            02 FILLER                   PIC X(01)   VALUE "|".
+001030        01  WS-DETAIL.
+001040            02 FILLER                   PIC X(01)   VALUE "|".
+001050            02 WS-D-YEAR                PIC 99.
+001060            02 FILLER                   PIC X(02)   VALUE SPACES.
+001070            02 FILLER                   PIC X(01)   VALUE "|".
+001080            02 WS-D-SEASON              PIC X(10).
+001090            02 FILLER                   PIC X(01)   VALUE "|".
+001100            02 WS-D-AVG                 PIC ZZ9.
+001110            02 FILLER                   PIC X(01)   VALUE "F".
+001120            02 FILLER                   PIC X(01)   VALUE "|".
+001130            02 WS-D-TREND               PIC X(14).
+001140            02 FILLER                   PIC X(01)   VALUE "|".
+001150            02 WS-D-DIFF                PIC ZZ9.
+001160            02 FILLER                   PIC X(01)   VALUE "F".
+001170            02 FILLER                   PIC X(01)   VALUE "|".
+001180            02 WS-D-PRIOR-YEAR          PIC ZZ.
+001190            02 FILLER                   PIC X(01)   VALUE "|".
+001200        01  WS-TRAILER.
+001210            02 FILLER                   PIC X(20)   VALUE "TOTAL DAYS READ    : ".
+001220            02 WS-TR-COUNT              PIC ZZZ,ZZ9.
+001230            02 FILLER                   PIC X(28)   VALUE SPACES.
+001240        PROCEDURE DIVISION.
+001250       ******************************************************************
+001260       * MAIN PROGRAM FLOW.
+001270       ******************************************************************
+001280        00000-MAIN-PARA.
+001290            PERFORM 10000-INIT-PARA.
+001300            IF  WS-ERROR-FLAG           NOT = "YES"
+001310                PERFORM 20000-LOAD-PARA
+001320                    UNTIL WS-ENDOFFILE  = "YES"
+001330                PERFORM 40000-REPORT-PARA
+001340            END-IF.
+001350            PERFORM 30000-CLOSE-PARA.
+001360            STOP RUN.
+001370       ******************************************************************
+001380       * OPEN THE FILES AND SET UP THE FOUR SEASON LABELS.
+001390       ******************************************************************
+001400        10000-INIT-PARA.
+001410            OPEN INPUT TEMP-FILE.
+001420            IF  WS-TEMP-FS              NOT = "00"
+001430                DISPLAY "ERROR OPENING TEMPFILE - STATUS " WS-TEMP-FS
+001440                MOVE "CEXM705"          TO LK-PGM-ID
+001450                MOVE "TEMPFILE"         TO LK-FILE-ID
+001460                MOVE WS-TEMP-FS         TO LK-FILE-STATUS
+001470                CALL 'SPGMABND'         USING LK-ABEND-PARMS
+001480                IF  LK-ABEND-YES
+001490                    MOVE 16             TO RETURN-CODE
+001500                    MOVE "YES"          TO WS-ERROR-FLAG
+001510                END-IF
+001520            ELSE
+001530                OPEN OUTPUT OUTPUT-FILE
+001540                IF  WS-OUT-FS           NOT = "00"
+001550                    DISPLAY "ERROR OPENING SEASONRPT - STATUS " WS-OUT-FS
+001560                    MOVE "CEXM705"      TO LK-PGM-ID
+001570                    MOVE "SEASONRPT"    TO LK-FILE-ID
+001580                    MOVE WS-OUT-FS      TO LK-FILE-STATUS
+001590                    CALL 'SPGMABND'     USING LK-ABEND-PARMS
+001600                    IF  LK-ABEND-YES
+001610                        MOVE 16         TO RETURN-CODE
+001620                        MOVE "YES"      TO WS-ERROR-FLAG
+001630                    END-IF
+001640                END-IF
+001650            END-IF.
+001660            MOVE "WINTER"               TO WS-SEASON-LABEL(1).
+001670            MOVE "SPRING"               TO WS-SEASON-LABEL(2).
+001680            MOVE "SUMMER"               TO WS-SEASON-LABEL(3).
+001690            MOVE "FALL"                 TO WS-SEASON-LABEL(4).
+001700       ******************************************************************
+001710       * READ EACH DAY, FIND (OR ADD) ITS YEAR IN WS-YEAR-TABLE, AND
+001720       * ROLL THE DAY'S AVERAGE INTO THAT YEAR'S SEASON BUCKET.
+001730       ******************************************************************
+001740        20000-LOAD-PARA.
+001750            READ TEMP-FILE
+001760                AT END MOVE "YES"       TO WS-ENDOFFILE
+001770                NOT AT END
+001780                    ADD 1               TO WS-DAY-COUNT
+001790                    PERFORM 25000-FIND-YEAR-PARA
+001800                    PERFORM 26000-CLASSIFY-SEASON-PARA
+001810                    ADD FS-TEMP-AVG     TO WS-YR-SUM(WS-YEAR-SUB
+001820                                                     WS-SEASON-SUB)
+001830                    ADD 1               TO WS-YR-CNT(WS-YEAR-SUB
+001840                                                     WS-SEASON-SUB)
+001850            END-READ.
+001860       ******************************************************************
+001870       * FIND FS-TEMP-YY IN WS-YEAR-TABLE, ADDING A NEW ENTRY IF THIS IS
+001880       * THE FIRST DAY SEEN FOR THAT YEAR. WS-YEAR-SUB COMES BACK
+001890       * POINTING AT THE MATCHING (OR NEWLY ADDED) ENTRY.
+001900       ******************************************************************
+001910        25000-FIND-YEAR-PARA.
+001920            MOVE "NO"                   TO WS-FOUND-FLAG.
+001930            MOVE 1                      TO WS-YEAR-SUB.
+001940            IF  WS-YEAR-COUNT           > 0
+001950                PERFORM UNTIL WS-YEAR-SUB > WS-YEAR-COUNT
+001960                    OR WS-FOUND-FLAG    = "YES"
+001970                    IF  WS-YR-YEAR(WS-YEAR-SUB) = FS-TEMP-YY
+001980                        MOVE "YES"      TO WS-FOUND-FLAG
+001990                    ELSE
+002000                        ADD 1           TO WS-YEAR-SUB
+002010                    END-IF
+002020                END-PERFORM
+002030            END-IF.
+002040            IF  WS-FOUND-FLAG           NOT = "YES"
+002050                ADD 1                   TO WS-YEAR-COUNT
+002060                MOVE WS-YEAR-COUNT      TO WS-YEAR-SUB
+002070                MOVE FS-TEMP-YY         TO WS-YR-YEAR(WS-YEAR-SUB)
+002080            END-IF.
+002090       ******************************************************************
+002100       * MAP FS-TEMP-MM TO A SEASON SUBSCRIPT: 1=WINTER 2=SPRING
+002110       * 3=SUMMER 4=FALL.
+002120       ******************************************************************
+002130        26000-CLASSIFY-SEASON-PARA.
+002140            EVALUATE TRUE
+002150                WHEN FS-TEMP-MM = 12 OR FS-TEMP-MM = 01
+002160                    OR FS-TEMP-MM = 02
+002170                    MOVE 1              TO WS-SEASON-SUB
+002180                WHEN FS-TEMP-MM = 03 OR FS-TEMP-MM = 04
+002190                    OR FS-TEMP-MM = 05
+002200                    MOVE 2              TO WS-SEASON-SUB
+002210                WHEN FS-TEMP-MM = 06 OR FS-TEMP-MM = 07
+002220                    OR FS-TEMP-MM = 08
+002230                    MOVE 3              TO WS-SEASON-SUB
+002240                WHEN OTHER
+002250                    MOVE 4              TO WS-SEASON-SUB
+002260            END-EVALUATE.
+002270       ******************************************************************
+002280       * PRINT ONE LINE PER YEAR/SEASON THAT HAS DATA, COMPARING EACH
+002290       * SEASON'S AVERAGE AGAINST THE SAME SEASON THE PRIOR YEAR-TABLE
+002300       * ENTRY (I.E. THE PREVIOUS YEAR SEEN ON THE FILE).
+002310       ******************************************************************
+002320        40000-REPORT-PARA.
+002330            MOVE WS-HEADER1             TO FS-RECORD-O.
+002340            WRITE FS-RECORD-O.
+002350            MOVE WS-HEADER2             TO FS-RECORD-O.
+002360            WRITE FS-RECORD-O.
+002370            MOVE WS-HEADER1             TO FS-RECORD-O.
+002380            WRITE FS-RECORD-O.
+002390            PERFORM VARYING WS-YEAR-SUB FROM 1 BY 1
+002400                UNTIL WS-YEAR-SUB       > WS-YEAR-COUNT
+002410                PERFORM VARYING WS-SEASON-SUB FROM 1 BY 1
+002420                    UNTIL WS-SEASON-SUB > 4
+002430                    IF  WS-YR-CNT(WS-YEAR-SUB WS-SEASON-SUB) > 0
+002440                        PERFORM 45000-PRINT-SEASON-PARA
+002450                    END-IF
+002460                END-PERFORM
+002470            END-PERFORM.
+002480            MOVE WS-HEADER1             TO FS-RECORD-O.
+002490            WRITE FS-RECORD-O.
+002500            MOVE WS-DAY-COUNT           TO WS-TR-COUNT.
+002510            MOVE WS-TRAILER             TO FS-RECORD-O.
+002520            WRITE FS-RECORD-O.
+002530       ******************************************************************
+002540       * COMPUTE ONE YEAR/SEASON'S AVERAGE, COMPARE IT TO THE SAME
+002550       * SEASON ONE YEAR-TABLE ENTRY BACK, AND WRITE THE DETAIL LINE.
+002560       ******************************************************************
+002570        45000-PRINT-SEASON-PARA.
+002580            COMPUTE WS-YR-SEASON-AVG =
+002590                WS-YR-SUM(WS-YEAR-SUB WS-SEASON-SUB)
+002600                / WS-YR-CNT(WS-YEAR-SUB WS-SEASON-SUB).
+002610            MOVE WS-YR-YEAR(WS-YEAR-SUB) TO WS-D-YEAR.
+002620            MOVE WS-SEASON-LABEL(WS-SEASON-SUB) TO WS-D-SEASON.
+002630            MOVE WS-YR-SEASON-AVG       TO WS-D-AVG.
+002640            MOVE ZEROS                  TO WS-D-PRIOR-YEAR.
+002650            IF  WS-YEAR-SUB             > 1
+002660                COMPUTE WS-YEAR-DELTA = WS-YR-YEAR(WS-YEAR-SUB)
+002670                    - WS-YR-YEAR(WS-YEAR-SUB - 1)
+002680                MOVE WS-YR-YEAR(WS-YEAR-SUB - 1) TO WS-D-PRIOR-YEAR
+002690                IF  WS-YEAR-DELTA        = 1
+002700                    AND WS-YR-CNT(WS-YEAR-SUB - 1 WS-SEASON-SUB) > 0
+002710                    COMPUTE WS-PREV-SEASON-AVG =
+002720                        WS-YR-SUM(WS-YEAR-SUB - 1 WS-SEASON-SUB)
+002730                        / WS-YR-CNT(WS-YEAR-SUB - 1 WS-SEASON-SUB)
+002740                    IF  WS-YR-SEASON-AVG > WS-PREV-SEASON-AVG
+002750                        MOVE "WARMER"    TO WS-D-TREND
+002760                        COMPUTE WS-D-DIFF = WS-YR-SEASON-AVG
+002770                            - WS-PREV-SEASON-AVG
+002780                    ELSE
+002790                        IF  WS-YR-SEASON-AVG < WS-PREV-SEASON-AVG
+002800                            MOVE "COOLER"    TO WS-D-TREND
+002810                            COMPUTE WS-D-DIFF = WS-PREV-SEASON-AVG
+002820                                - WS-YR-SEASON-AVG
+002830                        ELSE
+002840                            MOVE "UNCHANGED" TO WS-D-TREND
+002850                            MOVE 0           TO WS-D-DIFF
+002860                        END-IF
+002870                    END-IF
+002880                ELSE
+002890                    MOVE "NO PRIOR YR"   TO WS-D-TREND
+002900                    MOVE 0               TO WS-D-DIFF
+002910                END-IF
+002920            ELSE
+002930                MOVE "1ST YR ON FILE"  TO WS-D-TREND
+002940                MOVE 0                  TO WS-D-DIFF
+002950            END-IF.
+002960            MOVE WS-DETAIL              TO FS-RECORD-O.
+002970            WRITE FS-RECORD-O.
+002980       ******************************************************************
+002990       * DISPLAY STATUS AND CLOSE THE FILES.
+003000       ******************************************************************
+003010        30000-CLOSE-PARA.
+003020            DISPLAY "TEMPFILE STATUS  : " WS-TEMP-FS.
+003030            DISPLAY "SEASONRPT STATUS : " WS-OUT-FS.
+003040            DISPLAY "DAYS READ        : " WS-DAY-COUNT.
+003050            CLOSE TEMP-FILE.
+003060            CLOSE OUTPUT-FILE.
