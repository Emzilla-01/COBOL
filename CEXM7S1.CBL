@@ -0,0 +1,178 @@
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. CEXM7S1.
+000300        AUTHOR. EMY KAY.
+000310       ******************************************************************
+000320       * FUNCTIONALITY: MONTHLY ROLLUP REPORT OFF CEXM702'S TEMPFILE.
+000321       *  READS EACH DAY'S 12 READINGS/AVERAGE BACK, ACCUMULATES A
+000322       *  PER-MONTH AVERAGE/MIN/MAX/DAY-COUNT, AND PRINTS A CEXM9S3-STYLE
+000323       *  BORDERED REPORT. A TRUE CALENDAR-WEEK ROLLUP IS NOT DONE HERE --
+000324       *  NO PROGRAM IN THIS SYSTEM CALCULATES ISO WEEK NUMBERS FROM A
+000325       *  DATE, SO ONLY THE MONTHLY ROLLUP IS BUILT HERE.
+000330       * ----------------------------------------------------------------
+000340       * PRJ NO    NAME     DATE          MAINT DESC.
+000350       * ----------------------------------------------------------------
+000360       * JEBA02    EMY     08/08/2026    PROGRAM CREATED.
+000365       * JEBA02    EMY     08/08/2026    ADD A RUN-DATE STAMP TO THE
+000366       *                                 REPORT HEADER.
+000370       ******************************************************************
+000380        ENVIRONMENT DIVISION.
+000390        INPUT-OUTPUT SECTION.
+000391        FILE-CONTROL.
+000392            SELECT TEMP-FILE
+000393                ASSIGN TO TEMPFILE
+000394                ORGANIZATION IS SEQUENTIAL
+000395                ACCESS MODE IS SEQUENTIAL
+000396                FILE STATUS IS WS-TEMP-FS.
+000397            SELECT OUTPUT-FILE
+000398                ASSIGN TO OUTFILE
+000399                ORGANIZATION IS SEQUENTIAL
+000400                ACCESS MODE IS SEQUENTIAL
+000401                FILE STATUS IS WS-OUTPUT-FS.
+000403        DATA DIVISION.
+000404        FILE SECTION.
+000405        FD  TEMP-FILE.
+000406        01  FS-TEMP-REC.
+000407            05  FS-TEMP-DATE              PIC 9(06).
+000408            05  FS-TEMP-READINGS.
+000409                07  FS-TEMP-READING       PIC 9(02)  OCCURS 12 TIMES.
+000410            05  FS-TEMP-AVG               PIC 9(03).
+000411        FD  OUTPUT-FILE.
+000412        01  FS-RECORD-O                   PIC X(80).
+000420        WORKING-STORAGE SECTION.
+000421        01  WS-HEADER1.
+000422            02 FILLER                     PIC X(10)  VALUE ALL "*".
+000423            02 FILLER                     PIC X(20)  VALUE ALL SPACES.
+000424            02 FILLER                     PIC X(20)  VALUE
+000425                "MONTHLY TEMP ROLLUP".
+000426            02 FILLER                     PIC X(20)  VALUE ALL SPACES.
+000427            02 FILLER                     PIC X(10)  VALUE ALL "*".
+000430        01  WS-HEADER2.
+000431            02 FILLER                     PIC X(01)  VALUE "|".
+000432            02 FILLER                     PIC X(05)  VALUE "MONTH".
+000433            02 FILLER                     PIC X(01)  VALUE "|".
+000434            02 FILLER                     PIC X(05)  VALUE "DAYS ".
+000435            02 FILLER                     PIC X(01)  VALUE "|".
+000436            02 FILLER                     PIC X(07)  VALUE "AVG TMP".
+000437            02 FILLER                     PIC X(01)  VALUE "|".
+000438            02 FILLER                     PIC X(07)  VALUE "MIN TMP".
+000439            02 FILLER                     PIC X(01)  VALUE "|".
+000440            02 FILLER                     PIC X(07)  VALUE "MAX TMP".
+000441            02 FILLER                     PIC X(01)  VALUE "|".
+000450        01  WS-HEADER3                    PIC X(44)  VALUE ALL "~-".
+000450        01  WS-HEADER4.
+000450        02 FILLER                     PIC X(10)  VALUE "RUN DATE: ".
+000450        02 WS-H4-DATE                 PIC X(08).
+000450        02 FILLER                     PIC X(26)  VALUE SPACES.
+000450        01  WS-CURRENT-DATE.
+000450        02 WS-CD-YY                   PIC 9(02).
+000450        02 WS-CD-MM                   PIC 9(02).
+000450        02 WS-CD-DD                   PIC 9(02).
+000450        01  WS-DATE-MMDDYY                PIC 9(06).
+000450        01  WS-DATE-EDIT                  PIC 99/99/99.
+000451        01  WS-DETAIL.
+000452            02 FILLER                     PIC X(01)  VALUE "|".
+000453            02 WS-D-MONTH                  PIC 99.
+000454            02 FILLER                     PIC X(04)  VALUE SPACES.
+000455            02 FILLER                     PIC X(01)  VALUE "|".
+000456            02 WS-D-DAYS                   PIC ZZ9.
+000457            02 FILLER                     PIC X(02)  VALUE SPACES.
+000458            02 FILLER                     PIC X(01)  VALUE "|".
+000459            02 WS-D-AVG                    PIC ZZ9.
+000460            02 FILLER                     PIC X(04)  VALUE SPACES.
+000461            02 FILLER                     PIC X(01)  VALUE "|".
+000462            02 WS-D-MIN                    PIC ZZ9.
+000463            02 FILLER                     PIC X(04)  VALUE SPACES.
+000464            02 FILLER                     PIC X(01)  VALUE "|".
+000465            02 WS-D-MAX                    PIC ZZ9.
+000466            02 FILLER                     PIC X(04)  VALUE SPACES.
+000467            02 FILLER                     PIC X(01)  VALUE "|".
+000480        01  WS-MONTH-TABLE.
+000481            02 WS-MONTH-ENTRY             OCCURS 12 TIMES.
+000482                03 WS-M-DAYS               PIC 9(04) VALUE 0.
+000483                03 WS-M-TOTAL              PIC 9(06) VALUE 0.
+000484                03 WS-M-MIN                PIC 9(03) VALUE 999.
+000485                03 WS-M-MAX                PIC 9(03) VALUE 0.
+000490        01  WS-MM                          PIC 9(02).
+000700        01  WS-TEMP-FS                     PIC X(02).
+000710        01  WS-OUTPUT-FS                   PIC X(02).
+000720        01  WS-ERROR-FLAG                  PIC X(03).
+000730        01  WS-ENDOFFILE                   PIC X(03).
+000800        PROCEDURE DIVISION.
+000900        00000-MAIN-PARA.
+000910            PERFORM 10000-INIT-PARA.
+000920            PERFORM 20000-PROCESS-PARA
+000930                UNTIL WS-ENDOFFILE      =    "YES"
+000940                OR   WS-ERROR-FLAG      =    "YES".
+000950            IF  WS-ERROR-FLAG           NOT = "YES"
+000960                PERFORM 25000-REPORT-PARA
+000970            END-IF.
+000980            PERFORM 30000-CLOSE-PARA.
+000990            STOP RUN.
+001000        10000-INIT-PARA.
+001010            OPEN INPUT TEMP-FILE.
+001020            IF  WS-TEMP-FS              NOT = "00"
+001030                MOVE "YES"              TO WS-ERROR-FLAG
+001040                DISPLAY "ERROR IN OPENING TEMPFILE."
+001050            ELSE
+001060                OPEN OUTPUT OUTPUT-FILE
+001070                IF  WS-OUTPUT-FS        NOT = "00"
+001080                    MOVE "YES"          TO WS-ERROR-FLAG
+001090                    DISPLAY "ERROR IN OPENING OUTPUT FILE."
+001100                END-IF
+001110            END-IF.
+001120        20000-PROCESS-PARA.
+001130            READ TEMP-FILE
+001140                AT END MOVE "YES"        TO WS-ENDOFFILE
+001150                NOT AT END
+001160                    MOVE FS-TEMP-DATE(3:2)
+001170                                         TO WS-MM
+001180                    ADD 1                TO WS-M-DAYS(WS-MM)
+001190                    ADD FS-TEMP-AVG      TO WS-M-TOTAL(WS-MM)
+001200                    IF  FS-TEMP-AVG      < WS-M-MIN(WS-MM)
+001210                        MOVE FS-TEMP-AVG TO WS-M-MIN(WS-MM)
+001220                    END-IF
+001230                    IF  FS-TEMP-AVG      > WS-M-MAX(WS-MM)
+001240                        MOVE FS-TEMP-AVG TO WS-M-MAX(WS-MM)
+001250                    END-IF
+001260            END-READ.
+001270        25000-REPORT-PARA.
+001272       * GET THE RUN DATE FOR THE HEADER.
+001274            ACCEPT WS-CURRENT-DATE      FROM DATE.
+001276            COMPUTE WS-DATE-MMDDYY = WS-CD-MM * 10000
+001277                + WS-CD-DD * 100 + WS-CD-YY.
+001278            MOVE WS-DATE-MMDDYY         TO WS-DATE-EDIT.
+001279            MOVE WS-DATE-EDIT           TO WS-H4-DATE.
+001280            MOVE WS-HEADER3              TO FS-RECORD-O.
+001290            WRITE FS-RECORD-O.
+001300            MOVE WS-HEADER1              TO FS-RECORD-O.
+001310            WRITE FS-RECORD-O.
+001315            MOVE WS-HEADER4              TO FS-RECORD-O.
+001317            WRITE FS-RECORD-O.
+001320            MOVE WS-HEADER3              TO FS-RECORD-O.
+001330            WRITE FS-RECORD-O.
+001340            MOVE WS-HEADER2              TO FS-RECORD-O.
+001350            WRITE FS-RECORD-O.
+001360            MOVE WS-HEADER3              TO FS-RECORD-O.
+001370            WRITE FS-RECORD-O.
+001380            PERFORM 26000-DETAIL-PARA
+001390                VARYING WS-MM FROM 1 BY 1
+001400                UNTIL WS-MM             > 12.
+001410            MOVE WS-HEADER3              TO FS-RECORD-O.
+001420            WRITE FS-RECORD-O.
+001430        26000-DETAIL-PARA.
+001440            IF  WS-M-DAYS(WS-MM)         > 0
+001450                MOVE WS-MM               TO WS-D-MONTH
+001460                MOVE WS-M-DAYS(WS-MM)    TO WS-D-DAYS
+001470                DIVIDE WS-M-TOTAL(WS-MM) BY WS-M-DAYS(WS-MM)
+001480                    GIVING WS-D-AVG
+001490                MOVE WS-M-MIN(WS-MM)     TO WS-D-MIN
+001500                MOVE WS-M-MAX(WS-MM)     TO WS-D-MAX
+001510                MOVE WS-DETAIL           TO FS-RECORD-O
+001520                WRITE FS-RECORD-O
+001530            END-IF.
+001600        30000-CLOSE-PARA.
+001610            DISPLAY "TEMPFILE STATUS   :" WS-TEMP-FS.
+001620            DISPLAY "OUTPUT FILE STATUS:" WS-OUTPUT-FS.
+001630            DISPLAY "ERROR FLAG        :" WS-ERROR-FLAG.
+001640            CLOSE TEMP-FILE.
+001650            CLOSE OUTPUT-FILE.
