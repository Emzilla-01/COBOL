@@ -8,27 +8,75 @@
 000340       * ----------------------------------------------------------------
 000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
 000351       * ----------------------------------------------------------------
-000360       * JEBA02    ***REMOVED***     7/18/2016     PROGRAM CREATED                
+000360       * JEBA02    ***REMOVED***     7/18/2016     PROGRAM CREATED
+000365       * JEBA02    EMY     08/08/2026    NOW BATCHES AGES FROM AN
+000366       *                                 AGEFILE AND PRINTS AN
+000367       *                                 AGE-BRACKET SUMMARY COUNT
+000368       *                                 AT THE END OF THE RUN.
 000370       ******************************************************************
-000400        DATA DIVISION.                                                   
-000500        WORKING-STORAGE SECTION.                                         
-000600        01 WS-AGE PIC  99.                                               
-000700          88 CND-CHILD VALUES  00 THRU  12.                              
-000710          88 CND-TEEN VALUES  13 THRU  19.                               
-000720          88 CND-ADULT VALUES  20 THRU  65.                              
-000730          88 CND-SENIOR VALUES  65 THRU  99.                             
-000800        PROCEDURE DIVISION.                                              
-000900        ACCEPT-PARA.                                                     
-001100            ACCEPT WS-AGE.                                               
-001200        MAIN-PARA.                                                       
-001300            EVALUATE TRUE                                                
-001301              WHEN CND-CHILD                                             
-001310                DISPLAY "YOUR AGE IS " WS-AGE ". YOU ARE A CHILD."       
-001320              WHEN CND-TEEN                                              
-001410                DISPLAY "YOUR AGE IS " WS-AGE ". YOU ARE A TEEN."        
-001420              WHEN CND-ADULT                                             
-001440                DISPLAY "YOUR AGE IS " WS-AGE ". YOU ARE AN ADULT."      
-001450              WHEN CND-SENIOR                                            
-001470                DISPLAY "YOUR AGE IS " WS-AGE ". YOU ARE A SENIOR."      
-001471            END-EVALUATE.                                                
-001480            STOP RUN.                                            
\ No newline at end of file
+000380        ENVIRONMENT DIVISION.
+000381        INPUT-OUTPUT SECTION.
+000382        FILE-CONTROL.
+000383            SELECT AGE-FILE
+000384                ASSIGN TO AGEFILE
+000385                ORGANIZATION IS SEQUENTIAL
+000386                ACCESS MODE IS SEQUENTIAL
+000387                FILE STATUS IS WS-AGE-FS.
+000400        DATA DIVISION.
+000401        FILE SECTION.
+000402        FD  AGE-FILE.
+000403        01  FS-AGE-REC.
+000404            05  FS-AGE                    PIC 99.
+000500        WORKING-STORAGE SECTION.
+000501        01  WS-AGE-FS                    PIC X(02).
+000502        01  WS-ENDOFFILE                 PIC X(03) VALUE "NO".
+000600        01 WS-AGE PIC  99.
+000700          88 CND-CHILD VALUES  00 THRU  12.
+000710          88 CND-TEEN VALUES  13 THRU  19.
+000720          88 CND-ADULT VALUES  20 THRU  65.
+000730          88 CND-SENIOR VALUES  65 THRU  99.
+000740        01  WS-CHILD-COUNT               PIC 9(05) VALUE 0.
+000741        01  WS-TEEN-COUNT                PIC 9(05) VALUE 0.
+000742        01  WS-ADULT-COUNT               PIC 9(05) VALUE 0.
+000743        01  WS-SENIOR-COUNT              PIC 9(05) VALUE 0.
+000800        PROCEDURE DIVISION.
+000810        00000-MAIN-PARA.
+000820            OPEN INPUT AGE-FILE.
+000830            IF  WS-AGE-FS               NOT = "00"
+000840                DISPLAY "ERROR OPENING AGEFILE - STATUS " WS-AGE-FS
+000850            ELSE
+000860                PERFORM ACCEPT-PARA
+000870                    UNTIL WS-ENDOFFILE   = "YES"
+000880                CLOSE AGE-FILE
+000890                PERFORM SUMMARY-PARA
+000900            END-IF.
+000910            STOP RUN.
+000900        ACCEPT-PARA.
+001000            READ AGE-FILE
+001010            AT END
+001020                MOVE "YES"               TO WS-ENDOFFILE
+001030            NOT AT END
+001040                MOVE FS-AGE              TO WS-AGE
+001050                PERFORM MAIN-PARA
+001060            END-READ.
+001200        MAIN-PARA.
+001300            EVALUATE TRUE
+001301              WHEN CND-CHILD
+001310                DISPLAY "YOUR AGE IS " WS-AGE ". YOU ARE A CHILD."
+001311                ADD 1                    TO WS-CHILD-COUNT
+001320              WHEN CND-TEEN
+001410                DISPLAY "YOUR AGE IS " WS-AGE ". YOU ARE A TEEN."
+001411                ADD 1                    TO WS-TEEN-COUNT
+001420              WHEN CND-ADULT
+001440                DISPLAY "YOUR AGE IS " WS-AGE ". YOU ARE AN ADULT."
+001441                ADD 1                    TO WS-ADULT-COUNT
+001450              WHEN CND-SENIOR
+001470                DISPLAY "YOUR AGE IS " WS-AGE ". YOU ARE A SENIOR."
+001472                ADD 1                    TO WS-SENIOR-COUNT
+001471            END-EVALUATE.
+001600        SUMMARY-PARA.
+001610            DISPLAY "----- AGE BRACKET SUMMARY -----".
+001620            DISPLAY "CHILDREN : " WS-CHILD-COUNT.
+001630            DISPLAY "TEENS    : " WS-TEEN-COUNT.
+001640            DISPLAY "ADULTS   : " WS-ADULT-COUNT.
+001650            DISPLAY "SENIORS  : " WS-SENIOR-COUNT.
\ No newline at end of file
