@@ -0,0 +1,66 @@
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. SPGM0901.
+000300        AUTHOR. EMY KAY.
+000310       ******************************************************************
+000320       * FUNCTIONALITY: STUDENT ENROLLMENT NUMBER RANDOM LOOKUP UTILITY,
+000330       *  BUILT ON CEXM901'S INDEXED (VSAM-STYLE) STUDFILE, FOLLOWING
+000340       *  SPGM0704'S EMPMAST LOOKUP UTILITY. ANY PROGRAM CAN CALL THIS
+000350       *  TO RESOLVE AN ENROLLMENT NUMBER TO A STUDENT RECORD WITHOUT
+000360       *  SCANNING THE WHOLE FILE.
+000370       * STUDFILE : JEBA02.EMY.COBOL.STUDFILE (INDEXED ON ENROLL NO)
+000380       * ----------------------------------------------------------------
+000390       * PRJ NO    NAME     DATE          MAINT DESC.
+000400       * ----------------------------------------------------------------
+000410       * JEBA02    EMY     08/08/2026    PROGRAM CREATED.
+000415       * JEBA02    EMY     08/08/2026    FS-AVG-MARKS NOW CARRIES 2
+000416       *                                 DECIMAL PLACES.
+000420       ******************************************************************
+000430        ENVIRONMENT DIVISION.
+000440        INPUT-OUTPUT SECTION.
+000450        FILE-CONTROL.
+000460            SELECT STUD-FILE
+000470                ASSIGN TO STUDOUT
+000480                ORGANIZATION IS INDEXED
+000490                ACCESS MODE IS RANDOM
+000500                RECORD KEY IS FS-ENROLL-NO
+000510                FILE STATUS IS WS-STUD-FS.
+000520        DATA DIVISION.
+000530        FILE SECTION.
+000540        FD  STUD-FILE.
+000550        01  FS-STUD-REC.
+000560            05  FS-ENROLL-NO            PIC 9(06).
+000570            05  FS-SNAME                PIC X(30).
+000580            05  FS-MATHS-MARKS          PIC 9(03).
+000590            05  FS-SCIENCE-MARKS        PIC 9(03).
+000600            05  FS-COMPUTER-MARKS       PIC 9(03).
+000610            05  FS-AVG-MARKS            PIC 9(03)V9(02).
+000620            05  FILLER                  PIC X(30).
+000630        WORKING-STORAGE SECTION.
+000640        01  WS-STUD-FS                  PIC X(02).
+000650        LINKAGE SECTION.
+000660        COPY SPGM0901L.
+000800        PROCEDURE DIVISION USING LK-STUDLOOKUP-PARMS.
+000900        00000-MAIN-PARA.
+001000            SET LK-NOT-FOUND            TO TRUE.
+001100            MOVE SPACES                 TO LK-SNAME.
+001200            OPEN INPUT STUD-FILE.
+001300            IF  WS-STUD-FS              = "00"
+001400                MOVE LK-ENROLL-NO       TO FS-ENROLL-NO
+001500                READ STUD-FILE
+001600                    INVALID KEY
+001700                        DISPLAY "SPGM0901: ENROLL NO NOT FOUND: "
+001800                            LK-ENROLL-NO
+001900                    NOT INVALID KEY
+002000                        MOVE FS-SNAME        TO LK-SNAME
+002100                        MOVE FS-MATHS-MARKS  TO LK-MATHS-MARKS
+002200                        MOVE FS-SCIENCE-MARKS TO LK-SCIENCE-MARKS
+002300                        MOVE FS-COMPUTER-MARKS TO LK-COMPUTER-MARKS
+002400                        MOVE FS-AVG-MARKS    TO LK-AVG-MARKS
+002500                        SET LK-FOUND         TO TRUE
+002600                END-READ
+002700                CLOSE STUD-FILE
+002800            ELSE
+002900                DISPLAY "SPGM0901: STUDFILE ACCESS ERROR - STATUS "
+003000                    WS-STUD-FS
+003100            END-IF.
+003200            GOBACK.
