@@ -10,26 +10,35 @@
 000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
 000351       * ----------------------------------------------------------------
 000360       * JEBA02    EMY    7/25/2016       PROGRAM CREATED.              
-000361       * JEBA02    EMY    7/26/2016       PROGRAM EDITED FOR FUNCTION.  
+000361       * JEBA02    EMY    7/26/2016       PROGRAM EDITED FOR FUNCTION.
+000362       * JEBA02    EMY    9/08/2026       AFTER THE IN-MEMORY SEARCH,
+000363       *                                  ALSO LOOK WS-QUERY UP AGAINST
+000364       *                                  THE PERSISTED EMPMAST FILE VIA
+000365       *                                  SPGM0704, SO THE SAME NUMBER
+000366       *                                  CAN BE RESOLVED EVEN WHEN IT
+000367       *                                  WASN'T PART OF THIS RUN'S
+000368       *                                  SYSIN ACCEPT BATCH.
 000370       ******************************************************************
-000400        DATA DIVISION.                                                   
-000500        WORKING-STORAGE SECTION.                                         
-000600        01 WS-DEC.                                                       
-000700          02 WS-TABLE              OCCURS 6 TIMES                        
-000702                                     INDEXED BY I.                       
-000703            03 WS-NUM                   PIC X(03).                       
-000704            03 WS-NAME                  PIC X(20).                       
-000706        01 WS-COUNT                     PIC 9(03) VALUE 1.               
-000707        01 WS-QUERY                     PIC X(03).                       
-000800        PROCEDURE DIVISION.                                              
-000900        00000-MAIN-PARA.                                                 
-000910            PERFORM 10000-ACCEPT-PARA                                    
-000920              UNTIL WS-COUNT            = 7.                             
-000921              INITIALIZE WS-COUNT.                                       
-000930            ACCEPT WS-QUERY.                                             
-000950            PERFORM 20000-SEARCH-PARA.                                   
-000952            PERFORM 30000-DISPLAY-PARA                                   
-000953              UNTIL WS-COUNT            = 7.                             
+000400        DATA DIVISION.
+000500        WORKING-STORAGE SECTION.
+000600        01 WS-DEC.
+000700          02 WS-TABLE              OCCURS 6 TIMES
+000702                                     INDEXED BY I.
+000703            03 WS-NUM                   PIC X(03).
+000704            03 WS-NAME                  PIC X(20).
+000706        01 WS-COUNT                     PIC 9(03) VALUE 1.
+000707        01 WS-QUERY                     PIC X(03).
+000708        COPY SPGM0704L.
+000800        PROCEDURE DIVISION.
+000900        00000-MAIN-PARA.
+000910            PERFORM 10000-ACCEPT-PARA
+000920              UNTIL WS-COUNT            = 7.
+000921              INITIALIZE WS-COUNT.
+000930            ACCEPT WS-QUERY.
+000950            PERFORM 20000-SEARCH-PARA.
+000951            PERFORM 40000-PERSISTED-LOOKUP-PARA.
+000952            PERFORM 30000-DISPLAY-PARA
+000953              UNTIL WS-COUNT            = 7.
 000960            STOP RUN.                                                    
 001000        10000-ACCEPT-PARA.                                               
 001020            ACCEPT WS-NUM(WS-COUNT).                                     
@@ -42,6 +51,19 @@
 001400            WHEN WS-NUM(I) = WS-QUERY                                    
 001410            DISPLAY "FOUND " WS-NUM(I) " : " WS-NAME(I)                  
 001420            END-SEARCH.                                                  
-001430        30000-DISPLAY-PARA.                                              
-001440            DISPLAY WS-NUM(WS-COUNT) " : " WS-NAME(WS-COUNT).            
-001450            ADD 1 TO WS-COUNT.                                           
\ No newline at end of file
+001430        30000-DISPLAY-PARA.
+001440            DISPLAY WS-NUM(WS-COUNT) " : " WS-NAME(WS-COUNT).
+001450            ADD 1 TO WS-COUNT.
+001460       ******************************************************************
+001470       * LOOK WS-QUERY UP AGAINST THE PERSISTED EMPMAST FILE TOO, VIA
+001480       * THE SPGM0704 LOOKUP UTILITY, SEPARATELY FROM THE IN-MEMORY
+001490       * SEARCH ABOVE.
+001500       ******************************************************************
+001510        40000-PERSISTED-LOOKUP-PARA.
+001520            MOVE WS-QUERY                TO LK-EMP-NUM.
+001530            CALL 'SPGM0704'              USING LK-EMPLOOKUP-PARMS.
+001540            IF  LK-FOUND
+001550                DISPLAY "EMPMAST: FOUND " LK-EMP-NUM " : " LK-EMP-NAME
+001560            ELSE
+001570                DISPLAY "EMPMAST: " LK-EMP-NUM " NOT ON FILE."
+001580            END-IF.
