@@ -1,31 +1,46 @@
-000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID CEXM601.                                              
-000300        AUTHOR. EMY KAY.                                                
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. CEXM601.
+000300        AUTHOR. EMY KAY.
 000310       ******************************************************************
-000320       * FUNCTIONALITY: WRITE A PROGRAM TO DISPLAY                       
-000330       * THE SERIES 1, 3, 5, 7, 9, 11....                                
-000331       * ... WHILE COMPLYING WITH CODING STANDARDS.                      
+000320       * FUNCTIONALITY: WRITE A PROGRAM TO DISPLAY
+000330       * THE SERIES 1, 3, 5, 7, 9, 11....
+000331       * ... WHILE COMPLYING WITH CODING STANDARDS.
 000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
+000350       * PRJ NO    NAME     DATE          MAINT DESC.
 000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     7/20/2016     PROGRAM CREATED                
-000361       * JEBA02    EMY     7/21/2016     REFINED STRUCTURE AND ...      
-000362       *                                  - APPLIED CODING STANDARDS.    
+000360       * JEBA02    EMY     7/20/2016     PROGRAM CREATED
+000361       * JEBA02    EMY     7/21/2016     REFINED STRUCTURE AND ...
+000362       *                                  - APPLIED CODING STANDARDS.
+000363       * JEBA02    EMY     08/08/2026    ADDED A MULTI-SERIES BATCH MODE
+000364       *                                 -- ACCEPTS A SERIES COUNT AND
+000365       *                                 GENERATES THAT MANY SERIES,
+000366       *                                 EACH WITH ITS OWN LIMIT.
 000370       ******************************************************************
-000400        DATA DIVISION.                                                   
-000500        WORKING-STORAGE SECTION.                                         
-000600        01  WS-COUNTER                  PIC 9(03)   VALUE 1.             
-000700        01  WS-LIMIT                    PIC 9(03).                       
-000710        01  WS-ITERS                    PIC 9(03)   VALUE 0.             
-000800        PROCEDURE DIVISION.                                              
-000801        00000-MAIN-PARA.                                                 
-000802            PERFORM 10000-ACCEPT-PARA.                                   
-000803            PERFORM 20000-LOOP-PARA                                      
-000805                UNTIL WS-COUNTER        > WS-LIMIT.                      
-000806            STOP RUN.                                                    
-000810        10000-ACCEPT-PARA.                                               
-000820            ACCEPT WS-LIMIT.                                             
-001200        20000-LOOP-PARA.                                                 
-001210            ADD 1 TO WS-ITERS.                                           
-001300            DISPLAY "ITERATION " WS-ITERS " : VALUE " WS-COUNTER.        
-001400            ADD 2 TO WS-COUNTER.                                         
\ No newline at end of file
+000400        DATA DIVISION.
+000500        WORKING-STORAGE SECTION.
+000600        01  WS-COUNTER                  PIC 9(03)   VALUE 1.
+000700        01  WS-LIMIT                    PIC 9(03).
+000710        01  WS-ITERS                    PIC 9(03)   VALUE 0.
+000720        01  WS-BATCH-COUNT              PIC 9(03)   VALUE 1.
+000730        01  WS-SERIES-NUM               PIC 9(03)   VALUE 0.
+000800        PROCEDURE DIVISION.
+000801        00000-MAIN-PARA.
+000802            DISPLAY "HOW MANY SERIES TO GENERATE? ".
+000803            ACCEPT WS-BATCH-COUNT.
+000804            PERFORM 05000-BATCH-PARA
+000805                VARYING WS-SERIES-NUM FROM 1 BY 1
+000806                UNTIL WS-SERIES-NUM     > WS-BATCH-COUNT.
+000806            STOP RUN.
+000807        05000-BATCH-PARA.
+000808            DISPLAY "SERIES #" WS-SERIES-NUM ":".
+000809            MOVE 1                      TO WS-COUNTER.
+000810            MOVE 0                      TO WS-ITERS.
+000811            PERFORM 10000-ACCEPT-PARA.
+000812            PERFORM 20000-LOOP-PARA
+000813                UNTIL WS-COUNTER        > WS-LIMIT.
+000810        10000-ACCEPT-PARA.
+000820            ACCEPT WS-LIMIT.
+001200        20000-LOOP-PARA.
+001210            ADD 1 TO WS-ITERS.
+001300            DISPLAY "ITERATION " WS-ITERS " : VALUE " WS-COUNTER.
+001400            ADD 2 TO WS-COUNTER.
