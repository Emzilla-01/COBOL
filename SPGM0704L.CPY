@@ -0,0 +1,15 @@
+000100      ******************************************************************
+000200      * COPYBOOK   : SPGM0704L
+000300      * PURPOSE    : LINKAGE LAYOUT FOR SPGM0704, THE EMPLOYEE NUMBER TO
+000400      *              NAME LOOKUP UTILITY BUILT ON CEXM704A'S INDEXED
+000500      *              TABLE, NOW BACKED BY A KEYED EMPMAST FILE.
+000600      * PRJ NO    NAME     DATE          MAINT DESC.
+000700      * ----------------------------------------------------------------
+000800      * JEBA02    EMY     08/08/2026    COPYBOOK CREATED.
+000900      ******************************************************************
+001000       01  LK-EMPLOOKUP-PARMS.
+001100           05  LK-EMP-NUM              PIC X(03).
+001200           05  LK-EMP-NAME             PIC X(20).
+001300           05  LK-FOUND-FLAG           PIC X(03).
+001400               88  LK-FOUND                    VALUE "YES".
+001500               88  LK-NOT-FOUND                VALUE "NO ".
