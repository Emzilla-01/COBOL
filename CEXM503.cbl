@@ -1,19 +1,61 @@
 000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID CEXM503.                                              
-000300        AUTHOR. EMY KAY.                                                
+000200        PROGRAM-ID. CEXM503.                                              
+000300        AUTHOR. EMY KAY.
 000310       ******************************************************************
-000320       * FUNCTIONALITY:                                                  
-000330       * WRITE A PROGRAM TO TAKE IN THE ROLL NO, NAME, MARKS OF ENGLISH, 
-000331       * MATHEMATICS, HINDI AND SCIENCE. ALL THE MARKS ARE OUT OF 100.   
-000334       * A = 75-100, B = 50-74, C = 0-50                                 
-000335       *                                                                 
+000320       * FUNCTIONALITY:
+000330       * WRITE A PROGRAM TO TAKE IN THE ROLL NO, NAME, MARKS OF ENGLISH,
+000331       * MATHEMATICS, HINDI AND SCIENCE. ALL THE MARKS ARE OUT OF 100.
+000334       * A = 75-100, B = 50-74, C = 0-50
+000335       *
 000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
+000350       * PRJ NO    NAME     DATE          MAINT DESC.
 000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     7/18/2016     PROGRAM CREATED                
+000360       * JEBA02    EMY     7/18/2016     PROGRAM CREATED
+000361       * JEBA02    EMY     08/08/2026    THE REPORT CARD IS NOW ALSO
+000362       *                                 WRITTEN TO A PERSISTED
+000363       *                                 REPORTCARD OUTPUT FILE, NOT
+000364       *                                 JUST DISPLAYED TO SPOOL.
+000365       * JEBA02    EMY     08/08/2026    ADDED A WEIGHTED/CREDIT-BASED
+000366       *                                 GPA OPTION ALONGSIDE THE FLAT
+000367       *                                 4-SUBJECT AVERAGE, SELECTED AT
+000368       *                                 RUNTIME LIKE CEXM905'S GPA
+000369       *                                 CUTOFF PARAMETER.
+000370       * JEBA02    EMY     08/08/2026    ADDED A PASS/FAIL FLAG PER
+000370       *                                 SUBJECT AND OVERALL, BASED ON
+000370       *                                 A MINIMUM PASSING MARK, ALONGSIDE
+000370       *                                 THE EXISTING LETTER GRADES.
 000370       ******************************************************************
-000400        DATA DIVISION.                                                   
-000500        WORKING-STORAGE SECTION.                                         
+000380        ENVIRONMENT DIVISION.
+000381        INPUT-OUTPUT SECTION.
+000382        FILE-CONTROL.
+000383            SELECT REPORT-FILE
+000384                ASSIGN TO REPORTCARD
+000385                ORGANIZATION IS SEQUENTIAL
+000386                ACCESS MODE IS SEQUENTIAL
+000387                FILE STATUS IS WS-REPORT-FS.
+000400        DATA DIVISION.
+000401        FILE SECTION.
+000402        FD  REPORT-FILE.
+000403        01  FS-REPORT-REC.
+000404            02 FS-NAME                  PIC X(10).
+000405            02 FS-ID                    PIC X(3).
+000406            02 FS-ENG                   PIC 9(3).
+000407            02 FS-ENG-GR                PIC A.
+000408            02 FS-HIN                   PIC 9(3).
+000409            02 FS-HIN-GR                PIC A.
+000410            02 FS-MAT                   PIC 9(3).
+000411            02 FS-MAT-GR                PIC A.
+000412            02 FS-SCI                   PIC 9(3).
+000413            02 FS-SCI-GR                PIC A.
+000414            02 FS-GPA-MODE              PIC X(01).
+000415            02 FS-GPA-VALUE             PIC 9(03)V9(02).
+000416            02 FS-ENG-PF                PIC A.
+000416            02 FS-HIN-PF                PIC A.
+000416            02 FS-MAT-PF                PIC A.
+000416            02 FS-SCI-PF                PIC A.
+000416            02 FS-OVERALL-PF            PIC A.
+000500        WORKING-STORAGE SECTION.
+000501        01 WS-REPORT-FS              PIC X(02).
 000510        01 WS-REPORT-CARD.                                               
 000600          02 WS-NAME PIC X(10).                                          
 000700          02 WS-ID PIC X(3).                                             
@@ -23,21 +65,52 @@
 000704          02 WS-HIN-GR PIC A.                                            
 000705          02 WS-MAT PIC 9(3).                                            
 000706          02 WS-MAT-GR PIC A.                                            
-000707          02 WS-SCI PIC 9(3).                                            
-000708          02 WS-SCI-GR PIC A.                                            
-000709        01 WS-BORDER PIC X(10) VALUE "**********".                       
-000710        01 WS-GRADER PIC 9(3).                                           
-000720          88 CND-A VALUES 075 THRU 100.                                  
-000730          88 CND-B VALUES 050 THRU 074.                                  
-000740          88 CND-C VALUES 000 THRU 050.                                  
-000800        PROCEDURE DIVISION.                                              
-000900        ACCEPT-PARA.                                                     
-001000            ACCEPT WS-NAME.                                              
+000707          02 WS-SCI PIC 9(3).
+000708          02 WS-SCI-GR PIC A.
+000709          02 WS-GPA-MODE PIC X(01).
+000709          02 WS-GPA-VALUE PIC 9(03)V9(02).
+000709          02 WS-ENG-PF PIC A.
+000709          02 WS-HIN-PF PIC A.
+000709          02 WS-MAT-PF PIC A.
+000709          02 WS-SCI-PF PIC A.
+000709          02 WS-OVERALL-PF PIC A.
+000710        01 WS-BORDER PIC X(10) VALUE "**********".
+000711        01 WS-GRADER PIC 9(3).
+000720          88 CND-A VALUES 075 THRU 100.
+000730          88 CND-B VALUES 050 THRU 074.
+000740          88 CND-C VALUES 000 THRU 050.
+000745        01 WS-PASS-MARK PIC 9(3) VALUE 035.
+000750        01 WS-CREDIT-ENG              PIC 9(1).
+000751        01 WS-CREDIT-HIN              PIC 9(1).
+000752        01 WS-CREDIT-MAT              PIC 9(1).
+000753        01 WS-CREDIT-SCI              PIC 9(1).
+000754        01 WS-TOTAL-CREDITS           PIC 9(2).
+000755        01 WS-GRADE-POINTS            PIC 9V99.
+000756        01 WS-WEIGHTED-POINTS         PIC 9(04)V99.
+000757        01 WS-FLAT-TOTAL              PIC 9(04).
+000800        PROCEDURE DIVISION.
+000850        OPEN-PARA.
+000851            OPEN OUTPUT REPORT-FILE.
+000852            IF  WS-REPORT-FS         NOT = "00"
+000853                DISPLAY "ERROR OPENING REPORTCARD FILE - STATUS "
+000854                    WS-REPORT-FS
+000855            END-IF.
+000900        ACCEPT-PARA.
+001000            ACCEPT WS-NAME.
 001100            ACCEPT WS-ID.                                                
 001110            ACCEPT WS-ENG.                                               
 001120            ACCEPT WS-HIN.                                               
 001130            ACCEPT WS-MAT.                                               
-001140            ACCEPT WS-SCI.                                               
+001140            ACCEPT WS-SCI.
+001150            DISPLAY "GPA MODE - F(LAT AVERAGE) OR W(EIGHTED) : ".
+001160            ACCEPT WS-GPA-MODE.
+001170            IF  WS-GPA-MODE          = "W"
+001180                DISPLAY "ENTER CREDIT HOURS FOR ENG, HIN, MAT, SCI :"
+001190                ACCEPT WS-CREDIT-ENG
+001200                ACCEPT WS-CREDIT-HIN
+001210                ACCEPT WS-CREDIT-MAT
+001220                ACCEPT WS-CREDIT-SCI
+001230            END-IF.
 001200        ENG-PARA.                                                        
 001300            MOVE WS-ENG TO WS-GRADER.                                    
 001400            EVALUATE TRUE                                                
@@ -65,14 +138,97 @@
 001818            WHEN CND-A MOVE "A" TO WS-SCI-GR                             
 001819            WHEN CND-B MOVE "B" TO WS-SCI-GR                             
 001820            WHEN CND-C MOVE "C" TO WS-SCI-GR                             
-001821            END-EVALUATE.                                                
-001822        DISPLAY-PARA.                                                    
+001821            END-EVALUATE.
+001824        GPA-PARA.
+001825            IF  WS-GPA-MODE          = "W"
+001826                PERFORM POINTS-PARA
+001827            ELSE
+001828                COMPUTE WS-FLAT-TOTAL = WS-ENG + WS-HIN + WS-MAT
+001829                    + WS-SCI
+001830                COMPUTE WS-GPA-VALUE ROUNDED = WS-FLAT-TOTAL / 4
+001831            END-IF.
+001821        PASS-FAIL-PARA.
+001821            IF  WS-ENG              >= WS-PASS-MARK
+001821                MOVE "P"            TO WS-ENG-PF
+001821            ELSE
+001821                MOVE "F"            TO WS-ENG-PF
+001821            END-IF.
+001821            IF  WS-HIN              >= WS-PASS-MARK
+001821                MOVE "P"            TO WS-HIN-PF
+001821            ELSE
+001821                MOVE "F"            TO WS-HIN-PF
+001821            END-IF.
+001821            IF  WS-MAT              >= WS-PASS-MARK
+001821                MOVE "P"            TO WS-MAT-PF
+001821            ELSE
+001821                MOVE "F"            TO WS-MAT-PF
+001821            END-IF.
+001821            IF  WS-SCI              >= WS-PASS-MARK
+001821                MOVE "P"            TO WS-SCI-PF
+001821            ELSE
+001821                MOVE "F"            TO WS-SCI-PF
+001821            END-IF.
+001821            IF  WS-ENG-PF = "P" AND WS-HIN-PF = "P"
+001821                AND WS-MAT-PF = "P" AND WS-SCI-PF = "P"
+001821                MOVE "P"            TO WS-OVERALL-PF
+001821            ELSE
+001821                MOVE "F"            TO WS-OVERALL-PF
+001821            END-IF.
+001822        DISPLAY-PARA.
 001823            DISPLAY "HELLO, " WS-NAME ".".                               
 001824            DISPLAY "MARKS OBTAINED FOR ROLL NO. " WS-ID ".".            
 001840            DISPLAY WS-BORDER, WS-BORDER.                                
 001850            DISPLAY "ENGLISH : " WS-ENG " : " WS-ENG-GR.                 
 001860            DISPLAY "HINDI   : " WS-HIN " : " WS-HIN-GR.                 
 001861            DISPLAY "MATHS   : " WS-MAT " : " WS-MAT-GR.                 
-001870            DISPLAY "SCIENCE : " WS-SCI " : " WS-SCI-GR.                 
-001880            DISPLAY WS-BORDER, WS-BORDER.                                
-001900            STOP RUN.                                                    
\ No newline at end of file
+001870            DISPLAY "SCIENCE : " WS-SCI " : " WS-SCI-GR.
+001875            DISPLAY "GPA (" WS-GPA-MODE ") : " WS-GPA-VALUE.
+001876            DISPLAY "ENGLISH : " WS-ENG-PF " HINDI : " WS-HIN-PF
+001876                " MATHS : " WS-MAT-PF " SCIENCE : " WS-SCI-PF.
+001876            DISPLAY "OVERALL RESULT : " WS-OVERALL-PF.
+001880            DISPLAY WS-BORDER, WS-BORDER.
+001890        WRITE-PARA.
+001891            IF  WS-REPORT-FS         = "00"
+001892                MOVE WS-REPORT-CARD          TO FS-REPORT-REC
+001893                WRITE FS-REPORT-REC
+001894                CLOSE REPORT-FILE
+001895            END-IF.
+001900            STOP RUN.
+001905        POINTS-PARA.
+001906            MOVE 0                       TO WS-WEIGHTED-POINTS.
+001907            COMPUTE WS-TOTAL-CREDITS = WS-CREDIT-ENG + WS-CREDIT-HIN
+001908                + WS-CREDIT-MAT + WS-CREDIT-SCI.
+001909            EVALUATE WS-ENG-GR
+001910                WHEN "A" MOVE 4          TO WS-GRADE-POINTS
+001911                WHEN "B" MOVE 3          TO WS-GRADE-POINTS
+001912                WHEN OTHER MOVE 1        TO WS-GRADE-POINTS
+001913            END-EVALUATE.
+001914            COMPUTE WS-WEIGHTED-POINTS = WS-WEIGHTED-POINTS
+001915                + (WS-GRADE-POINTS * WS-CREDIT-ENG).
+001916            EVALUATE WS-HIN-GR
+001917                WHEN "A" MOVE 4          TO WS-GRADE-POINTS
+001918                WHEN "B" MOVE 3          TO WS-GRADE-POINTS
+001919                WHEN OTHER MOVE 1        TO WS-GRADE-POINTS
+001920            END-EVALUATE.
+001921            COMPUTE WS-WEIGHTED-POINTS = WS-WEIGHTED-POINTS
+001922                + (WS-GRADE-POINTS * WS-CREDIT-HIN).
+001923            EVALUATE WS-MAT-GR
+001924                WHEN "A" MOVE 4          TO WS-GRADE-POINTS
+001925                WHEN "B" MOVE 3          TO WS-GRADE-POINTS
+001926                WHEN OTHER MOVE 1        TO WS-GRADE-POINTS
+001927            END-EVALUATE.
+001928            COMPUTE WS-WEIGHTED-POINTS = WS-WEIGHTED-POINTS
+001929                + (WS-GRADE-POINTS * WS-CREDIT-MAT).
+001930            EVALUATE WS-SCI-GR
+001931                WHEN "A" MOVE 4          TO WS-GRADE-POINTS
+001932                WHEN "B" MOVE 3          TO WS-GRADE-POINTS
+001933                WHEN OTHER MOVE 1        TO WS-GRADE-POINTS
+001934            END-EVALUATE.
+001935            COMPUTE WS-WEIGHTED-POINTS = WS-WEIGHTED-POINTS
+001936                + (WS-GRADE-POINTS * WS-CREDIT-SCI).
+001937            IF  WS-TOTAL-CREDITS         > 0
+001938                COMPUTE WS-GPA-VALUE ROUNDED =
+001939                    WS-WEIGHTED-POINTS / WS-TOTAL-CREDITS
+001940            ELSE
+001941                MOVE 0                   TO WS-GPA-VALUE
+001942            END-IF.
