@@ -1,114 +1,318 @@
-000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID. CEXM901.                                             
-000300        AUTHOR. EMY KAY.                                                
-000310       ******************************************************************
-000320       * FUNCTIONALITY: WRITE A PROGRAM TO WRITE TO A SEQUENTIAL DATASET.
-000330       * HARDCODE 5 RECORDS USING MOVE STATEMENT.                        
-000331       *       STUDENT ENROLLMENT NUMBER 6 BYTES, NUMERIC                
-000332       *       STUDENTNAME 30 BYTES, ALPHANUMERIC                        
-000333       *       MATHS MARKS 3 BYTES, NUMERIC                              
-000334       *       SCIENCE MARKS 3 BYTES, NUMERIC                            
-000335       *       COMPUTER MARKS 3 BYTES, NUMERIC                           
-000336       *       AVERAGE OF MARKS 3 BYTES, NUMERIC                         
-000338       * INFILE : N/A                                                    
-000339       * OUTFILE: JEBA02.EMY.COBOL.STUDFILE                             
-000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
-000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     8/02/2016   PROGRAM CREATED                  
-000380       ******************************************************************
-000390        ENVIRONMENT DIVISION.                                            
-000391        INPUT-OUTPUT SECTION.                                            
-000392        FILE-CONTROL.                                                    
-000393            SELECT STUD-FILE                                             
-000394                ASSIGN TO STUDOUT                                        
-000395                ORGANIZATION IS SEQUENTIAL                               
-000396                ACCESS MODE IS SEQUENTIAL                                
-000397                FILE STATUS IS WS-STUD-FILE-FS.                          
-000400        DATA DIVISION.                                                   
-000401        FILE SECTION.                                                    
-000402        FD STUD-FILE.                                                    
-000403        01  FS-STUD-REC.                                                 
-000404            05  FS-ENROLL-NO              PIC 9(06).                     
-000405            05  FS-SNAME                  PIC X(30).                     
-000406            05  FS-MATHS-MARKS            PIC 9(03).                     
-000407            05  FS-SCIENCE-MARKS          PIC 9(03).                     
-000408            05  FS-COMPUTER-MARKS         PIC 9(03).                     
-000409            05  FS-AVG-MARKS              PIC 9(03).                     
-000410            05  FILLER                    PIC X(32).                     
-000411        WORKING-STORAGE SECTION.                                         
-000420        01 WS-STUD-FILE-FS                PIC X(02).                     
-000430        01 WS-ERROR-FLAG                  PIC X(03).                     
-000800        PROCEDURE DIVISION.                                              
-000810       ******************************************************************
-000820       * MAIN PROGRAM FLOW.                                              
-000830       ******************************************************************
-000900        00000-MAIN-PARA.                                                 
-001000            PERFORM 10000-INITIALIZE-PARA.                               
-001100            PERFORM 20000-PROCESS-PARA                                   
-001110              UNTIL WS-ERROR-FLAG = "YES".                               
-001200            PERFORM 30000-CLOSE-PARA.                                    
-002000            STOP RUN.                                                    
-002010       ******************************************************************
-002020       * OPEN FILE FOR WRITING.                                          
-002030       ******************************************************************
-002100        10000-INITIALIZE-PARA.                                           
-002200            OPEN OUTPUT STUD-FILE.                                       
-002210            IF WS-STUD-FILE-FS            IS = "00"                      
-002220               MOVE 'NO' TO WS-ERROR-FLAG                                
-002230            ELSE                                                         
-002240               MOVE 'YES' TO WS-ERROR-FLAG.                              
-002500       ******************************************************************
-002510       * MOVE VALUES, CALCULATE AVERAGE, WRITE TO FILE.                  
-002520       ******************************************************************
-002600        20000-PROCESS-PARA.                                              
-002700            MOVE  000001                  TO FS-ENROLL-NO.               
-002800            MOVE "ELIZABETH BATHORY"      TO FS-SNAME.                   
-002900            MOVE 085                      TO FS-MATHS-MARKS.             
-003000            MOVE 095                      TO FS-SCIENCE-MARKS.           
-003100            MOVE 070                      TO FS-COMPUTER-MARKS.          
-003200            COMPUTE FS-AVG-MARKS = (FS-MATHS-MARKS + FS-SCIENCE-MARKS    
-003300                    + FS-COMPUTER-MARKS)/ 3.                             
-003400            WRITE FS-STUD-REC.                                           
-003500            MOVE  000002                  TO FS-ENROLL-NO.               
-003600            MOVE "VLAD TEPES"             TO FS-SNAME.                   
-003700            MOVE 065                      TO FS-MATHS-MARKS.             
-003800            MOVE 068                      TO FS-SCIENCE-MARKS.           
-003900            MOVE 052                      TO FS-COMPUTER-MARKS.          
-004000            COMPUTE FS-AVG-MARKS = (FS-MATHS-MARKS + FS-SCIENCE-MARKS    
-004100                    + FS-COMPUTER-MARKS)/ 3.                             
-004200            WRITE FS-STUD-REC.                                           
-004300            MOVE  000003                  TO FS-ENROLL-NO.               
-004400            MOVE "GENGHIS KHAN"           TO FS-SNAME.                   
-004500            MOVE 085                      TO FS-MATHS-MARKS.             
-004600            MOVE 080                      TO FS-SCIENCE-MARKS.           
-004700            MOVE 055                      TO FS-COMPUTER-MARKS.          
-004800            COMPUTE FS-AVG-MARKS = (FS-MATHS-MARKS + FS-SCIENCE-MARKS    
-004900                    + FS-COMPUTER-MARKS)/ 3.                             
-005000            WRITE FS-STUD-REC.                                           
-005100            MOVE  000004                  TO FS-ENROLL-NO.               
-005200            MOVE "LUPA CAPITOLINA"        TO FS-SNAME.                   
-005300            MOVE 099                      TO FS-MATHS-MARKS.             
-005400            MOVE 099                      TO FS-SCIENCE-MARKS.           
-005500            MOVE 099                      TO FS-COMPUTER-MARKS.          
-005600            COMPUTE FS-AVG-MARKS = (FS-MATHS-MARKS + FS-SCIENCE-MARKS    
-005700                    + FS-COMPUTER-MARKS)/ 3.                             
-005800            WRITE FS-STUD-REC.                                           
-005900            MOVE  000005                  TO FS-ENROLL-NO.               
-006000            MOVE "HERNANDO CORTEZ"        TO FS-SNAME.                   
-006100            MOVE 092                      TO FS-MATHS-MARKS.             
-006200            MOVE 094                      TO FS-SCIENCE-MARKS.           
-006300            MOVE 070                      TO FS-COMPUTER-MARKS.          
-006400            COMPUTE FS-AVG-MARKS = (FS-MATHS-MARKS + FS-SCIENCE-MARKS    
-006500                    + FS-COMPUTER-MARKS)/ 3.                             
-006600            WRITE FS-STUD-REC.                                           
-006601       ******************************************************************
-006602       * MOVE 'YES' TO ERROR CODE TO END PERFORM LOOP.                   
-006603       ******************************************************************
-006605            MOVE "YES" TO WS-ERROR-FLAG.                                 
-006610       ******************************************************************
-006620       * DISPLAY FILE STATUS AND CLOSE THE FILE.                         
-006630       ******************************************************************
-006700        30000-CLOSE-PARA.                                                
-006800            DISPLAY WS-STUD-FILE-FS.                                     
-006900            CLOSE STUD-FILE.                                             
+000100        IDENTIFICATION DIVISION.
+000110        PROGRAM-ID. CEXM901.
+000120        AUTHOR. EMY KAY.
+000130       ******************************************************************
+000140       * FUNCTIONALITY: WRITE A PROGRAM TO WRITE TO A SEQUENTIAL DATASET.
+000150       * READ ENROLLMENT RECORDS FROM A SYSIN/PARAMETER INPUT FILE AND
+000160       * WRITE ONE STUDFILE RECORD PER ENROLLMENT RECORD READ.
+000170       *       STUDENT ENROLLMENT NUMBER 6 BYTES, NUMERIC
+000180       *       STUDENTNAME 30 BYTES, ALPHANUMERIC
+000190       *       MATHS MARKS 3 BYTES, NUMERIC
+000200       *       SCIENCE MARKS 3 BYTES, NUMERIC
+000210       *       COMPUTER MARKS 3 BYTES, NUMERIC
+000220       *       AVERAGE OF MARKS 5 BYTES, NUMERIC, 2 DECIMAL PLACES
+000230       * INFILE : JEBA02.EMY.COBOL.ENRIN
+000240       * OUTFILE: JEBA02.EMY.COBOL.STUDFILE
+000250       * ----------------------------------------------------------------
+000260       * PRJ NO    NAME     DATE          MAINT DESC.
+000270       * ----------------------------------------------------------------
+000280       * JEBA02    EMY     8/02/2016   PROGRAM CREATED
+000290       * JEBA02    EMY     8/08/2026   READ ENROLLMENT FROM ENRIN
+000300       *                               INSTEAD OF HARDCODED MOVES.
+000310       * JEBA02    EMY     8/08/2026   REJECT DUPLICATE ENROLL NUMBERS.
+000320       * JEBA02    EMY     8/08/2026   STUDFILE IS NOW INDEXED (VSAM-
+000330       *                               STYLE) ON THE ENROLLMENT NUMBER
+000340       *                               SO SPGM0901 CAN RANDOM-LOOKUP A
+000350       *                               STUDENT BY ENROLL NO.
+000360       * JEBA02    EMY     8/08/2026   A FILE OPEN ERROR NOW CALLS THE
+000370       *                               SHARED SPGMABND ABEND CHECK AND
+000380       *                               RETURNS A NON-ZERO RETURN CODE
+000390       *                               INSTEAD OF FINISHING QUIETLY.
+000400       * JEBA02    EMY     8/08/2026   WRITE A CONTROL-TOTAL RECORD TO
+000410       *                               STUDLOG SO CEXM907 CAN RECONCILE
+000420       *                               STUDFILE AGAINST STUD70/STFINAL.
+000430       * JEBA02    EMY     8/08/2026   FS-SNAME IS NOW ALSO SPLITTABLE
+000440       *                               INTO FIRST/LAST NAME VIA SPGM0902,
+000450       *                               A CALLABLE UTILITY BUILT ON
+000460       *                               STREX02'S UNSTRING LOGIC.
+000470       * JEBA02    EMY     8/08/2026   REJECT AN ENROLLMENT RECORD ON
+000480       *                               LOAD IF THE JOINED NAME CONTAINS ANY
+000490       *                               DIGIT, USING STREX03'S INSPECT
+000500       *                               TALLYING FOR ALL LOGIC.
+000510       * JEBA02    EMY     8/08/2026   FS-AVG-MARKS NOW CARRIES 2
+000520       *                               DECIMAL PLACES INSTEAD OF
+000530       *                               TRUNCATING TO A WHOLE NUMBER.
+000540       * JEBA02    EMY     8/08/2026   ENRIN NOW CARRIES FIRST/LAST NAME
+000550       *                               AS TWO SEPARATE FIELDS, JOINED
+000560       *                               INTO WS-FULL-NAME WITH A SINGLE SPACE,
+000570       *                               FOLLOWING CEXM801'S NAME-JOINING
+000580       *                               PATTERN.
+000590      * JEBA02    EMY     9/08/2026   THAT JOIN WAS A RAW REDEFINES OF
+000600      *                               FS-FIRSTNAME-I/FS-LASTNAME-I,
+000610      *                               WHICH GLUED TWO SPACE-PADDED
+000620      *                               15-BYTE FIELDS TOGETHER WITH NO
+000630      *                               SEPARATOR, SO SPGM0902'S
+000640      *                               UNSTRING-BY-SPACE ALWAYS CAME BACK
+000650      *                               WITH A BLANK LAST NAME. REPLACED
+000660      *                               WITH AN EXPLICIT STRING IN A NEW
+000670      *                               24000-JOIN-NAME-PARA THAT INSERTS
+000680      *                               ONE SEPARATING SPACE.
+000690      * JEBA02    EMY     9/08/2026   WRITE FS-STUD-REC IN
+000700      *                               20000-PROCESS-PARA NOW CHECKS
+000710      *                               WS-STUD-FILE-FS AND ROUTES A
+000720      *                               NON-"00" STATUS (E.G. AN
+000730      *                               OUT-OF-SEQUENCE ENROLL NUMBER ON
+000740      *                               THIS INDEXED FILE) THROUGH THE
+000750      *                               SAME SPGMABND/ERROR-FLAG HANDLING
+000760      *                               AS THE FILE OPENS INSTEAD OF
+000770      *                               COUNTING IT WRITTEN AND MOVING ON.
+000780      * JEBA02    EMY     9/09/2026   EVERY SPGMABND CALL NOW CHECKS
+000790      *                               LK-ABEND-YES BEFORE FLAGGING THE
+000800      *                               ERROR, INSTEAD OF ALWAYS MOVING 16
+000810      *                               TO RETURN-CODE RIGHT AFTER THE CALL.
+000820       ******************************************************************
+000830        ENVIRONMENT DIVISION.
+000840        INPUT-OUTPUT SECTION.
+000850        FILE-CONTROL.
+000860            SELECT ENROLL-FILE
+000870                ASSIGN TO ENRIN
+000880                ORGANIZATION IS SEQUENTIAL
+000890                ACCESS MODE IS SEQUENTIAL
+000900                FILE STATUS IS WS-ENROLL-FILE-FS.
+000910            SELECT STUD-FILE
+000920                ASSIGN TO STUDOUT
+000930                ORGANIZATION IS INDEXED
+000940                ACCESS MODE IS SEQUENTIAL
+000950                RECORD KEY IS FS-ENROLL-NO
+000960                FILE STATUS IS WS-STUD-FILE-FS.
+000970            SELECT AUDIT-FILE
+000980                ASSIGN TO STUDLOG
+000990                ORGANIZATION IS SEQUENTIAL
+001000                ACCESS MODE IS SEQUENTIAL
+001010                FILE STATUS IS WS-AUDIT-FILE-FS.
+001020        DATA DIVISION.
+001030        FILE SECTION.
+001040        FD  ENROLL-FILE.
+001050        01  FS-ENROLL-REC.
+001060            05  FS-ENROLL-NO-I            PIC 9(06).
+001070            05  FS-FIRSTNAME-I            PIC X(15).
+001080            05  FS-LASTNAME-I             PIC X(15).
+001090            05  FS-MATHS-MARKS-I          PIC 9(03).
+001100            05  FS-SCIENCE-MARKS-I        PIC 9(03).
+001110            05  FS-COMPUTER-MARKS-I       PIC 9(03).
+001120            05  FILLER                    PIC X(35).
+001130        FD STUD-FILE.
+001140        01  FS-STUD-REC.
+001150            05  FS-ENROLL-NO              PIC 9(06).
+001160            05  FS-SNAME                  PIC X(30).
+001170            05  FS-MATHS-MARKS            PIC 9(03).
+001180            05  FS-SCIENCE-MARKS          PIC 9(03).
+001190            05  FS-COMPUTER-MARKS         PIC 9(03).
+001200            05  FS-AVG-MARKS              PIC 9(03)V9(02).
+001210            05  FILLER                    PIC X(30).
+001220        FD  AUDIT-FILE.
+001230        01  AS-AUDIT-REC.
+001240            05  AS-PGM-ID                 PIC X(08).
+001250            05  FILLER                    PIC X(02) VALUE SPACES.
+001260            05  AS-RUN-DATE               PIC X(08).
+001270            05  FILLER                    PIC X(02) VALUE SPACES.
+001280            05  FILLER                    PIC X(16) VALUE "RECS WRITTEN:   ".
+001290            05  AS-RECS-WRITTEN           PIC ZZZ,ZZ9.
+001300            05  FILLER                    PIC X(28) VALUE SPACES.
+001310        WORKING-STORAGE SECTION.
+001320        01 WS-ENROLL-FILE-FS              PIC X(02).
+001330        01 WS-STUD-FILE-FS                PIC X(02).
+001340        01 WS-AUDIT-FILE-FS               PIC X(02).
+001350        01 WS-WRITE-COUNT                 PIC 9(06)   VALUE 0.
+001360        01 WS-CURRENT-DATE-DATA           PIC X(20).
+001370        01 WS-ERROR-FLAG                  PIC X(03)   VALUE "NO".
+001380        01 WS-ENDOFFILE                   PIC X(03)   VALUE "NO".
+001390       * VALIDATION WORKING STORAGE - DUPLICATE / SEQUENCE CHECK.
+001400        01 WS-DUPLICATE-FLAG              PIC X(03)   VALUE "NO".
+001410        01 WS-REJECT-COUNT                PIC 9(06)   VALUE 0.
+001420       * VALIDATION WORKING STORAGE - BAD CHARACTER CHECK.
+001430        01 WS-BAD-NAME-FLAG               PIC X(03)   VALUE "NO".
+001440        01 WS-BAD-CHAR-COUNT              PIC 9(02)   VALUE 0.
+001450        01 WS-BADNAME-REJECT-COUNT        PIC 9(06)   VALUE 0.
+001460      * FULL NAME, BUILT FROM THE TWO SEPARATE INTAKE FIELDS BELOW.
+001470        01 WS-FULL-NAME                   PIC X(30).
+001480        01 WS-SEEN-COUNT                  PIC 9(06)   VALUE 0.
+001490        01 WS-SEEN-SUB                    PIC 9(06).
+001500        01 WS-SEEN-TABLE.
+001510            05  WS-SEEN-ENROLL-NO         PIC 9(06)
+001520                                          OCCURS 9999 TIMES.
+001530        COPY SPGMABNL.
+001540        PROCEDURE DIVISION.
+001550       ******************************************************************
+001560       * MAIN PROGRAM FLOW.
+001570       ******************************************************************
+001580        00000-MAIN-PARA.
+001590            PERFORM 10000-INITIALIZE-PARA.
+001600            PERFORM 20000-PROCESS-PARA
+001610              UNTIL WS-ERROR-FLAG = "YES"
+001620              OR    WS-ENDOFFILE  = "YES".
+001630            PERFORM 30000-CLOSE-PARA.
+001640            STOP RUN.
+001650       ******************************************************************
+001660       * OPEN THE ENROLLMENT INPUT AND THE STUDFILE OUTPUT.
+001670       ******************************************************************
+001680        10000-INITIALIZE-PARA.
+001690            OPEN INPUT ENROLL-FILE.
+001700            IF WS-ENROLL-FILE-FS          IS = "00"
+001710               DISPLAY "ENROLLMENT IN-FILE OPENED SUCCESSFULLY."
+001720               OPEN OUTPUT STUD-FILE
+001730               IF WS-STUD-FILE-FS         IS = "00"
+001740                  DISPLAY "STUDFILE OPENED SUCCESSFULLY."
+001750                  OPEN OUTPUT AUDIT-FILE
+001760                  IF WS-AUDIT-FILE-FS      IS = "00"
+001770                     DISPLAY "AUDITLOG OPENED SUCCESSFULLY."
+001780                  ELSE
+001790                     DISPLAY "AUDITLOG ACCESS ERROR."
+001800                     MOVE "CEXM901"          TO LK-PGM-ID
+001810                     MOVE "AUDITLOG"         TO LK-FILE-ID
+001820                     MOVE WS-AUDIT-FILE-FS   TO LK-FILE-STATUS
+001830                     CALL 'SPGMABND'         USING LK-ABEND-PARMS
+001840                     IF  LK-ABEND-YES
+001850                         MOVE 16             TO RETURN-CODE
+001860                         MOVE "YES"          TO WS-ERROR-FLAG
+001870                     END-IF
+001880                  END-IF
+001890               ELSE
+001900                  DISPLAY "STUDFILE ACCESS ERROR."
+001910                  MOVE "CEXM901"          TO LK-PGM-ID
+001920                  MOVE "STUDOUT"          TO LK-FILE-ID
+001930                  MOVE WS-STUD-FILE-FS    TO LK-FILE-STATUS
+001940                  CALL 'SPGMABND'         USING LK-ABEND-PARMS
+001950                  IF  LK-ABEND-YES
+001960                      MOVE 16             TO RETURN-CODE
+001970                      MOVE "YES"          TO WS-ERROR-FLAG
+001980                  END-IF
+001990               END-IF
+002000            ELSE
+002010               DISPLAY "ENROLLMENT IN-FILE ACCESS ERROR."
+002020               MOVE "CEXM901"             TO LK-PGM-ID
+002030               MOVE "ENRIN"               TO LK-FILE-ID
+002040               MOVE WS-ENROLL-FILE-FS     TO LK-FILE-STATUS
+002050               CALL 'SPGMABND'            USING LK-ABEND-PARMS
+002060               IF  LK-ABEND-YES
+002070                   MOVE 16                TO RETURN-CODE
+002080                   MOVE "YES"             TO WS-ERROR-FLAG
+002090               END-IF
+002100            END-IF.
+002110       ******************************************************************
+002120       * READ ONE ENROLLMENT RECORD, CALCULATE AVERAGE, WRITE TO FILE.
+002130       ******************************************************************
+002140        20000-PROCESS-PARA.
+002150            READ ENROLL-FILE
+002160            AT END
+002170                MOVE "YES"                 TO WS-ENDOFFILE
+002180            NOT AT END
+002190                PERFORM 24000-JOIN-NAME-PARA
+002200                PERFORM 25000-VALIDATE-PARA
+002210                PERFORM 26000-CHECK-NAME-PARA
+002220                IF WS-DUPLICATE-FLAG       = "YES"
+002230                    ADD 1                   TO WS-REJECT-COUNT
+002240                    DISPLAY "REJECTED - DUPLICATE ENROLL NO: "
+002250                        FS-ENROLL-NO-I
+002260                ELSE
+002270                IF WS-BAD-NAME-FLAG        = "YES"
+002280                    ADD 1               TO WS-BADNAME-REJECT-COUNT
+002290                    DISPLAY "REJECTED - INVALID CHARS IN NAME: "
+002300                        WS-FULL-NAME
+002310                ELSE
+002320                    MOVE FS-ENROLL-NO-I        TO FS-ENROLL-NO
+002330                    MOVE WS-FULL-NAME          TO FS-SNAME
+002340                    MOVE FS-MATHS-MARKS-I      TO FS-MATHS-MARKS
+002350                    MOVE FS-SCIENCE-MARKS-I    TO FS-SCIENCE-MARKS
+002360                    MOVE FS-COMPUTER-MARKS-I   TO FS-COMPUTER-MARKS
+002370                    COMPUTE FS-AVG-MARKS ROUNDED = (FS-MATHS-MARKS +
+002380                        FS-SCIENCE-MARKS + FS-COMPUTER-MARKS)/ 3
+002390                    WRITE FS-STUD-REC
+002400                    IF WS-STUD-FILE-FS      = "00"
+002410                        ADD 1               TO WS-WRITE-COUNT
+002420                    ELSE
+002430                        DISPLAY "STUDFILE WRITE ERROR - STATUS "
+002440                            WS-STUD-FILE-FS " - ENROLL NO "
+002450                            FS-ENROLL-NO-I
+002460                        MOVE "CEXM901"       TO LK-PGM-ID
+002470                        MOVE "STUDOUT"       TO LK-FILE-ID
+002480                        MOVE WS-STUD-FILE-FS TO LK-FILE-STATUS
+002490                        CALL 'SPGMABND'      USING LK-ABEND-PARMS
+002500                        IF  LK-ABEND-YES
+002510                            MOVE 16          TO RETURN-CODE
+002520                            MOVE "YES"       TO WS-ERROR-FLAG
+002530                        END-IF
+002540                    END-IF
+002550                END-IF
+002560                END-IF
+002570            END-READ.
+002580       ******************************************************************
+002590       * JOIN THE SEPARATE FIRST/LAST NAME INTAKE FIELDS INTO ONE FULL
+002600       * NAME, CEXM801-STYLE, USING A SINGLE SEPARATING SPACE SO ANY
+002610       * DOWNSTREAM UNSTRING-BY-SPACE SPLIT (SEE SPGM0902) GETS BACK A
+002620       * REAL LAST NAME INSTEAD OF BLANK.
+002630       ******************************************************************
+002640        24000-JOIN-NAME-PARA.
+002650            STRING FS-FIRSTNAME-I      DELIMITED BY SPACE
+002660                   " "                 DELIMITED BY SIZE
+002670                   FS-LASTNAME-I       DELIMITED BY SPACE
+002680                INTO WS-FULL-NAME.
+002690       ******************************************************************
+002700       * CHECK FS-ENROLL-NO-I AGAINST EVERY ENROLL NUMBER SEEN SO FAR.
+002710       * IF THE NUMBER ALREADY EXISTS, FLAG IT AS A DUPLICATE, ELSE
+002720       * ADD IT TO THE SEEN TABLE SO LATER RECORDS CAN BE CHECKED.
+002730       ******************************************************************
+002740        25000-VALIDATE-PARA.
+002750            MOVE "NO"                      TO WS-DUPLICATE-FLAG.
+002760            PERFORM VARYING WS-SEEN-SUB FROM 1 BY 1
+002770                UNTIL WS-SEEN-SUB          > WS-SEEN-COUNT
+002780                IF WS-SEEN-ENROLL-NO(WS-SEEN-SUB) = FS-ENROLL-NO-I
+002790                    MOVE "YES"             TO WS-DUPLICATE-FLAG
+002800                END-IF
+002810            END-PERFORM.
+002820            IF WS-DUPLICATE-FLAG           = "NO"
+002830                ADD 1                       TO WS-SEEN-COUNT
+002840                MOVE FS-ENROLL-NO-I         TO
+002850                    WS-SEEN-ENROLL-NO(WS-SEEN-COUNT)
+002860            END-IF.
+002870       ******************************************************************
+002880       * CHECK WS-FULL-NAME FOR ANY DIGIT CHARACTER, USING STREX03'S
+002890       * INSPECT TALLYING FOR ALL LOGIC. A STUDENT NAME HAS NO BUSINESS
+002900       * CONTAINING A NUMBER, SO ANY MATCH FLAGS THE RECORD AS BAD.
+002910       ******************************************************************
+002920        26000-CHECK-NAME-PARA.
+002930            MOVE "NO"                      TO WS-BAD-NAME-FLAG.
+002940            MOVE 0                         TO WS-BAD-CHAR-COUNT.
+002950            INSPECT WS-FULL-NAME TALLYING WS-BAD-CHAR-COUNT
+002960                FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+002970                    ALL "5" ALL "6" ALL "7" ALL "8" ALL "9".
+002980            IF WS-BAD-CHAR-COUNT           > 0
+002990                MOVE "YES"                 TO WS-BAD-NAME-FLAG
+003000            END-IF.
+003010       ******************************************************************
+003020       * DISPLAY FILE STATUS, REJECT COUNT, AND CLOSE THE FILES.
+003030       ******************************************************************
+003040        30000-CLOSE-PARA.
+003050            DISPLAY WS-ENROLL-FILE-FS.
+003060            DISPLAY WS-STUD-FILE-FS.
+003070            DISPLAY "DUPLICATE RECORDS REJECTED: " WS-REJECT-COUNT.
+003080            DISPLAY "BAD-NAME RECORDS REJECTED: "
+003090                WS-BADNAME-REJECT-COUNT.
+003100            MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+003110            MOVE "CEXM901"              TO AS-PGM-ID.
+003120            MOVE WS-CURRENT-DATE-DATA(1:8) TO AS-RUN-DATE.
+003130            MOVE WS-WRITE-COUNT         TO AS-RECS-WRITTEN.
+003140            WRITE AS-AUDIT-REC.
+003150            IF WS-AUDIT-FILE-FS            NOT = "00"
+003160               DISPLAY "AUDITLOG WRITE ERROR."
+003170               MOVE "CEXM901"              TO LK-PGM-ID
+003180               MOVE "AUDITLOG"             TO LK-FILE-ID
+003190               MOVE WS-AUDIT-FILE-FS       TO LK-FILE-STATUS
+003200               CALL 'SPGMABND'             USING LK-ABEND-PARMS
+003210               IF  LK-ABEND-YES
+003220                   MOVE 16                TO RETURN-CODE
+003230               END-IF
+003240            END-IF.
+003250            CLOSE AUDIT-FILE.
+003260            CLOSE ENROLL-FILE.
+003270            CLOSE STUD-FILE.
