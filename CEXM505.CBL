@@ -1,64 +1,199 @@
-000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID CEXM505.                                              
-000300        AUTHOR. EMY KAY.                                                
-000310       ******************************************************************
-000320       * FUNCTIONALITY:                                                  
-000330       * TO ASSIST THE ELECTRA MODELING COMPANY WITH SELECTING MODELS.   
-000331       * LOOKING FOR ...                                                 
-000332       *  MALE MODELS, BLONDE HAIR, BLUE EYES, OVER 6', 185-200LBS.      
-000333       * FEMALE MODELS, BROWN HAIR, BROWN EYES, OVER 5', 110-125LBS.     
-000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
-000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     7/18/2016     PROGRAM CREATED                
-000370       ******************************************************************
-000400        DATA DIVISION.                                                   
-000500        WORKING-STORAGE SECTION.                                         
-000600        01 WS-NAME PIC X(10).                                            
-000750        01 CND-GENDER PIC X.                                             
-000760          88 CND-M VALUE "M".                                            
-000770          88 CND-F VALUE "F".                                            
-000780          88 CND-O VALUE "O".                                            
-000790        01 CND-HAIR PIC X(3).                                            
-000791          88 CND-HBLN VALUE "BLN".                                       
-000792          88 CND-HBRN VALUE "BRN".                                       
-000793          88 CND-HBLK VALUE "BLK".                                       
-000794        01 CND-EYES PIC X(3).                                            
-000795          88 CND-EBLU VALUE "BLU".                                       
-000796          88 CND-EBRN VALUE "BRN".                                       
-000797          88 CND-EHZL VALUE "HZL".                                       
-000798        01 CND-HEIGHT PIC 9V9.                                           
-000799          88 CND-HEIGHT-M VALUES 6 THRU 9.9.                             
-000800          88 CND-HEIGHT-F VALUES 5 THRU 9.9.                             
-000801        01 CND-WEIGHT PIC 9(3).  
- 000802          88 CND-WEIGHT-M VALUES 185 THRU 200.                           
- 000803          88 CND-WEIGHT-F VALUES 110 THRU 125.                           
- 000810        PROCEDURE DIVISION.                                              
- 001140        ACCEPT-PARA.                                                     
- 001150            ACCEPT WS-NAME.                                              
- 001151            ACCEPT CND-GENDER.                                           
- 001160            ACCEPT CND-HAIR.                                             
- 001170            ACCEPT CND-EYES.                                             
- 001180            ACCEPT CND-HEIGHT.                                           
- 001190            ACCEPT CND-WEIGHT.                                           
- 001200        MALE-PARA.                                                       
- 001300            EVALUATE TRUE                                                
- 001400              WHEN CND-M                                                 
- 001410              AND CND-HBLN                                               
- 001420              AND CND-EBLU                                               
- 001500              AND CND-HEIGHT-M                                           
- 001600              AND CND-WEIGHT > 185                                       
- 001700              AND CND-WEIGHT < 200                                       
-001800            DISPLAY "FOUND " WS-NAME ", POSSIBLE MATCH FOR MALE MODEL "  
-001801              WHEN OTHER DISPLAY "NO MATCH FOUND FOR MALE MODEL.".       
-001810        FEMALE-PARA.                                                     
-001820            EVALUATE TRUE                                                
-001830              WHEN CND-F                                                 
-001840              AND CND-HBRN                                               
-001850              AND CND-EBRN                                               
-001860              AND CND-HEIGHT-F                                           
-001870              AND CND-WEIGHT > 110                                       
-001880              AND CND-WEIGHT < 125                                       
-001890            DISPLAY "FOUND " WS-NAME ", POSSIBLE MATCH FOR FEMALE MODEL."
-001891              WHEN OTHER DISPLAY "NO MATCH FOUND FOR FEMALE MODEL.".     
-001900            STOP RUN.                                                     
\ No newline at end of file
+000100        IDENTIFICATION DIVISION.
+000110        PROGRAM-ID. CEXM505.
+000120        AUTHOR. EMY KAY.
+000130       ******************************************************************
+000140       * FUNCTIONALITY:
+000150       * TO ASSIST THE ELECTRA MODELING COMPANY WITH SELECTING MODELS.
+000160       * LOOKING FOR ...
+000170       *  MALE MODELS, BLONDE HAIR, BLUE EYES, OVER 6', 185-200LBS.
+000180       * FEMALE MODELS, BROWN HAIR, BROWN EYES, OVER 5', 110-125LBS.
+000190       * ----------------------------------------------------------------
+000200       * PRJ NO    NAME     DATE          MAINT DESC.
+000210       * ----------------------------------------------------------------
+000220       * JEBA02    EMY     7/18/2016     PROGRAM CREATED
+000230       * JEBA02    EMY     08/08/2026    THE CASTING CRITERIA (GENDER,
+000240       *                                 HAIR, EYES, HEIGHT/WEIGHT RANGE)
+000250       *                                 ARE NOW LOADED FROM A CASTFILE
+000260       *                                 CASTING-CALL FILE INSTEAD OF
+000270       *                                 BEING HARDCODED FOR JUST MALE
+000280       *                                 AND FEMALE MODEL ROLES.
+000290       * JEBA02    EMY     08/08/2026    NOW BATCHES AGAINST AN APPLFILE
+000300       *                                 OF APPLICANTS INSTEAD OF ONE
+000310       *                                 ACCEPT PER RUN.
+000320       * JEBA02    EMY     08/08/2026    A NON-MATCHING ROW NOW DISPLAYS
+000330       *                                 WHICH CRITERIA (GENDER, HAIR,
+000340       *                                 EYES, HEIGHT, WEIGHT) FAILED
+000350       *                                 INSTEAD OF JUST BEING SKIPPED.
+000360       * JEBA02    EMY     9/08/2026    MATCH-PARA'S CASTING-CALL
+000370       *                                 LOOKUP NOW USES A NORMAL
+000380       *                                 TEST-BEFORE PERFORM VARYING --
+000390       *                                 THE PRIOR PERFORM TEST AFTER
+000400       *                                 RAN THE LOOP BODY ONCE EVEN
+000410       *                                 WHEN WS-CAST-COUNT WAS ZERO.
+000420       * JEBA02    EMY     9/09/2026    05100-READ-CAST-PARA NOW GUARDS
+000430       *                                 AGAINST CASTFILE HAVING MORE THAN
+000440       *                                 20 ROWS -- WS-CAST-TABLE ONLY
+000450       *                                 OCCURS 20 TIMES, AND A 21ST ROW
+000460       *                                 WOULD HAVE INDEXED PAST THE END
+000470       *                                 OF THE TABLE.
+000480       ******************************************************************
+000490        ENVIRONMENT DIVISION.
+000500        INPUT-OUTPUT SECTION.
+000510        FILE-CONTROL.
+000520            SELECT CAST-FILE
+000530                ASSIGN TO CASTFILE
+000540                ORGANIZATION IS SEQUENTIAL
+000550                ACCESS MODE IS SEQUENTIAL
+000560                FILE STATUS IS WS-CAST-FS.
+000570            SELECT APPLICANT-FILE
+000580                ASSIGN TO APPLFILE
+000590                ORGANIZATION IS SEQUENTIAL
+000600                ACCESS MODE IS SEQUENTIAL
+000610                FILE STATUS IS WS-APPL-FS.
+000620        DATA DIVISION.
+000630        FILE SECTION.
+000640        FD  CAST-FILE.
+000650        01  FS-CAST-REC.
+000660            05  FS-CAST-ROLE              PIC X(20).
+000670            05  FS-CAST-GENDER            PIC X(01).
+000680            05  FS-CAST-HAIR              PIC X(03).
+000690            05  FS-CAST-EYES              PIC X(03).
+000700            05  FS-CAST-HEIGHT-MIN        PIC 9V9.
+000710            05  FS-CAST-HEIGHT-MAX        PIC 9V9.
+000720            05  FS-CAST-WEIGHT-MIN        PIC 9(03).
+000730            05  FS-CAST-WEIGHT-MAX        PIC 9(03).
+000740        FD  APPLICANT-FILE.
+000750        01  FS-APPL-REC.
+000760            05  FS-APPL-NAME              PIC X(10).
+000770            05  FS-APPL-GENDER            PIC X(01).
+000780            05  FS-APPL-HAIR              PIC X(03).
+000790            05  FS-APPL-EYES              PIC X(03).
+000800            05  FS-APPL-HEIGHT            PIC 9V9.
+000810            05  FS-APPL-WEIGHT            PIC 9(03).
+000820        WORKING-STORAGE SECTION.
+000830        01  WS-CAST-FS                    PIC X(02).
+000840        01  WS-CAST-COUNT                 PIC 9(02) VALUE 0.
+000850        01  WS-MATCH-FLAG                 PIC X(03) VALUE "NO".
+000860        01  WS-APPL-FS                    PIC X(02).
+000870        01  WS-ENDOFFILE                  PIC X(03) VALUE "NO".
+000880        01  WS-CAST-TABLE.
+000890            02 WS-CAST-ENTRY OCCURS 20 TIMES INDEXED BY CAST-IDX.
+000900                03 WS-C-ROLE              PIC X(20).
+000910                03 WS-C-GENDER            PIC X(01).
+000920                03 WS-C-HAIR              PIC X(03).
+000930                03 WS-C-EYES              PIC X(03).
+000940                03 WS-C-HEIGHT-MIN        PIC 9V9.
+000950                03 WS-C-HEIGHT-MAX        PIC 9V9.
+000960                03 WS-C-WEIGHT-MIN        PIC 9(03).
+000970                03 WS-C-WEIGHT-MAX        PIC 9(03).
+000980        01 WS-NAME PIC X(10).
+000990        01 CND-GENDER PIC X.
+001000          88 CND-M VALUE "M".
+001010          88 CND-F VALUE "F".
+001020          88 CND-O VALUE "O".
+001030        01 CND-HAIR PIC X(3).
+001040        01 CND-HEIGHT PIC 9V9.
+001050        01 CND-WEIGHT PIC 9(3).
+001060        01 CND-EYES PIC X(3).
+001070        01 WS-REJECT-REASON PIC X(60).
+001080        01 WS-REJECT-PTR PIC 9(03).
+001090        PROCEDURE DIVISION.
+001100        00000-MAIN-PARA.
+001110            PERFORM 05000-LOAD-CAST-PARA.
+001120            OPEN INPUT APPLICANT-FILE.
+001130            IF  WS-APPL-FS              NOT = "00"
+001140                DISPLAY "ERROR OPENING APPLFILE - STATUS " WS-APPL-FS
+001150            ELSE
+001160                PERFORM 10000-PROCESS-APPLICANT-PARA
+001170                    UNTIL WS-ENDOFFILE   = "YES"
+001180                CLOSE APPLICANT-FILE
+001190            END-IF.
+001200            STOP RUN.
+001210       ******************************************************************
+001220       * LOAD ALL CASTING-CALL CRITERIA ROWS FROM CASTFILE INTO A TABLE.
+001230       ******************************************************************
+001240        05000-LOAD-CAST-PARA.
+001250            OPEN INPUT CAST-FILE.
+001260            IF  WS-CAST-FS              NOT = "00"
+001270                DISPLAY "ERROR OPENING CASTFILE - STATUS " WS-CAST-FS
+001280            ELSE
+001290                PERFORM 05100-READ-CAST-PARA
+001300                    UNTIL WS-CAST-FS     NOT = "00"
+001310                CLOSE CAST-FILE
+001320            END-IF.
+001330        05100-READ-CAST-PARA.
+001340            READ CAST-FILE
+001350            AT END
+001360                CONTINUE
+001370            NOT AT END
+001380                IF  WS-CAST-COUNT        = 20
+001390                    DISPLAY "CASTING TABLE FULL AT 20 ENTRIES -"
+001400                        " REMAINING CASTFILE RECORDS NOT LOADED."
+001410                ELSE
+001420                    ADD 1                TO WS-CAST-COUNT
+001430                    MOVE FS-CAST-REC     TO WS-CAST-ENTRY(WS-CAST-COUNT)
+001440                END-IF
+001450            END-READ.
+001460        10000-PROCESS-APPLICANT-PARA.
+001470            READ APPLICANT-FILE
+001480            AT END
+001490                MOVE "YES"               TO WS-ENDOFFILE
+001500            NOT AT END
+001510                MOVE FS-APPL-NAME        TO WS-NAME
+001520                MOVE FS-APPL-GENDER      TO CND-GENDER
+001530                MOVE FS-APPL-HAIR        TO CND-HAIR
+001540                MOVE FS-APPL-EYES        TO CND-EYES
+001550                MOVE FS-APPL-HEIGHT      TO CND-HEIGHT
+001560                MOVE FS-APPL-WEIGHT      TO CND-WEIGHT
+001570                PERFORM MATCH-PARA
+001580            END-READ.
+001590       ******************************************************************
+001600       * COMPARE THE ACCEPTED APPLICANT AGAINST EVERY CASTING-CALL ROW
+001610       * LOADED FROM CASTFILE UNTIL ONE MATCHES.
+001620       ******************************************************************
+001630        MATCH-PARA.
+001640            MOVE "NO"                    TO WS-MATCH-FLAG.
+001650            PERFORM VARYING CAST-IDX FROM 1 BY 1
+001660                UNTIL CAST-IDX           > WS-CAST-COUNT
+001670                OR WS-MATCH-FLAG         = "YES"
+001680                MOVE SPACES              TO WS-REJECT-REASON
+001690                MOVE 1                   TO WS-REJECT-PTR
+001700                IF  CND-GENDER           NOT = WS-C-GENDER(CAST-IDX)
+001710                    STRING "GENDER; "    DELIMITED BY SIZE
+001720                        INTO WS-REJECT-REASON
+001730                        WITH POINTER WS-REJECT-PTR
+001740                END-IF
+001750                IF  CND-HAIR             NOT = WS-C-HAIR(CAST-IDX)
+001760                    STRING "HAIR; "      DELIMITED BY SIZE
+001770                        INTO WS-REJECT-REASON
+001780                        WITH POINTER WS-REJECT-PTR
+001790                END-IF
+001800                IF  CND-EYES             NOT = WS-C-EYES(CAST-IDX)
+001810                    STRING "EYES; "      DELIMITED BY SIZE
+001820                        INTO WS-REJECT-REASON
+001830                        WITH POINTER WS-REJECT-PTR
+001840                END-IF
+001850                IF  CND-HEIGHT           < WS-C-HEIGHT-MIN(CAST-IDX)
+001860                    OR CND-HEIGHT        > WS-C-HEIGHT-MAX(CAST-IDX)
+001870                    STRING "HEIGHT; "    DELIMITED BY SIZE
+001880                        INTO WS-REJECT-REASON
+001890                        WITH POINTER WS-REJECT-PTR
+001900                END-IF
+001910                IF  CND-WEIGHT           < WS-C-WEIGHT-MIN(CAST-IDX)
+001920                    OR CND-WEIGHT        > WS-C-WEIGHT-MAX(CAST-IDX)
+001930                    STRING "WEIGHT; "    DELIMITED BY SIZE
+001940                        INTO WS-REJECT-REASON
+001950                        WITH POINTER WS-REJECT-PTR
+001960                END-IF
+001970                IF  WS-REJECT-REASON     = SPACES
+001980                    MOVE "YES"           TO WS-MATCH-FLAG
+001990                    DISPLAY "FOUND " WS-NAME ", POSSIBLE MATCH FOR "
+002000                        WS-C-ROLE(CAST-IDX)
+002010                ELSE
+002020                    DISPLAY WS-NAME " REJECTED FOR "
+002030                        WS-C-ROLE(CAST-IDX) " - " WS-REJECT-REASON
+002040                END-IF
+002050            END-PERFORM.
+002060            IF  WS-MATCH-FLAG            NOT = "YES"
+002070                DISPLAY "NO MATCH FOUND FOR " WS-NAME "."
+002080            END-IF.
