@@ -0,0 +1,15 @@
+000100      ******************************************************************
+000200      * COPYBOOK   : SPGM0701L
+000300      * PURPOSE    : LINKAGE LAYOUT FOR SPGM0701, THE DAY-NUMBER TO
+000400      *              DAY-NAME LOOKUP UTILITY BUILT ON CEXM701'S
+000500      *              ONE-DIMENSIONAL WS-DAY ARRAY.
+000600      * PRJ NO    NAME     DATE          MAINT DESC.
+000700      * ----------------------------------------------------------------
+000800      * JEBA02    EMY     08/08/2026    COPYBOOK CREATED.
+000900      ******************************************************************
+001000       01  LK-DAYLOOKUP-PARMS.
+001100           05  LK-DAY-NUM              PIC 9(01).
+001200           05  LK-DAY-NAME             PIC X(03).
+001300           05  LK-FOUND-FLAG           PIC X(03).
+001400               88  LK-FOUND                    VALUE "YES".
+001500               88  LK-NOT-FOUND                VALUE "NO ".
