@@ -1,27 +1,49 @@
-000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID. CEXSAM4.                                             
-000300        AUTHOR. EMY KAY.                                                
-000310       ******************************************************************
-000320       * FUNCTIONALITY: TO TEST THE SEARCH FUNCTION.                     
-000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
-000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     7/29/2016      PROGRAM CREATED               
-000368       *                                                                 
-000370       ******************************************************************
-000400        DATA DIVISION.                                                   
-000401        WORKING-STORAGE SECTION.                                         
-000402        01 WS-TABLE.                                                     
-000403           05 WS-A PIC X(1) OCCURS 18 TIMES INDEXED BY I.                
-000404           01 WS-SRCH PIC A(1) VALUE 'M'.                                
-000800        PROCEDURE DIVISION.                                              
-000900            MOVE 'ABCDEFGHIJKLMNOPQR' TO WS-TABLE.                       
-001000            SET I TO 1.                                                  
-001100            SEARCH WS-A                                                  
-001200                   AT END DISPLAY 'M NOT FOUND IN TABLE'                 
-001300                   WHEN WS-A(I) = WS-SRCH                                
-001400                   DISPLAY 'LETTER M FOUND IN TABLE'                     
-001410       *    HOW CAN WE GET THE POSITION AT WHICH THE QUERY IS FOUND?     
-001500            END-SEARCH.                                                  
-001600            STOP RUN.                                                    
-****** **************************** Bottom of Data ****************************
\ No newline at end of file
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. CEXSAM4.
+000300        AUTHOR. EMY KAY.
+000310       ******************************************************************
+000320       * FUNCTIONALITY: TO TEST THE SEARCH FUNCTION.
+000340       * ----------------------------------------------------------------
+000350       * PRJ NO    NAME     DATE          MAINT DESC.
+000351       * ----------------------------------------------------------------
+000360       * JEBA02    EMY     7/29/2016      PROGRAM CREATED
+000361       * JEBA02    EMY     08/08/2026     DISPLAY THE FOUND POSITION (I),
+000362       *                                  AND ADD A SEARCH ALL (BINARY
+000363       *                                  SEARCH) VARIANT ALONGSIDE THE
+000364       *                                  ORIGINAL LINEAR SEARCH.
+000370       ******************************************************************
+000400        DATA DIVISION.
+000401        WORKING-STORAGE SECTION.
+000402        01 WS-TABLE.
+000403           05 WS-A PIC X(1) OCCURS 18 TIMES
+000404              ASCENDING KEY IS WS-A INDEXED BY I.
+000405           01 WS-SRCH PIC A(1) VALUE 'M'.
+000800        PROCEDURE DIVISION.
+000900            MOVE 'ABCDEFGHIJKLMNOPQR' TO WS-TABLE.
+000910            PERFORM 10000-LINEAR-SEARCH-PARA.
+000920            PERFORM 20000-BINARY-SEARCH-PARA.
+001600            STOP RUN.
+001610       ******************************************************************
+001620       * LINEAR SEARCH FOR WS-SRCH. DISPLAY THE POSITION (I) IT WAS
+001630       * FOUND AT.
+001640       ******************************************************************
+001650        10000-LINEAR-SEARCH-PARA.
+001660            SET I TO 1.
+001670            SEARCH WS-A
+001680                   AT END DISPLAY 'M NOT FOUND IN TABLE (LINEAR)'
+001690                   WHEN WS-A(I) = WS-SRCH
+001700                   DISPLAY 'LINEAR SEARCH: LETTER FOUND AT POSITION '
+001710                       I
+001720            END-SEARCH.
+001730       ******************************************************************
+001740       * SEARCH ALL (BINARY SEARCH) FOR WS-SRCH. WS-A IS DECLARED
+001750       * ASCENDING KEY IS WS-A SO GNUCOBOL CAN GENERATE THE BINARY
+001760       * SEARCH INSTEAD OF SCANNING ENTRY BY ENTRY.
+001770       ******************************************************************
+001780        20000-BINARY-SEARCH-PARA.
+001790            SEARCH ALL WS-A
+001800                   AT END DISPLAY 'M NOT FOUND IN TABLE (BINARY)'
+001810                   WHEN WS-A(I) = WS-SRCH
+001820                   DISPLAY 'BINARY SEARCH: LETTER FOUND AT POSITION '
+001830                       I
+001840            END-SEARCH.
