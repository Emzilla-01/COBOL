@@ -0,0 +1,55 @@
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. SPGM0704.
+000300        AUTHOR. EMY KAY.
+000310       ******************************************************************
+000320       * FUNCTIONALITY: EMPLOYEE NUMBER TO NAME LOOKUP UTILITY, BUILT ON
+000330       *  CEXM704A'S ACCEPT/SEARCH DEMO. BACKED BY A REAL KEYED (VSAM-
+000340       *  STYLE) EMPMAST FILE ON THE EMPLOYEE NUMBER SO ANY PROGRAM CAN
+000350       *  CALL THIS TO RESOLVE AN EMPLOYEE NUMBER TO A NAME INSTEAD OF
+000360       *  RE-KEYING DATA BY HAND EVERY RUN.
+000370       * EMPMAST : JEBA02.EMY.COBOL.EMPMAST (INDEXED ON EMP NUMBER)
+000380       * ----------------------------------------------------------------
+000390       * PRJ NO    NAME     DATE          MAINT DESC.
+000400       * ----------------------------------------------------------------
+000410       * JEBA02    EMY     08/08/2026    PROGRAM CREATED.
+000420       ******************************************************************
+000430        ENVIRONMENT DIVISION.
+000440        INPUT-OUTPUT SECTION.
+000450        FILE-CONTROL.
+000460            SELECT EMP-MASTER
+000470                ASSIGN TO EMPMAST
+000480                ORGANIZATION IS INDEXED
+000490                ACCESS MODE IS RANDOM
+000500                RECORD KEY IS FS-EMP-NUM
+000510                FILE STATUS IS WS-EMP-FS.
+000520        DATA DIVISION.
+000530        FILE SECTION.
+000540        FD  EMP-MASTER.
+000550        01  FS-EMP-REC.
+000560            05  FS-EMP-NUM              PIC X(03).
+000570            05  FS-EMP-NAME             PIC X(20).
+000580        WORKING-STORAGE SECTION.
+000590        01  WS-EMP-FS                   PIC X(02).
+000600        LINKAGE SECTION.
+000610        COPY SPGM0704L.
+000800        PROCEDURE DIVISION USING LK-EMPLOOKUP-PARMS.
+000900        00000-MAIN-PARA.
+001000            SET LK-NOT-FOUND            TO TRUE.
+001100            MOVE SPACES                 TO LK-EMP-NAME.
+001200            OPEN INPUT EMP-MASTER.
+001300            IF  WS-EMP-FS               = "00"
+001400                MOVE LK-EMP-NUM         TO FS-EMP-NUM
+001500                READ EMP-MASTER
+001600                    INVALID KEY
+001700                        DISPLAY "SPGM0704: EMPLOYEE NOT FOUND: "
+001800                            LK-EMP-NUM
+001900                    NOT INVALID KEY
+002000                        MOVE FS-EMP-NAME    TO LK-EMP-NAME
+002100                        SET LK-FOUND        TO TRUE
+002200                END-READ
+002300                CLOSE EMP-MASTER
+002400            ELSE
+002500                DISPLAY "SPGM0704: EMPMAST ACCESS ERROR - STATUS "
+002600                    WS-EMP-FS
+002700            END-IF.
+002800            GOBACK.
