@@ -1,88 +1,139 @@
-000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID. CEXM9S1.                                             
-000300        AUTHOR. EMY KAY.                                                
-000310       ******************************************************************
-000320       * FUNCTIONALITY: TO TEST READ FUNCTIONALITY.                      
-000330       * INFILE: JEBA02.EMY.COBOL.STUDIN                                
-000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
-000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     8/03/2016     PROGRAM CREATED                
-000368       *                                                                 
-000370       ******************************************************************
-000380        ENVIRONMENT DIVISION.                                            
-000390        INPUT-OUTPUT SECTION.                                            
-000391        FILE-CONTROL.                                                    
-000392            SELECT STUD-FILEIN                                           
-000393                ASSIGN TO STUDIN                                         
-000394                ORGANIZATION IS SEQUENTIAL                               
-000395                ACCESS MODE IS SEQUENTIAL                                
-000396                FILE STATUS IS WS-STUD-FILE-FS.                          
-000400        DATA DIVISION.                                                   
-000401        FILE SECTION.                                                    
-000402        FD STUD-FILEIN.                                                  
-000403        01  FS-STUD-RECIN.                                               
-000404            05  FS-ENROLL-NO-I            PIC 9(06).                     
-000405            05  FS-SNAME-I                PIC X(30).                     
-000406            05  FS-MATHS-MARKS-I          PIC 9(03).                     
-000407            05  FS-SCIENCE-MARKS-I        PIC 9(03).                     
-000408            05  FS-COMPUTER-MARKS-I       PIC 9(03).                     
-000409            05  FS-GRADES-AVG-I           PIC 9(03).                     
-000410            05  FILLER                    PIC X(32).                     
-000420        WORKING-STORAGE SECTION.                                         
-000430        01  WS-STUD-RECOUT.                                              
-000440            05  WS-ENROLL-NO              PIC 9(06).                     
-000450            05  WS-SNAME                  PIC X(30).                     
-000460            05  WS-MATHS-MARKS            PIC 9(03).                     
-000470            05  WS-SCIENCE-MARKS          PIC 9(03).                     
-000480            05  WS-COMPUTER-MARKS         PIC 9(03).                     
-000490            05  WS-GRADES-AVG             PIC 9(03).                     
-000500        01  WS-STUD-FILE-FS               PIC 9(02).                     
-000600        01  WS-ERROR-FLAG                 PIC X(03) VALUE "NO".          
-000700        01  WS-ENDOFFILE                  PIC X(03) VALUE "NO".          
-000800        PROCEDURE DIVISION.                                              
-000810       ******************************************************************
-000820       * MAIN PGM FLOW.                                                  
-000830       ******************************************************************
-000900        00000-MAIN-PARA.                                                 
-001000            PERFORM 10000-INITIALIZE-PARA.                               
-001100            PERFORM 20000-PROCESS-PARA                                   
-001110              UNTIL WS-ERROR-FLAG = "YES"                                
-001120              OR    WS-ENDOFFILE  = "YES"                                
-001200            PERFORM 30000-CLOSE-PARA.                                    
-001300            STOP RUN.                                                    
-001400       ******************************************************************
-001500       * OPEN FILE AND REPORT STATUS.                                    
-001600       ******************************************************************
-001700        10000-INITIALIZE-PARA.                                           
-001800            OPEN INPUT STUD-FILEIN.                                      
-001900            IF WS-STUD-FILE-FS = 00                                      
-002000                DISPLAY "FILE OPEN SUCCESSFUL."                          
-002100            ELSE                                                         
-002200                DISPLAY "ERROR IN FILE OPEN."                            
-002300                MOVE "YES" TO WS-ERROR-FLAG.                             
-002400                                                                         
-002500       ******************************************************************
-002600       * READ FILE, CHECK STUDENT NUMBER, DISPLAY RECORDS.               
-002700       ******************************************************************
-002800        20000-PROCESS-PARA.                                              
-002900            READ STUD-FILEIN                                             
-003000            AT END                                                       
-003100                MOVE "YES" TO WS-ENDOFFILE                               
-003200            NOT AT END                                                   
-003300                IF FS-ENROLL-NO-I > 000003                               
-003400                   MOVE FS-ENROLL-NO-I      TO WS-ENROLL-NO              
-003500                   MOVE FS-SNAME-I          TO WS-SNAME                  
-003600                   MOVE FS-MATHS-MARKS-I    TO WS-MATHS-MARKS            
-003700                   MOVE FS-SCIENCE-MARKS-I  TO WS-SCIENCE-MARKS          
-003800                   MOVE FS-COMPUTER-MARKS-I TO WS-COMPUTER-MARKS         
-003810                   MOVE FS-GRADES-AVG-I TO WS-GRADES-AVG                 
-003900                   DISPLAY WS-STUD-RECOUT                                
-004000               END-IF                                                    
-004100            END-READ.                                                    
-004200       ******************************************************************
-004300       * CLOSE THE INPUT FILE.                                           
-004400       ******************************************************************
-004500        30000-CLOSE-PARA.                                                
-004600            DISPLAY WS-STUD-FILE-FS.                                     
-004700            CLOSE STUD-FILEIN.            
\ No newline at end of file
+000100        IDENTIFICATION DIVISION.                                         
+000110        PROGRAM-ID. CEXM9S1.                                             
+000120        AUTHOR. EMY KAY.                                                
+000130       ******************************************************************
+000140       * FUNCTIONALITY: TO TEST READ FUNCTIONALITY.                      
+000150       * INFILE: JEBA02.EMY.COBOL.STUDIN                                
+000160       * ----------------------------------------------------------------
+000170       * PRJ NO    NAME     DATE          MAINT DESC.                    
+000180       * ----------------------------------------------------------------
+000190       * JEBA02    EMY     8/03/2016     PROGRAM CREATED
+000200       * JEBA02    EMY     8/08/2026     FLAG DUPLICATE ENROLL NUMBERS.
+000210       * JEBA02    EMY     8/08/2026     STUDFILE IS NOW INDEXED ON THE
+000220       *                                 ENROLLMENT NUMBER (SEE CEXM901).
+000230       * JEBA02    EMY     8/08/2026     A FILE OPEN ERROR NOW CALLS THE
+000240       *                                 SHARED SPGMABND ABEND CHECK.
+000250       * JEBA02    EMY     9/08/2026     WIDENED FS-GRADES-AVG-I TO
+000260       *                                 PIC 9(03)V9(02) TO MATCH
+000270       *                                 STUDFILE'S DECIMAL-PRECISION
+000280       *                                 AVERAGE (SEE CEXM901) -- THE OLD
+000290       *                                 PIC 9(03) WAS SILENTLY TRUNCATING
+000300       *                                 THE FRACTION ON EVERY RECORD.
+000310       * JEBA02    EMY     9/09/2026     THE SPGMABND CALL NOW CHECKS
+000320       *                                 LK-ABEND-YES BEFORE FLAGGING THE
+000330       *                                 ERROR, INSTEAD OF ALWAYS MOVING 16
+000340       *                                 TO RETURN-CODE RIGHT AFTER THE CALL.
+000350       ******************************************************************
+000360        ENVIRONMENT DIVISION.                                            
+000370        INPUT-OUTPUT SECTION.                                            
+000380        FILE-CONTROL.                                                    
+000390            SELECT STUD-FILEIN
+000400                ASSIGN TO STUDIN
+000410                ORGANIZATION IS INDEXED
+000420                ACCESS MODE IS SEQUENTIAL
+000430                RECORD KEY IS FS-ENROLL-NO-I
+000440                FILE STATUS IS WS-STUD-FILE-FS.
+000450        DATA DIVISION.                                                   
+000460        FILE SECTION.                                                    
+000470        FD STUD-FILEIN.                                                  
+000480        01  FS-STUD-RECIN.                                               
+000490            05  FS-ENROLL-NO-I            PIC 9(06).                     
+000500            05  FS-SNAME-I                PIC X(30).                     
+000510            05  FS-MATHS-MARKS-I          PIC 9(03).                     
+000520            05  FS-SCIENCE-MARKS-I        PIC 9(03).                     
+000530            05  FS-COMPUTER-MARKS-I       PIC 9(03).                     
+000540            05  FS-GRADES-AVG-I           PIC 9(03)V9(02).                     
+000550            05  FILLER                    PIC X(30).                     
+000560        WORKING-STORAGE SECTION.                                         
+000570        01  WS-STUD-RECOUT.                                              
+000580            05  WS-ENROLL-NO              PIC 9(06).                     
+000590            05  WS-SNAME                  PIC X(30).                     
+000600            05  WS-MATHS-MARKS            PIC 9(03).                     
+000610            05  WS-SCIENCE-MARKS          PIC 9(03).                     
+000620            05  WS-COMPUTER-MARKS         PIC 9(03).                     
+000630            05  WS-GRADES-AVG             PIC 9(03)V9(02).               
+000640        01  WS-STUD-FILE-FS               PIC 9(02).
+000650        01  WS-ERROR-FLAG                 PIC X(03) VALUE "NO".
+000660        01  WS-ENDOFFILE                  PIC X(03) VALUE "NO".
+000670       * DUPLICATE ENROLL NUMBER DETECTION.
+000680        01  WS-DUPLICATE-FLAG             PIC X(03) VALUE "NO".
+000690        01  WS-SEEN-COUNT                 PIC 9(06) VALUE 0.
+000700        01  WS-SEEN-SUB                   PIC 9(06).
+000710        01  WS-SEEN-TABLE.
+000720            05  WS-SEEN-ENROLL-NO         PIC 9(06)
+000730                                          OCCURS 9999 TIMES.
+000740        COPY SPGMABNL.
+000750        PROCEDURE DIVISION.                                              
+000760       ******************************************************************
+000770       * MAIN PGM FLOW.                                                  
+000780       ******************************************************************
+000790        00000-MAIN-PARA.                                                 
+000800            PERFORM 10000-INITIALIZE-PARA.                               
+000810            PERFORM 20000-PROCESS-PARA                                   
+000820              UNTIL WS-ERROR-FLAG = "YES"                                
+000830              OR    WS-ENDOFFILE  = "YES"                                
+000840            PERFORM 30000-CLOSE-PARA.                                    
+000850            STOP RUN.                                                    
+000860       ******************************************************************
+000870       * OPEN FILE AND REPORT STATUS.                                    
+000880       ******************************************************************
+000890        10000-INITIALIZE-PARA.                                           
+000900            OPEN INPUT STUD-FILEIN.                                      
+000910            IF WS-STUD-FILE-FS = 00                                      
+000920                DISPLAY "FILE OPEN SUCCESSFUL."                          
+000930            ELSE                                                         
+000940                DISPLAY "ERROR IN FILE OPEN."                            
+000950                MOVE "CEXM9S1"              TO LK-PGM-ID
+000960                MOVE "STUDIN"               TO LK-FILE-ID
+000970                MOVE WS-STUD-FILE-FS        TO LK-FILE-STATUS
+000980                CALL 'SPGMABND'             USING LK-ABEND-PARMS
+000990                IF  LK-ABEND-YES
+001000                    MOVE 16                 TO RETURN-CODE
+001010                    MOVE "YES" TO WS-ERROR-FLAG
+001020                END-IF.
+001030                                                                         
+001040       ******************************************************************
+001050       * READ FILE, CHECK STUDENT NUMBER, DISPLAY RECORDS.               
+001060       ******************************************************************
+001070        20000-PROCESS-PARA.
+001080            READ STUD-FILEIN
+001090            AT END
+001100                MOVE "YES" TO WS-ENDOFFILE
+001110            NOT AT END
+001120                PERFORM 25000-VALIDATE-PARA
+001130                IF WS-DUPLICATE-FLAG       = "YES"
+001140                   DISPLAY "WARNING - DUPLICATE ENROLL NO ON STUDIN: "
+001150                       FS-ENROLL-NO-I
+001160                END-IF
+001170                IF FS-ENROLL-NO-I > 000003
+001180                   MOVE FS-ENROLL-NO-I      TO WS-ENROLL-NO
+001190                   MOVE FS-SNAME-I          TO WS-SNAME
+001200                   MOVE FS-MATHS-MARKS-I    TO WS-MATHS-MARKS
+001210                   MOVE FS-SCIENCE-MARKS-I  TO WS-SCIENCE-MARKS
+001220                   MOVE FS-COMPUTER-MARKS-I TO WS-COMPUTER-MARKS
+001230                   MOVE FS-GRADES-AVG-I TO WS-GRADES-AVG
+001240                   DISPLAY WS-STUD-RECOUT
+001250               END-IF
+001260            END-READ.
+001270       ******************************************************************
+001280       * CHECK FS-ENROLL-NO-I AGAINST EVERY ENROLL NUMBER SEEN SO FAR.
+001290       ******************************************************************
+001300        25000-VALIDATE-PARA.
+001310            MOVE "NO"                      TO WS-DUPLICATE-FLAG.
+001320            PERFORM VARYING WS-SEEN-SUB FROM 1 BY 1
+001330                UNTIL WS-SEEN-SUB          > WS-SEEN-COUNT
+001340                IF WS-SEEN-ENROLL-NO(WS-SEEN-SUB) = FS-ENROLL-NO-I
+001350                    MOVE "YES"              TO WS-DUPLICATE-FLAG
+001360                END-IF
+001370            END-PERFORM.
+001380            IF WS-DUPLICATE-FLAG           = "NO"
+001390                ADD 1                       TO WS-SEEN-COUNT
+001400                MOVE FS-ENROLL-NO-I         TO
+001410                    WS-SEEN-ENROLL-NO(WS-SEEN-COUNT)
+001420            END-IF.
+001430       ******************************************************************
+001440       * CLOSE THE INPUT FILE.
+001450       ******************************************************************
+001460        30000-CLOSE-PARA.
+001470            DISPLAY WS-STUD-FILE-FS.
+001480            CLOSE STUD-FILEIN.
