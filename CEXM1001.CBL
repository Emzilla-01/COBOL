@@ -1,27 +1,60 @@
-000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID. CEXM1001.                                            
-000300        AUTHOR. EMY KAY.                                                
-000310       ******************************************************************
-000320       * FUNCTIONALITY: ACCEPT TWO NUMBERS FROM SYSIN.                   
-000330       *  SEND THESE VALUES TO A SUBORDINATE PROGRAM.                    
-000331       *  CALCULATE SOME VALUES AND DISPLAY IN SPOOL VIA SUB-PGM.        
-000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
-000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     08/09/2016     PROGRAM CREATED               
-000368       *                                                                 
-000370       ******************************************************************
-000400        DATA DIVISION.                                                   
-000401        WORKING-STORAGE SECTION.                                         
-000402        01 WS-NUM1                      PIC 9(03).                       
-000403        01 WS-NUM2                      PIC 9(03).                       
-000404        01 WS-SUM                       PIC 9(03).                       
-000800        PROCEDURE DIVISION.                                              
-000900            ACCEPT WS-NUM1.                                              
-001000            ACCEPT WS-NUM2.                                              
-001010            DISPLAY "MAIN-PGM VALUES...".                                
-001020            DISPLAY "WS-NUM1 : " WS-NUM1.                                
-001030            DISPLAY "WS-NUM2 : " WS-NUM2.                                
-001100            CALL    'SPGM1001'          USING WS-NUM1, WS-NUM2.          
-002000            STOP RUN.                                                    
-****** **************************** Bottom of Data ****************************
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. CEXM1001.
+000300        AUTHOR. EMY KAY.
+000310       ******************************************************************
+000320       * FUNCTIONALITY: ACCEPT TWO NUMBERS FROM SYSIN.
+000330       *  SEND THESE VALUES TO A SUBORDINATE PROGRAM.
+000331       *  CALCULATE SOME VALUES AND DISPLAY IN SPOOL VIA SUB-PGM.
+000340       * ----------------------------------------------------------------
+000350       * PRJ NO    NAME     DATE          MAINT DESC.
+000351       * ----------------------------------------------------------------
+000360       * JEBA02    EMY     08/09/2016     PROGRAM CREATED
+000361       * JEBA02    EMY     08/08/2026     NOW SHARES THE SPGM1001L
+000362       *                                  COPYBOOK WITH SPGM1001 SO THE
+000363       *                                  LINKAGE LAYOUT CANNOT DRIFT.
+000364       * JEBA02    EMY     08/08/2026     NOW CHECKS LK-RETURN-CODE AFTER
+000365       *                                  THE CALL AND HANDLES A REJECTED
+000366       *                                  INPUT ITSELF INSTEAD OF TRUSTING
+000367       *                                  SPGM1001'S OWN CONSOLE OUTPUT.
+000370       ******************************************************************
+000400        DATA DIVISION.
+000401        WORKING-STORAGE SECTION.
+000402        COPY SPGM1001L.
+000800        PROCEDURE DIVISION.
+000900        00000-MAIN-PARA.
+001000            PERFORM 10000-ACCEPT-PARA.
+001100            PERFORM 20000-CALL-PARA.
+001200            IF  LK-RC-OK
+001300                DISPLAY "CEXM1001: SPGM1001 COMPLETED SUCCESSFULLY."
+001400            ELSE
+001500                PERFORM 30000-ERROR-PARA
+001600            END-IF.
+002000            STOP RUN.
+002100        10000-ACCEPT-PARA.
+002200            ACCEPT LK-NUM1.
+002300            ACCEPT LK-NUM2.
+002400            DISPLAY "MAIN-PGM VALUES...".
+002500            DISPLAY "WS-NUM1 : " LK-NUM1.
+002600            DISPLAY "WS-NUM2 : " LK-NUM2.
+002700        20000-CALL-PARA.
+002800            CALL    'SPGM1001'          USING LK-SPGM1001-PARMS.
+002900       ******************************************************************
+003000       * SPGM1001 REJECTED ONE OR BOTH INPUTS AS TOO LARGE FOR ITS
+003100       * PIC 9(03) WORKING FIELDS. HANDLE IT HERE INSTEAD OF RELYING ON
+003200       * SPGM1001'S OWN DISPLAY OF THE PROBLEM.
+003300       ******************************************************************
+003400        30000-ERROR-PARA.
+003500            EVALUATE TRUE
+003600                WHEN LK-RC-BOTH-OVERFLOW
+003700                    DISPLAY "CEXM1001: BOTH INPUTS EXCEED 999 - "
+003800                        "REJECTED BY SPGM1001."
+003900                WHEN LK-RC-NUM1-OVERFLOW
+004000                    DISPLAY "CEXM1001: WS-NUM1 EXCEEDS 999 - "
+004100                        "REJECTED BY SPGM1001."
+004200                WHEN LK-RC-NUM2-OVERFLOW
+004300                    DISPLAY "CEXM1001: WS-NUM2 EXCEEDS 999 - "
+004400                        "REJECTED BY SPGM1001."
+004500                WHEN OTHER
+004600                    DISPLAY "CEXM1001: SPGM1001 RETURNED CODE "
+004700                        LK-RETURN-CODE
+004800            END-EVALUATE.
