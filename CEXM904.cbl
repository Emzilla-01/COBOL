@@ -1,117 +1,186 @@
 000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID. CEXM904.                                             
-000300        AUTHOR. ***REMOVED*** KAY.                                                
-000310       ******************************************************************
-000320       * FUNCTIONALITY: TO CREATE A REPORT WITH THE OUTPUT OF CEXM902    
-000330       *               THE DATA STRUCTURE IS SHOWN BELOW.                
-000331       *  STUDENT ENROLMENT NUMBER 6 BYTES, NUMERIC                      
-000332       *  STUDENT NAME 10 BYTES, ALPHTOUMERIC                            
-000333       *  ADDRESS 10 BYTES, ALPHANUMERIC                                 
-000334       *  COUNTY 10 BYTES, ALPHANUMERIC                                  
-000335       *  STATE 10 BYTES, ALPHANUMERIC                                   
-000336       *  ZIP CODE 8 BYTES, NUMERIC                                      
-000337       *                                                                 
-000338       * INFILE : JEBA02.***REMOVED***.COBOL.STUDFILE                             
-000339       * OUTFILE: JEBA02.***REMOVED***.COBOL.STUDOUT                              
-000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
-000351       * ----------------------------------------------------------------
-000360       * JEBA02    ***REMOVED***     8/02/2016   CEXM902 CREATED                  
-000370       * JEBA02    ***REMOVED***     8/04/2016   CEXM904 CREATED                  
-000380       ******************************************************************
-000390        ENVIRONMENT DIVISION.                                            
-000391        INPUT-OUTPUT SECTION.                                            
-000392        FILE-CONTROL.                                                    
-000393            SELECT INPUT-FILE                                            
-000394                ASSIGN TO INFILE                                         
-000395                ORGANIZATION IS SEQUENTIAL                               
-000396                ACCESS MODE IS SEQUENTIAL                                
-000397                FILE STATUS IS WS-INPUT-FS.                              
-000398            SELECT OUTPUT-FILE                                           
-000399                ASSIGN TO OUTFILE                                        
-000400                ORGANIZATION IS SEQUENTIAL                               
-000401                ACCESS MODE IS SEQUENTIAL                                
-000402                FILE STATUS IS WS-OUTPUT-FS.                             
-000403        DATA DIVISION.                                                   
-000404        FILE SECTION.                                                    
-000405        FD INPUT-FILE.                                                   
-000406        01  FS-STUD-REC.                                                 
-000407            05  FS-ENROLL-NO              PIC 9(06).                     
-000408            05  FS-SNAME                  PIC X(10).                     
-000409            05  FS-ADDRESS                PIC X(10).                     
-000410            05  FS-COUNTRY                PIC X(10).                     
-000411            05  FS-STATE                  PIC X(10).                     
-000412            05  FS-ZIPCODE                PIC 9(08).                     
-000413            05  FILLER                    PIC X(26).                     
-000414        FD  OUTPUT-FILE.                                                 
-000415        01  FS-OUTPUT-REC                 PIC X(80).                     
-000416        WORKING-STORAGE SECTION.                                         
-000420        01  WS-INPUT-FS                   PIC X(02).                     
-000421        01  WS-OUTPUT-FS                  PIC X(02).                     
-000430        01  WS-ERROR-FLAG                 PIC X(03).                     
-000440        01  WS-ENDOFFILE                  PIC X(03).                     
-000450        01  WS-HEADER1                    PIC X(54)  VALUE ALL "-".      
-000451        01  WS-HEADER2.                                                  
-000452            02 FILLER                     PIC X(20)  VALUE ALL "*".      
-000453            02 FILLER                     PIC X(14)                      
-000454                                            VALUE "STUDENT REPORT".      
-000455            02 FILLER                     PIC X(20)  VALUE ALL "*".      
-000460        01  WS-HEADER3.                                                  
-000470            02 FILLER                     PIC X(01)  VALUE "|".          
-000480            02 FILLER                     PIC X(05)  VALUE "ROLL".       
-000490            02 FILLER                     PIC X(01)  VALUE "|".          
-000500            02 FILLER                     PIC X(09)  VALUE "NAME".       
-000600            02 FILLER                     PIC X(01)  VALUE "|".          
-000700            02 FILLER                     PIC X(09)  VALUE "ADDRESS".    
-000710            02 FILLER                     PIC X(01)  VALUE "|".          
-000720            02 FILLER                     PIC X(09)  VALUE "COUNTRY".    
-000730            02 FILLER                     PIC X(01)  VALUE "|".          
-000740            02 FILLER                     PIC X(09)  VALUE "STATE".      
-000750            02 FILLER                     PIC X(01)  VALUE "|".          
-000760            02 FILLER                     PIC X(07)  VALUE "ZIPCODE".    
-000770       *    02 FILLER                     PIC X(00)  VALUE ALL SPACES.   
-000800        PROCEDURE DIVISION.                                              
-000900        00000-MAIN-PARA.                                                 
-001000            PERFORM 10000-INIT-PARA.                                     
-001100            PERFORM 20000-PROCESS-PARA UNTIL                             
-001110                WS-ERROR-FLAG = "YES"                                    
-001120            OR  WS-ENDOFFILE  = "YES".                                   
+000110        PROGRAM-ID. CEXM904.                                             
+000120        AUTHOR. ***REMOVED*** KAY.                                                
+000130       ******************************************************************
+000140       * FUNCTIONALITY: TO CREATE A REPORT WITH THE OUTPUT OF CEXM902    
+000150       *               THE DATA STRUCTURE IS SHOWN BELOW.                
+000160       *  STUDENT ENROLMENT NUMBER 6 BYTES, NUMERIC                      
+000170       *  STUDENT NAME 10 BYTES, ALPHTOUMERIC                            
+000180       *  ADDRESS 10 BYTES, ALPHANUMERIC                                 
+000190       *  COUNTY 10 BYTES, ALPHANUMERIC                                  
+000200       *  STATE 10 BYTES, ALPHANUMERIC                                   
+000210       *  ZIP CODE 8 BYTES, NUMERIC                                      
+000220       *                                                                 
+000230       * INFILE : JEBA02.***REMOVED***.COBOL.STUDFILE                             
+000240       * OUTFILE: JEBA02.***REMOVED***.COBOL.STUDOUT                              
+000250       * ----------------------------------------------------------------
+000260       * PRJ NO    NAME     DATE          MAINT DESC.                    
+000270       * ----------------------------------------------------------------
+000280       * JEBA02    ***REMOVED***     8/02/2016   CEXM902 CREATED
+000290       * JEBA02    ***REMOVED***     8/04/2016   CEXM904 CREATED
+000300       * JEBA02    EMY     8/08/2026   PAGE BREAKS, RUN DATE, TRAILER COUNT.
+000310       * JEBA02    EMY     8/08/2026   A FILE OPEN ERROR NOW CALLS THE
+000320       *                               SHARED SPGMABND ABEND CHECK.
+000330       * JEBA02    EMY     9/10/2026   10000-INIT-PARA NOW CHECKS
+000340       *                               LK-ABEND-YES BEFORE MOVING 16 TO
+000350       *                               RETURN-CODE, AND 30000-CLOSE-PARA NO
+000360       *                               LONGER WRITES WS-HEADER1 AFTER THE
+000370       *                               WS-TRAILER CONTROL-TOTAL RECORD, SO
+000380       *                               THE TRAILER IS THE LAST RECORD ON
+000390       *                               OUTPUT-FILE.
+000400       ******************************************************************
+000410        ENVIRONMENT DIVISION.                                            
+000420        INPUT-OUTPUT SECTION.                                            
+000430        FILE-CONTROL.                                                    
+000440            SELECT INPUT-FILE                                            
+000450                ASSIGN TO INFILE                                         
+000460                ORGANIZATION IS SEQUENTIAL                               
+000470                ACCESS MODE IS SEQUENTIAL                                
+000480                FILE STATUS IS WS-INPUT-FS.                              
+000490            SELECT OUTPUT-FILE                                           
+000500                ASSIGN TO OUTFILE                                        
+000510                ORGANIZATION IS SEQUENTIAL                               
+000520                ACCESS MODE IS SEQUENTIAL                                
+000530                FILE STATUS IS WS-OUTPUT-FS.                             
+000540        DATA DIVISION.                                                   
+000550        FILE SECTION.                                                    
+000560        FD INPUT-FILE.                                                   
+000570        01  FS-STUD-REC.                                                 
+000580            05  FS-ENROLL-NO              PIC 9(06).                     
+000590            05  FS-SNAME                  PIC X(10).                     
+000600            05  FS-ADDRESS                PIC X(10).                     
+000610            05  FS-COUNTRY                PIC X(10).                     
+000620            05  FS-STATE                  PIC X(10).                     
+000630            05  FS-ZIPCODE                PIC 9(08).                     
+000640            05  FILLER                    PIC X(26).                     
+000650        FD  OUTPUT-FILE.                                                 
+000660        01  FS-OUTPUT-REC                 PIC X(80).                     
+000670        WORKING-STORAGE SECTION.                                         
+000680        01  WS-INPUT-FS                   PIC X(02).                     
+000690        01  WS-OUTPUT-FS                  PIC X(02).                     
+000700        01  WS-ERROR-FLAG                 PIC X(03).
+000710        01  WS-ENDOFFILE                  PIC X(03).
+000720        COPY SPGMABNL.
+000730        01  WS-HEADER1                    PIC X(54)  VALUE ALL "-".      
+000740        01  WS-HEADER2.                                                  
+000750            02 FILLER                     PIC X(20)  VALUE ALL "*".      
+000760            02 FILLER                     PIC X(14)                      
+000770                                            VALUE "STUDENT REPORT".      
+000780            02 FILLER                     PIC X(20)  VALUE ALL "*".      
+000790        01  WS-HEADER3.                                                  
+000800            02 FILLER                     PIC X(01)  VALUE "|".          
+000810            02 FILLER                     PIC X(05)  VALUE "ROLL".       
+000820            02 FILLER                     PIC X(01)  VALUE "|".          
+000830            02 FILLER                     PIC X(09)  VALUE "NAME".       
+000840            02 FILLER                     PIC X(01)  VALUE "|".          
+000850            02 FILLER                     PIC X(09)  VALUE "ADDRESS".    
+000860            02 FILLER                     PIC X(01)  VALUE "|".          
+000870            02 FILLER                     PIC X(09)  VALUE "COUNTRY".    
+000880            02 FILLER                     PIC X(01)  VALUE "|".          
+000890            02 FILLER                     PIC X(09)  VALUE "STATE".      
+000900            02 FILLER                     PIC X(01)  VALUE "|".          
+000910            02 FILLER                     PIC X(07)  VALUE "ZIPCODE".    
+000920       *    02 FILLER                     PIC X(00)  VALUE ALL SPACES.
+000930        01  WS-HEADER4.
+000940            02 FILLER                     PIC X(10)  VALUE "RUN DATE: ".
+000950            02 WS-H4-DATE                 PIC X(08).
+000960            02 FILLER                     PIC X(10)  VALUE SPACES.
+000970            02 FILLER                     PIC X(06)  VALUE "PAGE: ".
+000980            02 WS-H4-PAGE                 PIC ZZ9.
+000990            02 FILLER                     PIC X(17)  VALUE SPACES.
+001000        01  WS-TRAILER.
+001010            02 FILLER                     PIC X(24)
+001020                                     VALUE "TOTAL STUDENTS LISTED: ".
+001030            02 WS-TR-COUNT                PIC ZZZ,ZZ9.
+001040            02 FILLER                     PIC X(24)  VALUE SPACES.
+001050        01  WS-CURRENT-DATE.
+001060            02 WS-CD-YY                   PIC 9(02).
+001070            02 WS-CD-MM                   PIC 9(02).
+001080            02 WS-CD-DD                   PIC 9(02).
+001090        01  WS-DATE-MMDDYY                PIC 9(06).
+001100        01  WS-DATE-EDIT                  PIC 99/99/99.
+001110        01  WS-LINE-COUNT                 PIC 9(02)  VALUE 0.
+001120        01  WS-PAGE-NO                    PIC 9(03)  VALUE 0.
+001130        01  WS-REC-COUNT                  PIC 9(06)  VALUE 0.
+001140        PROCEDURE DIVISION.
+001150        00000-MAIN-PARA.                                                 
+001160            PERFORM 10000-INIT-PARA.                                     
+001170            PERFORM 20000-PROCESS-PARA UNTIL                             
+001180                WS-ERROR-FLAG = "YES"                                    
+001190            OR  WS-ENDOFFILE  = "YES".                                   
 001200            PERFORM 30000-CLOSE-PARA.                                    
-001300            STOP RUN.                                                    
-001400        10000-INIT-PARA.                                                 
-001410       * OPEN INPUT & OUTPUT FILES                                       
-001500            OPEN INPUT INPUT-FILE.                                       
-001600            IF WS-INPUT-FS = "00"                                        
-001700               DISPLAY "INPUT FILE OPENED SUCCESSFULLY."                 
-001800               OPEN OUTPUT OUTPUT-FILE                                   
-001900               IF   WS-OUTPUT-FS = "00"                                  
-002000                    DISPLAY "OUTPUT FILE OPENED SUCCESSFULLY."           
-002100               ELSE MOVE "YES" TO WS-ERROR-FLAG                          
-002200                    DISPLAY "OUTPUT FILE ACCESS ERROR."                  
-002300            ELSE                                                         
-002400               MOVE "YES" TO WS-ERROR-FLAG                               
-002500               DISPLAY "INPUT FILE ACCESS ERROR."                        
-002600            END-IF.                                                      
-002610       * MOVE AND WRITE HEADERS.                                         
-002700            MOVE WS-HEADER1               TO FS-OUTPUT-REC.              
-002800                                       WRITE FS-OUTPUT-REC.              
-002900            MOVE WS-HEADER2               TO FS-OUTPUT-REC.              
-003000                                       WRITE FS-OUTPUT-REC.              
-003100            MOVE WS-HEADER1               TO FS-OUTPUT-REC.              
-003200                                       WRITE FS-OUTPUT-REC.              
-003300            MOVE WS-HEADER3               TO FS-OUTPUT-REC.              
-003400                                       WRITE FS-OUTPUT-REC.              
-003500        20000-PROCESS-PARA.                                              
-003600            READ INPUT-FILE                                              
-003610            AT END                                                       
-003620                 MOVE "YES"               TO WS-ENDOFFILE                
-003630            NOT AT END                                                   
-003700            MOVE FS-STUD-REC             TO FS-OUTPUT-REC                
-003800            DISPLAY FS-OUTPUT-REC     WRITE FS-OUTPUT-REC.               
-003900        30000-CLOSE-PARA.                                                
-004200            MOVE WS-HEADER1              TO FS-OUTPUT-REC.               
-004300            WRITE FS-OUTPUT-REC.                                         
-004400            CLOSE INPUT-FILE.                                            
-004500            CLOSE OUTPUT-FILE.                                           
-****** **************************** Bottom of Data ****************************
-                                                                               
\ No newline at end of file
+001210            STOP RUN.                                                    
+001220        10000-INIT-PARA.                                                 
+001230       * OPEN INPUT & OUTPUT FILES                                       
+001240            OPEN INPUT INPUT-FILE.                                       
+001250            IF WS-INPUT-FS = "00"                                        
+001260               DISPLAY "INPUT FILE OPENED SUCCESSFULLY."                 
+001270               OPEN OUTPUT OUTPUT-FILE                                   
+001280               IF   WS-OUTPUT-FS = "00"                                  
+001290                    DISPLAY "OUTPUT FILE OPENED SUCCESSFULLY."           
+001300               ELSE MOVE "YES" TO WS-ERROR-FLAG
+001310                    MOVE "CEXM904"  TO LK-PGM-ID
+001320                    MOVE "OUTFILE"  TO LK-FILE-ID
+001330                    MOVE WS-OUTPUT-FS TO LK-FILE-STATUS
+001340                    CALL 'SPGMABND' USING LK-ABEND-PARMS
+001350                    IF  LK-ABEND-YES
+001360                        MOVE 16     TO RETURN-CODE
+001370                    END-IF
+001380                    DISPLAY "OUTPUT FILE ACCESS ERROR."
+001390            ELSE
+001400               MOVE "YES" TO WS-ERROR-FLAG
+001410               MOVE "CEXM904"      TO LK-PGM-ID
+001420               MOVE "INFILE"       TO LK-FILE-ID
+001430               MOVE WS-INPUT-FS    TO LK-FILE-STATUS
+001440               CALL 'SPGMABND'     USING LK-ABEND-PARMS
+001450            IF  LK-ABEND-YES
+001460                MOVE 16         TO RETURN-CODE
+001470            END-IF
+001480               DISPLAY "INPUT FILE ACCESS ERROR."
+001490            END-IF.
+001500       * GET THE RUN DATE FOR THE HEADER.
+001510            ACCEPT WS-CURRENT-DATE         FROM DATE.
+001520            COMPUTE WS-DATE-MMDDYY = WS-CD-MM * 10000
+001530                + WS-CD-DD * 100 + WS-CD-YY.
+001540            MOVE WS-DATE-MMDDYY            TO WS-DATE-EDIT.
+001550            MOVE WS-DATE-EDIT              TO WS-H4-DATE.
+001560            PERFORM 15000-WRITE-HEADERS-PARA.
+001570        20000-PROCESS-PARA.
+001580            READ INPUT-FILE
+001590            AT END
+001600                 MOVE "YES"               TO WS-ENDOFFILE
+001610            NOT AT END
+001620                IF WS-LINE-COUNT            NOT < 50
+001630                   PERFORM 15000-WRITE-HEADERS-PARA
+001640                END-IF
+001650                MOVE FS-STUD-REC             TO FS-OUTPUT-REC
+001660                DISPLAY FS-OUTPUT-REC        WRITE FS-OUTPUT-REC
+001670                ADD 1                        TO WS-LINE-COUNT
+001680                ADD 1                        TO WS-REC-COUNT
+001690            END-READ.
+001700       ******************************************************************
+001710       * WRITE THE REPORT HEADERS WITH THE CURRENT PAGE NUMBER AND RESET
+001720       * THE PER-PAGE LINE COUNT.
+001730       ******************************************************************
+001740        15000-WRITE-HEADERS-PARA.
+001750            ADD 1                           TO WS-PAGE-NO.
+001760            MOVE WS-PAGE-NO                 TO WS-H4-PAGE.
+001770            MOVE WS-HEADER1               TO FS-OUTPUT-REC.
+001780                                       WRITE FS-OUTPUT-REC.
+001790            MOVE WS-HEADER2               TO FS-OUTPUT-REC.
+001800                                       WRITE FS-OUTPUT-REC.
+001810            MOVE WS-HEADER4               TO FS-OUTPUT-REC.
+001820                                       WRITE FS-OUTPUT-REC.
+001830            MOVE WS-HEADER1               TO FS-OUTPUT-REC.
+001840                                       WRITE FS-OUTPUT-REC.
+001850            MOVE WS-HEADER3               TO FS-OUTPUT-REC.
+001860                                       WRITE FS-OUTPUT-REC.
+001870            MOVE 0                          TO WS-LINE-COUNT.
+001880        30000-CLOSE-PARA.
+001890            MOVE WS-HEADER1              TO FS-OUTPUT-REC.
+001900            WRITE FS-OUTPUT-REC.
+001910            MOVE WS-REC-COUNT            TO WS-TR-COUNT.
+001920            MOVE WS-TRAILER              TO FS-OUTPUT-REC.
+001930            WRITE FS-OUTPUT-REC.
+001940            CLOSE INPUT-FILE.
+001950            CLOSE OUTPUT-FILE.
