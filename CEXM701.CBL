@@ -8,26 +8,32 @@
 000340       * ----------------------------------------------------------------
 000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
 000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     7/25/2016      PROGRAM CREATED               
+000360       * JEBA02    EMY     7/25/2016      PROGRAM CREATED
+000361       * JEBA02    EMY     08/08/2026     WS-DAY ARRAY IS NOW ALSO
+000362       *                                  BUILT INTO SPGM0701, A
+000363       *                                  CALLABLE DAY-NUMBER TO
+000364       *                                  DAY-NAME LOOKUP UTILITY.
+000365       * JEBA02    EMY     9/08/2026      THE DISPLAY LOOP NOW CALLS
+000366       *                                  SPGM0701 FOR THE DAY NAME
+000367       *                                  INSTEAD OF INDEXING WS-DAY
+000368       *                                  DIRECTLY, SO THE TABLE ABOVE
+000369       *                                  IS MAINTAINED IN ONE PLACE.
+000371       * JEBA02    EMY     9/08/2026      REMOVED WS-WEEK/WS-DAY AND
+000372       *                                  10000-MOVE-PARA -- THE TABLE
+000373       *                                  THEY BUILT WAS NO LONGER
+000374       *                                  REFERENCED ONCE THE DISPLAY
+000375       *                                  LOOP MOVED TO SPGM0701.
 000370       ******************************************************************
-000400        DATA DIVISION.                                                   
-000500        WORKING-STORAGE SECTION.                                         
-000600        01 WS-WEEK.                                                      
-000700          02 WS-DAY                     PIC X(3)    OCCURS 7 TIMES.      
-000710        01 WS-COUNT                     PIC 9(01).                       
-000800        PROCEDURE DIVISION.                                              
-000810        00000-MAIN-PARA.                                                 
-000811            PERFORM 10000-MOVE-PARA.                                     
-000812            PERFORM 20000-DISPLAY-PARA  UNTIL WS-COUNT = 7.              
-000813            STOP RUN.                                                    
-000820        10000-MOVE-PARA.                                                 
-000900            MOVE "SUN" TO WS-DAY(1).                                     
-001000            MOVE "MON" TO WS-DAY(2).                                     
-001100            MOVE "TUE" TO WS-DAY(3).                                     
-001200            MOVE "WED" TO WS-DAY(4).                                     
-001300            MOVE "THU" TO WS-DAY(5).                                     
-001400            MOVE "FRI" TO WS-DAY(6).                                     
-001500            MOVE "SAT" TO WS-DAY(7).                                     
-001510        20000-DISPLAY-PARA.                                              
-001600            ADD 1 TO WS-COUNT.                                           
-001700            DISPLAY WS-DAY(WS-COUNT) " : " WS-COUNT.                     
+000400        DATA DIVISION.
+000500        WORKING-STORAGE SECTION.
+000710        01 WS-COUNT                     PIC 9(01).
+000720        COPY SPGM0701L.
+000800        PROCEDURE DIVISION.
+000810        00000-MAIN-PARA.
+000812            PERFORM 20000-DISPLAY-PARA  UNTIL WS-COUNT = 7.
+000813            STOP RUN.
+001510        20000-DISPLAY-PARA.
+001600            ADD 1 TO WS-COUNT.
+001610            MOVE WS-COUNT                 TO LK-DAY-NUM.
+001620            CALL 'SPGM0701'                USING LK-DAYLOOKUP-PARMS.
+001700            DISPLAY LK-DAY-NAME " : " WS-COUNT.                     
