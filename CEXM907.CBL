@@ -0,0 +1,225 @@
+000100        IDENTIFICATION DIVISION.
+000110        PROGRAM-ID. CEXM907.
+000120        AUTHOR. EMY KAY.
+000130       ******************************************************************
+000140       * FUNCTIONALITY: READ THE CONTROL-TOTAL AUDIT RECORDS WRITTEN BY
+000150       *                CEXM901 (STUDLOG), CHM903 (AUDITLOG) AND CEXM906
+000160       *                (STFINLOG) AND DISPLAY A RECONCILIATION REPORT
+000170       *                COMPARING STUDFILE/STUD70/STFINAL RECORD COUNTS.
+000180       * INFILE : JEBA02.EMY.COBOL.STUDLOG
+000190       * INFILE : JEBA02.EMY.COBOL.AUDITLOG
+000200       * INFILE : JEBA02.EMY.COBOL.STFINLOG
+000210       * ----------------------------------------------------------------
+000220       * PRJ NO    NAME     DATE          MAINT DESC.
+000230       * ----------------------------------------------------------------
+000240       * JEBA02    EMY     8/08/2026   PROGRAM CREATED.
+000250       * JEBA02    EMY     8/08/2026   ADD A RUN-DATE STAMP TO THE
+000260       *                               RECONCILIATION REPORT.
+000270       * JEBA02    EMY     9/09/2026   EVERY SPGMABND CALL NOW CHECKS
+000280       *                               LK-ABEND-YES BEFORE FLAGGING THE
+000290       *                               ERROR, INSTEAD OF ALWAYS MOVING 16
+000300       *                               TO RETURN-CODE RIGHT AFTER THE CALL.
+000310       ******************************************************************
+000320        ENVIRONMENT DIVISION.
+000330        INPUT-OUTPUT SECTION.
+000340        FILE-CONTROL.
+000350            SELECT STUD-LOG-FILE
+000360                ASSIGN TO STUDLOG
+000370                ORGANIZATION IS SEQUENTIAL
+000380                ACCESS MODE IS SEQUENTIAL
+000390                FILE STATUS IS WS-STUD-LOG-FS.
+000400            SELECT AUDIT-LOG-FILE
+000410                ASSIGN TO AUDITLOG
+000420                ORGANIZATION IS SEQUENTIAL
+000430                ACCESS MODE IS SEQUENTIAL
+000440                FILE STATUS IS WS-AUDIT-LOG-FS.
+000450            SELECT STFIN-LOG-FILE
+000460                ASSIGN TO STFINLOG
+000470                ORGANIZATION IS SEQUENTIAL
+000480                ACCESS MODE IS SEQUENTIAL
+000490                FILE STATUS IS WS-STFIN-LOG-FS.
+000500        DATA DIVISION.
+000510        FILE SECTION.
+000520        FD  STUD-LOG-FILE.
+000530        01  SL-AUDIT-REC.
+000540            05  SL-PGM-ID                 PIC X(08).
+000550            05  FILLER                    PIC X(02).
+000560            05  SL-RUN-DATE               PIC X(08).
+000570            05  FILLER                    PIC X(02).
+000580            05  FILLER                    PIC X(16).
+000590            05  SL-RECS-WRITTEN           PIC ZZZ,ZZ9.
+000600            05  FILLER                    PIC X(28).
+000610        FD  AUDIT-LOG-FILE.
+000620        01  AL-AUDIT-REC.
+000630            05  AL-PGM-ID                 PIC X(08).
+000640            05  FILLER                    PIC X(02).
+000650            05  AL-RUN-DATE               PIC X(08).
+000660            05  FILLER                    PIC X(02).
+000670            05  FILLER                    PIC X(11).
+000680            05  AL-RECS-READ              PIC ZZZ,ZZ9.
+000690            05  FILLER                    PIC X(02).
+000700            05  FILLER                    PIC X(15).
+000710            05  AL-RECS-SELECTED          PIC ZZZ,ZZ9.
+000720            05  FILLER                    PIC X(14).
+000730        FD  STFIN-LOG-FILE.
+000740        01  FL-AUDIT-REC.
+000750            05  FL-PGM-ID                 PIC X(08).
+000760            05  FILLER                    PIC X(02).
+000770            05  FL-RUN-DATE               PIC X(08).
+000780            05  FILLER                    PIC X(02).
+000790            05  FILLER                    PIC X(11).
+000800            05  FL-GPA-READ               PIC ZZZ,ZZ9.
+000810            05  FILLER                    PIC X(02).
+000820            05  FILLER                    PIC X(09).
+000830            05  FL-MATCHED                PIC ZZZ,ZZ9.
+000840            05  FILLER                    PIC X(21).
+000850        WORKING-STORAGE SECTION.
+000860        01  WS-STUD-LOG-FS                PIC X(02).
+000870        01  WS-AUDIT-LOG-FS               PIC X(02).
+000880        01  WS-STFIN-LOG-FS               PIC X(02).
+000890        01  WS-ERROR-FLAG                 PIC X(03) VALUE "NO".
+000900       ******************************************************************
+000910       * STUDFILE / STUD70 / STFINAL CONTROL TOTALS DE-EDITED OUT OF THE
+000920       * ZZZ,ZZ9 COUNT FIELDS ON EACH PROGRAM'S OWN AUDIT RECORD.
+000930       ******************************************************************
+000940        01  WS-STUDFILE-WRITTEN           PIC 9(06) VALUE 0.
+000950        01  WS-STUD70-READ                PIC 9(06) VALUE 0.
+000960        01  WS-STUD70-SELECTED            PIC 9(06) VALUE 0.
+000970        01  WS-STFINAL-GPA-READ           PIC 9(06) VALUE 0.
+000980        01  WS-STFINAL-MATCHED            PIC 9(06) VALUE 0.
+000990        01  WS-CURRENT-DATE.
+001000            05  WS-CD-YY                  PIC 9(02).
+001010            05  WS-CD-MM                  PIC 9(02).
+001020            05  WS-CD-DD                  PIC 9(02).
+001030        01  WS-DATE-MMDDYY                PIC 9(06).
+001040        01  WS-DATE-EDIT                  PIC 99/99/99.
+001050        COPY SPGMABNL.
+001060        PROCEDURE DIVISION.
+001070       ******************************************************************
+001080       * MAIN PGM FLOW.
+001090       ******************************************************************
+001100        00000-MAIN-PARA.
+001110            PERFORM 10000-INITIALIZE-PARA.
+001120            IF WS-ERROR-FLAG                 = "NO"
+001130                PERFORM 20000-READ-LOGS-PARA
+001140                PERFORM 30000-RECONCILE-PARA
+001150            END-IF.
+001160            PERFORM 40000-CLOSE-PARA.
+001170            STOP RUN.
+001180       ******************************************************************
+001190       * OPEN ALL THREE AUDIT LOGS AND REPORT STATUS.
+001200       ******************************************************************
+001210        10000-INITIALIZE-PARA.
+001220            OPEN INPUT STUD-LOG-FILE.
+001230            IF WS-STUD-LOG-FS               = "00"
+001240                DISPLAY "STUDLOG OPENED SUCCESSFULLY."
+001250            ELSE
+001260                DISPLAY "STUDLOG ACCESS ERROR."
+001270                MOVE "CEXM907"              TO LK-PGM-ID
+001280                MOVE "STUDLOG"              TO LK-FILE-ID
+001290                MOVE WS-STUD-LOG-FS         TO LK-FILE-STATUS
+001300                CALL 'SPGMABND'             USING LK-ABEND-PARMS
+001310                IF  LK-ABEND-YES
+001320                    MOVE 16                 TO RETURN-CODE
+001330                    MOVE "YES"              TO WS-ERROR-FLAG
+001340                END-IF
+001350            END-IF.
+001360            OPEN INPUT AUDIT-LOG-FILE.
+001370            IF WS-AUDIT-LOG-FS              = "00"
+001380                DISPLAY "AUDITLOG OPENED SUCCESSFULLY."
+001390            ELSE
+001400                DISPLAY "AUDITLOG ACCESS ERROR."
+001410                MOVE "CEXM907"              TO LK-PGM-ID
+001420                MOVE "AUDITLOG"             TO LK-FILE-ID
+001430                MOVE WS-AUDIT-LOG-FS        TO LK-FILE-STATUS
+001440                CALL 'SPGMABND'             USING LK-ABEND-PARMS
+001450                IF  LK-ABEND-YES
+001460                    MOVE 16                 TO RETURN-CODE
+001470                    MOVE "YES"              TO WS-ERROR-FLAG
+001480                END-IF
+001490            END-IF.
+001500            OPEN INPUT STFIN-LOG-FILE.
+001510            IF WS-STFIN-LOG-FS              = "00"
+001520                DISPLAY "STFINLOG OPENED SUCCESSFULLY."
+001530            ELSE
+001540                DISPLAY "STFINLOG ACCESS ERROR."
+001550                MOVE "CEXM907"              TO LK-PGM-ID
+001560                MOVE "STFINLOG"             TO LK-FILE-ID
+001570                MOVE WS-STFIN-LOG-FS        TO LK-FILE-STATUS
+001580                CALL 'SPGMABND'             USING LK-ABEND-PARMS
+001590                IF  LK-ABEND-YES
+001600                    MOVE 16                 TO RETURN-CODE
+001610                    MOVE "YES"              TO WS-ERROR-FLAG
+001620                END-IF
+001630            END-IF.
+001640       ******************************************************************
+001650       * READ ONE AUDIT RECORD FROM EACH LOG AND PULL OUT ITS COUNTS.
+001660       ******************************************************************
+001670        20000-READ-LOGS-PARA.
+001680            READ STUD-LOG-FILE
+001690                AT END DISPLAY "STUDLOG IS EMPTY."
+001700                NOT AT END
+001710                    MOVE SL-RECS-WRITTEN     TO WS-STUDFILE-WRITTEN
+001720            END-READ.
+001730            READ AUDIT-LOG-FILE
+001740                AT END DISPLAY "AUDITLOG IS EMPTY."
+001750                NOT AT END
+001760                    MOVE AL-RECS-READ        TO WS-STUD70-READ
+001770                    MOVE AL-RECS-SELECTED    TO WS-STUD70-SELECTED
+001780            END-READ.
+001790            READ STFIN-LOG-FILE
+001800                AT END DISPLAY "STFINLOG IS EMPTY."
+001810                NOT AT END
+001820                    MOVE FL-GPA-READ         TO WS-STFINAL-GPA-READ
+001830                    MOVE FL-MATCHED          TO WS-STFINAL-MATCHED
+001840            END-READ.
+001850       ******************************************************************
+001860       * COMPARE THE THREE STAGES AND FLAG ANY COUNT THAT DOES NOT TIE.
+001870       ******************************************************************
+001880        30000-RECONCILE-PARA.
+001890       * GET THE RUN DATE FOR THE REPORT.
+001900            ACCEPT WS-CURRENT-DATE         FROM DATE.
+001910            COMPUTE WS-DATE-MMDDYY = WS-CD-MM * 10000
+001920                + WS-CD-DD * 100 + WS-CD-YY.
+001930            MOVE WS-DATE-MMDDYY            TO WS-DATE-EDIT.
+001940            DISPLAY "===== STUDFILE RECONCILIATION REPORT =====".
+001950            DISPLAY "RUN DATE: " WS-DATE-EDIT.
+001960            DISPLAY "STUDFILE RECORDS WRITTEN (CEXM901): "
+001970                WS-STUDFILE-WRITTEN.
+001980            DISPLAY "STUD70 RECORDS READ      (CHM903) : "
+001990                WS-STUD70-READ.
+002000            DISPLAY "STUD70 RECORDS SELECTED  (CHM903) : "
+002010                WS-STUD70-SELECTED.
+002020            DISPLAY "STFINAL GPA RECS READ    (CEXM906): "
+002030                WS-STFINAL-GPA-READ.
+002040            DISPLAY "STFINAL RECORDS MATCHED  (CEXM906): "
+002050                WS-STFINAL-MATCHED.
+002060            IF WS-STUD70-READ                    > WS-STUDFILE-WRITTEN
+002070                DISPLAY "**DISCREPANCY** STUD70 READ MORE RECORDS "
+002080                    "THAN STUDFILE WROTE."
+002090            END-IF.
+002100            IF WS-STUD70-SELECTED                > WS-STUD70-READ
+002110                DISPLAY "**DISCREPANCY** STUD70 SELECTED MORE "
+002120                    "RECORDS THAN IT READ."
+002130            END-IF.
+002140            IF WS-STFINAL-GPA-READ               > WS-STUDFILE-WRITTEN
+002150                DISPLAY "**DISCREPANCY** STFINAL READ MORE GPA "
+002160                    "RECORDS THAN STUDFILE WROTE."
+002170            END-IF.
+002180            IF WS-STFINAL-MATCHED                > WS-STFINAL-GPA-READ
+002190                DISPLAY "**DISCREPANCY** STFINAL MATCHED MORE "
+002200                    "RECORDS THAN IT READ."
+002210            END-IF.
+002220            IF WS-STUD70-READ           NOT > WS-STUDFILE-WRITTEN
+002230               AND WS-STUD70-SELECTED    NOT > WS-STUD70-READ
+002240               AND WS-STFINAL-GPA-READ   NOT > WS-STUDFILE-WRITTEN
+002250               AND WS-STFINAL-MATCHED    NOT > WS-STFINAL-GPA-READ
+002260                DISPLAY "ALL STAGES RECONCILE WITHIN EXPECTED BOUNDS."
+002270            END-IF.
+002280       ******************************************************************
+002290       * CLOSE ALL LOG FILES.
+002300       ******************************************************************
+002310        40000-CLOSE-PARA.
+002320            CLOSE STUD-LOG-FILE.
+002330            CLOSE AUDIT-LOG-FILE.
+002340            CLOSE STFIN-LOG-FILE.
