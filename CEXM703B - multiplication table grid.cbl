@@ -1,52 +1,135 @@
-000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID. CEXM703B.                                            
-000300        AUTHOR. ***REMOVED*** KAY.                                                
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. CEXM703B.
+000300        AUTHOR. EMY KAY.
 000310       ******************************************************************
-000320       * FUNCTIONALITY: TO CREATE A PROGRAM THAT DISPLAYS A              
-000330       * MULTIPLICATION TABLE IN A GRID.                                 
+000320       * FUNCTIONALITY: TO CREATE A PROGRAM THAT DISPLAYS A
+000330       * MULTIPLICATION TABLE IN A GRID.
 000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
+000350       * PRJ NO    NAME     DATE          MAINT DESC.
 000351       * ----------------------------------------------------------------
-000360       * JEBA02    ***REMOVED***    7/27/2016       PROGRAM COPIED FROM CEXM703.  
-000361       * JEBA02    ***REMOVED***    7/27/2016       BEGUN ADAPTATION FOR GRID.    
+000360       * JEBA02    EMY    7/27/2016       PROGRAM COPIED FROM CEXM703.
+000361       * JEBA02    EMY    7/27/2016       BEGUN ADAPTATION FOR GRID.
+000362       * JEBA02    EMY    08/08/2026      EXTENDED THE GRID BEYOND THE
+000363       *                                 1-TIMES ROW -- ALL 12 ROWS ARE
+000364       *                                 NOW COMPUTED AND DISPLAYED.
 000370       ******************************************************************
-000400        DATA DIVISION.                                                   
-000500        WORKING-STORAGE SECTION.                                         
-000600        01 WS-TABLE.  
-000610          02 WS-01                      PIC 9(03) VALUE 001              
-000620                                        OCCURS 12 TIMES.                 
-000700          02 WS-02                      PIC 9(03) VALUE 002              
-000701                                        OCCURS 12 TIMES.                 
-000702          02 WS-03                      PIC 9(03) VALUE 003              
-000703                                        OCCURS 12 TIMES.                 
-000704          02 WS-04                      PIC 9(03) VALUE 004              
-000705                                        OCCURS 12 TIMES.                 
-000706          02 WS-05                      PIC 9(03) VALUE 005              
-000707                                        OCCURS 12 TIMES.                 
-000708          02 WS-06                      PIC 9(03) VALUE 006              
-000709                                        OCCURS 12 TIMES.                 
-000710          02 WS-07                      PIC 9(03) VALUE 007              
-000711                                        OCCURS 12 TIMES.                 
-000712          02 WS-08                      PIC 9(03) VALUE 008              
-000713                                        OCCURS 12 TIMES.                 
-000714          02 WS-09                      PIC 9(03) VALUE 009              
-000716                                        OCCURS 12 TIMES.                 
-000717          02 WS-10                      PIC 9(03) VALUE 010              
-000718                                        OCCURS 12 TIMES.                 
-000719          02 WS-11                      PIC 9(03) VALUE 011              
-000720                                        OCCURS 12 TIMES.                 
-000721          02 WS-12                      PIC 9(03) VALUE 012              
-000722                                        OCCURS 12 TIMES.                 
-000730        01 WS-COUNT                     PIC 9(03).                       
-000800        PROCEDURE DIVISION.                                              
-000900        00000-MAIN-PARA.                                                 
-001000            PERFORM 10000-01-PARA UNTIL WS-COUNT = 12.                   
-001010            INITIALIZE WS-COUNT.                                         
-001020            PERFORM 30000-DISPLAY-PARA UNTIL WS-COUNT = 12.              
-001030            STOP RUN.                                                    
-001100        10000-01-PARA.                                                   
-001110            ADD 1 TO WS-COUNT.                                           
-001112            MULTIPLY WS-01(WS-COUNT) BY WS-COUNT GIVING WS-01(WS-COUNT). 
-001200        30000-DISPLAY-PARA.                                              
-001210            ADD 1 TO WS-COUNT.                                           
-001300            DISPLAY  "001 X " WS-COUNT " = "  WS-01(WS-COUNT).                                                              
\ No newline at end of file
+000400        DATA DIVISION.
+000500        WORKING-STORAGE SECTION.
+000600        01 WS-TABLE.
+000610          02 WS-01                      PIC 9(03) VALUE 001
+000611                                        OCCURS 12 TIMES.
+000612          02 WS-02                      PIC 9(03) VALUE 002
+000613                                        OCCURS 12 TIMES.
+000614          02 WS-03                      PIC 9(03) VALUE 003
+000615                                        OCCURS 12 TIMES.
+000616          02 WS-04                      PIC 9(03) VALUE 004
+000617                                        OCCURS 12 TIMES.
+000618          02 WS-05                      PIC 9(03) VALUE 005
+000619                                        OCCURS 12 TIMES.
+000620          02 WS-06                      PIC 9(03) VALUE 006
+000621                                        OCCURS 12 TIMES.
+000622          02 WS-07                      PIC 9(03) VALUE 007
+000623                                        OCCURS 12 TIMES.
+000624          02 WS-08                      PIC 9(03) VALUE 008
+000625                                        OCCURS 12 TIMES.
+000626          02 WS-09                      PIC 9(03) VALUE 009
+000627                                        OCCURS 12 TIMES.
+000628          02 WS-10                      PIC 9(03) VALUE 010
+000629                                        OCCURS 12 TIMES.
+000630          02 WS-11                      PIC 9(03) VALUE 011
+000631                                        OCCURS 12 TIMES.
+000632          02 WS-12                      PIC 9(03) VALUE 012
+000633                                        OCCURS 12 TIMES.
+000730        01 WS-COUNT                     PIC 9(03).
+000800        PROCEDURE DIVISION.
+000900        00000-MAIN-PARA.
+001000            PERFORM 10000-BUILD-PARA UNTIL WS-COUNT = 12.
+001020            PERFORM 30000-DISPLAY-PARA.
+001030            STOP RUN.
+001100        10000-BUILD-PARA.
+001110            ADD 1 TO WS-COUNT.
+001112            MULTIPLY WS-01(WS-COUNT) BY WS-COUNT
+001113                GIVING WS-01(WS-COUNT).
+001114            MULTIPLY WS-02(WS-COUNT) BY WS-COUNT
+001115                GIVING WS-02(WS-COUNT).
+001116            MULTIPLY WS-03(WS-COUNT) BY WS-COUNT
+001117                GIVING WS-03(WS-COUNT).
+001118            MULTIPLY WS-04(WS-COUNT) BY WS-COUNT
+001119                GIVING WS-04(WS-COUNT).
+001120            MULTIPLY WS-05(WS-COUNT) BY WS-COUNT
+001121                GIVING WS-05(WS-COUNT).
+001122            MULTIPLY WS-06(WS-COUNT) BY WS-COUNT
+001123                GIVING WS-06(WS-COUNT).
+001124            MULTIPLY WS-07(WS-COUNT) BY WS-COUNT
+001125                GIVING WS-07(WS-COUNT).
+001126            MULTIPLY WS-08(WS-COUNT) BY WS-COUNT
+001127                GIVING WS-08(WS-COUNT).
+001128            MULTIPLY WS-09(WS-COUNT) BY WS-COUNT
+001129                GIVING WS-09(WS-COUNT).
+001130            MULTIPLY WS-10(WS-COUNT) BY WS-COUNT
+001131                GIVING WS-10(WS-COUNT).
+001132            MULTIPLY WS-11(WS-COUNT) BY WS-COUNT
+001133                GIVING WS-11(WS-COUNT).
+001134            MULTIPLY WS-12(WS-COUNT) BY WS-COUNT
+001135                GIVING WS-12(WS-COUNT).
+001200        30000-DISPLAY-PARA.
+001210            DISPLAY WS-01(1) " " WS-01(2) " " WS-01(3)
+001211                " " WS-01(4) " " WS-01(5) " " WS-01(6)
+001212                " " WS-01(7) " " WS-01(8) " " WS-01(9)
+001213                " " WS-01(10) " " WS-01(11)
+001214                " " WS-01(12).
+001215            DISPLAY WS-02(1) " " WS-02(2) " " WS-02(3)
+001216                " " WS-02(4) " " WS-02(5) " " WS-02(6)
+001217                " " WS-02(7) " " WS-02(8) " " WS-02(9)
+001218                " " WS-02(10) " " WS-02(11)
+001219                " " WS-02(12).
+001220            DISPLAY WS-03(1) " " WS-03(2) " " WS-03(3)
+001221                " " WS-03(4) " " WS-03(5) " " WS-03(6)
+001222                " " WS-03(7) " " WS-03(8) " " WS-03(9)
+001223                " " WS-03(10) " " WS-03(11)
+001224                " " WS-03(12).
+001225            DISPLAY WS-04(1) " " WS-04(2) " " WS-04(3)
+001226                " " WS-04(4) " " WS-04(5) " " WS-04(6)
+001227                " " WS-04(7) " " WS-04(8) " " WS-04(9)
+001228                " " WS-04(10) " " WS-04(11)
+001229                " " WS-04(12).
+001230            DISPLAY WS-05(1) " " WS-05(2) " " WS-05(3)
+001231                " " WS-05(4) " " WS-05(5) " " WS-05(6)
+001232                " " WS-05(7) " " WS-05(8) " " WS-05(9)
+001233                " " WS-05(10) " " WS-05(11)
+001234                " " WS-05(12).
+001235            DISPLAY WS-06(1) " " WS-06(2) " " WS-06(3)
+001236                " " WS-06(4) " " WS-06(5) " " WS-06(6)
+001237                " " WS-06(7) " " WS-06(8) " " WS-06(9)
+001238                " " WS-06(10) " " WS-06(11)
+001239                " " WS-06(12).
+001240            DISPLAY WS-07(1) " " WS-07(2) " " WS-07(3)
+001241                " " WS-07(4) " " WS-07(5) " " WS-07(6)
+001242                " " WS-07(7) " " WS-07(8) " " WS-07(9)
+001243                " " WS-07(10) " " WS-07(11)
+001244                " " WS-07(12).
+001245            DISPLAY WS-08(1) " " WS-08(2) " " WS-08(3)
+001246                " " WS-08(4) " " WS-08(5) " " WS-08(6)
+001247                " " WS-08(7) " " WS-08(8) " " WS-08(9)
+001248                " " WS-08(10) " " WS-08(11)
+001249                " " WS-08(12).
+001250            DISPLAY WS-09(1) " " WS-09(2) " " WS-09(3)
+001251                " " WS-09(4) " " WS-09(5) " " WS-09(6)
+001252                " " WS-09(7) " " WS-09(8) " " WS-09(9)
+001253                " " WS-09(10) " " WS-09(11)
+001254                " " WS-09(12).
+001255            DISPLAY WS-10(1) " " WS-10(2) " " WS-10(3)
+001256                " " WS-10(4) " " WS-10(5) " " WS-10(6)
+001257                " " WS-10(7) " " WS-10(8) " " WS-10(9)
+001258                " " WS-10(10) " " WS-10(11)
+001259                " " WS-10(12).
+001260            DISPLAY WS-11(1) " " WS-11(2) " " WS-11(3)
+001261                " " WS-11(4) " " WS-11(5) " " WS-11(6)
+001262                " " WS-11(7) " " WS-11(8) " " WS-11(9)
+001263                " " WS-11(10) " " WS-11(11)
+001264                " " WS-11(12).
+001265            DISPLAY WS-12(1) " " WS-12(2) " " WS-12(3)
+001266                " " WS-12(4) " " WS-12(5) " " WS-12(6)
+001267                " " WS-12(7) " " WS-12(8) " " WS-12(9)
+001268                " " WS-12(10) " " WS-12(11)
+001269                " " WS-12(12).
