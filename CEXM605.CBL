@@ -1,34 +1,99 @@
-000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID CEXM605.                                              
-000300        AUTHOR. EMY KAY.                                                
-000310       ******************************************************************
-000320       * FUNCTIONALITY: WRITE A PROGRAM TO DISPLAY THE                   
-000330       *                MULTIPLICATION TABLE OF A NUMBER.                
-000331       * INPUT WS-BASE : BASE VALUE OF MULTIPLICATION TABLE.             
-000332       * INPUT WS-LIMIT: TO WHAT MULTIPLE OF WS-BASE THE TABLE CALCULATES
-000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
-000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     7/20/2016     PROGRAM CREATED                
-000361       * JEBA02    EMY     7/21/2016     APPLIED CODING STANDARDS.      
-000362       *                                  DOCUMENTED PROCEDURE.          
-000370       ******************************************************************
-000400        DATA DIVISION.                                                   
-000500        WORKING-STORAGE SECTION.                                         
-000600        01  WS-BASE                     PIC 9(03).                       
-000700        01  WS-LIMIT                    PIC 9(03).                       
-000710        01  WS-COUNT                    PIC 9(03)   VALUE 000.           
-000720        01  WS-MULTIPLE                 PIC 9(03).                       
-000800        PROCEDURE DIVISION.                                              
-000801        00000-MAIN-PARA.                                                 
-000802            PERFORM 10000-ACCEPT-PARA.                                   
-000803            PERFORM 20000-DISPLAY-PARA                                   
-000804                UNTIL WS-COUNT >= WS-LIMIT.                              
-000805            STOP RUN.                                                    
-000810        10000-ACCEPT-PARA.                                               
-000820            ACCEPT WS-BASE.                                              
-000830            ACCEPT WS-LIMIT.                                             
-001200        20000-DISPLAY-PARA.                                              
-001210            ADD 1 TO WS-COUNT.                                           
-001220            COMPUTE WS-MULTIPLE = WS-BASE * WS-COUNT.                    
-001300            DISPLAY WS-BASE " X " WS-COUNT " = " WS-MULTIPLE.            
\ No newline at end of file
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. CEXM605.
+000300        AUTHOR. EMY KAY.
+000310       ******************************************************************
+000320       * FUNCTIONALITY: WRITE A PROGRAM TO DISPLAY THE
+000330       *                MULTIPLICATION TABLE OF A NUMBER.
+000331       * INPUT WS-BASE : BASE VALUE OF MULTIPLICATION TABLE.
+000332       * INPUT WS-LIMIT: TO WHAT MULTIPLE OF WS-BASE THE TABLE CALCULATES
+000340       * ----------------------------------------------------------------
+000350       * PRJ NO    NAME     DATE          MAINT DESC.
+000351       * ----------------------------------------------------------------
+000360       * JEBA02    EMY     7/20/2016     PROGRAM CREATED
+000361       * JEBA02    EMY     7/21/2016     APPLIED CODING STANDARDS.
+000362       *                                  DOCUMENTED PROCEDURE.
+000363       * JEBA02    EMY     08/08/2026    TURNED INTO A STUDENT WORKSHEET
+000364       *                                 GENERATOR -- WRITES A BLANK
+000365       *                                 PROBLEM SHEET TO WORKSHEET AND
+000366       *                                 THE SOLVED VERSION TO ANSKEY.
+000370       ******************************************************************
+000380        ENVIRONMENT DIVISION.
+000381        INPUT-OUTPUT SECTION.
+000382        FILE-CONTROL.
+000383            SELECT WORKSHEET-FILE
+000384                ASSIGN TO WORKSHEET
+000385                ORGANIZATION IS SEQUENTIAL
+000386                ACCESS MODE IS SEQUENTIAL
+000387                FILE STATUS IS WS-WORKSHEET-FS.
+000388            SELECT ANSKEY-FILE
+000389                ASSIGN TO ANSKEY
+000390                ORGANIZATION IS SEQUENTIAL
+000391                ACCESS MODE IS SEQUENTIAL
+000392                FILE STATUS IS WS-ANSKEY-FS.
+000400        DATA DIVISION.
+000401        FILE SECTION.
+000402        FD  WORKSHEET-FILE.
+000403        01  FS-WORKSHEET-REC            PIC X(40).
+000404        FD  ANSKEY-FILE.
+000405        01  FS-ANSKEY-REC               PIC X(40).
+000500        WORKING-STORAGE SECTION.
+000600        01  WS-BASE                     PIC 9(03).
+000700        01  WS-LIMIT                    PIC 9(03).
+000710        01  WS-COUNT                    PIC 9(03)   VALUE 000.
+000720        01  WS-MULTIPLE                 PIC 9(03).
+000730        01  WS-WORKSHEET-FS             PIC X(02).
+000740        01  WS-ANSKEY-FS                PIC X(02).
+000800        PROCEDURE DIVISION.
+000802        00000-MAIN-PARA.
+000804            PERFORM 05000-OPEN-PARA.
+000806            PERFORM 10000-ACCEPT-PARA.
+000808            PERFORM 20000-DISPLAY-PARA
+000810                UNTIL WS-COUNT >= WS-LIMIT.
+000812            PERFORM 30000-CLOSE-PARA.
+000814            STOP RUN.
+000816        05000-OPEN-PARA.
+000818            OPEN OUTPUT WORKSHEET-FILE.
+000820            IF  WS-WORKSHEET-FS         = "00"
+000822                DISPLAY "WORKSHEET OPENED SUCCESSFULLY."
+000824            ELSE
+000826                DISPLAY "WORKSHEET ACCESS ERROR."
+000828            END-IF.
+000830            OPEN OUTPUT ANSKEY-FILE.
+000832            IF  WS-ANSKEY-FS            = "00"
+000834                DISPLAY "ANSKEY OPENED SUCCESSFULLY."
+000836            ELSE
+000838                DISPLAY "ANSKEY ACCESS ERROR."
+000840            END-IF.
+000850        10000-ACCEPT-PARA.
+000860            ACCEPT WS-BASE.
+000870            ACCEPT WS-LIMIT.
+001200        20000-DISPLAY-PARA.
+001210            ADD 1 TO WS-COUNT.
+001220            COMPUTE WS-MULTIPLE = WS-BASE * WS-COUNT.
+001300            DISPLAY WS-BASE " X " WS-COUNT " = " WS-MULTIPLE.
+001310            IF  WS-WORKSHEET-FS         = "00"
+001320                MOVE SPACES             TO FS-WORKSHEET-REC
+001330                STRING WS-BASE          DELIMITED BY SIZE
+001340                       " X "            DELIMITED BY SIZE
+001350                       WS-COUNT         DELIMITED BY SIZE
+001360                       " = ______"      DELIMITED BY SIZE
+001370                  INTO FS-WORKSHEET-REC
+001380                WRITE FS-WORKSHEET-REC
+001390            END-IF.
+001400            IF  WS-ANSKEY-FS            = "00"
+001410                MOVE SPACES             TO FS-ANSKEY-REC
+001420                STRING WS-BASE          DELIMITED BY SIZE
+001430                       " X "            DELIMITED BY SIZE
+001440                       WS-COUNT         DELIMITED BY SIZE
+001450                       " = "            DELIMITED BY SIZE
+001460                       WS-MULTIPLE      DELIMITED BY SIZE
+001470                  INTO FS-ANSKEY-REC
+001480                WRITE FS-ANSKEY-REC
+001490            END-IF.
+001500        30000-CLOSE-PARA.
+001510            IF  WS-WORKSHEET-FS         = "00"
+001520                CLOSE WORKSHEET-FILE
+001530            END-IF.
+001540            IF  WS-ANSKEY-FS            = "00"
+001550                CLOSE ANSKEY-FILE
+001560            END-IF.
