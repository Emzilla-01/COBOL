@@ -0,0 +1,21 @@
+000100      ******************************************************************
+000200      * COPYBOOK   : SPGM1001L
+000300      * PURPOSE    : SHARED LINKAGE LAYOUT BETWEEN CEXM1001 AND ITS
+000400      *              SUB-PROGRAM SPGM1001, SO THE TWO SIDES OF THE CALL
+000500      *              STAY IN SYNC WHEN A FIELD SIZE CHANGES.
+000600      * PRJ NO    NAME     DATE          MAINT DESC.
+000700      * ----------------------------------------------------------------
+000800      * JEBA02    EMY     08/08/2026    COPYBOOK CREATED.
+000900      ******************************************************************
+001000       01  LK-SPGM1001-PARMS.
+001100      * INPUT VALUES ARE PASSED WIDE (5 DIGITS) SO SPGM1001 CAN TELL
+001200      * A VALUE THAT WOULD OVERFLOW ITS PIC 9(03) WORKING FIELDS FROM
+001300      * ONE THAT GENUINELY FITS, INSTEAD OF RECEIVING AN ALREADY
+001400      * SILENTLY-TRUNCATED NUMBER.
+001500           05  LK-NUM1                 PIC 9(05).
+001600           05  LK-NUM2                 PIC 9(05).
+001700           05  LK-RETURN-CODE          PIC 9(02).
+001800               88  LK-RC-OK                    VALUE 00.
+001900               88  LK-RC-NUM1-OVERFLOW         VALUE 01.
+002000               88  LK-RC-NUM2-OVERFLOW         VALUE 02.
+002100               88  LK-RC-BOTH-OVERFLOW         VALUE 03.
