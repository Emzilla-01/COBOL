@@ -1,30 +1,76 @@
-000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID. CEXM604.                                             
-000300        AUTHOR. EMY KAY.                                                
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. CEXM604.
+000300        AUTHOR. EMY KAY.
 000310       ******************************************************************
-000320       * FUNCTIONALITY: TO PRINT A NAME N NUMBER OF TIMES,               
-000330       * WHERE N IS USER-DEFINED.                                        
+000320       * FUNCTIONALITY: TO PRINT A NAME N NUMBER OF TIMES,
+000330       * WHERE N IS USER-DEFINED.
 000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
+000350       * PRJ NO    NAME     DATE          MAINT DESC.
 000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     7/20/2016     PROGRAM CREATED                
-000361       * JEBA02    EMY     7/21/2016     APPLIED CODING STANDARDS.      
-000362       * JEBA02    EMY     7/22/2016     INCREASED BYTES OF WS-NAME.    
+000360       * JEBA02    EMY     7/20/2016     PROGRAM CREATED
+000361       * JEBA02    EMY     7/21/2016     APPLIED CODING STANDARDS.
+000362       * JEBA02    EMY     7/22/2016     INCREASED BYTES OF WS-NAME.
+000363       * JEBA02    EMY     08/08/2026    EACH REPETITION IS NOW ALSO
+000364       *                                 PERSISTED AS A CERTIFICATE
+000365       *                                 RECORD TO A CERTFILE OUTPUT,
+000366       *                                 NOT JUST DISPLAYED TO SPOOL.
 000370       ******************************************************************
-000400        DATA DIVISION.                                                   
-000500        WORKING-STORAGE SECTION.                                         
-000510        01  WS-NAME                     PIC X(20).                       
-000520        01  WS-LIMIT                    PIC 9(03).                       
-000600        01  WS-COUNTER                  PIC 9(03).                       
-000800        PROCEDURE DIVISION.                                              
-000801        00000-MAIN-PARA.                                                 
-000802            PERFORM 10000-ACCEPT-PARA.                                   
-000803            PERFORM 20000-DISPLAY-PARA                                   
-000804                UNTIL WS-COUNTER        >= WS-LIMIT.                     
-000805            STOP RUN.                                                    
-000810        10000-ACCEPT-PARA.                                               
-000811            ACCEPT WS-NAME.                                              
-000820            ACCEPT WS-LIMIT.                                             
-001200        20000-DISPLAY-PARA.                                              
-001210            ADD 1 TO WS-COUNTER.                                         
-001300            DISPLAY WS-COUNTER " : " WS-NAME.                            
\ No newline at end of file
+000380        ENVIRONMENT DIVISION.
+000381        INPUT-OUTPUT SECTION.
+000382        FILE-CONTROL.
+000383            SELECT CERT-FILE
+000384                ASSIGN TO CERTFILE
+000385                ORGANIZATION IS SEQUENTIAL
+000386                ACCESS MODE IS SEQUENTIAL
+000387                FILE STATUS IS WS-CERT-FS.
+000400        DATA DIVISION.
+000401        FILE SECTION.
+000402        FD  CERT-FILE.
+000403        01  FS-CERT-REC                 PIC X(80).
+000500        WORKING-STORAGE SECTION.
+000510        01  WS-NAME                     PIC X(20).
+000520        01  WS-LIMIT                    PIC 9(03).
+000600        01  WS-COUNTER                  PIC 9(03).
+000610        01  WS-CERT-FS                  PIC X(02).
+000620        01  WS-BORDER                   PIC X(80) VALUE ALL "*".
+000800        PROCEDURE DIVISION.
+000801        00000-MAIN-PARA.
+000802            PERFORM 05000-OPEN-PARA.
+000803            PERFORM 10000-ACCEPT-PARA.
+000804            PERFORM 20000-DISPLAY-PARA
+000805                UNTIL WS-COUNTER        >= WS-LIMIT.
+000806            PERFORM 30000-CLOSE-PARA.
+000807            STOP RUN.
+000811        05000-OPEN-PARA.
+000812            OPEN OUTPUT CERT-FILE.
+000813            IF  WS-CERT-FS              = "00"
+000814                DISPLAY "CERTFILE OPENED SUCCESSFULLY."
+000815            ELSE
+000816                DISPLAY "CERTFILE ACCESS ERROR."
+000817            END-IF.
+000810        10000-ACCEPT-PARA.
+000811            ACCEPT WS-NAME.
+000820            ACCEPT WS-LIMIT.
+001200        20000-DISPLAY-PARA.
+001210            ADD 1 TO WS-COUNTER.
+001300            DISPLAY WS-COUNTER " : " WS-NAME.
+001310            IF  WS-CERT-FS              = "00"
+001320                MOVE WS-BORDER          TO FS-CERT-REC
+001330                WRITE FS-CERT-REC
+001340                MOVE SPACES              TO FS-CERT-REC
+001350                STRING "CERTIFICATE OF RECOGNITION #" DELIMITED BY SIZE
+001360                       WS-COUNTER            DELIMITED BY SIZE
+001370                  INTO FS-CERT-REC
+001380                WRITE FS-CERT-REC
+001390                MOVE SPACES              TO FS-CERT-REC
+001400                STRING "AWARDED TO: "        DELIMITED BY SIZE
+001410                       WS-NAME               DELIMITED BY SIZE
+001420                  INTO FS-CERT-REC
+001430                WRITE FS-CERT-REC
+001440                MOVE WS-BORDER          TO FS-CERT-REC
+001450                WRITE FS-CERT-REC
+001460            END-IF.
+001500        30000-CLOSE-PARA.
+001510            IF  WS-CERT-FS              = "00"
+001520                CLOSE CERT-FILE
+001530            END-IF.
