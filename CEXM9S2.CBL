@@ -1,107 +1,281 @@
-000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID. CEXM9S2.                                             
-000300        AUTHOR. EMY KAY.                                                
-000310       ******************************************************************
-000320       * FUNCTIONALITY: TO READ FROM ONE FILE AND WRITE TO ANOTHER       
-000321       *                BASED ON SOME CONDITION.                         
-000322       * INFILE: JEBA02.EMY.COBOL.STUDIN                                
-000323       * OUTFILE: JEBA02.EMY.COBOL.STUDOUT                              
-000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
-000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     8/03/2016     PROGRAM CREATED                
-000368       *                                                                 
-000370       ******************************************************************
-000380        ENVIRONMENT DIVISION.                                            
-000390        INPUT-OUTPUT SECTION.                                            
-000391        FILE-CONTROL.                                                    
-000392            SELECT STUD-FILEIN                                           
-000393                ASSIGN TO STUDIN                                         
-000394                ORGANIZATION IS SEQUENTIAL                               
-000395                ACCESS MODE IS SEQUENTIAL                                
-000396                FILE STATUS IS WS-STUDIN-FILE-FS.                        
-000397            SELECT STUD-FILEOUT                                          
-000398                ASSIGN TO STUDOUT                                        
-000399                ORGANIZATION IS SEQUENTIAL                               
-000400                ACCESS MODE IS SEQUENTIAL                                
-000401                FILE STATUS IS WS-STUDOUT-FILE-FS.                       
-000402        DATA DIVISION.                                                   
-000403        FILE SECTION.                                                    
-000404        FD STUD-FILEIN.                                                  
-000405        01  FS-STUD-RECIN.                                               
-000406            05  FS-ENROLL-NO-I            PIC 9(06).                     
-000407            05  FS-SNAME-I                PIC X(30).                     
-000408            05  FS-MATHS-MARKS-I          PIC 9(03).                     
-000409            05  FS-SCIENCE-MARKS-I        PIC 9(03).                     
-000410            05  FS-COMPUTER-MARKS-I       PIC 9(03).                     
-000411            05  FS-GRADES-AVG-I           PIC 9(03).                     
-000412            05  FILLER                    PIC X(32).                     
-000413        FD STUD-FILEOUT.                                                 
-000414        01  FS-STUD-RECOUT.                                              
-000415            05  FS-ENROLL-NO-O            PIC 9(06).                     
-000416            05  FS-SNAME-O                PIC X(30).                     
-000417            05  FS-MATHS-MARKS-O          PIC 9(03).                     
-000418            05  FS-SCIENCE-MARKS-O        PIC 9(03).                     
-000419            05  FS-COMPUTER-MARKS-O       PIC 9(03).                     
-000420            05  FS-GRADES-AVG-O           PIC 9(03).                     
-000421            05  FILLER                    PIC X(32).                     
-000422        WORKING-STORAGE SECTION.                                         
-000500        01 WS-STUDIN-FILE-FS              PIC 9(02).                     
-000510        01 WS-STUDOUT-FILE-FS             PIC 9(02).                     
-000600        01 WS-ERROR-FLAG                  PIC X(03) VALUE "NO".          
-000700        01 WS-ENDOFFILE                   PIC X(03) VALUE "NO".          
-000800        PROCEDURE DIVISION.                                              
-000810       ******************************************************************
-000820       * MAIN PGM FLOW.                                                  
-000830       ******************************************************************
-000900        00000-MAIN-PARA.                                                 
-001000            PERFORM 10000-INITIALIZE-PARA.                               
-001100            PERFORM 20000-PROCESS-PARA                                   
-001110              UNTIL WS-ERROR-FLAG = "YES"                                
-001120              OR    WS-ENDOFFILE  = "YES".                               
-001200            PERFORM 30000-CLOSE-PARA.                                    
-001300            STOP RUN.                                                    
-001400       ******************************************************************
-001500       * OPEN BOTH FILES AND REPORT STATUS.                              
-001600       ******************************************************************
-001700        10000-INITIALIZE-PARA.                                           
-001800            OPEN INPUT STUD-FILEIN.                                      
-001900            IF WS-STUDIN-FILE-FS = 00                                    
-002000                DISPLAY "INPUT FILE OPEN SUCCESSFUL."                    
-002010                OPEN OUTPUT STUD-FILEOUT                                 
-002020                IF WS-STUDOUT-FILE-FS = 00                               
-002030                    DISPLAY "OUTPUT FILE OPEN SUCCESSFUL."               
-002040                ELSE                                                     
-002050                    DISPLAY "OUTPUT FILE OPEN ERROR."                    
-002060                    MOVE "YES" TO WS-ERROR-FLAG                          
-002100            ELSE                                                         
-002200                DISPLAY "INPUT FILE OPEN ERROR."                         
-002300                MOVE "YES" TO WS-ERROR-FLAG                              
-002400            END-IF.                                                      
-002500       ******************************************************************
-002600       * READ FILE, CHECK STUDENT NUMBER, MOVE RECORDS TO OUTPUT BUFFER. 
-002700       ******************************************************************
-002800        20000-PROCESS-PARA.                                              
-002900            READ STUD-FILEIN                                             
-003000            AT END                                                       
-003100                MOVE "YES" TO WS-ENDOFFILE                               
-003200            NOT AT END                                                   
-003300                IF FS-ENROLL-NO-I > 000003                               
-003400                   MOVE FS-ENROLL-NO-I      TO FS-ENROLL-NO-O            
-003500                   MOVE FS-SNAME-I          TO FS-SNAME-O                
-003600                   MOVE FS-MATHS-MARKS-I    TO FS-MATHS-MARKS-O          
-003700                   MOVE FS-SCIENCE-MARKS-I  TO FS-SCIENCE-MARKS-O        
-003800                   MOVE FS-COMPUTER-MARKS-I TO FS-COMPUTER-MARKS-O       
-003810                   MOVE FS-GRADES-AVG-I     TO FS-GRADES-AVG-O           
-003811                   DISPLAY FS-STUD-RECOUT                                
-003820                   WRITE FS-STUD-RECOUT                                  
-004000               END-IF                                                    
-004100            END-READ.                                                    
-004200       ******************************************************************
-004300       * CLOSE ALL FILES.                                                
-004400       ******************************************************************
-004500        30000-CLOSE-PARA.                                                
-004600            DISPLAY WS-STUDIN-FILE-FS.                                   
-004700            CLOSE STUD-FILEIN.                                           
-004800            DISPLAY WS-STUDOUT-FILE-FS.                    
-004900            CLOSE STUD-FILEOUT.                            
\ No newline at end of file
+000100        IDENTIFICATION DIVISION.                                         
+000110        PROGRAM-ID. CEXM9S2.                                             
+000120        AUTHOR. EMY KAY.                                                
+000130       ******************************************************************
+000140       * FUNCTIONALITY: TO READ FROM ONE FILE AND WRITE TO ANOTHER       
+000150       *                BASED ON SOME CONDITION.                         
+000160       * INFILE: JEBA02.EMY.COBOL.STUDIN                                
+000170       * OUTFILE: JEBA02.EMY.COBOL.STUDOUT                              
+000180       * ----------------------------------------------------------------
+000190       * PRJ NO    NAME     DATE          MAINT DESC.                    
+000200       * ----------------------------------------------------------------
+000210       * JEBA02    EMY     8/03/2016     PROGRAM CREATED
+000220       * JEBA02    EMY     8/08/2026     STUDIN IS NOW THE INDEXED
+000230       *                                 STUDFILE, KEYED ON ENROLLMENT
+000240       *                                 NUMBER (SEE CEXM901).
+000250       * JEBA02    EMY     8/08/2026     A FILE OPEN ERROR NOW CALLS THE
+000260       *                                 SHARED SPGMABND ABEND CHECK.
+000270       * JEBA02    EMY     9/08/2026     WIDENED FS-GRADES-AVG-I/-O TO
+000280       *                                 PIC 9(03)V9(02) TO MATCH
+000290       *                                 STUDFILE'S DECIMAL-PRECISION
+000300       *                                 AVERAGE (SEE CEXM901) -- THE OLD
+000310       *                                 PIC 9(03) WAS SILENTLY TRUNCATING
+000320       *                                 THE FRACTION ON EVERY RECORD.
+000330       * JEBA02    EMY     8/08/2026     ADD RESTART/CHECKPOINT SUPPORT --
+000340       *                                 A RESTART RUN RESUMES FROM THE
+000350       *                                 LAST ENROLL NO IN CKPTFILE AND
+000360       *                                 EXTENDS STUDOUT INSTEAD OF
+000370       *                                 OVERWRITING IT.
+000380       * JEBA02    EMY     9/08/2026     25000-WRITE-CKPT-PARA NOW CHECKS
+000390       *                                 THE OPEN AND THE WRITE AND ROUTES
+000400       *                                 A FAILURE THROUGH SPGMABND LIKE
+000410       *                                 ANY OTHER FILE ERROR HERE -- A
+000420       *                                 TRANSIENT OPEN FAILURE WAS BEFORE
+000430       *                                 SILENTLY DROPPING THE CHECKPOINT.
+000440       *                                 ALSO, CKPTFILE'S DD IS DISP=MOD,
+000450       *                                 SO EACH CHECKPOINT APPENDS A
+000460       *                                 RECORD RATHER THAN REPLACING ONE,
+000470       *                                 AND A RESTART WAS ONLY EVER
+000480       *                                 READING THE FIRST (OLDEST) ONE --
+000490       *                                 06000-READ-CKPT-PARA NOW READS
+000500       *                                 FORWARD THROUGH ALL OF THEM TO
+000510       *                                 FIND THE MOST RECENT.
+000520       * JEBA02    EMY     9/09/2026     EVERY SPGMABND CALL NOW CHECKS
+000530       *                                 LK-ABEND-YES BEFORE FLAGGING THE
+000540       *                                 ERROR, INSTEAD OF ALWAYS MOVING 16
+000550       *                                 TO RETURN-CODE RIGHT AFTER THE CALL.
+000560       * JEBA02    EMY     9/10/2026     10000-INITIALIZE-PARA'S RESTART
+000570       *                                 START STUD-FILEIN NOW HAS AN
+000580       *                                 INVALID KEY CLAUSE THAT ROUTES
+000590       *                                 THROUGH SPGMABND LIKE EVERY OTHER
+000600       *                                 FILE OPERATION HERE -- A STALE OR
+000610       *                                 OUT-OF-RANGE CKPTFILE RESTART KEY
+000620       *                                 WAS LEAVING STUD-FILEIN'S FILE
+000630       *                                 POSITIONING UNDEFINED GOING INTO
+000640       *                                 THE NEXT SEQUENTIAL READ.
+000650       ******************************************************************
+000660        ENVIRONMENT DIVISION.                                            
+000670        INPUT-OUTPUT SECTION.                                            
+000680        FILE-CONTROL.                                                    
+000690            SELECT STUD-FILEIN
+000700                ASSIGN TO STUDIN
+000710                ORGANIZATION IS INDEXED
+000720                ACCESS MODE IS SEQUENTIAL
+000730                RECORD KEY IS FS-ENROLL-NO-I
+000740                FILE STATUS IS WS-STUDIN-FILE-FS.
+000750            SELECT STUD-FILEOUT                                          
+000760                ASSIGN TO STUDOUT                                        
+000770                ORGANIZATION IS SEQUENTIAL                               
+000780                ACCESS MODE IS SEQUENTIAL                                
+000790                FILE STATUS IS WS-STUDOUT-FILE-FS.                       
+000800            SELECT CKPT-FILE
+000810                ASSIGN TO CKPTFILE
+000820                ORGANIZATION IS SEQUENTIAL
+000830                ACCESS MODE IS SEQUENTIAL
+000840                FILE STATUS IS WS-CKPT-FILE-FS.
+000850        DATA DIVISION.                                                   
+000860        FILE SECTION.                                                    
+000870        FD STUD-FILEIN.                                                  
+000880        01  FS-STUD-RECIN.                                               
+000890            05  FS-ENROLL-NO-I            PIC 9(06).                     
+000900            05  FS-SNAME-I                PIC X(30).                     
+000910            05  FS-MATHS-MARKS-I          PIC 9(03).                     
+000920            05  FS-SCIENCE-MARKS-I        PIC 9(03).                     
+000930            05  FS-COMPUTER-MARKS-I       PIC 9(03).                     
+000940            05  FS-GRADES-AVG-I           PIC 9(03)V9(02).                     
+000950            05  FILLER                    PIC X(30).                     
+000960        FD STUD-FILEOUT.                                                 
+000970        01  FS-STUD-RECOUT.                                              
+000980            05  FS-ENROLL-NO-O            PIC 9(06).                     
+000990            05  FS-SNAME-O                PIC X(30).                     
+001000            05  FS-MATHS-MARKS-O          PIC 9(03).                     
+001010            05  FS-SCIENCE-MARKS-O        PIC 9(03).                     
+001020            05  FS-COMPUTER-MARKS-O       PIC 9(03).                     
+001030            05  FS-GRADES-AVG-O           PIC 9(03)V9(02).                     
+001040            05  FILLER                    PIC X(30).                     
+001050        FD  CKPT-FILE.
+001060        01  CS-CKPT-REC.
+001070            05  CS-LAST-ENROLL-NO         PIC 9(06).
+001080            05  FILLER                    PIC X(74).
+001090        WORKING-STORAGE SECTION.                                         
+001100        01 WS-STUDIN-FILE-FS              PIC 9(02).                     
+001110        01 WS-STUDOUT-FILE-FS             PIC 9(02).                     
+001120        01 WS-ERROR-FLAG                  PIC X(03) VALUE "NO".          
+001130        01 WS-ENDOFFILE                   PIC X(03) VALUE "NO".          
+001140        01 WS-CKPT-FILE-FS                PIC 9(02).
+001150        01 WS-RESTART-FLAG                PIC X(03) VALUE "NO".
+001160        01 WS-RESTART-KEY                 PIC 9(06) VALUE 0.
+001170        01 WS-LAST-ENROLL-NO              PIC 9(06) VALUE 0.
+001180        01 WS-CKPT-EOF-FLAG               PIC X(03) VALUE "NO".
+001190        COPY SPGMABNL.
+001200        PROCEDURE DIVISION.                                              
+001210       ******************************************************************
+001220       * MAIN PGM FLOW.                                                  
+001230       ******************************************************************
+001240        00000-MAIN-PARA.                                                 
+001250            PERFORM 05000-ACCEPT-PARA.
+001260            PERFORM 10000-INITIALIZE-PARA.                               
+001270            PERFORM 20000-PROCESS-PARA                                   
+001280              UNTIL WS-ERROR-FLAG = "YES"                                
+001290              OR    WS-ENDOFFILE  = "YES".                               
+001300            PERFORM 30000-CLOSE-PARA.                                    
+001310            STOP RUN.                                                    
+001320       ******************************************************************
+001330       * OPEN BOTH FILES AND REPORT STATUS.                              
+001340       ******************************************************************
+001350       * ACCEPT A RESTART FLAG FROM SYSIN. "YES" RESUMES THE JOB FROM
+001360       * THE LAST ENROLL NO RECORDED IN CKPTFILE.
+001370       ******************************************************************
+001380        05000-ACCEPT-PARA.
+001390            ACCEPT WS-RESTART-FLAG.
+001400        10000-INITIALIZE-PARA.                                           
+001410            IF WS-RESTART-FLAG              = "YES"
+001420                PERFORM 06000-READ-CKPT-PARA
+001430            END-IF.
+001440            OPEN INPUT STUD-FILEIN.                                      
+001450            IF WS-STUDIN-FILE-FS = 00                                    
+001460                IF WS-RESTART-FLAG          = "YES"
+001470                    MOVE WS-RESTART-KEY     TO FS-ENROLL-NO-I
+001480                    START STUD-FILEIN KEY IS > FS-ENROLL-NO-I
+001490                        INVALID KEY
+001500                            DISPLAY "RESTART KEY NOT FOUND ON STUDFILE."
+001510                            MOVE "CEXM9S2"          TO LK-PGM-ID
+001520                            MOVE "STUDIN"           TO LK-FILE-ID
+001530                            MOVE WS-STUDIN-FILE-FS  TO LK-FILE-STATUS
+001540                            CALL 'SPGMABND'         USING LK-ABEND-PARMS
+001550                            IF  LK-ABEND-YES
+001560                                MOVE 16             TO RETURN-CODE
+001570                                MOVE "YES"          TO WS-ERROR-FLAG
+001580                            END-IF
+001590                    END-START
+001600                END-IF
+001610                DISPLAY "INPUT FILE OPEN SUCCESSFUL."                    
+001620                IF WS-RESTART-FLAG          = "YES"
+001630                    OPEN EXTEND STUD-FILEOUT
+001640                ELSE
+001650                    OPEN OUTPUT STUD-FILEOUT
+001660                END-IF
+001670                IF WS-STUDOUT-FILE-FS = 00                               
+001680                    DISPLAY "OUTPUT FILE OPEN SUCCESSFUL."               
+001690                ELSE                                                     
+001700                    DISPLAY "OUTPUT FILE OPEN ERROR."                    
+001710                    MOVE "CEXM9S2"           TO LK-PGM-ID
+001720                    MOVE "STUDOUT"           TO LK-FILE-ID
+001730                    MOVE WS-STUDOUT-FILE-FS  TO LK-FILE-STATUS
+001740                    CALL 'SPGMABND'          USING LK-ABEND-PARMS
+001750                    IF  LK-ABEND-YES
+001760                        MOVE 16              TO RETURN-CODE
+001770                        MOVE "YES" TO WS-ERROR-FLAG
+001780                    END-IF
+001790            ELSE                                                         
+001800                DISPLAY "INPUT FILE OPEN ERROR."                         
+001810                MOVE "CEXM9S2"               TO LK-PGM-ID
+001820                MOVE "STUDIN"                TO LK-FILE-ID
+001830                MOVE WS-STUDIN-FILE-FS       TO LK-FILE-STATUS
+001840                CALL 'SPGMABND'              USING LK-ABEND-PARMS
+001850                IF  LK-ABEND-YES
+001860                    MOVE 16                  TO RETURN-CODE
+001870                    MOVE "YES" TO WS-ERROR-FLAG
+001880                END-IF
+001890            END-IF.                                                      
+001900       ******************************************************************
+001910       * READ THE LAST CHECKPOINTED ENROLL NO FROM CKPTFILE. CKPTFILE'S
+001920       * DD IS DISP=MOD, SO 25000-WRITE-CKPT-PARA'S REPEATED OPEN OUTPUTS
+001930       * APPEND RATHER THAN REPLACE -- READ FORWARD THROUGH EVERY RECORD
+001940       * ON FILE AND KEEP THE LAST ONE, WHICH IS THE MOST RECENT CHECKPOINT.
+001950       ******************************************************************
+001960        06000-READ-CKPT-PARA.
+001970            OPEN INPUT CKPT-FILE.
+001980            IF WS-CKPT-FILE-FS          = 00
+001990                MOVE 0                     TO WS-RESTART-KEY
+002000                MOVE "NO"                  TO WS-CKPT-EOF-FLAG
+002010                PERFORM 07000-READ-NEXT-CKPT-PARA
+002020                    UNTIL WS-CKPT-EOF-FLAG = "YES"
+002030                CLOSE CKPT-FILE
+002040            ELSE
+002050                MOVE 0                     TO WS-RESTART-KEY
+002060            END-IF.
+002070       ******************************************************************
+002080       * READ ONE CKPTFILE RECORD. AT END SETS WS-CKPT-EOF-FLAG; OTHERWISE
+002090       * LEAVES WS-RESTART-KEY HOLDING THE RECORD JUST READ, SO THE LAST
+002100       * CALL BEFORE END LEAVES IT HOLDING THE MOST RECENT CHECKPOINT.
+002110       ******************************************************************
+002120        07000-READ-NEXT-CKPT-PARA.
+002130            READ CKPT-FILE
+002140                AT END
+002150                    MOVE "YES"              TO WS-CKPT-EOF-FLAG
+002160                NOT AT END
+002170                    MOVE CS-LAST-ENROLL-NO  TO WS-RESTART-KEY
+002180            END-READ.
+002190       ******************************************************************
+002200       * READ FILE, CHECK STUDENT NUMBER, MOVE RECORDS TO OUTPUT BUFFER.
+002210       ******************************************************************
+002220        20000-PROCESS-PARA.                                              
+002230            READ STUD-FILEIN                                             
+002240            AT END                                                       
+002250                MOVE "YES" TO WS-ENDOFFILE                               
+002260            NOT AT END                                                   
+002270                IF FS-ENROLL-NO-I > 000003                               
+002280                   MOVE FS-ENROLL-NO-I      TO FS-ENROLL-NO-O            
+002290                   MOVE FS-SNAME-I          TO FS-SNAME-O                
+002300                   MOVE FS-MATHS-MARKS-I    TO FS-MATHS-MARKS-O          
+002310                   MOVE FS-SCIENCE-MARKS-I  TO FS-SCIENCE-MARKS-O        
+002320                   MOVE FS-COMPUTER-MARKS-I TO FS-COMPUTER-MARKS-O       
+002330                   MOVE FS-GRADES-AVG-I     TO FS-GRADES-AVG-O           
+002340                   DISPLAY FS-STUD-RECOUT                                
+002350                   WRITE FS-STUD-RECOUT
+002360                   MOVE FS-ENROLL-NO-I      TO WS-LAST-ENROLL-NO
+002370                   PERFORM 25000-WRITE-CKPT-PARA
+002380               END-IF
+002390            END-READ.
+002400       ******************************************************************
+002410       * CHECKPOINT THE LAST ENROLL NO WRITTEN SO FAR SO A RESTART CAN
+002420       * RESUME PAST IT. CKPTFILE'S DD IS DISP=MOD, SO EACH CHECKPOINT
+002430       * REOPENING IT OUTPUT APPENDS ONE MORE RECORD RATHER THAN
+002440       * REPLACING THE LAST ONE -- 06000-READ-CKPT-PARA READS FORWARD
+002450       * THROUGH ALL OF THEM ON RESTART TO FIND THE MOST RECENT. AN OPEN
+002460       * OR WRITE FAILURE HERE IS ROUTED THROUGH SPGMABND LIKE ANY OTHER
+002470       * FILE ERROR IN THIS PROGRAM.
+002480       ******************************************************************
+002490        25000-WRITE-CKPT-PARA.
+002500            OPEN OUTPUT CKPT-FILE.
+002510            IF WS-CKPT-FILE-FS          = 00
+002520                MOVE WS-LAST-ENROLL-NO   TO CS-LAST-ENROLL-NO
+002530                WRITE CS-CKPT-REC
+002540                IF WS-CKPT-FILE-FS       NOT = 00
+002550                    DISPLAY "CKPTFILE WRITE ERROR - STATUS "
+002560                        WS-CKPT-FILE-FS
+002570                    MOVE "CEXM9S2"        TO LK-PGM-ID
+002580                    MOVE "CKPTFILE"       TO LK-FILE-ID
+002590                    MOVE WS-CKPT-FILE-FS  TO LK-FILE-STATUS
+002600                    CALL 'SPGMABND'       USING LK-ABEND-PARMS
+002610                    IF  LK-ABEND-YES
+002620                        MOVE 16           TO RETURN-CODE
+002630                        MOVE "YES"        TO WS-ERROR-FLAG
+002640                    END-IF
+002650                END-IF
+002660                CLOSE CKPT-FILE
+002670            ELSE
+002680                DISPLAY "CKPTFILE OPEN ERROR - STATUS " WS-CKPT-FILE-FS
+002690                MOVE "CEXM9S2"            TO LK-PGM-ID
+002700                MOVE "CKPTFILE"           TO LK-FILE-ID
+002710                MOVE WS-CKPT-FILE-FS      TO LK-FILE-STATUS
+002720                CALL 'SPGMABND'           USING LK-ABEND-PARMS
+002730                IF  LK-ABEND-YES
+002740                    MOVE 16               TO RETURN-CODE
+002750                    MOVE "YES"            TO WS-ERROR-FLAG
+002760                END-IF
+002770            END-IF.
+002780       ******************************************************************
+002790       * CLOSE ALL FILES. THE CHECKPOINT ITSELF IS MAINTAINED RECORD BY
+002800       * RECORD IN 25000-WRITE-CKPT-PARA, NOT HERE -- BY THE TIME THIS
+002810       * PARAGRAPH RUNS, EITHER THE WHOLE FILE IS ALREADY DONE (NOTHING
+002820       * LEFT TO RESTART FROM) OR THE INPUT/OUTPUT OPEN FAILED BEFORE
+002830       * ANY RECORDS WERE PROCESSED, IN WHICH CASE A PRIOR RUN'S
+002840       * CHECKPOINT MUST BE LEFT ALONE RATHER THAN OVERWRITTEN WITH 0.
+002850       ******************************************************************
+002860        30000-CLOSE-PARA.
+002870            DISPLAY WS-STUDIN-FILE-FS.
+002880            CLOSE STUD-FILEIN.
+002890            DISPLAY WS-STUDOUT-FILE-FS.
+002900            CLOSE STUD-FILEOUT.
