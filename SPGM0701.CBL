@@ -0,0 +1,42 @@
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. SPGM0701.
+000300        AUTHOR. EMY KAY.
+000310       ******************************************************************
+000320       * FUNCTIONALITY: DAY-NUMBER (1-7, SUN-SAT) TO DAY-NAME LOOKUP
+000330       *  UTILITY, BUILT ON CEXM701'S ONE-DIMENSIONAL WS-DAY ARRAY, SO
+000340       *  ANY PROGRAM CAN CALL THIS TO RESOLVE A DAY NUMBER TO ITS NAME
+000350       *  INSTEAD OF RE-DECLARING THE SAME 7-ENTRY TABLE EVERY TIME.
+000360       * ----------------------------------------------------------------
+000370       * PRJ NO    NAME     DATE          MAINT DESC.
+000380       * ----------------------------------------------------------------
+000390       * JEBA02    EMY     08/08/2026    PROGRAM CREATED.
+000400       ******************************************************************
+000500        DATA DIVISION.
+000600        WORKING-STORAGE SECTION.
+000700        01 WS-WEEK.
+000800          02 WS-DAY                     PIC X(3)    OCCURS 7 TIMES.
+000900        01 WS-COUNT                     PIC 9(01).
+001000        LINKAGE SECTION.
+001100        COPY SPGM0701L.
+001200        PROCEDURE DIVISION USING LK-DAYLOOKUP-PARMS.
+001300        00000-MAIN-PARA.
+001400            SET LK-NOT-FOUND            TO TRUE.
+001500            MOVE SPACES                 TO LK-DAY-NAME.
+001600            PERFORM 10000-MOVE-PARA.
+001700            IF  LK-DAY-NUM              >= 1
+001800                AND LK-DAY-NUM          <= 7
+001900                MOVE WS-DAY(LK-DAY-NUM) TO LK-DAY-NAME
+002000                SET LK-FOUND            TO TRUE
+002100            ELSE
+002200                DISPLAY "SPGM0701: DAY NUMBER OUT OF RANGE: "
+002300                    LK-DAY-NUM
+002400            END-IF.
+002500            GOBACK.
+002600        10000-MOVE-PARA.
+002700            MOVE "SUN" TO WS-DAY(1).
+002800            MOVE "MON" TO WS-DAY(2).
+002900            MOVE "TUE" TO WS-DAY(3).
+003000            MOVE "WED" TO WS-DAY(4).
+003100            MOVE "THU" TO WS-DAY(5).
+003200            MOVE "FRI" TO WS-DAY(6).
+003300            MOVE "SAT" TO WS-DAY(7).
