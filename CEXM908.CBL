@@ -0,0 +1,200 @@
+000100        IDENTIFICATION DIVISION.
+000110        PROGRAM-ID. CEXM908.
+000120        AUTHOR. EMY KAY.
+000130       ******************************************************************
+000140       * FUNCTIONALITY: READ EVERY STUDENT ON STUDFILE AND PRINT A GPA
+000150       *                DISTRIBUTION HISTOGRAM (F/D/C/B/A BANDS) WITH A
+000160       *                STAR-BAR CHART, CEXM1002-STYLE PIPE-DELIMITED
+000170       *                REPORT LINES.
+000180       * INFILE : JEBA02.EMY.COBOL.STUDFILE (INDEXED ON ENROLL NO)
+000190       * OUTFILE: JEBA02.EMY.COBOL.HISTFILE
+000200       * ----------------------------------------------------------------
+000210       * PRJ NO    NAME     DATE          MAINT DESC.
+000220       * ----------------------------------------------------------------
+000230       * JEBA02    EMY     08/08/2026    PROGRAM CREATED.
+000240       * JEBA02    EMY     09/09/2026    EVERY SPGMABND CALL NOW CHECKS
+000250       *                                 LK-ABEND-YES BEFORE FLAGGING THE
+000260       *                                 ERROR, INSTEAD OF ALWAYS MOVING 16
+000270       *                                 TO RETURN-CODE RIGHT AFTER THE CALL.
+000280       ******************************************************************
+000290        ENVIRONMENT DIVISION.
+000300        INPUT-OUTPUT SECTION.
+000310        FILE-CONTROL.
+000320            SELECT STUD-FILE
+000330                ASSIGN TO STUDOUT
+000340                ORGANIZATION IS INDEXED
+000350                ACCESS MODE IS SEQUENTIAL
+000360                RECORD KEY IS FS-ENROLL-NO
+000370                FILE STATUS IS WS-STUD-FS.
+000380            SELECT OUTPUT-FILE
+000390                ASSIGN TO HISTFILE
+000400                ORGANIZATION IS SEQUENTIAL
+000410                ACCESS MODE IS SEQUENTIAL
+000420                FILE STATUS IS WS-OUT-FS.
+000430        DATA DIVISION.
+000440        FILE SECTION.
+000450        FD  STUD-FILE.
+000460        01  FS-STUD-REC.
+000470            05  FS-ENROLL-NO              PIC 9(06).
+000480            05  FS-SNAME                  PIC X(30).
+000490            05  FS-MATHS-MARKS            PIC 9(03).
+000500            05  FS-SCIENCE-MARKS          PIC 9(03).
+000510            05  FS-COMPUTER-MARKS         PIC 9(03).
+000520            05  FS-AVG-MARKS              PIC 9(03)V9(02).
+000530            05  FILLER                    PIC X(30).
+000540        FD  OUTPUT-FILE.
+000550        01  FS-RECORD-O                   PIC X(80).
+000560        WORKING-STORAGE SECTION.
+000570        01  WS-STUD-FS                    PIC X(02).
+000580        01  WS-OUT-FS                     PIC X(02).
+000590        01  WS-ERROR-FLAG                 PIC X(03) VALUE "NO".
+000600        01  WS-ENDOFFILE                  PIC X(03) VALUE "NO".
+000610        01  WS-STUD-COUNT                 PIC 9(06) VALUE 0.
+000620        COPY SPGMABNL.
+000630       ******************************************************************
+000640       * GPA BANDS - F/D/C/B/A, WITH A RUNNING COUNT PER BAND.
+000650       ******************************************************************
+000660        01  WS-BUCKET-TABLE.
+000670            02  WS-BUCKET               OCCURS 5 TIMES.
+000680                03  WS-BKT-LABEL        PIC X(12).
+000690                03  WS-BKT-COUNT        PIC 9(06)   VALUE 0.
+000700        01  WS-BKT-SUB                  PIC 9(02).
+000710       ******************************************************************
+000720       * STAR-BAR BUILT ONE ASTERISK PER STUDENT IN THE BAND, CAPPED AT
+000730       * 50 CHARACTERS SO A LARGE CLASS DOES NOT BLOW OUT THE REPORT.
+000740       ******************************************************************
+000750        01  WS-BAR                      PIC X(50).
+000760        01  WS-BAR-LEN                  PIC 9(02).
+000770        01  WS-STAR-SUB                 PIC 9(02).
+000780        01  WS-HEADER1                  PIC X(66) VALUE ALL "=".
+000790        01  WS-HEADER2.
+000800            02 FILLER                   PIC X(01)   VALUE "|".
+000810            02 FILLER                   PIC X(12)   VALUE "GPA BAND".
+000820            02 FILLER                   PIC X(01)   VALUE "|".
+000830            02 FILLER                   PIC X(07)   VALUE "COUNT".
+000840            02 FILLER                   PIC X(01)   VALUE "|".
+000850            02 FILLER                   PIC X(50)   VALUE "DISTRIBUTION".
+000860            02 FILLER                   PIC X(01)   VALUE "|".
+000870        01  WS-DETAIL.
+000880            02 FILLER                   PIC X(01)   VALUE "|".
+000890            02 WS-D-LABEL               PIC X(12).
+000900            02 FILLER                   PIC X(01)   VALUE "|".
+000910            02 WS-D-COUNT               PIC ZZZ,ZZ9.
+000920            02 FILLER                   PIC X(01)   VALUE "|".
+000930            02 WS-D-BAR                 PIC X(50).
+000940            02 FILLER                   PIC X(01)   VALUE "|".
+000950        01  WS-TRAILER.
+000960            02 FILLER                   PIC X(20)   VALUE "TOTAL STUDENTS READ: ".
+000970            02 WS-TR-COUNT              PIC ZZZ,ZZ9.
+000980            02 FILLER                   PIC X(38)   VALUE SPACES.
+000990        PROCEDURE DIVISION.
+001000       ******************************************************************
+001010       * MAIN PROGRAM FLOW.
+001020       ******************************************************************
+001030        00000-MAIN-PARA.
+001040            PERFORM 10000-INIT-PARA.
+001050            IF  WS-ERROR-FLAG           NOT = "YES"
+001060                PERFORM 20000-PROCESS-PARA
+001070                    UNTIL WS-ENDOFFILE  = "YES"
+001080                PERFORM 40000-REPORT-PARA
+001090            END-IF.
+001100            PERFORM 30000-CLOSE-PARA.
+001110            STOP RUN.
+001120       ******************************************************************
+001130       * OPEN THE FILES AND SET UP THE FIVE GPA BAND LABELS.
+001140       ******************************************************************
+001150        10000-INIT-PARA.
+001160            OPEN INPUT STUD-FILE.
+001170            IF  WS-STUD-FS              NOT = "00"
+001180                DISPLAY "ERROR OPENING STUDFILE - STATUS " WS-STUD-FS
+001190                MOVE "CEXM908"          TO LK-PGM-ID
+001200                MOVE "STUDOUT"          TO LK-FILE-ID
+001210                MOVE WS-STUD-FS         TO LK-FILE-STATUS
+001220                CALL 'SPGMABND'         USING LK-ABEND-PARMS
+001230                IF  LK-ABEND-YES
+001240                    MOVE 16             TO RETURN-CODE
+001250                    MOVE "YES"          TO WS-ERROR-FLAG
+001260                END-IF
+001270            ELSE
+001280                OPEN OUTPUT OUTPUT-FILE
+001290                IF  WS-OUT-FS           NOT = "00"
+001300                    DISPLAY "ERROR OPENING HISTFILE - STATUS " WS-OUT-FS
+001310                    MOVE "CEXM908"      TO LK-PGM-ID
+001320                    MOVE "HISTFILE"     TO LK-FILE-ID
+001330                    MOVE WS-OUT-FS      TO LK-FILE-STATUS
+001340                    CALL 'SPGMABND'     USING LK-ABEND-PARMS
+001350                    IF  LK-ABEND-YES
+001360                        MOVE 16         TO RETURN-CODE
+001370                        MOVE "YES"      TO WS-ERROR-FLAG
+001380                    END-IF
+001390                END-IF
+001400            END-IF.
+001410            MOVE "0-59 (F)"             TO WS-BKT-LABEL(1).
+001420            MOVE "60-69 (D)"            TO WS-BKT-LABEL(2).
+001430            MOVE "70-79 (C)"            TO WS-BKT-LABEL(3).
+001440            MOVE "80-89 (B)"            TO WS-BKT-LABEL(4).
+001450            MOVE "90-100 (A)"           TO WS-BKT-LABEL(5).
+001460       ******************************************************************
+001470       * READ EVERY STUDENT AND TALLY THEIR AVERAGE INTO ITS GPA BAND.
+001480       ******************************************************************
+001490        20000-PROCESS-PARA.
+001500            READ STUD-FILE
+001510                AT END MOVE "YES"       TO WS-ENDOFFILE
+001520                NOT AT END
+001530                    ADD 1               TO WS-STUD-COUNT
+001540                    EVALUATE TRUE
+001550                        WHEN FS-AVG-MARKS < 60
+001560                            ADD 1       TO WS-BKT-COUNT(1)
+001570                        WHEN FS-AVG-MARKS < 70
+001580                            ADD 1       TO WS-BKT-COUNT(2)
+001590                        WHEN FS-AVG-MARKS < 80
+001600                            ADD 1       TO WS-BKT-COUNT(3)
+001610                        WHEN FS-AVG-MARKS < 90
+001620                            ADD 1       TO WS-BKT-COUNT(4)
+001630                        WHEN OTHER
+001640                            ADD 1       TO WS-BKT-COUNT(5)
+001650                    END-EVALUATE
+001660            END-READ.
+001670       ******************************************************************
+001680       * PRINT THE HISTOGRAM, ONE LINE PER GPA BAND, WITH A STAR-BAR
+001690       * SCALED TO THE BAND'S COUNT (CAPPED AT 50 STARS).
+001700       ******************************************************************
+001710        40000-REPORT-PARA.
+001720            MOVE WS-HEADER1             TO FS-RECORD-O.
+001730            WRITE FS-RECORD-O.
+001740            MOVE WS-HEADER2             TO FS-RECORD-O.
+001750            WRITE FS-RECORD-O.
+001760            MOVE WS-HEADER1             TO FS-RECORD-O.
+001770            WRITE FS-RECORD-O.
+001780            PERFORM VARYING WS-BKT-SUB FROM 1 BY 1
+001790                UNTIL WS-BKT-SUB        > 5
+001800                MOVE SPACES             TO WS-BAR
+001810                IF  WS-BKT-COUNT(WS-BKT-SUB) > 50
+001820                    MOVE 50             TO WS-BAR-LEN
+001830                ELSE
+001840                    MOVE WS-BKT-COUNT(WS-BKT-SUB) TO WS-BAR-LEN
+001850                END-IF
+001860                PERFORM VARYING WS-STAR-SUB FROM 1 BY 1
+001870                    UNTIL WS-STAR-SUB   > WS-BAR-LEN
+001880                    MOVE "*"            TO WS-BAR(WS-STAR-SUB:1)
+001890                END-PERFORM
+001900                MOVE WS-BKT-LABEL(WS-BKT-SUB) TO WS-D-LABEL
+001910                MOVE WS-BKT-COUNT(WS-BKT-SUB) TO WS-D-COUNT
+001920                MOVE WS-BAR             TO WS-D-BAR
+001930                MOVE WS-DETAIL          TO FS-RECORD-O
+001940                WRITE FS-RECORD-O
+001950            END-PERFORM.
+001960            MOVE WS-HEADER1             TO FS-RECORD-O.
+001970            WRITE FS-RECORD-O.
+001980            MOVE WS-STUD-COUNT          TO WS-TR-COUNT.
+001990            MOVE WS-TRAILER             TO FS-RECORD-O.
+002000            WRITE FS-RECORD-O.
+002010       ******************************************************************
+002020       * DISPLAY STATUS AND CLOSE THE FILES.
+002030       ******************************************************************
+002040        30000-CLOSE-PARA.
+002050            DISPLAY "STUDFILE STATUS: " WS-STUD-FS.
+002060            DISPLAY "HISTFILE STATUS: " WS-OUT-FS.
+002070            DISPLAY "STUDENTS READ  : " WS-STUD-COUNT.
+002080            CLOSE STUD-FILE.
+002090            CLOSE OUTPUT-FILE.
