@@ -0,0 +1,13 @@
+000100      ******************************************************************
+000200      * COPYBOOK   : SPGM0902L
+000300      * PURPOSE    : LINKAGE LAYOUT FOR SPGM0902, THE STUDENT NAME
+000400      *              SPLITTING UTILITY BUILT ON STREX02'S UNSTRING
+000500      *              LOGIC, FOR USE AGAINST STUDFILE'S FS-SNAME FIELD.
+000600      * PRJ NO    NAME     DATE          MAINT DESC.
+000700      * ----------------------------------------------------------------
+000800      * JEBA02    EMY     08/08/2026    COPYBOOK CREATED.
+000900      ******************************************************************
+001000       01  LK-NAMESPLIT-PARMS.
+001100           05  LK-FULL-NAME            PIC X(30).
+001200           05  LK-FIRST-NAME           PIC X(15).
+001300           05  LK-LAST-NAME            PIC X(15).
