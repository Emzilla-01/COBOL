@@ -1,4 +1,4 @@
- 000100        IDENTIFICATION DIVISION.                                         
+000100        IDENTIFICATION DIVISION.                                         
 000200        PROGRAM-ID. CHM602A.                                             
 000300        AUTHOR. EMY KAY.                                                
 000310       ******************************************************************
@@ -9,31 +9,53 @@
 000340       * ----------------------------------------------------------------
 000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
 000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     7/20/2016     PROGRAM CREATED                
-000361       * JEBA02    EMY     7/22/2016     APPLIED CODING STANDARDS.      
+000360       * JEBA02    EMY     7/20/2016     PROGRAM CREATED
+000361       * JEBA02    EMY     7/22/2016     APPLIED CODING STANDARDS.
+000362       * JEBA02    EMY     8/08/2026     STORE EACH ITERATION'S INTAKE
+000363       *                                 IN A TABLE INSTEAD OF
+000364       *                                 OVERWRITING ONE RECORD EACH
+000365       *                                 LOOP, CEXM1002-STYLE, SO ALL
+000366       *                                 N STUDENTS SURVIVE THE RUN.
 000370       *****************************************************************?
-000400        DATA DIVISION.                                                   
-000401        WORKING-STORAGE SECTION.                                         
-000410        01  WS-PGM-ITERS                PIC 9(03).                       
-000420        01  WS-NAME                     PIC X(10).                       
-000430        01  WS-NUM                      PIC X(03).                       
-000440        01  WS-ENG                      PIC 9(03).                       
-000450        01  WS-MAT                      PIC 9(03).                       
-000800        PROCEDURE DIVISION.                                              
-000900        00000-MAIN-PARA.                                                 
-000910            PERFORM 10000-INIT-PARA.                                     
-001000            PERFORM 20000-ACCEPT-PARA WS-PGM-ITERS TIMES.                
-001100            STOP RUN.                                                    
-001110        10000-INIT-PARA.                                                 
-001120            ACCEPT WS-PGM-ITERS.                                         
-001200        20000-ACCEPT-PARA.                                               
-001300            ACCEPT WS-NAME.                                              
-001400            ACCEPT WS-NUM.                                               
-001500            ACCEPT WS-ENG.                                               
-001600            ACCEPT WS-MAT.                                               
-001610            DISPLAY "********************************".                  
-001700            DISPLAY "STUDENT NAME  : " WS-NAME.                          
-001800            DISPLAY "STUDENT NUMBER: " WS-NUM.                           
-001900            DISPLAY "ENGLISH GRADE : " WS-ENG.                           
-002000            DISPLAY "MATH GRADE    : " WS-MAT.                           
-002100            DISPLAY "********************************".                  
+000400        DATA DIVISION.
+000401        WORKING-STORAGE SECTION.
+000410        01  WS-PGM-ITERS                PIC 9(03).
+000415        01  WS-CTR                      PIC 9(04)   VALUE 0.
+000416        01  WS-SUB                      PIC 9(04).
+000417        01  WS-STUDENT-TABLE            OCCURS 1 TO 9999 TIMES
+000418                                        DEPENDING ON WS-CTR.
+000420            02  WS-NAME                 PIC X(10).
+000430            02  WS-NUM                  PIC X(03).
+000440            02  WS-ENG                  PIC 9(03).
+000450            02  WS-MAT                  PIC 9(03).
+000800        PROCEDURE DIVISION.
+000900        00000-MAIN-PARA.
+000910            PERFORM 10000-INIT-PARA.
+001000            PERFORM 20000-ACCEPT-PARA WS-PGM-ITERS TIMES.
+001050            PERFORM 30000-DISPLAY-ALL-PARA.
+001100            STOP RUN.
+001110        10000-INIT-PARA.
+001120            ACCEPT WS-PGM-ITERS.
+001200        20000-ACCEPT-PARA.
+001250            ADD 1                       TO WS-CTR.
+001300            ACCEPT WS-NAME(WS-CTR).
+001400            ACCEPT WS-NUM(WS-CTR).
+001500            ACCEPT WS-ENG(WS-CTR).
+001600            ACCEPT WS-MAT(WS-CTR).
+001610            DISPLAY "********************************".
+001700            DISPLAY "STUDENT NAME  : " WS-NAME(WS-CTR).
+001800            DISPLAY "STUDENT NUMBER: " WS-NUM(WS-CTR).
+001900            DISPLAY "ENGLISH GRADE : " WS-ENG(WS-CTR).
+002000            DISPLAY "MATH GRADE    : " WS-MAT(WS-CTR).
+002100            DISPLAY "********************************".
+002110       ******************************************************************
+002120       * PRINT EVERY STUDENT STORED IN WS-STUDENT-TABLE FOR THIS RUN,
+002130       * PROVING NONE OF THE EARLIER ITERATIONS WERE LOST.
+002140       ******************************************************************
+002150        30000-DISPLAY-ALL-PARA.
+002160            DISPLAY "ALL STUDENTS ENTERED THIS RUN:".
+002170            PERFORM VARYING WS-SUB FROM 1 BY 1
+002180                UNTIL WS-SUB             > WS-CTR
+002190                DISPLAY WS-NAME(WS-SUB) " " WS-NUM(WS-SUB) " "
+002200                    WS-ENG(WS-SUB) " " WS-MAT(WS-SUB)
+002210            END-PERFORM.
