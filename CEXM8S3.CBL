@@ -0,0 +1,179 @@
+000100        IDENTIFICATION DIVISION.
+000110        PROGRAM-ID. CEXM8S3.
+000120        AUTHOR. EMY KAY.
+000130       ******************************************************************
+000140       * FUNCTIONALITY: BUILD A STUDENT/EMPLOYEE CROSS-REFERENCE FILE.
+000150       *  EACH XREFFILE RECORD IS A 46-BYTE NUM/NAME/LOCATION GROUP,
+000160       *  FOLLOWING CEXM802'S REDEFINES PATTERN: THE SAME 46 BYTES CAN
+000170       *  BE VIEWED AS EITHER AN EMPLOYEE RECORD (FROM EMPMAST) OR A
+000180       *  STUDENT RECORD (FROM STUDFILE), SO ANY DOWNSTREAM PROGRAM CAN
+000190       *  READ XREFFILE WITHOUT CARING WHICH SOURCE A GIVEN RECORD CAME
+000200       *  FROM.
+000210       * EMPMAST : JEBA02.EMY.COBOL.EMPMAST (INDEXED ON EMP NUMBER)
+000220       * STUDFILE: JEBA02.EMY.COBOL.STUDFILE (INDEXED ON ENROLL NO)
+000230       * OUTFILE : JEBA02.EMY.COBOL.XREFFILE
+000240       * ----------------------------------------------------------------
+000250       * PRJ NO    NAME     DATE          MAINT DESC.
+000260       * ----------------------------------------------------------------
+000270       * JEBA02    EMY     08/08/2026    PROGRAM CREATED.
+000280       * JEBA02    EMY     09/09/2026    EVERY SPGMABND CALL NOW CHECKS
+000290       *                                 LK-ABEND-YES BEFORE FLAGGING THE
+000300       *                                 ERROR, INSTEAD OF ALWAYS MOVING 16
+000310       *                                 TO RETURN-CODE RIGHT AFTER THE CALL.
+000320       ******************************************************************
+000330        ENVIRONMENT DIVISION.
+000340        INPUT-OUTPUT SECTION.
+000350        FILE-CONTROL.
+000360            SELECT EMP-MASTER
+000370                ASSIGN TO EMPMAST
+000380                ORGANIZATION IS INDEXED
+000390                ACCESS MODE IS SEQUENTIAL
+000400                RECORD KEY IS FS-EMP-NUM
+000410                FILE STATUS IS WS-EMP-FS.
+000420            SELECT STUD-FILE
+000430                ASSIGN TO STUDOUT
+000440                ORGANIZATION IS INDEXED
+000450                ACCESS MODE IS SEQUENTIAL
+000460                RECORD KEY IS FS-ENROLL-NO
+000470                FILE STATUS IS WS-STUD-FS.
+000480            SELECT XREF-FILE
+000490                ASSIGN TO XREFFILE
+000500                ORGANIZATION IS SEQUENTIAL
+000510                ACCESS MODE IS SEQUENTIAL
+000520                FILE STATUS IS WS-XREF-FS.
+000530        DATA DIVISION.
+000540        FILE SECTION.
+000550        FD  EMP-MASTER.
+000560        01  FS-EMP-REC.
+000570            05  FS-EMP-NUM              PIC X(03).
+000580            05  FS-EMP-NAME             PIC X(20).
+000590        FD  STUD-FILE.
+000600        01  FS-STUD-REC.
+000610            05  FS-ENROLL-NO            PIC 9(06).
+000620            05  FS-SNAME                PIC X(30).
+000630            05  FILLER                  PIC X(44).
+000640        FD  XREF-FILE.
+000650        01  XR-RECORD                   PIC X(46).
+000660        WORKING-STORAGE SECTION.
+000670       ******************************************************************
+000680       * SAME 46 BYTES, TWO VIEWS - CEXM802'S REDEFINES PATTERN.
+000690       ******************************************************************
+000700        01  WS-EMP-VIEW.
+000710            02  WS-EMP-NUM              PIC X(06).
+000720            02  WS-EMP-NAME             PIC X(20).
+000730            02  WS-EMP-LOCATION         PIC X(20).
+000740        01  WS-STUD-VIEW REDEFINES WS-EMP-VIEW.
+000750            02  WS-STUD-NUM             PIC X(06).
+000760            02  WS-STUD-NAME            PIC X(20).
+000770            02  WS-STUD-LOCATION        PIC X(20).
+000780        01  WS-EMP-FS                   PIC X(02).
+000790        01  WS-STUD-FS                  PIC X(02).
+000800        01  WS-XREF-FS                  PIC X(02).
+000810        01  WS-ERROR-FLAG               PIC X(03)   VALUE "NO".
+000820        01  WS-EMP-EOF                  PIC X(03)   VALUE "NO".
+000830        01  WS-STUD-EOF                 PIC X(03)   VALUE "NO".
+000840        01  WS-EMP-COUNT                PIC 9(06)   VALUE 0.
+000850        01  WS-STUD-COUNT               PIC 9(06)   VALUE 0.
+000860        COPY SPGMABNL.
+000870        PROCEDURE DIVISION.
+000880       ******************************************************************
+000890       * MAIN PROGRAM FLOW.
+000900       ******************************************************************
+000910        00000-MAIN-PARA.
+000920            PERFORM 10000-INITIALIZE-PARA.
+000930            IF WS-ERROR-FLAG                NOT = "YES"
+000940                PERFORM 20000-EMP-PARA
+000950                    UNTIL WS-EMP-EOF        = "YES"
+000960                PERFORM 25000-STUD-PARA
+000970                    UNTIL WS-STUD-EOF       = "YES"
+000980            END-IF.
+000990            PERFORM 30000-CLOSE-PARA.
+001000            STOP RUN.
+001010       ******************************************************************
+001020       * OPEN THE TWO SOURCE FILES AND THE CROSS-REFERENCE OUTPUT FILE.
+001030       ******************************************************************
+001040        10000-INITIALIZE-PARA.
+001050            OPEN INPUT EMP-MASTER.
+001060            IF WS-EMP-FS                    IS = "00"
+001070               DISPLAY "EMPMAST OPENED SUCCESSFULLY."
+001080               OPEN INPUT STUD-FILE
+001090               IF WS-STUD-FS                IS = "00"
+001100                   DISPLAY "STUDFILE OPENED SUCCESSFULLY."
+001110                   OPEN OUTPUT XREF-FILE
+001120                   IF WS-XREF-FS            IS = "00"
+001130                       DISPLAY "XREFFILE OPENED SUCCESSFULLY."
+001140                   ELSE
+001150                       DISPLAY "XREFFILE ACCESS ERROR."
+001160                       MOVE "CEXM8S3"        TO LK-PGM-ID
+001170                       MOVE "XREFFILE"       TO LK-FILE-ID
+001180                       MOVE WS-XREF-FS       TO LK-FILE-STATUS
+001190                       CALL 'SPGMABND'       USING LK-ABEND-PARMS
+001200                       IF  LK-ABEND-YES
+001210                           MOVE 16           TO RETURN-CODE
+001220                           MOVE "YES"        TO WS-ERROR-FLAG
+001230                       END-IF
+001240                   END-IF
+001250               ELSE
+001260                   DISPLAY "STUDFILE ACCESS ERROR."
+001270                   MOVE "CEXM8S3"            TO LK-PGM-ID
+001280                   MOVE "STUDOUT"            TO LK-FILE-ID
+001290                   MOVE WS-STUD-FS           TO LK-FILE-STATUS
+001300                   CALL 'SPGMABND'           USING LK-ABEND-PARMS
+001310                   IF  LK-ABEND-YES
+001320                       MOVE 16               TO RETURN-CODE
+001330                       MOVE "YES"            TO WS-ERROR-FLAG
+001340                   END-IF
+001350               END-IF
+001360            ELSE
+001370               DISPLAY "EMPMAST ACCESS ERROR."
+001380               MOVE "CEXM8S3"                TO LK-PGM-ID
+001390               MOVE "EMPMAST"                TO LK-FILE-ID
+001400               MOVE WS-EMP-FS                TO LK-FILE-STATUS
+001410               CALL 'SPGMABND'               USING LK-ABEND-PARMS
+001420               IF  LK-ABEND-YES
+001430                   MOVE 16                   TO RETURN-CODE
+001440                   MOVE "YES"                TO WS-ERROR-FLAG
+001450               END-IF
+001460            END-IF.
+001470       ******************************************************************
+001480       * WRITE EACH EMPLOYEE RECORD TO XREFFILE THROUGH THE EMPLOYEE
+001490       * VIEW OF THE SHARED 46-BYTE LAYOUT.
+001500       ******************************************************************
+001510        20000-EMP-PARA.
+001520            READ EMP-MASTER
+001530                AT END MOVE "YES"            TO WS-EMP-EOF
+001540                NOT AT END
+001550                    MOVE FS-EMP-NUM          TO WS-EMP-NUM
+001560                    MOVE FS-EMP-NAME         TO WS-EMP-NAME
+001570                    MOVE SPACES              TO WS-EMP-LOCATION
+001580                    MOVE WS-EMP-VIEW         TO XR-RECORD
+001590                    WRITE XR-RECORD
+001600                    ADD 1                    TO WS-EMP-COUNT
+001610            END-READ.
+001620       ******************************************************************
+001630       * WRITE EACH STUDENT RECORD TO XREFFILE THROUGH THE STUDENT VIEW
+001640       * OF THE SAME 46-BYTE LAYOUT.
+001650       ******************************************************************
+001660        25000-STUD-PARA.
+001670            READ STUD-FILE
+001680                AT END MOVE "YES"            TO WS-STUD-EOF
+001690                NOT AT END
+001700                    MOVE FS-ENROLL-NO        TO WS-STUD-NUM
+001710                    MOVE FS-SNAME(1:20)      TO WS-STUD-NAME
+001720                    MOVE SPACES              TO WS-STUD-LOCATION
+001730                    MOVE WS-STUD-VIEW        TO XR-RECORD
+001740                    WRITE XR-RECORD
+001750                    ADD 1                    TO WS-STUD-COUNT
+001760            END-READ.
+001770       ******************************************************************
+001780       * DISPLAY FILE STATUS AND RECORD COUNTS, THEN CLOSE THE FILES.
+001790       ******************************************************************
+001800        30000-CLOSE-PARA.
+001810            DISPLAY "EMPMAST STATUS :" WS-EMP-FS.
+001820            DISPLAY "STUDFILE STATUS:" WS-STUD-FS.
+001830            DISPLAY "XREFFILE STATUS:" WS-XREF-FS.
+001840            DISPLAY "EMPLOYEE RECORDS WRITTEN: " WS-EMP-COUNT.
+001850            DISPLAY "STUDENT RECORDS WRITTEN : " WS-STUD-COUNT.
+001860            CLOSE EMP-MASTER.
+001870            CLOSE STUD-FILE.
+001880            CLOSE XREF-FILE.
