@@ -0,0 +1,48 @@
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. SPGM1001.
+000300        AUTHOR. EMY KAY.
+000310       ******************************************************************
+000320       * FUNCTIONALITY: SUB-PROGRAM CALLED BY CEXM1001. VALIDATE THE TWO
+000330       *  INCOMING VALUES AGAINST THE PIC 9(03) WORKING FIELDS, CALCULATE
+000340       *  THE SUM, AND DISPLAY IT IN SPOOL. RETURNS LK-RETURN-CODE SO THE
+000350       *  CALLING PROGRAM CAN TELL WHETHER THE CALL SUCCEEDED.
+000360       * ----------------------------------------------------------------
+000370       * PRJ NO    NAME     DATE          MAINT DESC.
+000380       * ----------------------------------------------------------------
+000390       * JEBA02    EMY     08/08/2026    PROGRAM CREATED - REJECTS AND
+000391       *                                 SIGNALS EITHER INPUT THAT WOULD
+000392       *                                 OVERFLOW PIC 9(03) INSTEAD OF
+000393       *                                 SILENTLY TRUNCATING IT.
+000400       ******************************************************************
+000410        DATA DIVISION.
+000420        WORKING-STORAGE SECTION.
+000430        01 WS-NUM1                      PIC 9(03).
+000440        01 WS-NUM2                      PIC 9(03).
+000450        01 WS-SUM                       PIC 9(04).
+000460        LINKAGE SECTION.
+000470        COPY SPGM1001L.
+000800        PROCEDURE DIVISION USING LK-SPGM1001-PARMS.
+000900        00000-MAIN-PARA.
+001000            MOVE 00                     TO LK-RETURN-CODE.
+001100            EVALUATE TRUE
+001200                WHEN LK-NUM1 > 999 AND LK-NUM2 > 999
+001300                    SET LK-RC-BOTH-OVERFLOW     TO TRUE
+001400                WHEN LK-NUM1 > 999
+001500                    SET LK-RC-NUM1-OVERFLOW     TO TRUE
+001600                WHEN LK-NUM2 > 999
+001700                    SET LK-RC-NUM2-OVERFLOW     TO TRUE
+001800                WHEN OTHER
+001900                    MOVE LK-NUM1                TO WS-NUM1
+002000                    MOVE LK-NUM2                TO WS-NUM2
+002100                    COMPUTE WS-SUM = WS-NUM1 + WS-NUM2
+002150                    DISPLAY "SUB-PGM VALUES..."
+002160            END-EVALUATE.
+002210            IF  LK-RC-OK
+002220                DISPLAY "WS-NUM1 : " WS-NUM1
+002230                DISPLAY "WS-NUM2 : " WS-NUM2
+002240                DISPLAY "WS-SUM  : " WS-SUM
+002250            ELSE
+002260                DISPLAY "SPGM1001 REJECTED INPUT - RETURN CODE: "
+002270                    LK-RETURN-CODE
+002280            END-IF.
+002500            GOBACK.
