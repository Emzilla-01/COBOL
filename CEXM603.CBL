@@ -1,30 +1,45 @@
-000100        IDENTIFICATION DIVISION.                                         
-000200        PROGRAM-ID CEXM603.                                              
-000300        AUTHOR. EMY KAY.                                                
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID. CEXM603.
+000300        AUTHOR. EMY KAY.
 000310       ******************************************************************
-000320       * FUNCTIONALITY: WRITE A PROGRAM TO DISPLAY                       
-000330       * THE SERIES 1, 5, 9, 13,....                                     
+000320       * FUNCTIONALITY: WRITE A PROGRAM TO DISPLAY
+000330       * THE SERIES 1, 5, 9, 13,....
 000340       * ----------------------------------------------------------------
-000350       * PRJ NO    NAME     DATE          MAINT DESC.                    
+000350       * PRJ NO    NAME     DATE          MAINT DESC.
 000351       * ----------------------------------------------------------------
-000360       * JEBA02    EMY     7/20/2016     PROGRAM CREATED                
-000361       * JEBA02    EMY     7/21/2016     APPLIED CODING STANDARDS       
-000362       *                                  & REFINED PROCEDURE.           
+000360       * JEBA02    EMY     7/20/2016     PROGRAM CREATED
+000361       * JEBA02    EMY     7/21/2016     APPLIED CODING STANDARDS
+000362       *                                  & REFINED PROCEDURE.
+000363       * JEBA02    EMY     08/08/2026    ADDED A MULTI-SERIES BATCH MODE
+000364       *                                 -- ACCEPTS A SERIES COUNT AND
+000365       *                                 GENERATES THAT MANY SERIES,
+000366       *                                 EACH WITH ITS OWN LIMIT.
 000370       ******************************************************************
-000400        DATA DIVISION.                                                   
-000500        WORKING-STORAGE SECTION.                                         
-000600        01  WS-COUNTER                  PIC 9(03)   VALUE 001.           
-000700        01  WS-LIMIT                    PIC 9(03).                       
-000710        01  WS-ITERS                    PIC 9(03)   VALUE 000.           
-000800        PROCEDURE DIVISION.                                              
-000900        00000-MAIN-PARA.                                                 
-000910            PERFORM 10000-ACCEPT-PARA.                                   
-001000            PERFORM 20000-LOOP-PARA                                      
-001100                UNTIL WS-COUNTER        > WS-LIMIT.                      
-001110            STOP RUN.                                                    
-001120        10000-ACCEPT-PARA.                                               
-001130            ACCEPT WS-LIMIT.                                             
-001200        20000-LOOP-PARA.                                                 
-001201            ADD 1 TO WS-ITERS.                                           
-001202            DISPLAY "ITERATION " WS-ITERS " : VALUE " WS-COUNTER.        
-001210            ADD 4 TO WS-COUNTER.                                         
\ No newline at end of file
+000400        DATA DIVISION.
+000500        WORKING-STORAGE SECTION.
+000600        01  WS-COUNTER                  PIC 9(03)   VALUE 001.
+000700        01  WS-LIMIT                    PIC 9(03).
+000710        01  WS-ITERS                    PIC 9(03)   VALUE 000.
+000720        01  WS-BATCH-COUNT              PIC 9(03)   VALUE 1.
+000730        01  WS-SERIES-NUM               PIC 9(03)   VALUE 0.
+000800        PROCEDURE DIVISION.
+000900        00000-MAIN-PARA.
+000901            DISPLAY "HOW MANY SERIES TO GENERATE? ".
+000902            ACCEPT WS-BATCH-COUNT.
+000903            PERFORM 05000-BATCH-PARA
+000904                VARYING WS-SERIES-NUM FROM 1 BY 1
+000905                UNTIL WS-SERIES-NUM     > WS-BATCH-COUNT.
+000910            STOP RUN.
+000911        05000-BATCH-PARA.
+000912            DISPLAY "SERIES #" WS-SERIES-NUM ":".
+000913            MOVE 001                    TO WS-COUNTER.
+000914            MOVE 000                    TO WS-ITERS.
+000915            PERFORM 10000-ACCEPT-PARA.
+000916            PERFORM 20000-LOOP-PARA
+001100                UNTIL WS-COUNTER        > WS-LIMIT.
+001120        10000-ACCEPT-PARA.
+001130            ACCEPT WS-LIMIT.
+001200        20000-LOOP-PARA.
+001201            ADD 1 TO WS-ITERS.
+001202            DISPLAY "ITERATION " WS-ITERS " : VALUE " WS-COUNTER.
+001210            ADD 4 TO WS-COUNTER.
